@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIALBAL.
+      *================================================================*
+      * TRIALBAL - Trial Balance / General Ledger Cross-Foot           *
+      * Whole-book batch integrity check. Sums every account's         *
+      * current balance and cross-checks it against the cumulative     *
+      * net of every deposit/withdrawal/interest posting ever          *
+      * completed in TRANSACTIONS.dat, flagging the book as out of     *
+      * balance when the two totals disagree. Unlike DAYEND, which     *
+      * reconciles one account/one day at a time, this looks at the    *
+      * book as a whole, across all history.                           *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE
+               ASSIGN TO "data/ACCOUNTS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TXN-FILE
+               ASSIGN TO "data/TRANSACTIONS.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT RPT-FILE
+               ASSIGN TO WS-RPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       COPY ACCT-REC.
+
+       FD  TXN-FILE.
+       COPY TXNL-REC.
+
+       FD  RPT-FILE.
+       01  RPT-REC                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS         PIC XX.
+           88  WS-ACCT-OK             VALUE "00".
+           88  WS-ACCT-EOF            VALUE "10".
+           88  WS-ACCT-FILE-MISSING   VALUE "35".
+
+       01  WS-TXN-STATUS          PIC XX.
+           88  WS-TXN-OK              VALUE "00".
+           88  WS-TXN-EOF             VALUE "10".
+           88  WS-TXN-FILE-MISSING    VALUE "35".
+
+       01  WS-ACCT-OPEN-FLAG      PIC 9 VALUE 0.
+           88  WS-ACCT-IS-OPEN        VALUE 1.
+       01  WS-ACCT-EOF-FLAG       PIC 9 VALUE 0.
+           88  WS-ACCT-AT-EOF          VALUE 1.
+       01  WS-TXN-EOF-FLAG        PIC 9 VALUE 0.
+           88  WS-TXN-AT-EOF           VALUE 1.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YEAR       PIC 9(4).
+           05  WS-CURR-MONTH      PIC 9(2).
+           05  WS-CURR-DAY        PIC 9(2).
+           05  WS-CURR-REST       PIC X(7).
+       01  WS-TODAY-DATE           PIC 9(8).
+
+      *--- Whole-book accumulators ---
+       01  WS-TOTAL-BAL            PIC S9(11)V99 VALUE ZEROS.
+       01  WS-ACCT-COUNT           PIC 9(5) VALUE ZEROS.
+       01  WS-TXN-NET              PIC S9(11)V99 VALUE ZEROS.
+       01  WS-TOTAL-CREDITS        PIC S9(11)V99 VALUE ZEROS.
+       01  WS-TOTAL-DEBITS         PIC S9(11)V99 VALUE ZEROS.
+       01  WS-TXN-COUNT             PIC 9(7) VALUE ZEROS.
+       01  WS-TXN-APPLIED-COUNT     PIC 9(7) VALUE ZEROS.
+       01  WS-DISCREPANCY          PIC S9(11)V99 VALUE ZEROS.
+
+       01  WS-DISP-AMT             PIC $$$,$$$,$$9.99-.
+
+      *--- Persistent report file ---
+       01  WS-RPT-FILENAME         PIC X(40).
+       01  WS-RPT-STATUS           PIC XX.
+           88  WS-RPT-OK               VALUE "00".
+       01  WS-RPT-OPEN-FLAG        PIC 9 VALUE 0.
+           88  WS-RPT-IS-OPEN          VALUE 1.
+       01  WS-RPT-LINE             PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "========================================="
+           DISPLAY "  TRIAL BALANCE / GENERAL LEDGER CROSS-FOOT"
+           DISPLAY "========================================="
+
+           PERFORM GET-TODAY-DATE
+           PERFORM OPEN-RPT-FILE
+
+           PERFORM SUM-ACCOUNT-BALANCES
+           PERFORM SUM-TRANSACTION-ACTIVITY
+           PERFORM PRINT-TRIAL-BALANCE
+
+           PERFORM CLOSE-RPT-FILE
+           STOP RUN.
+
+       GET-TODAY-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           STRING WS-CURR-YEAR WS-CURR-MONTH WS-CURR-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-DATE
+           END-STRING.
+
+       OPEN-RPT-FILE.
+           STRING "data/TB-" WS-TODAY-DATE ".rpt"
+               DELIMITED BY SIZE INTO WS-RPT-FILENAME
+           END-STRING
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-OK
+               SET WS-RPT-IS-OPEN TO TRUE
+               DISPLAY "Report file: " WS-RPT-FILENAME
+               DISPLAY SPACES
+           ELSE
+               DISPLAY "WARNING: Could not open report file: "
+                   WS-RPT-STATUS
+           END-IF.
+
+       LOG-RPT-LINE.
+           IF WS-RPT-IS-OPEN
+               MOVE WS-RPT-LINE TO RPT-REC
+               WRITE RPT-REC
+           END-IF.
+
+       CLOSE-RPT-FILE.
+           IF WS-RPT-IS-OPEN
+               CLOSE RPT-FILE
+               MOVE 0 TO WS-RPT-OPEN-FLAG
+           END-IF.
+
+      *    Sums ACCT-BAL across every account on file, regardless of
+      *    status, into WS-TOTAL-BAL - that is the book's actual
+      *    current worth.
+       SUM-ACCOUNT-BALANCES.
+           OPEN INPUT ACCT-FILE
+           IF WS-ACCT-OK
+               SET WS-ACCT-IS-OPEN TO TRUE
+               MOVE 0 TO WS-ACCT-EOF-FLAG
+               PERFORM READ-NEXT-ACCT UNTIL WS-ACCT-AT-EOF
+               CLOSE ACCT-FILE
+               MOVE 0 TO WS-ACCT-OPEN-FLAG
+           ELSE
+               IF WS-ACCT-FILE-MISSING
+                   DISPLAY "No account file found."
+               ELSE
+                   DISPLAY "Error opening account file: "
+                       WS-ACCT-STATUS
+               END-IF
+           END-IF.
+
+       READ-NEXT-ACCT.
+           READ ACCT-FILE NEXT RECORD
+               AT END
+                   SET WS-ACCT-AT-EOF TO TRUE
+               NOT AT END
+                   ADD ACCT-BAL TO WS-TOTAL-BAL
+                   ADD 1 TO WS-ACCT-COUNT
+           END-READ.
+
+      *    Cross-foots TRANSACTIONS.dat into a single book-wide net
+      *    change. Only completed (status "C") postings count - pending
+      *    ones haven't hit a balance yet, failed ones never did, and a
+      *    transaction that was itself reversed is left with status "V"
+      *    by PROCESS-REVERSAL/DO-REVERSE-TXN so it drops out here the
+      *    same way its reversal cancels it out on the account. A
+      *    completed Reversal (type R) posts no book-wide effect of its
+      *    own for the same reason. A Transfer (type T) moves money
+      *    between two accounts in the same book, so it nets to zero
+      *    system-wide - only Deposits, Interest, and Withdrawals move
+      *    money across the boundary of the book.
+       SUM-TRANSACTION-ACTIVITY.
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-OK
+               MOVE 0 TO WS-TXN-EOF-FLAG
+               PERFORM READ-NEXT-TXN UNTIL WS-TXN-AT-EOF
+               CLOSE TXN-FILE
+           ELSE
+               IF WS-TXN-FILE-MISSING
+                   DISPLAY "No transaction file found."
+               ELSE
+                   DISPLAY "Error opening transaction file: "
+                       WS-TXN-STATUS
+               END-IF
+           END-IF.
+
+       READ-NEXT-TXN.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TXN-COUNT
+                   IF TXN-STATUS = "C"
+                       ADD 1 TO WS-TXN-APPLIED-COUNT
+                       EVALUATE TRUE
+                           WHEN TXN-IS-DEPOSIT
+                           WHEN TXN-IS-INTEREST
+                               ADD TXN-AMOUNT TO WS-TXN-NET
+                               ADD TXN-AMOUNT TO WS-TOTAL-CREDITS
+                           WHEN TXN-IS-WITHDRAWAL
+                           WHEN TXN-IS-SVC-CHARGE
+                               SUBTRACT TXN-AMOUNT FROM WS-TXN-NET
+                               ADD TXN-AMOUNT TO WS-TOTAL-DEBITS
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                   END-IF
+           END-READ.
+
+       PRINT-TRIAL-BALANCE.
+           COMPUTE WS-DISCREPANCY = WS-TOTAL-BAL - WS-TXN-NET
+
+           DISPLAY SPACES
+           DISPLAY "Accounts on file:        " WS-ACCT-COUNT
+           MOVE WS-TOTAL-BAL TO WS-DISP-AMT
+           DISPLAY "Sum of account balances:  " WS-DISP-AMT
+           STRING "Sum of account balances:  " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+
+           DISPLAY SPACES
+           DISPLAY "Transactions scanned:      " WS-TXN-COUNT
+           DISPLAY "  Completed/applied:       " WS-TXN-APPLIED-COUNT
+           MOVE WS-TOTAL-CREDITS TO WS-DISP-AMT
+           DISPLAY "  Total credits (D + I):   " WS-DISP-AMT
+           MOVE WS-TOTAL-DEBITS TO WS-DISP-AMT
+           DISPLAY "  Total debits  (W):       " WS-DISP-AMT
+           MOVE WS-TXN-NET TO WS-DISP-AMT
+           DISPLAY "Net ledger activity:      " WS-DISP-AMT
+           STRING "Net ledger activity:      " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+
+           DISPLAY SPACES
+           MOVE WS-DISCREPANCY TO WS-DISP-AMT
+           DISPLAY "Discrepancy:              " WS-DISP-AMT
+           STRING "Discrepancy:              " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+
+           IF WS-DISCREPANCY = ZEROS
+               DISPLAY "RESULT: Ledger balances."
+               MOVE "RESULT: Ledger balances." TO WS-RPT-LINE
+               PERFORM LOG-RPT-LINE
+           ELSE
+               DISPLAY "RESULT: *** LEDGER DOES NOT BALANCE ***"
+               MOVE "RESULT: *** LEDGER DOES NOT BALANCE ***"
+                   TO WS-RPT-LINE
+               PERFORM LOG-RPT-LINE
+               DISPLAY "NOTE: accounts whose opening deposit was "
+                   "never journaled (e.g. opened through ACCTMGR, "
+                   "or loaded by SEEDLOAD) will show up here - "
+                   "investigate those before assuming fraud or a "
+                   "posting error."
+               MOVE "NOTE: check for un-journaled opening deposits."
+                   TO WS-RPT-LINE
+               PERFORM LOG-RPT-LINE
+           END-IF.
