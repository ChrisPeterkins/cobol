@@ -22,9 +22,21 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-TXN-STATUS.
 
+           SELECT CTRL-FILE
+               ASSIGN TO "data/TXNCTL.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-KEY
+               FILE STATUS IS WS-CTRL-STATUS.
+
            SELECT SORT-FILE
                ASSIGN TO "data/SORT-WORK.tmp".
 
+           SELECT RPT-FILE
+               ASSIGN TO WS-RPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCT-FILE.
@@ -33,6 +45,12 @@
        FD  TXN-FILE.
        COPY TXNL-REC.
 
+       FD  CTRL-FILE.
+       COPY CTRL-REC.
+
+       FD  RPT-FILE.
+       01  RPT-REC                PIC X(80).
+
        SD  SORT-FILE.
        01  SORT-REC.
            05  SORT-TXN-ID        PIC 9(10).
@@ -44,6 +62,8 @@
            05  SORT-TXN-DESC      PIC X(20).
            05  SORT-TXN-STATUS    PIC X(1).
            05  SORT-TXN-XFER-ACCT PIC 9(8).
+           05  SORT-TXN-CURRENCY  PIC X(3).
+           05  SORT-TXN-CATEGORY  PIC X(4).
 
        WORKING-STORAGE SECTION.
        01  WS-ACCT-STATUS         PIC XX.
@@ -57,6 +77,18 @@
            88  WS-TXN-EOF             VALUE "10".
            88  WS-TXN-FILE-MISSING    VALUE "35".
 
+       01  WS-CTRL-STATUS         PIC XX.
+           88  WS-CTRL-OK             VALUE "00".
+           88  WS-CTRL-NOT-FOUND      VALUE "23".
+           88  WS-CTRL-FILE-MISSING   VALUE "35".
+       01  WS-CTRL-OPEN-FLAG      PIC 9 VALUE 0.
+           88  WS-CTRL-IS-OPEN        VALUE 1.
+
+      *--- Restart/checkpoint support - see CHECK-ACCOUNT-BALANCE ---
+       01  WS-CKPT-ACCT-NO        PIC 9(8) VALUE ZEROS.
+       01  WS-RESUME-FLAG         PIC 9 VALUE 0.
+           88  WS-IS-RESUMING         VALUE 1.
+
        01  WS-CURRENT-DATE-DATA.
            05  WS-CURR-YEAR       PIC 9(4).
            05  WS-CURR-MONTH      PIC 9(2).
@@ -67,6 +99,10 @@
        01  WS-INPUT-DATE           PIC X(8).
        01  WS-PROCESS-DATE         PIC 9(8).
 
+      *--- Optional branch filter, for the printed account detail ---
+       01  WS-INPUT-BRANCH         PIC X(4).
+       01  WS-FILTER-BRANCH        PIC X(4) VALUE SPACES.
+
       *--- Control break fields ---
        01  WS-PREV-ACCT-NO        PIC 9(8) VALUE ZEROS.
        01  WS-CURR-ACCT-NO        PIC 9(8).
@@ -83,6 +119,31 @@
        01  WS-TOTAL-DEPOSITS       PIC S9(11)V99 VALUE ZEROS.
        01  WS-TOTAL-WITHDRAWALS    PIC S9(11)V99 VALUE ZEROS.
        01  WS-TOTAL-TRANSFERS      PIC S9(11)V99 VALUE ZEROS.
+
+      *--- Grand totals broken out by currency ---
+       01  WS-CCY-TOTALS.
+           05  WS-CCY-ENTRY OCCURS 10 TIMES.
+               10  WS-CCY-CODE         PIC X(3).
+               10  WS-CCY-DEPOSITS     PIC S9(11)V99.
+               10  WS-CCY-WITHDRAWALS  PIC S9(11)V99.
+               10  WS-CCY-TRANSFERS    PIC S9(11)V99.
+       01  WS-CCY-COUNT           PIC 9(3) VALUE 0.
+       01  WS-CCY-IDX             PIC 9(3).
+       01  WS-CCY-SEARCH          PIC X(3).
+       01  WS-CCY-FOUND-FLAG      PIC 9 VALUE 0.
+           88  WS-CCY-FOUND           VALUE 1.
+
+      *--- Grand totals broken out by category/memo code ---
+       01  WS-CAT-TOTALS.
+           05  WS-CAT-ENTRY OCCURS 12 TIMES.
+               10  WS-CAT-CODE         PIC X(4).
+               10  WS-CAT-AMOUNT       PIC S9(11)V99.
+               10  WS-CAT-TXN-COUNT    PIC 9(7).
+       01  WS-CAT-COUNT           PIC 9(3) VALUE 0.
+       01  WS-CAT-IDX             PIC 9(3).
+       01  WS-CAT-SEARCH          PIC X(4).
+       01  WS-CAT-FOUND-FLAG      PIC 9 VALUE 0.
+           88  WS-CAT-FOUND           VALUE 1.
        01  WS-TOTAL-TXN-COUNT      PIC 9(7) VALUE ZEROS.
        01  WS-TOTAL-ACCT-COUNT     PIC 9(5) VALUE ZEROS.
        01  WS-DISCREPANCY-COUNT    PIC 9(5) VALUE ZEROS.
@@ -94,6 +155,14 @@
        01  WS-DISP-AMT             PIC $$$,$$$,$$9.99-.
        01  WS-DISP-DATE            PIC X(10).
 
+      *--- Persistent report file ---
+       01  WS-RPT-FILENAME         PIC X(40).
+       01  WS-RPT-STATUS           PIC XX.
+           88  WS-RPT-OK               VALUE "00".
+       01  WS-RPT-OPEN-FLAG        PIC 9 VALUE 0.
+           88  WS-RPT-IS-OPEN          VALUE 1.
+       01  WS-RPT-LINE             PIC X(80).
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            DISPLAY "========================================="
@@ -105,6 +174,10 @@
            DISPLAY "Processing date: " WS-PROCESS-DATE
            DISPLAY SPACES
 
+           PERFORM OPEN-CTRL-FILE
+           PERFORM LOAD-DAYEND-CHECKPOINT
+           PERFORM OPEN-RPT-FILE
+
            SORT SORT-FILE
                ON ASCENDING KEY SORT-TXN-ACCT-NO
                ON ASCENDING KEY SORT-TXN-ID
@@ -112,8 +185,148 @@
                OUTPUT PROCEDURE IS PROCESS-SORTED-TXNS
 
            PERFORM PRINT-GRAND-TOTALS
+           PERFORM CLEAR-DAYEND-CHECKPOINT
+           PERFORM CLOSE-RPT-FILE
+           PERFORM CLOSE-CTRL-FILE
            STOP RUN.
 
+       OPEN-CTRL-FILE.
+           OPEN I-O CTRL-FILE
+           IF WS-CTRL-OK
+               SET WS-CTRL-IS-OPEN TO TRUE
+           ELSE
+               IF WS-CTRL-FILE-MISSING
+                   OPEN OUTPUT CTRL-FILE
+                   IF WS-CTRL-OK
+                       CLOSE CTRL-FILE
+                       OPEN I-O CTRL-FILE
+                       IF WS-CTRL-OK
+                           SET WS-CTRL-IS-OPEN TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       CLOSE-CTRL-FILE.
+           IF WS-CTRL-IS-OPEN
+               CLOSE CTRL-FILE
+               MOVE 0 TO WS-CTRL-OPEN-FLAG
+           END-IF.
+
+      *    Restart/checkpoint support - if the last run of DAYEND for
+      *    this same process date was interrupted before it finished,
+      *    CTRL-DAYEND-CKPT-ACCT holds the highest account number that
+      *    was already fully reconciled. CHECK-ACCOUNT-BALANCE skips
+      *    the reconciliation and detail-report work for any account
+      *    at or below that checkpoint, so a restart picks up where
+      *    the previous run left off instead of redoing it. A run for
+      *    a different date, or a checkpoint left at zero by a run
+      *    that completed normally, is treated as a fresh start.
+       LOAD-DAYEND-CHECKPOINT.
+           MOVE ZEROS TO WS-CKPT-ACCT-NO
+           MOVE 0 TO WS-RESUME-FLAG
+           IF NOT WS-CTRL-IS-OPEN
+               GO TO LOAD-DAYEND-CHECKPOINT-EXIT
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           READ CTRL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CTRL-DAYEND-CKPT-DATE = WS-PROCESS-DATE
+                       AND CTRL-DAYEND-CKPT-ACCT > ZEROS
+                       MOVE CTRL-DAYEND-CKPT-ACCT TO WS-CKPT-ACCT-NO
+                       MOVE CTRL-DAYEND-CKPT-DISCR
+                           TO WS-DISCREPANCY-COUNT
+                       SET WS-IS-RESUMING TO TRUE
+                       DISPLAY "Resuming interrupted run - accounts "
+                           "through " WS-CKPT-ACCT-NO
+                           " already reconciled."
+                       DISPLAY SPACES
+                   END-IF
+           END-READ.
+       LOAD-DAYEND-CHECKPOINT-EXIT.
+           EXIT.
+
+      *    Records the highest account number fully reconciled so far
+      *    for this run date, so an interrupted run can be restarted
+      *    without redoing completed work.
+       SAVE-DAYEND-CHECKPOINT.
+           IF NOT WS-CTRL-IS-OPEN
+               GO TO SAVE-DAYEND-CHECKPOINT-EXIT
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           MOVE WS-PROCESS-DATE TO CTRL-DAYEND-CKPT-DATE
+           MOVE WS-PREV-ACCT-NO TO CTRL-DAYEND-CKPT-ACCT
+           MOVE WS-DISCREPANCY-COUNT TO CTRL-DAYEND-CKPT-DISCR
+           REWRITE CTRL-REC
+               INVALID KEY
+      *            Record "1" doesn't exist yet - DAYEND is running
+      *            before any program has seeded it. Write it with
+      *            the same starting defaults TXNPROC would use.
+                   MOVE 1 TO CTRL-NEXT-TXN-ID
+                   MOVE 2000000 TO CTRL-ACCT-START-BASE
+                   MOVE 0.01 TO CTRL-MIN-DEPOSIT
+                   MOVE 0.01 TO CTRL-MIN-WITHDRAWAL
+                   MOVE 50 TO CTRL-RPT-LINES-PER-PAGE
+                   MOVE 100.00 TO CTRL-SVC-MIN-BALANCE
+                   MOVE 5.00 TO CTRL-SVC-FEE-AMT
+                   MOVE 500.00 TO CTRL-ATM-MAX-WITHDRAWAL
+                   WRITE CTRL-REC
+                       INVALID KEY
+                           CONTINUE
+                   END-WRITE
+           END-REWRITE.
+       SAVE-DAYEND-CHECKPOINT-EXIT.
+           EXIT.
+
+      *    Clears the checkpoint once a run completes normally, so a
+      *    later re-run of the same date is not mistaken for a restart.
+       CLEAR-DAYEND-CHECKPOINT.
+           IF NOT WS-CTRL-IS-OPEN
+               GO TO CLEAR-DAYEND-CHECKPOINT-EXIT
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           MOVE ZEROS TO CTRL-DAYEND-CKPT-DATE
+           MOVE ZEROS TO CTRL-DAYEND-CKPT-ACCT
+           MOVE ZEROS TO CTRL-DAYEND-CKPT-DISCR
+           REWRITE CTRL-REC
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE.
+       CLEAR-DAYEND-CHECKPOINT-EXIT.
+           EXIT.
+
+       OPEN-RPT-FILE.
+           STRING "data/EOD-" WS-PROCESS-DATE ".rpt"
+               DELIMITED BY SIZE INTO WS-RPT-FILENAME
+           END-STRING
+           IF WS-IS-RESUMING
+               OPEN EXTEND RPT-FILE
+           ELSE
+               OPEN OUTPUT RPT-FILE
+           END-IF
+           IF WS-RPT-OK
+               SET WS-RPT-IS-OPEN TO TRUE
+               DISPLAY "Report file: " WS-RPT-FILENAME
+               DISPLAY SPACES
+           ELSE
+               DISPLAY "WARNING: Could not open report file: "
+                   WS-RPT-STATUS
+           END-IF.
+
+       LOG-RPT-LINE.
+           IF WS-RPT-IS-OPEN
+               MOVE WS-RPT-LINE TO RPT-REC
+               WRITE RPT-REC
+           END-IF.
+
+       CLOSE-RPT-FILE.
+           IF WS-RPT-IS-OPEN
+               CLOSE RPT-FILE
+               MOVE 0 TO WS-RPT-OPEN-FLAG
+           END-IF.
+
        GET-PROCESS-DATE.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
            STRING WS-CURR-YEAR WS-CURR-MONTH WS-CURR-DAY
@@ -127,6 +340,15 @@
                MOVE WS-TODAY-DATE TO WS-PROCESS-DATE
            ELSE
                MOVE WS-INPUT-DATE TO WS-PROCESS-DATE
+           END-IF
+
+           DISPLAY "Limit account detail to branch code (4 chars, "
+               "or Enter for all branches):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-BRANCH
+           MOVE SPACES TO WS-FILTER-BRANCH
+           IF WS-INPUT-BRANCH NOT = SPACES
+               MOVE WS-INPUT-BRANCH TO WS-FILTER-BRANCH
            END-IF.
 
        FILTER-TODAYS-TXNS.
@@ -155,6 +377,8 @@
                    IF TXN-DATE = WS-PROCESS-DATE
                        AND TXN-STATUS = "C"
                        MOVE TXN-REC TO SORT-REC
+                       MOVE TXN-CURRENCY TO SORT-TXN-CURRENCY
+                       MOVE TXN-CATEGORY TO SORT-TXN-CATEGORY
                        RELEASE SORT-REC
                        ADD 1 TO WS-TODAYS-TXN-COUNT
                    END-IF
@@ -228,29 +452,115 @@
        ACCUMULATE-TXN.
            ADD 1 TO WS-ACCT-TXN-COUNT
            ADD 1 TO WS-TOTAL-TXN-COUNT
+           MOVE SORT-TXN-CURRENCY TO WS-CCY-SEARCH
+           PERFORM FIND-OR-ADD-CCY-SLOT
+           MOVE SORT-TXN-CATEGORY TO WS-CAT-SEARCH
+           PERFORM FIND-OR-ADD-CAT-SLOT
+           ADD SORT-TXN-AMOUNT TO WS-CAT-AMOUNT(WS-CAT-IDX)
+           ADD 1 TO WS-CAT-TXN-COUNT(WS-CAT-IDX)
            EVALUATE SORT-TXN-TYPE
                WHEN "D"
+               WHEN "I"
                    ADD SORT-TXN-AMOUNT TO WS-ACCT-DEPOSITS
                    ADD SORT-TXN-AMOUNT TO WS-TOTAL-DEPOSITS
+                   ADD SORT-TXN-AMOUNT TO WS-CCY-DEPOSITS(WS-CCY-IDX)
                WHEN "W"
+               WHEN "S"
                    ADD SORT-TXN-AMOUNT TO WS-ACCT-WITHDRAWALS
                    ADD SORT-TXN-AMOUNT TO WS-TOTAL-WITHDRAWALS
+                   ADD SORT-TXN-AMOUNT
+                       TO WS-CCY-WITHDRAWALS(WS-CCY-IDX)
                WHEN "T"
                    ADD SORT-TXN-AMOUNT TO WS-ACCT-TRANSFERS-OUT
                    ADD SORT-TXN-AMOUNT TO WS-TOTAL-TRANSFERS
+                   ADD SORT-TXN-AMOUNT
+                       TO WS-CCY-TRANSFERS(WS-CCY-IDX)
            END-EVALUATE.
 
+       FIND-OR-ADD-CCY-SLOT.
+           MOVE 0 TO WS-CCY-FOUND-FLAG
+           PERFORM VARYING WS-CCY-IDX FROM 1 BY 1
+               UNTIL WS-CCY-IDX > WS-CCY-COUNT
+               OR WS-CCY-FOUND
+               IF WS-CCY-CODE(WS-CCY-IDX) = WS-CCY-SEARCH
+                   SET WS-CCY-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-CCY-FOUND
+               SUBTRACT 1 FROM WS-CCY-IDX
+           END-IF
+           IF NOT WS-CCY-FOUND
+               IF WS-CCY-COUNT < 10
+                   ADD 1 TO WS-CCY-COUNT
+                   MOVE WS-CCY-COUNT TO WS-CCY-IDX
+                   MOVE WS-CCY-SEARCH TO WS-CCY-CODE(WS-CCY-IDX)
+                   MOVE ZEROS TO WS-CCY-DEPOSITS(WS-CCY-IDX)
+                   MOVE ZEROS TO WS-CCY-WITHDRAWALS(WS-CCY-IDX)
+                   MOVE ZEROS TO WS-CCY-TRANSFERS(WS-CCY-IDX)
+               ELSE
+                   SUBTRACT 1 FROM WS-CCY-IDX
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-CAT-SLOT.
+           MOVE 0 TO WS-CAT-FOUND-FLAG
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CAT-COUNT
+               OR WS-CAT-FOUND
+               IF WS-CAT-CODE(WS-CAT-IDX) = WS-CAT-SEARCH
+                   SET WS-CAT-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-CAT-FOUND
+               SUBTRACT 1 FROM WS-CAT-IDX
+           END-IF
+           IF NOT WS-CAT-FOUND
+               IF WS-CAT-COUNT < 12
+                   ADD 1 TO WS-CAT-COUNT
+                   MOVE WS-CAT-COUNT TO WS-CAT-IDX
+                   MOVE WS-CAT-SEARCH TO WS-CAT-CODE(WS-CAT-IDX)
+                   MOVE ZEROS TO WS-CAT-AMOUNT(WS-CAT-IDX)
+                   MOVE ZEROS TO WS-CAT-TXN-COUNT(WS-CAT-IDX)
+               ELSE
+                   SUBTRACT 1 FROM WS-CAT-IDX
+               END-IF
+           END-IF.
+
        CHECK-ACCOUNT-BALANCE.
            ADD 1 TO WS-TOTAL-ACCT-COUNT
+
+      *    Restart/checkpoint - this account was already fully
+      *    reconciled and reported by a prior, interrupted run for
+      *    this same process date, so there's nothing left to do.
+           IF WS-PREV-ACCT-NO NOT > WS-CKPT-ACCT-NO
+               GO TO CHECK-ACCOUNT-BALANCE-EXIT
+           END-IF
+
            MOVE WS-PREV-ACCT-NO TO ACCT-NO
            READ ACCT-FILE
                INVALID KEY
                    DISPLAY "  WARNING: Account " WS-PREV-ACCT-NO
                        " in transactions but not in master file!"
+                   STRING "  WARNING: Account " WS-PREV-ACCT-NO
+                       " in transactions but not in master file!"
+                       DELIMITED BY SIZE INTO WS-RPT-LINE
+                   END-STRING
+                   PERFORM LOG-RPT-LINE
                    ADD 1 TO WS-DISCREPANCY-COUNT
+                   PERFORM SAVE-DAYEND-CHECKPOINT
                    GO TO CHECK-ACCOUNT-BALANCE-EXIT
            END-READ
 
+      *    The branch filter narrows the printed detail only - the
+      *    grand totals above still cover every branch's activity for
+      *    the day, since they're accumulated transaction-by-transaction
+      *    before the account (and its branch) is even looked up here.
+           IF WS-FILTER-BRANCH NOT = SPACES
+               AND ACCT-BRANCH NOT = WS-FILTER-BRANCH
+               PERFORM SAVE-DAYEND-CHECKPOINT
+               GO TO CHECK-ACCOUNT-BALANCE-EXIT
+           END-IF
+
            COMPUTE WS-ACCT-NET-CHANGE =
                WS-ACCT-DEPOSITS
                - WS-ACCT-WITHDRAWALS
@@ -258,18 +568,46 @@
 
            DISPLAY "  Account: " WS-PREV-ACCT-NO
                "  " ACCT-NAME
+           STRING "  Account: " WS-PREV-ACCT-NO "  " ACCT-NAME
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
            MOVE WS-ACCT-DEPOSITS TO WS-DISP-AMT
            DISPLAY "    Deposits:    " WS-DISP-AMT
                "  (count: " WS-ACCT-TXN-COUNT ")"
+           STRING "    Deposits:    " WS-DISP-AMT
+               "  (count: " WS-ACCT-TXN-COUNT ")"
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
            MOVE WS-ACCT-WITHDRAWALS TO WS-DISP-AMT
            DISPLAY "    Withdrawals: " WS-DISP-AMT
+           STRING "    Withdrawals: " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
            MOVE WS-ACCT-TRANSFERS-OUT TO WS-DISP-AMT
            DISPLAY "    Transfers:   " WS-DISP-AMT
+           STRING "    Transfers:   " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
            MOVE WS-ACCT-NET-CHANGE TO WS-DISP-AMT
            DISPLAY "    Net Change:  " WS-DISP-AMT
+           STRING "    Net Change:  " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
            MOVE ACCT-BAL TO WS-DISP-AMT
            DISPLAY "    Cur Balance: " WS-DISP-AMT
-           DISPLAY SPACES.
+           STRING "    Cur Balance: " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           DISPLAY SPACES
+           MOVE SPACES TO WS-RPT-LINE
+           PERFORM LOG-RPT-LINE
+           PERFORM SAVE-DAYEND-CHECKPOINT.
        CHECK-ACCOUNT-BALANCE-EXIT.
            EXIT.
 
@@ -286,10 +624,125 @@
            DISPLAY "  Total Withdraws: " WS-DISP-AMT
            MOVE WS-TOTAL-TRANSFERS TO WS-DISP-AMT
            DISPLAY "  Total Transfers: " WS-DISP-AMT
+           PERFORM PRINT-CCY-TOTALS-DISPLAY
+           PERFORM PRINT-CAT-TOTALS-DISPLAY
            DISPLAY "  Discrepancies:   " WS-DISCREPANCY-COUNT
            IF WS-DISCREPANCY-COUNT > ZEROS
                DISPLAY "  ** RECONCILIATION ISSUES FOUND **"
            ELSE
                DISPLAY "  Reconciliation: PASS"
            END-IF
-           DISPLAY "=========================================".
+           DISPLAY "========================================="
+
+           MOVE "=========================================" TO
+               WS-RPT-LINE
+           PERFORM LOG-RPT-LINE
+           MOVE "  DAILY SUMMARY" TO WS-RPT-LINE
+           PERFORM LOG-RPT-LINE
+           MOVE "=========================================" TO
+               WS-RPT-LINE
+           PERFORM LOG-RPT-LINE
+           STRING "  Date:            " WS-PROCESS-DATE
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           STRING "  Accounts Active: " WS-TOTAL-ACCT-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           STRING "  Transactions:    " WS-TOTAL-TXN-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           MOVE WS-TOTAL-DEPOSITS TO WS-DISP-AMT
+           STRING "  Total Deposits:  " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           MOVE WS-TOTAL-WITHDRAWALS TO WS-DISP-AMT
+           STRING "  Total Withdraws: " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           MOVE WS-TOTAL-TRANSFERS TO WS-DISP-AMT
+           STRING "  Total Transfers: " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           PERFORM PRINT-CCY-TOTALS-RPT
+           PERFORM PRINT-CAT-TOTALS-RPT
+           STRING "  Discrepancies:   " WS-DISCREPANCY-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           IF WS-DISCREPANCY-COUNT > ZEROS
+               MOVE "  ** RECONCILIATION ISSUES FOUND **" TO
+                   WS-RPT-LINE
+           ELSE
+               MOVE "  Reconciliation: PASS" TO WS-RPT-LINE
+           END-IF
+           PERFORM LOG-RPT-LINE
+           MOVE "=========================================" TO
+               WS-RPT-LINE
+           PERFORM LOG-RPT-LINE.
+
+      *    Totals broken out by currency - one line per currency code
+      *    seen today, in the order first encountered.
+       PRINT-CCY-TOTALS-DISPLAY.
+           PERFORM VARYING WS-CCY-IDX FROM 1 BY 1
+               UNTIL WS-CCY-IDX > WS-CCY-COUNT
+               DISPLAY "  Currency " WS-CCY-CODE(WS-CCY-IDX) ":"
+               MOVE WS-CCY-DEPOSITS(WS-CCY-IDX) TO WS-DISP-AMT
+               DISPLAY "    Deposits:     " WS-DISP-AMT
+               MOVE WS-CCY-WITHDRAWALS(WS-CCY-IDX) TO WS-DISP-AMT
+               DISPLAY "    Withdrawals:  " WS-DISP-AMT
+               MOVE WS-CCY-TRANSFERS(WS-CCY-IDX) TO WS-DISP-AMT
+               DISPLAY "    Transfers:    " WS-DISP-AMT
+           END-PERFORM.
+
+       PRINT-CCY-TOTALS-RPT.
+           PERFORM VARYING WS-CCY-IDX FROM 1 BY 1
+               UNTIL WS-CCY-IDX > WS-CCY-COUNT
+               STRING "  Currency " WS-CCY-CODE(WS-CCY-IDX) ":"
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               END-STRING
+               PERFORM LOG-RPT-LINE
+               MOVE WS-CCY-DEPOSITS(WS-CCY-IDX) TO WS-DISP-AMT
+               STRING "    Deposits:     " WS-DISP-AMT
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               END-STRING
+               PERFORM LOG-RPT-LINE
+               MOVE WS-CCY-WITHDRAWALS(WS-CCY-IDX) TO WS-DISP-AMT
+               STRING "    Withdrawals:  " WS-DISP-AMT
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               END-STRING
+               PERFORM LOG-RPT-LINE
+               MOVE WS-CCY-TRANSFERS(WS-CCY-IDX) TO WS-DISP-AMT
+               STRING "    Transfers:    " WS-DISP-AMT
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               END-STRING
+               PERFORM LOG-RPT-LINE
+           END-PERFORM.
+
+      *    Totals broken out by category/memo code - one line per
+      *    code seen today, in the order first encountered.
+       PRINT-CAT-TOTALS-DISPLAY.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CAT-COUNT
+               MOVE WS-CAT-AMOUNT(WS-CAT-IDX) TO WS-DISP-AMT
+               DISPLAY "  Category " WS-CAT-CODE(WS-CAT-IDX)
+                   ": " WS-CAT-TXN-COUNT(WS-CAT-IDX)
+                   " txn(s), " WS-DISP-AMT
+           END-PERFORM.
+
+       PRINT-CAT-TOTALS-RPT.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CAT-COUNT
+               MOVE WS-CAT-AMOUNT(WS-CAT-IDX) TO WS-DISP-AMT
+               STRING "  Category " WS-CAT-CODE(WS-CAT-IDX)
+                   ": " WS-CAT-TXN-COUNT(WS-CAT-IDX)
+                   " txn(s), " WS-DISP-AMT
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               END-STRING
+               PERFORM LOG-RPT-LINE
+           END-PERFORM.
