@@ -22,6 +22,18 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-TXN-STATUS.
 
+           SELECT STMT-FILE
+               ASSIGN TO WS-STMT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
+           SELECT CTRL-FILE
+               ASSIGN TO "data/TXNCTL.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-KEY
+               FILE STATUS IS WS-CTRL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCT-FILE.
@@ -30,10 +42,17 @@
        FD  TXN-FILE.
        COPY TXNL-REC.
 
+       FD  STMT-FILE.
+       01  STMT-REC               PIC X(80).
+
+       FD  CTRL-FILE.
+       COPY CTRL-REC.
+
        WORKING-STORAGE SECTION.
        01  WS-ACCT-STATUS         PIC XX.
            88  WS-ACCT-OK             VALUE "00".
            88  WS-ACCT-NOT-FOUND      VALUE "23".
+           88  WS-ACCT-EOF            VALUE "10".
            88  WS-ACCT-FILE-MISSING   VALUE "35".
 
        01  WS-TXN-STATUS          PIC XX.
@@ -41,6 +60,30 @@
            88  WS-TXN-EOF             VALUE "10".
            88  WS-TXN-FILE-MISSING    VALUE "35".
 
+      *    Account numbers at or above WS-CD-FLOOR carry a check
+      *    digit as their 8th (final) digit, computed from the
+      *    first 7 digits. Numbers below the floor predate this
+      *    scheme and are exempt from validation.
+       01  WS-CD-FLOOR               PIC 9(8) VALUE 20000000.
+       01  WS-CD-VALID-FLAG          PIC 9 VALUE 0.
+           88  WS-CD-VALID               VALUE 1.
+       01  WS-CD-WORK                PIC X(8).
+       01  WS-CD-SUM                  PIC 9(3).
+       01  WS-CD-IDX                  PIC 9.
+       01  WS-CD-DIGIT                PIC 9.
+       01  WS-CD-CHECK-DIGIT          PIC 9.
+       01  WS-CD-ENTERED-DIGIT        PIC 9.
+       01  WS-CD-WEIGHT-TABLE.
+           05  FILLER                 PIC 9 VALUE 2.
+           05  FILLER                 PIC 9 VALUE 3.
+           05  FILLER                 PIC 9 VALUE 4.
+           05  FILLER                 PIC 9 VALUE 5.
+           05  FILLER                 PIC 9 VALUE 6.
+           05  FILLER                 PIC 9 VALUE 7.
+           05  FILLER                 PIC 9 VALUE 8.
+       01  WS-CD-WEIGHTS REDEFINES WS-CD-WEIGHT-TABLE.
+           05  WS-CD-WEIGHT           PIC 9 OCCURS 7 TIMES.
+
       *--- Input parameters ---
        01  WS-INPUT-ACCTNO        PIC X(8).
        01  WS-TARGET-ACCTNO       PIC 9(8).
@@ -49,6 +92,16 @@
        01  WS-START-DATE          PIC 9(8).
        01  WS-END-DATE            PIC 9(8).
 
+      *--- Batch mode (all active accounts) ---
+       01  WS-BATCH-FLAG          PIC 9 VALUE 0.
+           88  WS-BATCH-MODE          VALUE 1.
+       01  WS-INPUT-BRANCH        PIC X(4).
+       01  WS-FILTER-BRANCH       PIC X(4) VALUE SPACES.
+       01  WS-BATCH-ACCT-TABLE.
+           05  WS-BATCH-ACCT-NO   OCCURS 500 TIMES PIC 9(8).
+       01  WS-BATCH-ACCT-COUNT    PIC 9(5) VALUE 0.
+       01  WS-BATCH-IDX           PIC 9(5).
+
       *--- Running balance ---
        01  WS-RUNNING-BAL         PIC S9(9)V99 VALUE ZEROS.
 
@@ -58,6 +111,18 @@
        01  WS-RPT-TRANSFER-TOTAL  PIC S9(9)V99 VALUE ZEROS.
        01  WS-RPT-TXN-COUNT       PIC 9(5) VALUE ZEROS.
 
+      *--- Statement totals broken out by category/memo code ---
+       01  WS-CAT-TOTALS.
+           05  WS-CAT-ENTRY OCCURS 12 TIMES.
+               10  WS-CAT-CODE         PIC X(4).
+               10  WS-CAT-AMOUNT       PIC S9(9)V99.
+               10  WS-CAT-TXN-COUNT    PIC 9(5).
+       01  WS-CAT-COUNT           PIC 9(3) VALUE 0.
+       01  WS-CAT-IDX             PIC 9(3).
+       01  WS-CAT-SEARCH          PIC X(4).
+       01  WS-CAT-FOUND-FLAG      PIC 9 VALUE 0.
+           88  WS-CAT-FOUND           VALUE 1.
+
       *--- Display fields with PIC editing ---
        01  WS-DISP-BAL            PIC $$$,$$$,$$9.99-.
        01  WS-DISP-AMT            PIC $$$,$$$,$$9.99-.
@@ -102,21 +167,137 @@
            05  WS-NOW-DAY         PIC 9(2).
            05  WS-NOW-REST        PIC X(13).
 
+      *--- Persistent statement file ---
+       01  WS-STMT-FILENAME       PIC X(60).
+       01  WS-STMT-STATUS         PIC XX.
+           88  WS-STMT-OK             VALUE "00".
+       01  WS-STMT-OPEN-FLAG      PIC 9 VALUE 0.
+           88  WS-STMT-IS-OPEN        VALUE 1.
+       01  WS-STMT-LINE           PIC X(80).
+
+      *--- Transfer direction, for the statement line label ---
+       01  WS-XFER-DIR            PIC X(1) VALUE SPACE.
+           88  WS-XFER-IS-OUT         VALUE "O".
+           88  WS-XFER-IS-IN          VALUE "I".
+       01  WS-XFER-LABEL          PIC X(20).
+
+      *--- Shared operating parameters (CTRL-FILE) ---
+      *    The VALUE clause on WS-LINES-PER-PAGE above is the
+      *    fallback default used when the control file or record
+      *    does not exist yet; LOAD-CTRL-PARAMS overrides it.
+       01  WS-CTRL-STATUS         PIC XX.
+           88  WS-CTRL-OK             VALUE "00".
+           88  WS-CTRL-FILE-MISSING   VALUE "35".
+       01  WS-CTRL-OPEN-FLAG      PIC 9 VALUE 0.
+           88  WS-CTRL-IS-OPEN        VALUE 1.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           PERFORM OPEN-CTRL-FILE
+           PERFORM LOAD-CTRL-PARAMS
            PERFORM GET-REPORT-PARAMS
-           PERFORM GENERATE-REPORT
+           IF WS-BATCH-MODE
+               PERFORM RUN-BATCH-STATEMENTS
+           ELSE
+               PERFORM OPEN-STMT-FILE
+               PERFORM GENERATE-REPORT
+               PERFORM CLOSE-STMT-FILE
+           END-IF
+           IF WS-CTRL-IS-OPEN
+               CLOSE CTRL-FILE
+               MOVE 0 TO WS-CTRL-OPEN-FLAG
+           END-IF
            STOP RUN.
 
+      *    Opens the shared control file read-only so the operating
+      *    parameters it carries (report page size, etc.) can be
+      *    picked up. A brand-new install with no control file yet
+      *    simply falls back to the compiled-in default in
+      *    LOAD-CTRL-PARAMS - RPTGEN never creates or writes this
+      *    file, since it owns no part of its contents.
+       OPEN-CTRL-FILE.
+           OPEN INPUT CTRL-FILE
+           IF WS-CTRL-OK
+               SET WS-CTRL-IS-OPEN TO TRUE
+           END-IF.
+
+      *    Loads the shared operating parameters from CTRL-FILE,
+      *    keeping the compiled-in default if the field is zero (an
+      *    older control record written before this field existed,
+      *    or no control file at all).
+       LOAD-CTRL-PARAMS.
+           IF NOT WS-CTRL-IS-OPEN
+               GO TO LOAD-CTRL-PARAMS-EXIT
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           READ CTRL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CTRL-RPT-LINES-PER-PAGE > 0
+                       MOVE CTRL-RPT-LINES-PER-PAGE
+                           TO WS-LINES-PER-PAGE
+                   END-IF
+           END-READ.
+       LOAD-CTRL-PARAMS-EXIT.
+           EXIT.
+
+       OPEN-STMT-FILE.
+           STRING "data/STMT-" WS-TARGET-ACCTNO "-"
+               WS-START-DATE "-" WS-END-DATE ".txt"
+               DELIMITED BY SIZE INTO WS-STMT-FILENAME
+           END-STRING
+           OPEN OUTPUT STMT-FILE
+           IF WS-STMT-OK
+               SET WS-STMT-IS-OPEN TO TRUE
+               DISPLAY "Statement file: " WS-STMT-FILENAME
+           ELSE
+               DISPLAY "WARNING: Could not open statement file: "
+                   WS-STMT-STATUS
+           END-IF.
+
+       LOG-STMT-LINE.
+           IF WS-STMT-IS-OPEN
+               MOVE WS-STMT-LINE TO STMT-REC
+               WRITE STMT-REC
+           END-IF.
+
+       CLOSE-STMT-FILE.
+           IF WS-STMT-IS-OPEN
+               CLOSE STMT-FILE
+               MOVE 0 TO WS-STMT-OPEN-FLAG
+           END-IF.
+
        GET-REPORT-PARAMS.
            DISPLAY "========================================="
            DISPLAY "  ACCOUNT STATEMENT GENERATOR"
            DISPLAY "========================================="
-           DISPLAY "Account number (8 digits):"
+           DISPLAY "Account number (8 digits), or ALL for "
+               "every active account:"
            DISPLAY "> " WITH NO ADVANCING
            ACCEPT WS-INPUT-ACCTNO
-           MOVE WS-INPUT-ACCTNO TO WS-TARGET-ACCTNO
+           MOVE 0 TO WS-BATCH-FLAG
+           MOVE SPACES TO WS-FILTER-BRANCH
+           IF FUNCTION UPPER-CASE(WS-INPUT-ACCTNO) = "ALL"
+               SET WS-BATCH-MODE TO TRUE
+               DISPLAY "Limit to branch code (4 chars, or "
+                   "Enter for all branches):"
+               DISPLAY "> " WITH NO ADVANCING
+               ACCEPT WS-INPUT-BRANCH
+               IF WS-INPUT-BRANCH NOT = SPACES
+                   MOVE WS-INPUT-BRANCH TO WS-FILTER-BRANCH
+               END-IF
+           ELSE
+               MOVE WS-INPUT-ACCTNO TO WS-TARGET-ACCTNO
+           END-IF
+
+           PERFORM GET-DATE-RANGE.
 
+      *    Prompts for the start/end dates and loops back on itself if
+      *    the operator enters a start date after the end date - an
+      *    empty start/end still defaults to "all history"/"today" and
+      *    always passes the check.
+       GET-DATE-RANGE.
            DISPLAY "Start date (YYYYMMDD, or Enter for all):"
            DISPLAY "> " WITH NO ADVANCING
            ACCEPT WS-INPUT-START-DATE
@@ -133,7 +314,44 @@
                MOVE 99999999 TO WS-END-DATE
            ELSE
                MOVE WS-INPUT-END-DATE TO WS-END-DATE
+           END-IF
+
+           IF WS-START-DATE > WS-END-DATE
+               DISPLAY "Start date must not be after end date. "
+                   "Please re-enter."
+               GO TO GET-DATE-RANGE
+           END-IF.
+       GET-DATE-RANGE-EXIT.
+           EXIT.
+
+      *    Computes the weighted modulus-10 check digit over the
+      *    first 7 characters of WS-CD-WORK, leaving the result in
+      *    WS-CD-CHECK-DIGIT. Caller loads WS-CD-WORK(1:7) first.
+       COMPUTE-CHECK-DIGIT.
+           MOVE 0 TO WS-CD-SUM
+           PERFORM VARYING WS-CD-IDX FROM 1 BY 1 UNTIL WS-CD-IDX > 7
+               MOVE WS-CD-WORK(WS-CD-IDX:1) TO WS-CD-DIGIT
+               COMPUTE WS-CD-SUM = WS-CD-SUM +
+                   (WS-CD-DIGIT * WS-CD-WEIGHT(WS-CD-IDX))
+           END-PERFORM
+           COMPUTE WS-CD-CHECK-DIGIT = FUNCTION MOD(WS-CD-SUM, 10).
+
+      *    Validates the check digit of the account number currently
+      *    in ACCT-NO. Numbers below WS-CD-FLOOR predate the scheme
+      *    and are always treated as valid.
+       VALIDATE-ACCT-NO-CHECK-DIGIT.
+           MOVE 1 TO WS-CD-VALID-FLAG
+           IF ACCT-NO < WS-CD-FLOOR
+               GO TO VALIDATE-ACCT-NO-CHECK-DIGIT-EXIT
+           END-IF
+           MOVE ACCT-NO TO WS-CD-WORK
+           PERFORM COMPUTE-CHECK-DIGIT
+           MOVE WS-CD-WORK(8:1) TO WS-CD-ENTERED-DIGIT
+           IF WS-CD-CHECK-DIGIT NOT = WS-CD-ENTERED-DIGIT
+               MOVE 0 TO WS-CD-VALID-FLAG
            END-IF.
+       VALIDATE-ACCT-NO-CHECK-DIGIT-EXIT.
+           EXIT.
 
        GENERATE-REPORT.
       *    Look up the account
@@ -145,6 +363,13 @@
            END-IF
 
            MOVE WS-TARGET-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Account " ACCT-NO
+                   " fails check-digit validation."
+               CLOSE ACCT-FILE
+               STOP RUN
+           END-IF
            READ ACCT-FILE
                INVALID KEY
                    DISPLAY "Account " WS-TARGET-ACCTNO
@@ -194,6 +419,17 @@
                WS-DISP-BAL
            DISPLAY "  " WS-SEPARATOR-LINE
 
+           STRING "  Opening Balance:"
+               "                              "
+               WS-DISP-BAL
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           STRING "  " WS-SEPARATOR-LINE
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+
            PERFORM PRINT-TXN-LINES UNTIL WS-TXN-EOF
 
            CLOSE TXN-FILE
@@ -201,6 +437,58 @@
 
            PERFORM PRINT-REPORT-FOOTER.
 
+       RUN-BATCH-STATEMENTS.
+           PERFORM COLLECT-ACTIVE-ACCOUNTS
+           DISPLAY "Generating statements for "
+               WS-BATCH-ACCT-COUNT " active accounts..."
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+               UNTIL WS-BATCH-IDX > WS-BATCH-ACCT-COUNT
+               MOVE WS-BATCH-ACCT-NO(WS-BATCH-IDX)
+                   TO WS-TARGET-ACCTNO
+               PERFORM OPEN-STMT-FILE
+               PERFORM GENERATE-REPORT
+               PERFORM CLOSE-STMT-FILE
+           END-PERFORM
+           DISPLAY "Batch statement run complete.".
+
+       COLLECT-ACTIVE-ACCOUNTS.
+           MOVE 0 TO WS-BATCH-ACCT-COUNT
+           OPEN INPUT ACCT-FILE
+           IF NOT WS-ACCT-OK
+               DISPLAY "Error opening account file: "
+                   WS-ACCT-STATUS
+               GO TO COLLECT-ACTIVE-ACCOUNTS-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO ACCT-NO
+           START ACCT-FILE KEY IS GREATER THAN ACCT-NO
+               INVALID KEY
+                   CLOSE ACCT-FILE
+                   GO TO COLLECT-ACTIVE-ACCOUNTS-EXIT
+           END-START
+
+           PERFORM COLLECT-NEXT-ACCOUNT
+               UNTIL WS-ACCT-EOF
+               OR WS-BATCH-ACCT-COUNT = 500
+
+           CLOSE ACCT-FILE.
+       COLLECT-ACTIVE-ACCOUNTS-EXIT.
+           EXIT.
+
+       COLLECT-NEXT-ACCOUNT.
+           READ ACCT-FILE NEXT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ACCT-IS-ACTIVE
+                       AND (WS-FILTER-BRANCH = SPACES
+                           OR ACCT-BRANCH = WS-FILTER-BRANCH)
+                       ADD 1 TO WS-BATCH-ACCT-COUNT
+                       MOVE ACCT-NO
+                           TO WS-BATCH-ACCT-NO(WS-BATCH-ACCT-COUNT)
+                   END-IF
+           END-READ.
+
        CALC-STARTING-BALANCE.
       *    Read all transactions for this account before the
       *    start date to build up the opening balance.
@@ -216,8 +504,10 @@
                        AND TXN-DATE < WS-START-DATE
                        EVALUATE TXN-TYPE
                            WHEN "D"
+                           WHEN "I"
                                ADD TXN-AMOUNT TO WS-RUNNING-BAL
                            WHEN "W"
+                           WHEN "S"
                                SUBTRACT TXN-AMOUNT
                                    FROM WS-RUNNING-BAL
                            WHEN "T"
@@ -253,6 +543,8 @@
            EVALUATE ACCT-TYPE
                WHEN "C" MOVE "Checking" TO WS-TYPE-NAME
                WHEN "S" MOVE "Savings"  TO WS-TYPE-NAME
+               WHEN "D" MOVE "CD"       TO WS-TYPE-NAME
+               WHEN "M" MOVE "MMkt"     TO WS-TYPE-NAME
                WHEN OTHER MOVE "Unknown" TO WS-TYPE-NAME
            END-EVALUATE
            DISPLAY "  Type:       " WS-TYPE-NAME
@@ -260,17 +552,73 @@
            EVALUATE ACCT-STATUS
                WHEN "A" DISPLAY "  Status:     Active"
                WHEN "X" DISPLAY "  Status:     CLOSED"
+               WHEN "H" DISPLAY "  Status:     HOLD"
            END-EVALUATE
 
            DISPLAY "  Period:     " WS-START-DATE
                " to " WS-END-DATE
            MOVE ACCT-BAL TO WS-DISP-BAL
            DISPLAY "  Cur Balance:" WS-DISP-BAL
+           DISPLAY "  Currency:   " ACCT-CURRENCY
            DISPLAY SPACES
            DISPLAY "  Date       Time     Type"
                "        Amount          Balance"
                "         Description"
-           DISPLAY "  " WS-SEPARATOR-LINE.
+           DISPLAY "  " WS-SEPARATOR-LINE
+
+           MOVE "======================================="
+               TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           MOVE "  COBOL BANK LEDGER"
+               & "                    ACCOUNT STATEMENT"
+               TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           MOVE "======================================="
+               TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           MOVE SPACES TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           STRING "  Account:    " ACCT-NO
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           STRING "  Name:       " ACCT-NAME
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           STRING "  Type:       " WS-TYPE-NAME
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           EVALUATE ACCT-STATUS
+               WHEN "A" MOVE "  Status:     Active" TO WS-STMT-LINE
+               WHEN "X" MOVE "  Status:     CLOSED" TO WS-STMT-LINE
+               WHEN "H" MOVE "  Status:     HOLD" TO WS-STMT-LINE
+           END-EVALUATE
+           PERFORM LOG-STMT-LINE
+           STRING "  Period:     " WS-START-DATE " to " WS-END-DATE
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           STRING "  Cur Balance:" WS-DISP-BAL
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           STRING "  Currency:   " ACCT-CURRENCY
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           MOVE SPACES TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           MOVE "  Date       Time     Type"
+               & "        Amount          Balance"
+               & "         Description"
+               TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           STRING "  " WS-SEPARATOR-LINE
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE.
 
        PRINT-TXN-LINES.
            READ TXN-FILE
@@ -293,18 +641,29 @@
        PROCESS-OWN-TXN.
            IF TXN-DATE >= WS-START-DATE
                AND TXN-DATE <= WS-END-DATE
+               MOVE SPACE TO WS-XFER-DIR
                EVALUATE TXN-TYPE
                    WHEN "D"
+                   WHEN "I"
                        ADD TXN-AMOUNT TO WS-RUNNING-BAL
                        ADD TXN-AMOUNT TO WS-RPT-DEPOSIT-TOTAL
                    WHEN "W"
+                   WHEN "S"
                        SUBTRACT TXN-AMOUNT FROM WS-RUNNING-BAL
                        ADD TXN-AMOUNT TO WS-RPT-WITHDRAW-TOTAL
                    WHEN "T"
                        SUBTRACT TXN-AMOUNT FROM WS-RUNNING-BAL
                        ADD TXN-AMOUNT TO WS-RPT-TRANSFER-TOTAL
+                       MOVE "O" TO WS-XFER-DIR
+                       STRING "TO ACCT " TXN-XFER-ACCT
+                           DELIMITED BY SIZE INTO WS-XFER-LABEL
+                       END-STRING
                END-EVALUATE
                ADD 1 TO WS-RPT-TXN-COUNT
+               MOVE TXN-CATEGORY TO WS-CAT-SEARCH
+               PERFORM FIND-OR-ADD-CAT-SLOT
+               ADD TXN-AMOUNT TO WS-CAT-AMOUNT(WS-CAT-IDX)
+               ADD 1 TO WS-CAT-TXN-COUNT(WS-CAT-IDX)
                PERFORM FORMAT-AND-PRINT-LINE
            ELSE
                IF TXN-DATE < WS-START-DATE
@@ -312,18 +671,51 @@
                END-IF
            END-IF.
 
+      *    Incoming transfers are logged under the sending account,
+      *    so this account's own scan never sees them; print them as
+      *    a distinct "Xfer In" line showing the originating account,
+      *    rather than folding them into TXN-TYPE "D" deposits.
        PROCESS-INCOMING-XFER.
            IF TXN-DATE >= WS-START-DATE
                AND TXN-DATE <= WS-END-DATE
                ADD TXN-AMOUNT TO WS-RUNNING-BAL
                ADD TXN-AMOUNT TO WS-RPT-DEPOSIT-TOTAL
                ADD 1 TO WS-RPT-TXN-COUNT
-      *        Temporarily change fields for display
-               MOVE "D" TO TXN-TYPE
-               MOVE "XFER IN" TO TXN-DESC
+               MOVE "XFER" TO WS-CAT-SEARCH
+               PERFORM FIND-OR-ADD-CAT-SLOT
+               ADD TXN-AMOUNT TO WS-CAT-AMOUNT(WS-CAT-IDX)
+               ADD 1 TO WS-CAT-TXN-COUNT(WS-CAT-IDX)
+               MOVE "I" TO WS-XFER-DIR
+               STRING "FROM ACCT " TXN-ACCT-NO
+                   DELIMITED BY SIZE INTO WS-XFER-LABEL
+               END-STRING
                PERFORM FORMAT-AND-PRINT-LINE
            END-IF.
 
+       FIND-OR-ADD-CAT-SLOT.
+           MOVE 0 TO WS-CAT-FOUND-FLAG
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CAT-COUNT
+               OR WS-CAT-FOUND
+               IF WS-CAT-CODE(WS-CAT-IDX) = WS-CAT-SEARCH
+                   SET WS-CAT-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-CAT-FOUND
+               SUBTRACT 1 FROM WS-CAT-IDX
+           END-IF
+           IF NOT WS-CAT-FOUND
+               IF WS-CAT-COUNT < 12
+                   ADD 1 TO WS-CAT-COUNT
+                   MOVE WS-CAT-COUNT TO WS-CAT-IDX
+                   MOVE WS-CAT-SEARCH TO WS-CAT-CODE(WS-CAT-IDX)
+                   MOVE ZEROS TO WS-CAT-AMOUNT(WS-CAT-IDX)
+                   MOVE ZEROS TO WS-CAT-TXN-COUNT(WS-CAT-IDX)
+               ELSE
+                   SUBTRACT 1 FROM WS-CAT-IDX
+               END-IF
+           END-IF.
+
        FORMAT-AND-PRINT-LINE.
       *    Format the date YYYY-MM-DD
            MOVE TXN-DATE TO WS-RAW-DATE
@@ -348,17 +740,98 @@
                        " Deposit  " WS-DISP-AMT
                        " " WS-DISP-BAL
                        " " TXN-DESC
+               WHEN "I"
+                   DISPLAY "  " WS-FMT-DATE " " WS-FMT-TIME
+                       " Interest " WS-DISP-AMT
+                       " " WS-DISP-BAL
+                       " " TXN-DESC
                WHEN "W"
                    DISPLAY "  " WS-FMT-DATE " " WS-FMT-TIME
                        " Withdraw " WS-DISP-AMT
                        " " WS-DISP-BAL
                        " " TXN-DESC
-               WHEN "T"
+               WHEN "S"
                    DISPLAY "  " WS-FMT-DATE " " WS-FMT-TIME
-                       " Transfer " WS-DISP-AMT
+                       " Svc Chg  " WS-DISP-AMT
+                       " " WS-DISP-BAL
+                       " " TXN-DESC
+               WHEN "T"
+                   IF WS-XFER-IS-OUT
+                       DISPLAY "  " WS-FMT-DATE " " WS-FMT-TIME
+                           " Xfer Out " WS-DISP-AMT
+                           " " WS-DISP-BAL
+                           " " WS-XFER-LABEL
+                   ELSE
+                       IF WS-XFER-IS-IN
+                           DISPLAY "  " WS-FMT-DATE " " WS-FMT-TIME
+                               " Xfer In  " WS-DISP-AMT
+                               " " WS-DISP-BAL
+                               " " WS-XFER-LABEL
+                       ELSE
+                           DISPLAY "  " WS-FMT-DATE " " WS-FMT-TIME
+                               " Transfer " WS-DISP-AMT
+                               " " WS-DISP-BAL
+                               " " TXN-DESC
+                       END-IF
+                   END-IF
+           END-EVALUATE
+
+           EVALUATE TXN-TYPE
+               WHEN "D"
+                   STRING "  " WS-FMT-DATE " " WS-FMT-TIME
+                       " Deposit  " WS-DISP-AMT
                        " " WS-DISP-BAL
                        " " TXN-DESC
-           END-EVALUATE.
+                       DELIMITED BY SIZE INTO WS-STMT-LINE
+                   END-STRING
+               WHEN "I"
+                   STRING "  " WS-FMT-DATE " " WS-FMT-TIME
+                       " Interest " WS-DISP-AMT
+                       " " WS-DISP-BAL
+                       " " TXN-DESC
+                       DELIMITED BY SIZE INTO WS-STMT-LINE
+                   END-STRING
+               WHEN "W"
+                   STRING "  " WS-FMT-DATE " " WS-FMT-TIME
+                       " Withdraw " WS-DISP-AMT
+                       " " WS-DISP-BAL
+                       " " TXN-DESC
+                       DELIMITED BY SIZE INTO WS-STMT-LINE
+                   END-STRING
+               WHEN "S"
+                   STRING "  " WS-FMT-DATE " " WS-FMT-TIME
+                       " Svc Chg  " WS-DISP-AMT
+                       " " WS-DISP-BAL
+                       " " TXN-DESC
+                       DELIMITED BY SIZE INTO WS-STMT-LINE
+                   END-STRING
+               WHEN "T"
+                   IF WS-XFER-IS-OUT
+                       STRING "  " WS-FMT-DATE " " WS-FMT-TIME
+                           " Xfer Out " WS-DISP-AMT
+                           " " WS-DISP-BAL
+                           " " WS-XFER-LABEL
+                           DELIMITED BY SIZE INTO WS-STMT-LINE
+                       END-STRING
+                   ELSE
+                       IF WS-XFER-IS-IN
+                           STRING "  " WS-FMT-DATE " " WS-FMT-TIME
+                               " Xfer In  " WS-DISP-AMT
+                               " " WS-DISP-BAL
+                               " " WS-XFER-LABEL
+                               DELIMITED BY SIZE INTO WS-STMT-LINE
+                           END-STRING
+                       ELSE
+                           STRING "  " WS-FMT-DATE " " WS-FMT-TIME
+                               " Transfer " WS-DISP-AMT
+                               " " WS-DISP-BAL
+                               " " TXN-DESC
+                               DELIMITED BY SIZE INTO WS-STMT-LINE
+                           END-STRING
+                       END-IF
+                   END-IF
+           END-EVALUATE
+           PERFORM LOG-STMT-LINE.
 
        PRINT-REPORT-FOOTER.
            DISPLAY "  " WS-SEPARATOR-LINE
@@ -372,7 +845,17 @@
            DISPLAY "  Total Withdrawals:" WS-DISP-AMT
            MOVE WS-RPT-TRANSFER-TOTAL TO WS-DISP-AMT
            DISPLAY "  Total Transfers:  " WS-DISP-AMT
+           DISPLAY SPACES
+           DISPLAY "  By Category:"
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CAT-COUNT
+               MOVE WS-CAT-AMOUNT(WS-CAT-IDX) TO WS-DISP-AMT
+               DISPLAY "    " WS-CAT-CODE(WS-CAT-IDX)
+                   ": " WS-CAT-TXN-COUNT(WS-CAT-IDX)
+                   " txn(s), " WS-DISP-AMT
+           END-PERFORM
            MOVE WS-RUNNING-BAL TO WS-DISP-BAL
+           DISPLAY SPACES
            DISPLAY "  Closing Balance:  " WS-DISP-BAL
            DISPLAY SPACES
            DISPLAY "=================================="
@@ -381,4 +864,63 @@
            DISPLAY "  End of Statement"
            DISPLAY "=================================="
                "=================================="
-               "==========".
+               "=========="
+
+           STRING "  " WS-SEPARATOR-LINE
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           MOVE SPACES TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           MOVE "  STATEMENT SUMMARY" TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           MOVE "  -----------------" TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           STRING "  Transactions:     " WS-RPT-TXN-COUNT
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           MOVE WS-RPT-DEPOSIT-TOTAL TO WS-DISP-AMT
+           STRING "  Total Deposits:   " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           MOVE WS-RPT-WITHDRAW-TOTAL TO WS-DISP-AMT
+           STRING "  Total Withdrawals:" WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           MOVE WS-RPT-TRANSFER-TOTAL TO WS-DISP-AMT
+           STRING "  Total Transfers:  " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           MOVE SPACES TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           MOVE "  By Category:" TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CAT-COUNT
+               MOVE WS-CAT-AMOUNT(WS-CAT-IDX) TO WS-DISP-AMT
+               STRING "    " WS-CAT-CODE(WS-CAT-IDX)
+                   ": " WS-CAT-TXN-COUNT(WS-CAT-IDX)
+                   " txn(s), " WS-DISP-AMT
+                   DELIMITED BY SIZE INTO WS-STMT-LINE
+               END-STRING
+               PERFORM LOG-STMT-LINE
+           END-PERFORM
+           MOVE WS-RUNNING-BAL TO WS-DISP-BAL
+           STRING "  Closing Balance:  " WS-DISP-BAL
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           END-STRING
+           PERFORM LOG-STMT-LINE
+           MOVE SPACES TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           MOVE "======================================="
+               TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           MOVE "  End of Statement" TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE
+           MOVE "======================================="
+               TO WS-STMT-LINE
+           PERFORM LOG-STMT-LINE.
