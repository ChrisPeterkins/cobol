@@ -0,0 +1,942 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNIMP.
+      *================================================================*
+      * TXNIMP - Batch Transaction File Import                         *
+      * Reads a fixed-width feed of deposits/withdrawals/transfers     *
+      * from an external system (data/TXNIMPORT.dat) and posts each    *
+      * line through the same validation and balance-update logic as  *
+      * the interactive transaction tools (TXNPROC/BANKUI), using the  *
+      * shared CTRL-FILE next-txn-id mechanism.                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE
+               ASSIGN TO "data/ACCOUNTS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TXN-FILE
+               ASSIGN TO "data/TRANSACTIONS.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT CTRL-FILE
+               ASSIGN TO "data/TXNCTL.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-KEY
+               FILE STATUS IS WS-CTRL-STATUS.
+
+           SELECT IMPORT-FILE
+               ASSIGN TO "data/TXNIMPORT.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IMPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       COPY ACCT-REC.
+
+       FD  TXN-FILE.
+       COPY TXNL-REC.
+
+       FD  CTRL-FILE.
+       COPY CTRL-REC.
+
+       FD  IMPORT-FILE.
+       COPY IMPORT-REC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS        PIC XX.
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-NOT-FOUND     VALUE "23".
+           88  WS-ACCT-FILE-MISSING  VALUE "35".
+
+       01  WS-TXN-STATUS         PIC XX.
+           88  WS-TXN-OK             VALUE "00".
+           88  WS-TXN-FILE-MISSING   VALUE "35".
+
+       01  WS-CTRL-STATUS        PIC XX.
+           88  WS-CTRL-OK            VALUE "00".
+           88  WS-CTRL-NOT-FOUND     VALUE "23".
+           88  WS-CTRL-FILE-MISSING  VALUE "35".
+
+       01  WS-IMPORT-STATUS      PIC XX.
+           88  WS-IMPORT-OK          VALUE "00".
+           88  WS-IMPORT-EOF         VALUE "10".
+           88  WS-IMPORT-FILE-MISSING VALUE "35".
+
+       01  WS-ACCT-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-ACCT-IS-OPEN       VALUE 1.
+       01  WS-TXN-OPEN-FLAG      PIC 9 VALUE 0.
+           88  WS-TXN-IS-OPEN        VALUE 1.
+       01  WS-CTRL-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-CTRL-IS-OPEN       VALUE 1.
+       01  WS-IMPORT-OPEN-FLAG   PIC 9 VALUE 0.
+           88  WS-IMPORT-IS-OPEN     VALUE 1.
+
+       01  WS-IMPORT-EOF-FLAG    PIC 9 VALUE 0.
+           88  WS-IMPORT-AT-EOF      VALUE 1.
+
+       01  WS-NEXT-TXN-ID        PIC 9(10) VALUE 1.
+       01  WS-TXN-EOF-FLAG       PIC 9 VALUE 0.
+           88  WS-TXN-EOF            VALUE 1.
+
+      *    Daily withdrawal velocity check, same as TXNPROC/BANKUI/
+      *    ATMFEED.
+       01  WS-VEL-ACCT-NO        PIC 9(8).
+       01  WS-VEL-COUNT          PIC 9(3).
+       01  WS-VEL-AMT            PIC 9(7)V99.
+       01  WS-VEL-EXCEEDED-FLAG  PIC 9 VALUE 0.
+           88  WS-VEL-EXCEEDED       VALUE 1.
+
+      *    Transactions at or above this amount post as Pending and
+      *    require a TXNAPPR batch approval before the balance change
+      *    is applied - same threshold the interactive tools use.
+       01  WS-LARGE-TXN-THRESHOLD PIC 9(7)V99 VALUE 5000.00.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YEAR      PIC 9(4).
+           05  WS-CURR-MONTH     PIC 9(2).
+           05  WS-CURR-DAY       PIC 9(2).
+           05  WS-CURR-HH        PIC 9(2).
+           05  WS-CURR-MM        PIC 9(2).
+           05  WS-CURR-SS        PIC 9(2).
+           05  WS-CURR-REST      PIC X(7).
+
+       01  WS-TODAY-DATE          PIC 9(8).
+       01  WS-NOW-TIME            PIC 9(6).
+
+       01  WS-SAVE-ACCT-NO       PIC 9(8).
+       01  WS-SAVE-ACCT-BAL      PIC S9(9)V99.
+       01  WS-SAVE-ACCT-TYPE     PIC X(1).
+       01  WS-SAVE-ACCT-CURRENCY PIC X(3).
+
+       01  WS-TXN-AMT            PIC 9(7)V99.
+       01  WS-AVAIL-BAL          PIC S9(9)V99.
+       01  WS-SIZE-ERR-FLAG      PIC 9 VALUE 0.
+
+      *    Linked-account overdraft sweep, same as TXNPROC/BANKUI.
+       01  WS-SWEEP-SHORTFALL     PIC 9(7)V99.
+       01  WS-SWEEP-CHK-ACCTNO    PIC 9(8).
+       01  WS-SWEEP-CHK-CURRENCY  PIC X(3).
+       01  WS-SWEEP-LINKED-ACCTNO PIC 9(8).
+       01  WS-SWEEP-DONE-FLAG     PIC 9 VALUE 0.
+           88  WS-SWEEP-WAS-DONE      VALUE 1.
+
+      *    Account numbers at or above WS-CD-FLOOR carry a check
+      *    digit, same scheme as ACCTMGR/BANKUI/TXNPROC.
+       01  WS-CD-FLOOR           PIC 9(8) VALUE 20000000.
+       01  WS-CD-VALID-FLAG      PIC 9 VALUE 0.
+           88  WS-CD-VALID           VALUE 1.
+       01  WS-CD-WORK            PIC X(8).
+       01  WS-CD-SUM              PIC 9(3).
+       01  WS-CD-IDX              PIC 9.
+       01  WS-CD-DIGIT            PIC 9.
+       01  WS-CD-CHECK-DIGIT      PIC 9.
+       01  WS-CD-ENTERED-DIGIT    PIC 9.
+       01  WS-CD-WEIGHT-TABLE.
+           05  FILLER             PIC 9 VALUE 2.
+           05  FILLER             PIC 9 VALUE 3.
+           05  FILLER             PIC 9 VALUE 4.
+           05  FILLER             PIC 9 VALUE 5.
+           05  FILLER             PIC 9 VALUE 6.
+           05  FILLER             PIC 9 VALUE 7.
+           05  FILLER             PIC 9 VALUE 8.
+       01  WS-CD-WEIGHTS REDEFINES WS-CD-WEIGHT-TABLE.
+           05  WS-CD-WEIGHT       PIC 9 OCCURS 7 TIMES.
+
+       01  WS-LINE-NO            PIC 9(6) VALUE 0.
+       01  WS-LINES-SCANNED      PIC 9(6) VALUE 0.
+       01  WS-LINES-POSTED       PIC 9(6) VALUE 0.
+       01  WS-LINES-PENDING      PIC 9(6) VALUE 0.
+       01  WS-LINES-FAILED       PIC 9(6) VALUE 0.
+
+       01  WS-DISP-AMT           PIC $$$,$$$,$$9.99.
+       01  WS-DISP-BAL           PIC $$$,$$$,$$9.99-.
+
+      *    Staging fields for WRITE-IMPORT-TXN-REC, set by the caller
+      *    immediately before each PERFORM.
+       01  WS-IMPORT-TXN-ACCT-NO   PIC 9(8).
+       01  WS-IMPORT-TXN-TYPE      PIC X(1).
+       01  WS-IMPORT-TXN-XFER-ACCT PIC 9(8).
+       01  WS-IMPORT-TXN-STATUS    PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "========================================="
+           DISPLAY "  BATCH TRANSACTION IMPORT"
+           DISPLAY "========================================="
+
+           PERFORM OPEN-FILES
+           IF NOT WS-ACCT-IS-OPEN
+               DISPLAY "FATAL: Cannot open account file."
+               STOP RUN
+           END-IF
+           IF NOT WS-TXN-IS-OPEN
+               DISPLAY "FATAL: Cannot open transaction file."
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+           IF NOT WS-IMPORT-IS-OPEN
+               DISPLAY "No import file found at "
+                   "data/TXNIMPORT.dat. Nothing to do."
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+
+           PERFORM FIND-NEXT-TXN-ID
+           PERFORM GET-CURRENT-DATETIME
+
+           PERFORM PROCESS-NEXT-IMPORT-LINE
+               UNTIL WS-IMPORT-AT-EOF
+
+           DISPLAY " "
+           DISPLAY "Import complete."
+           DISPLAY "  Lines scanned: " WS-LINES-SCANNED
+           DISPLAY "  Posted:        " WS-LINES-POSTED
+           DISPLAY "  Pending:       " WS-LINES-PENDING
+           DISPLAY "  Failed:        " WS-LINES-FAILED
+
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O ACCT-FILE
+           IF WS-ACCT-OK
+               SET WS-ACCT-IS-OPEN TO TRUE
+           ELSE
+               IF WS-ACCT-FILE-MISSING
+                   DISPLAY "Account file not found. Run ACCTMGR"
+                       " first to create accounts."
+               ELSE
+                   DISPLAY "Error opening account file: "
+                       WS-ACCT-STATUS
+               END-IF
+               GO TO OPEN-FILES-EXIT
+           END-IF
+
+           OPEN EXTEND TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           ELSE
+               IF WS-TXN-FILE-MISSING
+                   OPEN OUTPUT TXN-FILE
+                   IF WS-TXN-OK
+                       SET WS-TXN-IS-OPEN TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           OPEN I-O CTRL-FILE
+           IF WS-CTRL-OK
+               SET WS-CTRL-IS-OPEN TO TRUE
+           ELSE
+               IF WS-CTRL-FILE-MISSING
+                   OPEN OUTPUT CTRL-FILE
+                   IF WS-CTRL-OK
+                       CLOSE CTRL-FILE
+                       OPEN I-O CTRL-FILE
+                       IF WS-CTRL-OK
+                           SET WS-CTRL-IS-OPEN TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           OPEN INPUT IMPORT-FILE
+           IF WS-IMPORT-OK
+               SET WS-IMPORT-IS-OPEN TO TRUE
+           END-IF.
+       OPEN-FILES-EXIT.
+           EXIT.
+
+       CLOSE-FILES.
+           IF WS-ACCT-IS-OPEN
+               CLOSE ACCT-FILE
+               MOVE 0 TO WS-ACCT-OPEN-FLAG
+           END-IF
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           IF WS-CTRL-IS-OPEN
+               CLOSE CTRL-FILE
+               MOVE 0 TO WS-CTRL-OPEN-FLAG
+           END-IF
+           IF WS-IMPORT-IS-OPEN
+               CLOSE IMPORT-FILE
+               MOVE 0 TO WS-IMPORT-OPEN-FLAG
+           END-IF.
+
+      *    Reads the persisted next-txn-id from CTRL-FILE so startup is
+      *    O(1) instead of rescanning the whole transaction log. The
+      *    control record is seeded by a one-time rescan the first time
+      *    this runs against a transaction log that predates CTRL-FILE.
+       FIND-NEXT-TXN-ID.
+           MOVE "1" TO CTRL-KEY
+           READ CTRL-FILE
+               INVALID KEY
+                   PERFORM SEED-CTRL-FROM-TXN-LOG
+               NOT INVALID KEY
+                   MOVE CTRL-NEXT-TXN-ID TO WS-NEXT-TXN-ID
+           END-READ.
+
+       SEED-CTRL-FROM-TXN-LOG.
+      *    Reopen txn file for input to find last ID
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-OK
+               MOVE 0 TO WS-NEXT-TXN-ID
+               MOVE 0 TO WS-TXN-EOF-FLAG
+               PERFORM READ-SINGLE-TXN UNTIL WS-TXN-EOF
+               ADD 1 TO WS-NEXT-TXN-ID
+               CLOSE TXN-FILE
+           ELSE
+               MOVE 1 TO WS-NEXT-TXN-ID
+           END-IF
+      *    Reopen in EXTEND mode for appending transactions
+           OPEN EXTEND TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           ELSE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           MOVE 2000000 TO CTRL-ACCT-START-BASE
+           MOVE 0.01 TO CTRL-MIN-DEPOSIT
+           MOVE 0.01 TO CTRL-MIN-WITHDRAWAL
+           MOVE 50 TO CTRL-RPT-LINES-PER-PAGE
+           MOVE 100.00 TO CTRL-SVC-MIN-BALANCE
+           MOVE 5.00 TO CTRL-SVC-FEE-AMT
+           MOVE 500.00 TO CTRL-ATM-MAX-WITHDRAWAL
+           WRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-WRITE.
+
+      *    Keeps the persisted next-txn-id in sync after a new TXN-REC
+      *    has been written and WS-NEXT-TXN-ID advanced.
+       PERSIST-NEXT-TXN-ID.
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           REWRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-REWRITE.
+
+       READ-SINGLE-TXN.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-EOF TO TRUE
+               NOT AT END
+                   IF TXN-ID > WS-NEXT-TXN-ID
+                       MOVE TXN-ID TO WS-NEXT-TXN-ID
+                   END-IF
+           END-READ.
+
+       GET-CURRENT-DATETIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           STRING WS-CURR-YEAR WS-CURR-MONTH WS-CURR-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-DATE
+           END-STRING
+           STRING WS-CURR-HH WS-CURR-MM WS-CURR-SS
+               DELIMITED BY SIZE INTO WS-NOW-TIME
+           END-STRING.
+
+      *    Computes the check digit for the account number staged in
+      *    the first 7 characters of WS-CD-WORK, leaving the result in
+      *    WS-CD-CHECK-DIGIT. Caller loads WS-CD-WORK(1:7) first.
+       COMPUTE-CHECK-DIGIT.
+           MOVE 0 TO WS-CD-SUM
+           PERFORM VARYING WS-CD-IDX FROM 1 BY 1 UNTIL WS-CD-IDX > 7
+               MOVE WS-CD-WORK(WS-CD-IDX:1) TO WS-CD-DIGIT
+               COMPUTE WS-CD-SUM = WS-CD-SUM +
+                   (WS-CD-DIGIT * WS-CD-WEIGHT(WS-CD-IDX))
+           END-PERFORM
+           COMPUTE WS-CD-CHECK-DIGIT = FUNCTION MOD(WS-CD-SUM, 10).
+
+      *    Validates the check digit of the account number currently
+      *    in ACCT-NO. Numbers below WS-CD-FLOOR predate the scheme
+      *    and are always treated as valid.
+       VALIDATE-ACCT-NO-CHECK-DIGIT.
+           MOVE 1 TO WS-CD-VALID-FLAG
+           IF ACCT-NO < WS-CD-FLOOR
+               GO TO VALIDATE-ACCT-NO-CHECK-DIGIT-EXIT
+           END-IF
+           MOVE ACCT-NO TO WS-CD-WORK
+           PERFORM COMPUTE-CHECK-DIGIT
+           MOVE WS-CD-WORK(8:1) TO WS-CD-ENTERED-DIGIT
+           IF WS-CD-CHECK-DIGIT NOT = WS-CD-ENTERED-DIGIT
+               MOVE 0 TO WS-CD-VALID-FLAG
+           END-IF.
+       VALIDATE-ACCT-NO-CHECK-DIGIT-EXIT.
+           EXIT.
+
+       PROCESS-NEXT-IMPORT-LINE.
+           READ IMPORT-FILE
+               AT END
+                   SET WS-IMPORT-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LINE-NO
+                   ADD 1 TO WS-LINES-SCANNED
+                   EVALUATE TRUE
+                       WHEN IMPORT-IS-DEPOSIT
+                           PERFORM IMPORT-DEPOSIT
+                       WHEN IMPORT-IS-WITHDRAWAL
+                           PERFORM IMPORT-WITHDRAWAL
+                       WHEN IMPORT-IS-TRANSFER
+                           PERFORM IMPORT-TRANSFER
+                       WHEN OTHER
+                           DISPLAY "Line " WS-LINE-NO
+                               ": unknown type '" IMPORT-TYPE
+                               "' - skipped."
+                           ADD 1 TO WS-LINES-FAILED
+                   END-EVALUATE
+           END-READ.
+
+       IMPORT-DEPOSIT.
+           MOVE IMPORT-ACCT-NO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Line " WS-LINE-NO ": account "
+                   IMPORT-ACCT-NO " fails check-digit validation "
+                   "- skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-DEPOSIT-EXIT
+           END-IF
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "Line " WS-LINE-NO ": account "
+                       IMPORT-ACCT-NO " not found - skipped."
+                   ADD 1 TO WS-LINES-FAILED
+                   GO TO IMPORT-DEPOSIT-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               DISPLAY "Line " WS-LINE-NO ": account "
+                   IMPORT-ACCT-NO " is not active - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-DEPOSIT-EXIT
+           END-IF
+
+           MOVE IMPORT-AMOUNT TO WS-TXN-AMT
+           IF WS-TXN-AMT < 0.01
+               DISPLAY "Line " WS-LINE-NO
+                   ": amount must be at least $0.01 - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-DEPOSIT-EXIT
+           END-IF
+
+           IF WS-TXN-AMT > WS-LARGE-TXN-THRESHOLD
+               MOVE "D"    TO WS-IMPORT-TXN-TYPE
+               MOVE ACCT-NO TO WS-IMPORT-TXN-ACCT-NO
+               MOVE ZEROS  TO WS-IMPORT-TXN-XFER-ACCT
+               MOVE "P"    TO WS-IMPORT-TXN-STATUS
+               PERFORM WRITE-IMPORT-TXN-REC
+               IF WS-TXN-OK
+                   DISPLAY "Line " WS-LINE-NO
+                       ": deposit exceeds large-transaction "
+                       "threshold - posted PENDING."
+                   ADD 1 TO WS-LINES-PENDING
+               ELSE
+                   DISPLAY "Line " WS-LINE-NO
+                       ": could not log pending transaction."
+                   ADD 1 TO WS-LINES-FAILED
+               END-IF
+               GO TO IMPORT-DEPOSIT-EXIT
+           END-IF
+
+           MOVE 0 TO WS-SIZE-ERR-FLAG
+           ADD WS-TXN-AMT TO ACCT-BAL
+               ON SIZE ERROR
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+           END-ADD
+           IF WS-SIZE-ERR-FLAG = 1
+               DISPLAY "Line " WS-LINE-NO
+                   ": balance overflow - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-DEPOSIT-EXIT
+           END-IF
+
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "Line " WS-LINE-NO
+                   ": could not update account - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-DEPOSIT-EXIT
+           END-IF
+
+           MOVE "D"    TO WS-IMPORT-TXN-TYPE
+           MOVE ACCT-NO TO WS-IMPORT-TXN-ACCT-NO
+           MOVE ZEROS  TO WS-IMPORT-TXN-XFER-ACCT
+           MOVE "C"    TO WS-IMPORT-TXN-STATUS
+           PERFORM WRITE-IMPORT-TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-LINES-POSTED
+           ELSE
+               DISPLAY "Line " WS-LINE-NO
+                   ": balance updated but transaction log "
+                   "failed."
+               ADD 1 TO WS-LINES-FAILED
+           END-IF.
+       IMPORT-DEPOSIT-EXIT.
+           EXIT.
+
+       IMPORT-WITHDRAWAL.
+           MOVE IMPORT-ACCT-NO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Line " WS-LINE-NO ": account "
+                   IMPORT-ACCT-NO " fails check-digit validation "
+                   "- skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-WITHDRAWAL-EXIT
+           END-IF
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "Line " WS-LINE-NO ": account "
+                       IMPORT-ACCT-NO " not found - skipped."
+                   ADD 1 TO WS-LINES-FAILED
+                   GO TO IMPORT-WITHDRAWAL-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               DISPLAY "Line " WS-LINE-NO ": account "
+                   IMPORT-ACCT-NO " is not active - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-WITHDRAWAL-EXIT
+           END-IF
+
+           IF ACCT-IS-CD AND ACCT-MATURITY-DT > WS-TODAY-DATE
+               DISPLAY "Line " WS-LINE-NO ": account "
+                   IMPORT-ACCT-NO " is a CD that has not reached "
+                   "its maturity date - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-WITHDRAWAL-EXIT
+           END-IF
+
+           MOVE IMPORT-AMOUNT TO WS-TXN-AMT
+           IF WS-TXN-AMT < 0.01
+               DISPLAY "Line " WS-LINE-NO
+                   ": amount must be at least $0.01 - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-WITHDRAWAL-EXIT
+           END-IF
+
+           MOVE ACCT-BAL TO WS-AVAIL-BAL
+           IF ACCT-IS-CHECKING
+               ADD ACCT-OD-LIMIT TO WS-AVAIL-BAL
+           END-IF
+
+           IF ACCT-IS-CHECKING AND ACCT-LINKED-ACCT > ZEROS
+                   AND WS-TXN-AMT > WS-AVAIL-BAL
+               PERFORM ATTEMPT-OVERDRAFT-SWEEP
+           END-IF
+
+           IF WS-TXN-AMT > WS-AVAIL-BAL
+               DISPLAY "Line " WS-LINE-NO
+                   ": insufficient funds - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-WITHDRAWAL-EXIT
+           END-IF
+
+           IF ACCT-MAX-W-COUNT > ZEROS OR ACCT-MAX-W-AMT > ZEROS
+               MOVE ACCT-NO TO WS-VEL-ACCT-NO
+               PERFORM CHECK-WITHDRAWAL-VELOCITY
+               IF WS-VEL-EXCEEDED
+                   DISPLAY "Line " WS-LINE-NO
+                       ": daily withdrawal limit exceeded - "
+                       "skipped."
+                   ADD 1 TO WS-LINES-FAILED
+                   GO TO IMPORT-WITHDRAWAL-EXIT
+               END-IF
+           END-IF
+
+           IF WS-TXN-AMT > WS-LARGE-TXN-THRESHOLD
+               MOVE "W"    TO WS-IMPORT-TXN-TYPE
+               MOVE ACCT-NO TO WS-IMPORT-TXN-ACCT-NO
+               MOVE ZEROS  TO WS-IMPORT-TXN-XFER-ACCT
+               MOVE "P"    TO WS-IMPORT-TXN-STATUS
+               PERFORM WRITE-IMPORT-TXN-REC
+               IF WS-TXN-OK
+                   DISPLAY "Line " WS-LINE-NO
+                       ": withdrawal exceeds large-transaction "
+                       "threshold - posted PENDING."
+                   ADD 1 TO WS-LINES-PENDING
+               ELSE
+                   DISPLAY "Line " WS-LINE-NO
+                       ": could not log pending transaction."
+                   ADD 1 TO WS-LINES-FAILED
+               END-IF
+               GO TO IMPORT-WITHDRAWAL-EXIT
+           END-IF
+
+           SUBTRACT WS-TXN-AMT FROM ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "Line " WS-LINE-NO
+                       ": balance underflow - skipped."
+                   ADD 1 TO WS-LINES-FAILED
+                   GO TO IMPORT-WITHDRAWAL-EXIT
+           END-SUBTRACT
+
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "Line " WS-LINE-NO
+                   ": could not update account - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-WITHDRAWAL-EXIT
+           END-IF
+
+           MOVE "W"    TO WS-IMPORT-TXN-TYPE
+           MOVE ACCT-NO TO WS-IMPORT-TXN-ACCT-NO
+           MOVE ZEROS  TO WS-IMPORT-TXN-XFER-ACCT
+           MOVE "C"    TO WS-IMPORT-TXN-STATUS
+           PERFORM WRITE-IMPORT-TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-LINES-POSTED
+           ELSE
+               DISPLAY "Line " WS-LINE-NO
+                   ": balance updated but transaction log "
+                   "failed."
+               ADD 1 TO WS-LINES-FAILED
+           END-IF.
+       IMPORT-WITHDRAWAL-EXIT.
+           EXIT.
+
+      *    Pulls a shortfall from a linked savings account into the
+      *    checking account being debited, same as TXNPROC/BANKUI.
+      *    Leaves ACCT-REC positioned back on the checking account on
+      *    exit, same as when it was called.
+       ATTEMPT-OVERDRAFT-SWEEP.
+           MOVE ACCT-NO         TO WS-SWEEP-CHK-ACCTNO
+           MOVE ACCT-CURRENCY   TO WS-SWEEP-CHK-CURRENCY
+           MOVE ACCT-LINKED-ACCT TO WS-SWEEP-LINKED-ACCTNO
+           COMPUTE WS-SWEEP-SHORTFALL = WS-TXN-AMT - WS-AVAIL-BAL
+           MOVE 0 TO WS-SWEEP-DONE-FLAG
+
+           MOVE WS-SWEEP-LINKED-ACCTNO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF ACCT-IS-ACTIVE
+                           AND ACCT-BAL >= WS-SWEEP-SHORTFALL
+                           AND ACCT-CURRENCY = WS-SWEEP-CHK-CURRENCY
+                       SUBTRACT WS-SWEEP-SHORTFALL FROM ACCT-BAL
+                       REWRITE ACCT-REC
+                       IF WS-ACCT-OK
+                           SET WS-SWEEP-WAS-DONE TO TRUE
+                       END-IF
+                   END-IF
+           END-READ
+
+           IF WS-SWEEP-WAS-DONE
+               MOVE WS-NEXT-TXN-ID        TO TXN-ID
+               MOVE WS-SWEEP-LINKED-ACCTNO TO TXN-ACCT-NO
+               MOVE "T"                    TO TXN-TYPE
+               MOVE WS-SWEEP-SHORTFALL     TO TXN-AMOUNT
+               MOVE WS-TODAY-DATE          TO TXN-DATE
+               MOVE WS-NOW-TIME            TO TXN-TIME
+               MOVE "OVERDRAFT SWEEP"      TO TXN-DESC
+               MOVE "C"                    TO TXN-STATUS
+               MOVE WS-SWEEP-CHK-ACCTNO    TO TXN-XFER-ACCT
+               MOVE ZEROS                  TO TXN-REF-ID
+               MOVE SPACES                 TO TXN-OPERATOR-ID
+               MOVE ACCT-CURRENCY          TO TXN-CURRENCY
+               MOVE "XFER"                 TO TXN-CATEGORY
+               WRITE TXN-REC
+               IF WS-TXN-OK
+                   ADD 1 TO WS-NEXT-TXN-ID
+                   PERFORM PERSIST-NEXT-TXN-ID
+               END-IF
+           END-IF
+
+           MOVE WS-SWEEP-CHK-ACCTNO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-SWEEP-WAS-DONE
+               ADD WS-SWEEP-SHORTFALL TO ACCT-BAL
+               ADD WS-SWEEP-SHORTFALL TO WS-AVAIL-BAL
+               DISPLAY "  (Overdraft covered by linked account "
+                   WS-SWEEP-LINKED-ACCTNO ")"
+           END-IF.
+
+      *    Sums today's completed/pending withdrawals for
+      *    WS-VEL-ACCT-NO (across every channel, not just the batch
+      *    import) and sets WS-VEL-EXCEEDED if posting one more
+      *    withdrawal of WS-TXN-AMT would break the account's daily
+      *    count or dollar-total limit (zero means unlimited). Mirrors
+      *    TXNPROC's CHECK-WITHDRAWAL-VELOCITY.
+       CHECK-WITHDRAWAL-VELOCITY.
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           MOVE 0 TO WS-VEL-EXCEEDED-FLAG
+           MOVE 0 TO WS-VEL-COUNT
+           MOVE 0 TO WS-VEL-AMT
+           MOVE 0 TO WS-TXN-EOF-FLAG
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-OK
+               PERFORM SCAN-FOR-VELOCITY UNTIL WS-TXN-EOF
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           OPEN EXTEND TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           END-IF
+
+           IF ACCT-MAX-W-COUNT > ZEROS
+               IF WS-VEL-COUNT + 1 > ACCT-MAX-W-COUNT
+                   SET WS-VEL-EXCEEDED TO TRUE
+               END-IF
+           END-IF
+           IF ACCT-MAX-W-AMT > ZEROS
+               IF WS-VEL-AMT + WS-TXN-AMT > ACCT-MAX-W-AMT
+                   SET WS-VEL-EXCEEDED TO TRUE
+               END-IF
+           END-IF.
+
+       SCAN-FOR-VELOCITY.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-EOF TO TRUE
+               NOT AT END
+                   IF TXN-ACCT-NO = WS-VEL-ACCT-NO
+                       AND TXN-IS-WITHDRAWAL
+                       AND TXN-DATE = WS-TODAY-DATE
+                       AND NOT TXN-IS-REVERSED
+                       AND NOT TXN-IS-FAILED
+                       ADD 1 TO WS-VEL-COUNT
+                       ADD TXN-AMOUNT TO WS-VEL-AMT
+                   END-IF
+           END-READ.
+
+       IMPORT-TRANSFER.
+           IF IMPORT-XFER-ACCT = IMPORT-ACCT-NO
+               DISPLAY "Line " WS-LINE-NO
+                   ": cannot transfer to the same account - "
+                   "skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-TRANSFER-EXIT
+           END-IF
+
+           MOVE IMPORT-ACCT-NO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Line " WS-LINE-NO ": source account "
+                   IMPORT-ACCT-NO " fails check-digit validation "
+                   "- skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-TRANSFER-EXIT
+           END-IF
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "Line " WS-LINE-NO ": source account "
+                       IMPORT-ACCT-NO " not found - skipped."
+                   ADD 1 TO WS-LINES-FAILED
+                   GO TO IMPORT-TRANSFER-EXIT
+           END-READ
+           IF NOT ACCT-IS-ACTIVE
+               DISPLAY "Line " WS-LINE-NO
+                   ": source account is not active - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-TRANSFER-EXIT
+           END-IF
+           IF ACCT-IS-CD AND ACCT-MATURITY-DT > WS-TODAY-DATE
+               DISPLAY "Line " WS-LINE-NO
+                   ": source account is a CD that has not reached "
+                   "its maturity date - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-TRANSFER-EXIT
+           END-IF
+           MOVE ACCT-NO       TO WS-SAVE-ACCT-NO
+           MOVE ACCT-BAL      TO WS-SAVE-ACCT-BAL
+           MOVE ACCT-TYPE     TO WS-SAVE-ACCT-TYPE
+           MOVE ACCT-CURRENCY TO WS-SAVE-ACCT-CURRENCY
+
+           MOVE IMPORT-XFER-ACCT TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Line " WS-LINE-NO ": target account "
+                   IMPORT-XFER-ACCT " fails check-digit validation "
+                   "- skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-TRANSFER-EXIT
+           END-IF
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "Line " WS-LINE-NO ": target account "
+                       IMPORT-XFER-ACCT " not found - skipped."
+                   ADD 1 TO WS-LINES-FAILED
+                   GO TO IMPORT-TRANSFER-EXIT
+           END-READ
+           IF NOT ACCT-IS-ACTIVE
+               DISPLAY "Line " WS-LINE-NO
+                   ": target account is not active - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-TRANSFER-EXIT
+           END-IF
+           IF ACCT-CURRENCY NOT = WS-SAVE-ACCT-CURRENCY
+               DISPLAY "Line " WS-LINE-NO
+                   ": source and target currencies differ - "
+                   "skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-TRANSFER-EXIT
+           END-IF
+
+           MOVE IMPORT-AMOUNT TO WS-TXN-AMT
+           IF WS-TXN-AMT < 0.01
+               DISPLAY "Line " WS-LINE-NO
+                   ": amount must be at least $0.01 - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-TRANSFER-EXIT
+           END-IF
+
+           MOVE WS-SAVE-ACCT-BAL TO WS-AVAIL-BAL
+           IF WS-SAVE-ACCT-TYPE = "C"
+               MOVE WS-SAVE-ACCT-NO TO ACCT-NO
+               READ ACCT-FILE
+                   INVALID KEY CONTINUE
+               END-READ
+               ADD ACCT-OD-LIMIT TO WS-AVAIL-BAL
+           END-IF
+           IF WS-TXN-AMT > WS-AVAIL-BAL
+               DISPLAY "Line " WS-LINE-NO
+                   ": insufficient funds in source - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-TRANSFER-EXIT
+           END-IF
+
+           IF WS-TXN-AMT > WS-LARGE-TXN-THRESHOLD
+               MOVE "T"             TO WS-IMPORT-TXN-TYPE
+               MOVE WS-SAVE-ACCT-NO TO WS-IMPORT-TXN-ACCT-NO
+               MOVE IMPORT-XFER-ACCT TO WS-IMPORT-TXN-XFER-ACCT
+               MOVE "P"             TO WS-IMPORT-TXN-STATUS
+               MOVE WS-SAVE-ACCT-NO TO ACCT-NO
+               PERFORM WRITE-IMPORT-TXN-REC
+               IF WS-TXN-OK
+                   DISPLAY "Line " WS-LINE-NO
+                       ": transfer exceeds large-transaction "
+                       "threshold - posted PENDING."
+                   ADD 1 TO WS-LINES-PENDING
+               ELSE
+                   DISPLAY "Line " WS-LINE-NO
+                       ": could not log pending transaction."
+                   ADD 1 TO WS-LINES-FAILED
+               END-IF
+               GO TO IMPORT-TRANSFER-EXIT
+           END-IF
+
+      *    Withdraw from source
+           MOVE WS-SAVE-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "Line " WS-LINE-NO
+                       ": source account vanished - skipped."
+                   ADD 1 TO WS-LINES-FAILED
+                   GO TO IMPORT-TRANSFER-EXIT
+           END-READ
+           SUBTRACT WS-TXN-AMT FROM ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "Line " WS-LINE-NO
+                       ": balance underflow - skipped."
+                   ADD 1 TO WS-LINES-FAILED
+                   GO TO IMPORT-TRANSFER-EXIT
+           END-SUBTRACT
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "Line " WS-LINE-NO
+                   ": could not update source account - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-TRANSFER-EXIT
+           END-IF
+
+      *    Deposit to target
+           MOVE IMPORT-XFER-ACCT TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "Line " WS-LINE-NO
+                       ": target account vanished - skipped."
+                   ADD 1 TO WS-LINES-FAILED
+                   GO TO IMPORT-TRANSFER-EXIT
+           END-READ
+           ADD WS-TXN-AMT TO ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "Line " WS-LINE-NO
+                       ": target balance overflow - skipped."
+                   ADD 1 TO WS-LINES-FAILED
+                   GO TO IMPORT-TRANSFER-EXIT
+           END-ADD
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "Line " WS-LINE-NO
+                   ": could not update target account - skipped."
+               ADD 1 TO WS-LINES-FAILED
+               GO TO IMPORT-TRANSFER-EXIT
+           END-IF
+
+           MOVE "T"              TO WS-IMPORT-TXN-TYPE
+           MOVE WS-SAVE-ACCT-NO  TO WS-IMPORT-TXN-ACCT-NO
+           MOVE IMPORT-XFER-ACCT TO WS-IMPORT-TXN-XFER-ACCT
+           MOVE "C"              TO WS-IMPORT-TXN-STATUS
+           PERFORM WRITE-IMPORT-TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-LINES-POSTED
+           ELSE
+               DISPLAY "Line " WS-LINE-NO
+                   ": balances updated but transaction log "
+                   "failed."
+               ADD 1 TO WS-LINES-FAILED
+           END-IF.
+       IMPORT-TRANSFER-EXIT.
+           EXIT.
+
+      *    Writes one TXN-REC for the current import line. Called with
+      *    the transaction type, the owning account number, the
+      *    transfer-target account (zeros if not a transfer), and the
+      *    status ("P" pending or "C" complete). ACCT-NO/ACCT-CURRENCY
+      *    must already be on the ACCT-FILE record area for the owning
+      *    account when this is called.
+       WRITE-IMPORT-TXN-REC.
+           MOVE WS-NEXT-TXN-ID    TO TXN-ID
+           MOVE WS-IMPORT-TXN-ACCT-NO TO TXN-ACCT-NO
+           MOVE WS-IMPORT-TXN-TYPE TO TXN-TYPE
+           MOVE WS-TXN-AMT        TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE      TO TXN-DATE
+           MOVE WS-NOW-TIME        TO TXN-TIME
+           MOVE IMPORT-DESC        TO TXN-DESC
+           MOVE WS-IMPORT-TXN-STATUS TO TXN-STATUS
+           MOVE WS-IMPORT-TXN-XFER-ACCT TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE WS-SAVE-ACCT-CURRENCY TO TXN-CURRENCY
+           IF TXN-TYPE NOT = "T"
+               MOVE ACCT-CURRENCY TO TXN-CURRENCY
+           END-IF
+           IF IMPORT-CATEGORY NOT = SPACES
+               MOVE IMPORT-CATEGORY TO TXN-CATEGORY
+           ELSE
+               IF TXN-TYPE = "T"
+                   MOVE "XFER" TO TXN-CATEGORY
+               ELSE
+                   MOVE "MISC" TO TXN-CATEGORY
+               END-IF
+           END-IF
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+           END-IF.
