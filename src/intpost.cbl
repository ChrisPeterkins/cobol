@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTPOST.
+      *================================================================*
+      * INTPOST - Monthly Interest Posting Batch Job                   *
+      * Reads ACCT-FILE for active savings accounts, computes interest *
+      * on the current balance using ACCT-INT-RATE, credits the        *
+      * balance, and logs an "I" (interest) transaction for each one.  *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE
+               ASSIGN TO "data/ACCOUNTS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TXN-FILE
+               ASSIGN TO "data/TRANSACTIONS.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT CTRL-FILE
+               ASSIGN TO "data/TXNCTL.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-KEY
+               FILE STATUS IS WS-CTRL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       COPY ACCT-REC.
+
+       FD  TXN-FILE.
+       COPY TXNL-REC.
+
+       FD  CTRL-FILE.
+       COPY CTRL-REC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS        PIC XX.
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-EOF           VALUE "10".
+           88  WS-ACCT-FILE-MISSING  VALUE "35".
+
+       01  WS-TXN-STATUS         PIC XX.
+           88  WS-TXN-OK             VALUE "00".
+           88  WS-TXN-FILE-MISSING   VALUE "35".
+
+       01  WS-CTRL-STATUS        PIC XX.
+           88  WS-CTRL-OK            VALUE "00".
+           88  WS-CTRL-NOT-FOUND     VALUE "23".
+           88  WS-CTRL-FILE-MISSING  VALUE "35".
+
+       01  WS-ACCT-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-ACCT-IS-OPEN       VALUE 1.
+       01  WS-TXN-OPEN-FLAG      PIC 9 VALUE 0.
+           88  WS-TXN-IS-OPEN        VALUE 1.
+       01  WS-CTRL-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-CTRL-IS-OPEN       VALUE 1.
+
+       01  WS-NEXT-TXN-ID        PIC 9(10) VALUE 1.
+       01  WS-TXN-EOF-FLAG       PIC 9 VALUE 0.
+           88  WS-TXN-EOF            VALUE 1.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YEAR      PIC 9(4).
+           05  WS-CURR-MONTH     PIC 9(2).
+           05  WS-CURR-DAY       PIC 9(2).
+           05  WS-CURR-HH        PIC 9(2).
+           05  WS-CURR-MM        PIC 9(2).
+           05  WS-CURR-SS        PIC 9(2).
+           05  WS-CURR-REST      PIC X(7).
+
+       01  WS-TODAY-DATE          PIC 9(8).
+       01  WS-NOW-TIME            PIC 9(6).
+
+       01  WS-INTEREST-AMT       PIC S9(9)V99.
+       01  WS-ACCOUNTS-PAID      PIC 9(5) VALUE 0.
+       01  WS-ACCOUNTS-SCANNED   PIC 9(5) VALUE 0.
+       01  WS-TOTAL-INTEREST     PIC S9(11)V99 VALUE ZEROS.
+
+       01  WS-DISP-AMT           PIC $$$,$$$,$$9.99.
+       01  WS-DISP-BAL           PIC $$$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "========================================="
+           DISPLAY "  MONTHLY INTEREST POSTING"
+           DISPLAY "========================================="
+
+           PERFORM OPEN-FILES
+           IF NOT WS-ACCT-IS-OPEN
+               DISPLAY "FATAL: Cannot open account file."
+               STOP RUN
+           END-IF
+           IF NOT WS-TXN-IS-OPEN
+               DISPLAY "FATAL: Cannot open transaction file."
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-CTRL-PARAMS
+           PERFORM GET-CURRENT-DATETIME
+
+           MOVE LOW-VALUES TO ACCT-NO
+           START ACCT-FILE KEY IS GREATER THAN ACCT-NO
+               INVALID KEY
+                   DISPLAY "(No accounts found)"
+                   GO TO MAIN-PROGRAM-SUMMARY
+           END-START
+
+           PERFORM PROCESS-NEXT-ACCOUNT UNTIL WS-ACCT-EOF.
+
+       MAIN-PROGRAM-SUMMARY.
+           DISPLAY SPACES
+           DISPLAY "  Accounts scanned:        "
+               WS-ACCOUNTS-SCANNED
+           DISPLAY "  Savings accounts credited:"
+               WS-ACCOUNTS-PAID
+           MOVE WS-TOTAL-INTEREST TO WS-DISP-AMT
+           DISPLAY "  Total interest posted:  " WS-DISP-AMT
+           DISPLAY "========================================="
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O ACCT-FILE
+           IF WS-ACCT-OK
+               SET WS-ACCT-IS-OPEN TO TRUE
+           ELSE
+               IF WS-ACCT-FILE-MISSING
+                   DISPLAY "Account file not found. Run ACCTMGR"
+                       " first to create accounts."
+               ELSE
+                   DISPLAY "Error opening account file: "
+                       WS-ACCT-STATUS
+               END-IF
+               GO TO OPEN-FILES-EXIT
+           END-IF
+
+           OPEN EXTEND TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           ELSE
+               IF WS-TXN-FILE-MISSING
+                   OPEN OUTPUT TXN-FILE
+                   IF WS-TXN-OK
+                       SET WS-TXN-IS-OPEN TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           OPEN I-O CTRL-FILE
+           IF WS-CTRL-OK
+               SET WS-CTRL-IS-OPEN TO TRUE
+           ELSE
+               IF WS-CTRL-FILE-MISSING
+                   OPEN OUTPUT CTRL-FILE
+                   IF WS-CTRL-OK
+                       CLOSE CTRL-FILE
+                       OPEN I-O CTRL-FILE
+                       IF WS-CTRL-OK
+                           SET WS-CTRL-IS-OPEN TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       OPEN-FILES-EXIT.
+           EXIT.
+
+       CLOSE-FILES.
+           IF WS-ACCT-IS-OPEN
+               CLOSE ACCT-FILE
+               MOVE 0 TO WS-ACCT-OPEN-FLAG
+           END-IF
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           IF WS-CTRL-IS-OPEN
+               CLOSE CTRL-FILE
+               MOVE 0 TO WS-CTRL-OPEN-FLAG
+           END-IF.
+
+      *    Reads the persisted next-txn-id from CTRL-FILE, the same
+      *    control record TXNPROC/BANKUI/STORDRUN/SVCFEE keep in sync.
+      *    A missing control record is seeded from a one-time scan of
+      *    the transaction log, same as SVCFEE/STORDRUN.
+       LOAD-CTRL-PARAMS.
+           MOVE "1" TO CTRL-KEY
+           READ CTRL-FILE
+               INVALID KEY
+                   PERFORM SEED-CTRL-FROM-TXN-LOG
+               NOT INVALID KEY
+                   MOVE CTRL-NEXT-TXN-ID TO WS-NEXT-TXN-ID
+           END-READ.
+
+       SEED-CTRL-FROM-TXN-LOG.
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-OK
+               MOVE 0 TO WS-NEXT-TXN-ID
+               MOVE 0 TO WS-TXN-EOF-FLAG
+               PERFORM READ-SINGLE-TXN UNTIL WS-TXN-EOF
+               ADD 1 TO WS-NEXT-TXN-ID
+               CLOSE TXN-FILE
+           ELSE
+               MOVE 1 TO WS-NEXT-TXN-ID
+           END-IF
+           OPEN EXTEND TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           ELSE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           MOVE 2000000 TO CTRL-ACCT-START-BASE
+           MOVE 0.01 TO CTRL-MIN-DEPOSIT
+           MOVE 0.01 TO CTRL-MIN-WITHDRAWAL
+           MOVE 50 TO CTRL-RPT-LINES-PER-PAGE
+           MOVE 100.00 TO CTRL-SVC-MIN-BALANCE
+           MOVE 5.00 TO CTRL-SVC-FEE-AMT
+           MOVE 500.00 TO CTRL-ATM-MAX-WITHDRAWAL
+           WRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-WRITE.
+
+       PERSIST-NEXT-TXN-ID.
+           MOVE "1" TO CTRL-KEY
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           REWRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-REWRITE.
+
+       READ-SINGLE-TXN.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-EOF TO TRUE
+               NOT AT END
+                   IF TXN-ID > WS-NEXT-TXN-ID
+                       MOVE TXN-ID TO WS-NEXT-TXN-ID
+                   END-IF
+           END-READ.
+
+       GET-CURRENT-DATETIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           STRING WS-CURR-YEAR WS-CURR-MONTH WS-CURR-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-DATE
+           END-STRING
+           STRING WS-CURR-HH WS-CURR-MM WS-CURR-SS
+               DELIMITED BY SIZE INTO WS-NOW-TIME
+           END-STRING.
+
+       PROCESS-NEXT-ACCOUNT.
+           READ ACCT-FILE NEXT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-ACCOUNTS-SCANNED
+                   IF (ACCT-IS-SAVINGS OR ACCT-IS-CD OR ACCT-IS-MMKT)
+                           AND ACCT-IS-ACTIVE
+                       PERFORM POST-INTEREST-FOR-ACCOUNT
+                   END-IF
+           END-READ.
+
+      *    Interest is the account's annual rate applied monthly,
+      *    i.e. ACCT-BAL * (ACCT-INT-RATE / 100) / 12.
+       POST-INTEREST-FOR-ACCOUNT.
+           IF ACCT-INT-RATE = ZEROS OR ACCT-BAL NOT > ZEROS
+               GO TO POST-INTEREST-FOR-ACCOUNT-EXIT
+           END-IF
+
+           COMPUTE WS-INTEREST-AMT ROUNDED =
+               ACCT-BAL * (ACCT-INT-RATE / 100) / 12
+
+           IF WS-INTEREST-AMT NOT > ZEROS
+               GO TO POST-INTEREST-FOR-ACCOUNT-EXIT
+           END-IF
+
+           ADD WS-INTEREST-AMT TO ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "  WARNING: Balance overflow posting "
+                       "interest to " ACCT-NO
+                   GO TO POST-INTEREST-FOR-ACCOUNT-EXIT
+           END-ADD
+
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "  ERROR: Could not update account "
+                   ACCT-NO " - status " WS-ACCT-STATUS
+               GO TO POST-INTEREST-FOR-ACCOUNT-EXIT
+           END-IF
+
+           MOVE WS-NEXT-TXN-ID    TO TXN-ID
+           MOVE ACCT-NO            TO TXN-ACCT-NO
+           MOVE "I"                TO TXN-TYPE
+           MOVE WS-INTEREST-AMT   TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE      TO TXN-DATE
+           MOVE WS-NOW-TIME        TO TXN-TIME
+           MOVE "INTEREST"         TO TXN-DESC
+           MOVE "C"                TO TXN-STATUS
+           MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE ACCT-CURRENCY      TO TXN-CURRENCY
+           MOVE "INT "             TO TXN-CATEGORY
+
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+               ADD 1 TO WS-ACCOUNTS-PAID
+               ADD WS-INTEREST-AMT TO WS-TOTAL-INTEREST
+               MOVE WS-INTEREST-AMT TO WS-DISP-AMT
+               MOVE ACCT-BAL TO WS-DISP-BAL
+               DISPLAY "  " ACCT-NO "  " ACCT-NAME
+                   "  interest " WS-DISP-AMT
+                   "  new balance " WS-DISP-BAL
+           ELSE
+               DISPLAY "  WARNING: Account " ACCT-NO
+                   " credited but transaction log failed."
+           END-IF.
+       POST-INTEREST-FOR-ACCOUNT-EXIT.
+           EXIT.
