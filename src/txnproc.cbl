@@ -22,6 +22,19 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-TXN-STATUS.
 
+           SELECT CTRL-FILE
+               ASSIGN TO "data/TXNCTL.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-KEY
+               FILE STATUS IS WS-CTRL-STATUS.
+
+           SELECT SUSPENSE-FILE
+               ASSIGN TO "data/SUSPENSE.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SUSP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCT-FILE.
@@ -30,6 +43,12 @@
        FD  TXN-FILE.
        COPY TXNL-REC.
 
+       FD  CTRL-FILE.
+       COPY CTRL-REC.
+
+       FD  SUSPENSE-FILE.
+       COPY SUSP-REC.
+
        WORKING-STORAGE SECTION.
        01  WS-ACCT-STATUS        PIC XX.
            88  WS-ACCT-OK            VALUE "00".
@@ -40,25 +59,103 @@
            88  WS-TXN-OK             VALUE "00".
            88  WS-TXN-FILE-MISSING   VALUE "35".
 
+       01  WS-CTRL-STATUS        PIC XX.
+           88  WS-CTRL-OK            VALUE "00".
+           88  WS-CTRL-NOT-FOUND     VALUE "23".
+           88  WS-CTRL-FILE-MISSING  VALUE "35".
+
+       01  WS-SUSP-STATUS        PIC XX.
+           88  WS-SUSP-OK            VALUE "00".
+           88  WS-SUSP-FILE-MISSING  VALUE "35".
+
        01  WS-ACCT-OPEN-FLAG     PIC 9 VALUE 0.
            88  WS-ACCT-IS-OPEN       VALUE 1.
        01  WS-TXN-OPEN-FLAG      PIC 9 VALUE 0.
            88  WS-TXN-IS-OPEN        VALUE 1.
+       01  WS-CTRL-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-CTRL-IS-OPEN       VALUE 1.
+       01  WS-SUSP-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-SUSP-IS-OPEN       VALUE 1.
+
+      *--- Suspense/error record fields (see WRITE-SUSPENSE-RECORD) ---
+       01  WS-SUSP-TYPE          PIC X(1) VALUE SPACES.
+       01  WS-SUSP-REASON        PIC X(37) VALUE SPACES.
 
        01  WS-MENU-CHOICE        PIC X(1).
            88  WS-DEPOSIT            VALUE "1".
            88  WS-WITHDRAW           VALUE "2".
            88  WS-TRANSFER           VALUE "3".
+           88  WS-REVERSE            VALUE "4".
            88  WS-QUIT               VALUE "Q" "q".
 
+      *    Account numbers at or above WS-CD-FLOOR carry a check
+      *    digit as their 8th (final) digit, computed from the
+      *    first 7 digits. Numbers below the floor predate this
+      *    scheme and are exempt from validation.
+       01  WS-CD-FLOOR               PIC 9(8) VALUE 20000000.
+       01  WS-CD-VALID-FLAG          PIC 9 VALUE 0.
+           88  WS-CD-VALID               VALUE 1.
+       01  WS-CD-WORK                PIC X(8).
+       01  WS-CD-SUM                  PIC 9(3).
+       01  WS-CD-IDX                  PIC 9.
+       01  WS-CD-DIGIT                PIC 9.
+       01  WS-CD-CHECK-DIGIT          PIC 9.
+       01  WS-CD-ENTERED-DIGIT        PIC 9.
+       01  WS-CD-WEIGHT-TABLE.
+           05  FILLER                 PIC 9 VALUE 2.
+           05  FILLER                 PIC 9 VALUE 3.
+           05  FILLER                 PIC 9 VALUE 4.
+           05  FILLER                 PIC 9 VALUE 5.
+           05  FILLER                 PIC 9 VALUE 6.
+           05  FILLER                 PIC 9 VALUE 7.
+           05  FILLER                 PIC 9 VALUE 8.
+       01  WS-CD-WEIGHTS REDEFINES WS-CD-WEIGHT-TABLE.
+           05  WS-CD-WEIGHT           PIC 9 OCCURS 7 TIMES.
+
        01  WS-INPUT-ACCTNO       PIC X(8).
        01  WS-INPUT-XFER-ACCTNO  PIC X(8).
        01  WS-INPUT-AMOUNT       PIC X(12).
        01  WS-TXN-AMT            PIC 9(7)V99.
        01  WS-INPUT-DESC         PIC X(20).
+       01  WS-INPUT-CATEGORY     PIC X(4).
+
+       01  WS-INPUT-TXN-ID       PIC 9(10).
+       01  WS-REV-TARGET-ID      PIC 9(10).
+       01  WS-REV-ORIG-ID        PIC 9(10).
+       01  WS-REV-ACCT-NO        PIC 9(8).
+       01  WS-REV-XFER-ACCT      PIC 9(8).
+       01  WS-REV-AMOUNT         PIC 9(7)V99.
+       01  WS-REV-TYPE           PIC X(1).
+       01  WS-REV-CURRENCY       PIC X(3).
+       01  WS-REV-CATEGORY       PIC X(4).
+       01  WS-REV-FOUND-FLAG     PIC 9 VALUE 0.
+           88  WS-REV-FOUND          VALUE 1.
 
        01  WS-NEXT-TXN-ID        PIC 9(10) VALUE 1.
 
+      *    Daily withdrawal velocity check working storage.
+       01  WS-VEL-ACCT-NO        PIC 9(8).
+       01  WS-VEL-COUNT          PIC 9(3).
+       01  WS-VEL-AMT            PIC 9(7)V99.
+       01  WS-VEL-EXCEEDED-FLAG  PIC 9 VALUE 0.
+           88  WS-VEL-EXCEEDED       VALUE 1.
+
+      *    Transactions at or above this amount post as Pending and
+      *    require a TXNAPPR batch approval before the balance change
+      *    is applied.
+       01  WS-LARGE-TXN-THRESHOLD PIC 9(7)V99 VALUE 5000.00.
+
+      *    Wire transfer fee - a flat fee charged on transfers above
+      *    this amount, deducted from the source account and posted
+      *    as its own withdrawal transaction. Assessed only on the
+      *    immediate-post path; a transfer large enough to also need
+      *    TXNAPPR batch approval is fee-free when approved, since
+      *    TXNAPPR only replays the balance effect already journaled
+      *    and does not originate new transactions.
+       01  WS-WIRE-FEE-THRESHOLD  PIC 9(7)V99 VALUE 1000.00.
+       01  WS-WIRE-FEE-FLAT       PIC 9(5)V99 VALUE 15.00.
+       01  WS-WIRE-FEE-AMT        PIC 9(5)V99 VALUE ZEROS.
+
        01  WS-CURRENT-DATE-DATA.
            05  WS-CURR-YEAR      PIC 9(4).
            05  WS-CURR-MONTH     PIC 9(2).
@@ -77,10 +174,19 @@
        01  WS-SAVE-ACCT-TYPE     PIC X(1).
        01  WS-SAVE-ACCT-STAT     PIC X(1).
        01  WS-SAVE-ACCT-DT       PIC 9(8).
+       01  WS-SAVE-ACCT-CURRENCY PIC X(3).
 
        01  WS-NEW-BAL            PIC S9(9)V99.
+       01  WS-AVAIL-BAL          PIC S9(9)V99.
        01  WS-SIZE-ERR-FLAG      PIC 9 VALUE 0.
 
+       01  WS-SWEEP-SHORTFALL     PIC 9(7)V99.
+       01  WS-SWEEP-CHK-ACCTNO    PIC 9(8).
+       01  WS-SWEEP-CHK-CURRENCY  PIC X(3).
+       01  WS-SWEEP-LINKED-ACCTNO PIC 9(8).
+       01  WS-SWEEP-DONE-FLAG     PIC 9 VALUE 0.
+           88  WS-SWEEP-WAS-DONE      VALUE 1.
+
        01  WS-TXN-EOF-FLAG       PIC 9 VALUE 0.
            88  WS-TXN-EOF            VALUE 1.
 
@@ -129,6 +235,34 @@
                        SET WS-TXN-IS-OPEN TO TRUE
                    END-IF
                END-IF
+           END-IF
+
+           OPEN I-O CTRL-FILE
+           IF WS-CTRL-OK
+               SET WS-CTRL-IS-OPEN TO TRUE
+           ELSE
+               IF WS-CTRL-FILE-MISSING
+                   OPEN OUTPUT CTRL-FILE
+                   IF WS-CTRL-OK
+                       CLOSE CTRL-FILE
+                       OPEN I-O CTRL-FILE
+                       IF WS-CTRL-OK
+                           SET WS-CTRL-IS-OPEN TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSP-OK
+               SET WS-SUSP-IS-OPEN TO TRUE
+           ELSE
+               IF WS-SUSP-FILE-MISSING
+                   OPEN OUTPUT SUSPENSE-FILE
+                   IF WS-SUSP-OK
+                       SET WS-SUSP-IS-OPEN TO TRUE
+                   END-IF
+               END-IF
            END-IF.
        OPEN-FILES-EXIT.
            EXIT.
@@ -141,9 +275,54 @@
            IF WS-TXN-IS-OPEN
                CLOSE TXN-FILE
                MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           IF WS-CTRL-IS-OPEN
+               CLOSE CTRL-FILE
+               MOVE 0 TO WS-CTRL-OPEN-FLAG
+           END-IF
+           IF WS-SUSP-IS-OPEN
+               CLOSE SUSPENSE-FILE
+               MOVE 0 TO WS-SUSP-OPEN-FLAG
+           END-IF.
+
+      *    Writes one suspense record for a posting whose account
+      *    update succeeded but whose transaction-journal entry could
+      *    not be written. ACCT-NO, WS-TXN-AMT, a one-character txn
+      *    type ("D"/"W") in WS-SUSP-TYPE, and WS-SUSP-REASON must be
+      *    set by the caller before PERFORM.
+       WRITE-SUSPENSE-RECORD.
+           IF NOT WS-SUSP-IS-OPEN
+               GO TO WRITE-SUSPENSE-RECORD-EXIT
+           END-IF
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-TODAY-DATE     TO SUSP-DATE
+           MOVE WS-NOW-TIME       TO SUSP-TIME
+           MOVE ACCT-NO           TO SUSP-ACCT-NO
+           MOVE WS-SUSP-TYPE      TO SUSP-TXN-TYPE
+           MOVE WS-TXN-AMT        TO SUSP-AMOUNT
+           MOVE SPACES            TO SUSP-OPERATOR-ID
+           MOVE WS-SUSP-REASON    TO SUSP-REASON
+           WRITE SUSP-REC
+           IF NOT WS-SUSP-OK
+               DISPLAY "WARNING: Could not write suspense record."
            END-IF.
+       WRITE-SUSPENSE-RECORD-EXIT.
+           EXIT.
 
+      *    Reads the persisted next-txn-id from CTRL-FILE so startup is
+      *    O(1) instead of rescanning the whole transaction log. The
+      *    control record is seeded by a one-time rescan the first time
+      *    this runs against a transaction log that predates CTRL-FILE.
        FIND-NEXT-TXN-ID.
+           MOVE "1" TO CTRL-KEY
+           READ CTRL-FILE
+               INVALID KEY
+                   PERFORM SEED-CTRL-FROM-TXN-LOG
+               NOT INVALID KEY
+                   MOVE CTRL-NEXT-TXN-ID TO WS-NEXT-TXN-ID
+           END-READ.
+
+       SEED-CTRL-FROM-TXN-LOG.
       *    Reopen txn file for input to find last ID
            IF WS-TXN-IS-OPEN
                CLOSE TXN-FILE
@@ -165,7 +344,29 @@
                SET WS-TXN-IS-OPEN TO TRUE
            ELSE
                MOVE 0 TO WS-TXN-OPEN-FLAG
-           END-IF.
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           MOVE 2000000 TO CTRL-ACCT-START-BASE
+           MOVE 0.01 TO CTRL-MIN-DEPOSIT
+           MOVE 0.01 TO CTRL-MIN-WITHDRAWAL
+           MOVE 50 TO CTRL-RPT-LINES-PER-PAGE
+           MOVE 100.00 TO CTRL-SVC-MIN-BALANCE
+           MOVE 5.00 TO CTRL-SVC-FEE-AMT
+           MOVE 500.00 TO CTRL-ATM-MAX-WITHDRAWAL
+           WRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-WRITE.
+
+      *    Keeps the persisted next-txn-id in sync after a new TXN-REC
+      *    has been written and WS-NEXT-TXN-ID advanced.
+       PERSIST-NEXT-TXN-ID.
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           REWRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-REWRITE.
 
        READ-SINGLE-TXN.
            READ TXN-FILE
@@ -186,6 +387,35 @@
                DELIMITED BY SIZE INTO WS-NOW-TIME
            END-STRING.
 
+      *    Computes the weighted modulus-10 check digit over the
+      *    first 7 characters of WS-CD-WORK, leaving the result in
+      *    WS-CD-CHECK-DIGIT. Caller loads WS-CD-WORK(1:7) first.
+       COMPUTE-CHECK-DIGIT.
+           MOVE 0 TO WS-CD-SUM
+           PERFORM VARYING WS-CD-IDX FROM 1 BY 1 UNTIL WS-CD-IDX > 7
+               MOVE WS-CD-WORK(WS-CD-IDX:1) TO WS-CD-DIGIT
+               COMPUTE WS-CD-SUM = WS-CD-SUM +
+                   (WS-CD-DIGIT * WS-CD-WEIGHT(WS-CD-IDX))
+           END-PERFORM
+           COMPUTE WS-CD-CHECK-DIGIT = FUNCTION MOD(WS-CD-SUM, 10).
+
+      *    Validates the check digit of the account number currently
+      *    in ACCT-NO. Numbers below WS-CD-FLOOR predate the scheme
+      *    and are always treated as valid.
+       VALIDATE-ACCT-NO-CHECK-DIGIT.
+           MOVE 1 TO WS-CD-VALID-FLAG
+           IF ACCT-NO < WS-CD-FLOOR
+               GO TO VALIDATE-ACCT-NO-CHECK-DIGIT-EXIT
+           END-IF
+           MOVE ACCT-NO TO WS-CD-WORK
+           PERFORM COMPUTE-CHECK-DIGIT
+           MOVE WS-CD-WORK(8:1) TO WS-CD-ENTERED-DIGIT
+           IF WS-CD-CHECK-DIGIT NOT = WS-CD-ENTERED-DIGIT
+               MOVE 0 TO WS-CD-VALID-FLAG
+           END-IF.
+       VALIDATE-ACCT-NO-CHECK-DIGIT-EXIT.
+           EXIT.
+
        MAIN-MENU.
            DISPLAY SPACES
            DISPLAY "========================================="
@@ -194,6 +424,7 @@
            DISPLAY "  1. Deposit"
            DISPLAY "  2. Withdraw"
            DISPLAY "  3. Transfer"
+           DISPLAY "  4. Reverse a Transaction"
            DISPLAY "  Q. Quit"
            DISPLAY "========================================="
            DISPLAY "Enter choice: " WITH NO ADVANCING
@@ -205,6 +436,8 @@
                    PERFORM PROCESS-WITHDRAWAL
                WHEN WS-TRANSFER
                    PERFORM PROCESS-TRANSFER
+               WHEN WS-REVERSE
+                   PERFORM PROCESS-REVERSAL
                WHEN WS-QUIT
                    DISPLAY "Goodbye."
                WHEN OTHER
@@ -218,6 +451,12 @@
            DISPLAY "> " WITH NO ADVANCING
            ACCEPT WS-INPUT-ACCTNO
            MOVE WS-INPUT-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Account " ACCT-NO
+                   " fails check-digit validation."
+               GO TO PROCESS-DEPOSIT-EXIT
+           END-IF
 
            READ ACCT-FILE
                INVALID KEY
@@ -243,6 +482,44 @@
            DISPLAY "> " WITH NO ADVANCING
            ACCEPT WS-INPUT-DESC
 
+           DISPLAY "Category code (PAYR/UTIL/GROC/RENT/FEE/MISC,"
+               " blank = MISC):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-CATEGORY
+           IF WS-INPUT-CATEGORY = SPACES
+               MOVE "MISC" TO WS-INPUT-CATEGORY
+           END-IF
+
+           IF WS-TXN-AMT > WS-LARGE-TXN-THRESHOLD
+               PERFORM GET-CURRENT-DATETIME
+               MOVE WS-NEXT-TXN-ID    TO TXN-ID
+               MOVE ACCT-NO            TO TXN-ACCT-NO
+               MOVE "D"                TO TXN-TYPE
+               MOVE WS-TXN-AMT        TO TXN-AMOUNT
+               MOVE WS-TODAY-DATE      TO TXN-DATE
+               MOVE WS-NOW-TIME        TO TXN-TIME
+               MOVE WS-INPUT-DESC      TO TXN-DESC
+               MOVE "P"                TO TXN-STATUS
+               MOVE ZEROS              TO TXN-XFER-ACCT
+               MOVE ZEROS              TO TXN-REF-ID
+               MOVE SPACES             TO TXN-OPERATOR-ID
+               MOVE ACCT-CURRENCY      TO TXN-CURRENCY
+               MOVE WS-INPUT-CATEGORY  TO TXN-CATEGORY
+               WRITE TXN-REC
+               IF WS-TXN-OK
+                   ADD 1 TO WS-NEXT-TXN-ID
+                   PERFORM PERSIST-NEXT-TXN-ID
+                   DISPLAY "Deposit exceeds the large-transaction "
+                       "threshold."
+                   DISPLAY "Posted as PENDING - awaiting batch "
+                       "approval (TXNAPPR)."
+               ELSE
+                   DISPLAY "ERROR: Could not log pending "
+                       "transaction."
+               END-IF
+               GO TO PROCESS-DEPOSIT-EXIT
+           END-IF
+
            MOVE 0 TO WS-SIZE-ERR-FLAG
            ADD WS-TXN-AMT TO ACCT-BAL
                ON SIZE ERROR
@@ -271,10 +548,15 @@
            MOVE WS-INPUT-DESC      TO TXN-DESC
            MOVE "C"                TO TXN-STATUS
            MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE ACCT-CURRENCY      TO TXN-CURRENCY
+           MOVE WS-INPUT-CATEGORY  TO TXN-CATEGORY
 
            WRITE TXN-REC
            IF WS-TXN-OK
                ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
                MOVE WS-TXN-AMT TO WS-DISP-AMT
                MOVE ACCT-BAL TO WS-DISP-BAL
                DISPLAY "Deposit successful!"
@@ -283,6 +565,10 @@
            ELSE
                DISPLAY "WARNING: Account updated but "
                    "transaction log failed."
+               MOVE "D" TO WS-SUSP-TYPE
+               MOVE "Account credited but journal write failed."
+                   TO WS-SUSP-REASON
+               PERFORM WRITE-SUSPENSE-RECORD
            END-IF.
        PROCESS-DEPOSIT-EXIT.
            EXIT.
@@ -294,6 +580,12 @@
            DISPLAY "> " WITH NO ADVANCING
            ACCEPT WS-INPUT-ACCTNO
            MOVE WS-INPUT-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Account " ACCT-NO
+                   " fails check-digit validation."
+               GO TO PROCESS-WITHDRAWAL-EXIT
+           END-IF
 
            READ ACCT-FILE
                INVALID KEY
@@ -306,6 +598,12 @@
                GO TO PROCESS-WITHDRAWAL-EXIT
            END-IF
 
+           PERFORM GET-CURRENT-DATETIME
+           IF ACCT-IS-CD AND ACCT-MATURITY-DT > WS-TODAY-DATE
+               DISPLAY "CD has not reached its maturity date."
+               GO TO PROCESS-WITHDRAWAL-EXIT
+           END-IF
+
            MOVE ACCT-BAL TO WS-DISP-BAL
            DISPLAY "Current balance: " WS-DISP-BAL
            DISPLAY "Withdrawal amount:"
@@ -317,16 +615,80 @@
                GO TO PROCESS-WITHDRAWAL-EXIT
            END-IF
 
-           IF WS-TXN-AMT > ACCT-BAL
-               DISPLAY "Insufficient funds. No overdraft "
-                   "allowed."
+           MOVE ACCT-BAL TO WS-AVAIL-BAL
+           IF ACCT-IS-CHECKING
+               ADD ACCT-OD-LIMIT TO WS-AVAIL-BAL
+           END-IF
+
+           IF ACCT-IS-CHECKING AND ACCT-LINKED-ACCT > ZEROS
+                   AND WS-TXN-AMT > WS-AVAIL-BAL
+               PERFORM ATTEMPT-OVERDRAFT-SWEEP
+           END-IF
+
+           IF WS-TXN-AMT > WS-AVAIL-BAL
+               IF ACCT-IS-CHECKING AND ACCT-OD-LIMIT > ZEROS
+                   DISPLAY "Insufficient funds. Overdraft limit "
+                       "exceeded."
+               ELSE
+                   DISPLAY "Insufficient funds. No overdraft "
+                       "allowed."
+               END-IF
                GO TO PROCESS-WITHDRAWAL-EXIT
            END-IF
 
+           IF ACCT-MAX-W-COUNT > ZEROS OR ACCT-MAX-W-AMT > ZEROS
+               PERFORM GET-CURRENT-DATETIME
+               MOVE ACCT-NO TO WS-VEL-ACCT-NO
+               PERFORM CHECK-WITHDRAWAL-VELOCITY
+               IF WS-VEL-EXCEEDED
+                   DISPLAY "Daily withdrawal limit exceeded for "
+                       "this account."
+                   GO TO PROCESS-WITHDRAWAL-EXIT
+               END-IF
+           END-IF
+
            DISPLAY "Description (up to 20 chars):"
            DISPLAY "> " WITH NO ADVANCING
            ACCEPT WS-INPUT-DESC
 
+           DISPLAY "Category code (PAYR/UTIL/GROC/RENT/FEE/MISC,"
+               " blank = MISC):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-CATEGORY
+           IF WS-INPUT-CATEGORY = SPACES
+               MOVE "MISC" TO WS-INPUT-CATEGORY
+           END-IF
+
+           IF WS-TXN-AMT > WS-LARGE-TXN-THRESHOLD
+               PERFORM GET-CURRENT-DATETIME
+               MOVE WS-NEXT-TXN-ID    TO TXN-ID
+               MOVE ACCT-NO            TO TXN-ACCT-NO
+               MOVE "W"                TO TXN-TYPE
+               MOVE WS-TXN-AMT        TO TXN-AMOUNT
+               MOVE WS-TODAY-DATE      TO TXN-DATE
+               MOVE WS-NOW-TIME        TO TXN-TIME
+               MOVE WS-INPUT-DESC      TO TXN-DESC
+               MOVE "P"                TO TXN-STATUS
+               MOVE ZEROS              TO TXN-XFER-ACCT
+               MOVE ZEROS              TO TXN-REF-ID
+               MOVE SPACES             TO TXN-OPERATOR-ID
+               MOVE ACCT-CURRENCY      TO TXN-CURRENCY
+               MOVE WS-INPUT-CATEGORY  TO TXN-CATEGORY
+               WRITE TXN-REC
+               IF WS-TXN-OK
+                   ADD 1 TO WS-NEXT-TXN-ID
+                   PERFORM PERSIST-NEXT-TXN-ID
+                   DISPLAY "Withdrawal exceeds the "
+                       "large-transaction threshold."
+                   DISPLAY "Posted as PENDING - awaiting batch "
+                       "approval (TXNAPPR)."
+               ELSE
+                   DISPLAY "ERROR: Could not log pending "
+                       "transaction."
+               END-IF
+               GO TO PROCESS-WITHDRAWAL-EXIT
+           END-IF
+
            SUBTRACT WS-TXN-AMT FROM ACCT-BAL
                ON SIZE ERROR
                    DISPLAY "ERROR: Balance underflow."
@@ -349,10 +711,15 @@
            MOVE WS-INPUT-DESC      TO TXN-DESC
            MOVE "C"                TO TXN-STATUS
            MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE ACCT-CURRENCY      TO TXN-CURRENCY
+           MOVE WS-INPUT-CATEGORY  TO TXN-CATEGORY
 
            WRITE TXN-REC
            IF WS-TXN-OK
                ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
                MOVE WS-TXN-AMT TO WS-DISP-AMT
                MOVE ACCT-BAL TO WS-DISP-BAL
                DISPLAY "Withdrawal successful!"
@@ -361,10 +728,79 @@
            ELSE
                DISPLAY "WARNING: Account updated but "
                    "transaction log failed."
+               MOVE "W" TO WS-SUSP-TYPE
+               MOVE "Account debited but journal write failed."
+                   TO WS-SUSP-REASON
+               PERFORM WRITE-SUSPENSE-RECORD
            END-IF.
        PROCESS-WITHDRAWAL-EXIT.
            EXIT.
 
+      *    Called only when a checking account has a linked savings
+      *    account and the withdrawal in progress would otherwise be
+      *    declined for insufficient funds. Pulls the shortfall from
+      *    the linked account, logs it as a transfer, and folds the
+      *    swept amount back into ACCT-BAL/WS-AVAIL-BAL for the
+      *    checking account so the caller's own funds check re-passes
+      *    normally. Leaves ACCT-REC holding the checking account's
+      *    record on exit, same as when it was called.
+       ATTEMPT-OVERDRAFT-SWEEP.
+           MOVE ACCT-NO         TO WS-SWEEP-CHK-ACCTNO
+           MOVE ACCT-CURRENCY   TO WS-SWEEP-CHK-CURRENCY
+           MOVE ACCT-LINKED-ACCT TO WS-SWEEP-LINKED-ACCTNO
+           COMPUTE WS-SWEEP-SHORTFALL = WS-TXN-AMT - WS-AVAIL-BAL
+           MOVE 0 TO WS-SWEEP-DONE-FLAG
+
+           MOVE WS-SWEEP-LINKED-ACCTNO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF ACCT-IS-ACTIVE
+                           AND ACCT-BAL >= WS-SWEEP-SHORTFALL
+                           AND ACCT-CURRENCY = WS-SWEEP-CHK-CURRENCY
+                       SUBTRACT WS-SWEEP-SHORTFALL FROM ACCT-BAL
+                       REWRITE ACCT-REC
+                       IF WS-ACCT-OK
+                           SET WS-SWEEP-WAS-DONE TO TRUE
+                       END-IF
+                   END-IF
+           END-READ
+
+           IF WS-SWEEP-WAS-DONE
+               PERFORM GET-CURRENT-DATETIME
+               MOVE WS-NEXT-TXN-ID        TO TXN-ID
+               MOVE WS-SWEEP-LINKED-ACCTNO TO TXN-ACCT-NO
+               MOVE "T"                    TO TXN-TYPE
+               MOVE WS-SWEEP-SHORTFALL     TO TXN-AMOUNT
+               MOVE WS-TODAY-DATE          TO TXN-DATE
+               MOVE WS-NOW-TIME            TO TXN-TIME
+               MOVE "OVERDRAFT SWEEP"      TO TXN-DESC
+               MOVE "C"                    TO TXN-STATUS
+               MOVE WS-SWEEP-CHK-ACCTNO    TO TXN-XFER-ACCT
+               MOVE ZEROS                  TO TXN-REF-ID
+               MOVE SPACES                 TO TXN-OPERATOR-ID
+               MOVE ACCT-CURRENCY          TO TXN-CURRENCY
+               MOVE "XFER"                 TO TXN-CATEGORY
+               WRITE TXN-REC
+               IF WS-TXN-OK
+                   ADD 1 TO WS-NEXT-TXN-ID
+                   PERFORM PERSIST-NEXT-TXN-ID
+               END-IF
+           END-IF
+
+           MOVE WS-SWEEP-CHK-ACCTNO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-SWEEP-WAS-DONE
+               ADD WS-SWEEP-SHORTFALL TO ACCT-BAL
+               ADD WS-SWEEP-SHORTFALL TO WS-AVAIL-BAL
+               DISPLAY "  (Overdraft covered by linked account "
+                   WS-SWEEP-LINKED-ACCTNO ")"
+           END-IF.
+
        PROCESS-TRANSFER.
            DISPLAY SPACES
            DISPLAY "--- Transfer ---"
@@ -372,6 +808,12 @@
            DISPLAY "> " WITH NO ADVANCING
            ACCEPT WS-INPUT-ACCTNO
            MOVE WS-INPUT-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Account " ACCT-NO
+                   " fails check-digit validation."
+               GO TO PROCESS-TRANSFER-EXIT
+           END-IF
 
            READ ACCT-FILE
                INVALID KEY
@@ -384,6 +826,12 @@
                GO TO PROCESS-TRANSFER-EXIT
            END-IF
 
+           PERFORM GET-CURRENT-DATETIME
+           IF ACCT-IS-CD AND ACCT-MATURITY-DT > WS-TODAY-DATE
+               DISPLAY "Source CD has not reached its maturity date."
+               GO TO PROCESS-TRANSFER-EXIT
+           END-IF
+
       *    Save source account data
            MOVE ACCT-NO     TO WS-SAVE-ACCT-NO
            MOVE ACCT-NAME   TO WS-SAVE-ACCT-NAME
@@ -391,6 +839,7 @@
            MOVE ACCT-TYPE   TO WS-SAVE-ACCT-TYPE
            MOVE ACCT-STATUS TO WS-SAVE-ACCT-STAT
            MOVE ACCT-OPEN-DT TO WS-SAVE-ACCT-DT
+           MOVE ACCT-CURRENCY TO WS-SAVE-ACCT-CURRENCY
 
            DISPLAY "To account number (8 digits):"
            DISPLAY "> " WITH NO ADVANCING
@@ -401,6 +850,12 @@
            END-IF
 
            MOVE WS-INPUT-XFER-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Target account " ACCT-NO
+                   " fails check-digit validation."
+               GO TO PROCESS-TRANSFER-EXIT
+           END-IF
            READ ACCT-FILE
                INVALID KEY
                    DISPLAY "Target account not found."
@@ -412,6 +867,15 @@
                GO TO PROCESS-TRANSFER-EXIT
            END-IF
 
+      *    Transfers must stay within a single currency
+           IF ACCT-CURRENCY NOT = WS-SAVE-ACCT-CURRENCY
+               DISPLAY "Source and target account currencies "
+                   "differ."
+               DISPLAY "Source: " WS-SAVE-ACCT-CURRENCY
+                   "   Target: " ACCT-CURRENCY
+               GO TO PROCESS-TRANSFER-EXIT
+           END-IF
+
       *    Restore source account for display
            MOVE WS-SAVE-ACCT-BAL TO WS-DISP-BAL
            DISPLAY "Source balance: " WS-DISP-BAL
@@ -424,8 +888,56 @@
                GO TO PROCESS-TRANSFER-EXIT
            END-IF
 
-           IF WS-TXN-AMT > WS-SAVE-ACCT-BAL
-               DISPLAY "Insufficient funds in source account."
+           MOVE ZEROS TO WS-WIRE-FEE-AMT
+           IF WS-TXN-AMT > WS-WIRE-FEE-THRESHOLD
+               MOVE WS-WIRE-FEE-FLAT TO WS-WIRE-FEE-AMT
+           END-IF
+
+           MOVE WS-SAVE-ACCT-BAL TO WS-AVAIL-BAL
+           IF WS-SAVE-ACCT-TYPE = "C"
+               MOVE WS-SAVE-ACCT-NO TO ACCT-NO
+               READ ACCT-FILE
+                   INVALID KEY CONTINUE
+               END-READ
+               ADD ACCT-OD-LIMIT TO WS-AVAIL-BAL
+           END-IF
+           IF WS-TXN-AMT + WS-WIRE-FEE-AMT > WS-AVAIL-BAL
+               DISPLAY "Insufficient funds in source account "
+                   "(including wire fee)."
+               GO TO PROCESS-TRANSFER-EXIT
+           END-IF
+
+           IF WS-TXN-AMT > WS-LARGE-TXN-THRESHOLD
+               PERFORM GET-CURRENT-DATETIME
+               MOVE WS-NEXT-TXN-ID         TO TXN-ID
+               MOVE WS-SAVE-ACCT-NO        TO TXN-ACCT-NO
+               MOVE "T"                     TO TXN-TYPE
+               MOVE WS-TXN-AMT             TO TXN-AMOUNT
+               MOVE WS-TODAY-DATE           TO TXN-DATE
+               MOVE WS-NOW-TIME             TO TXN-TIME
+               MOVE "TRANSFER"              TO TXN-DESC
+               MOVE "P"                     TO TXN-STATUS
+               MOVE WS-INPUT-XFER-ACCTNO   TO TXN-XFER-ACCT
+               MOVE ZEROS              TO TXN-REF-ID
+               MOVE SPACES             TO TXN-OPERATOR-ID
+               MOVE WS-SAVE-ACCT-CURRENCY TO TXN-CURRENCY
+               MOVE "XFER"             TO TXN-CATEGORY
+               WRITE TXN-REC
+               IF WS-TXN-OK
+                   ADD 1 TO WS-NEXT-TXN-ID
+                   PERFORM PERSIST-NEXT-TXN-ID
+                   DISPLAY "Transfer exceeds the large-transaction "
+                       "threshold."
+                   DISPLAY "Posted as PENDING - awaiting batch "
+                       "approval (TXNAPPR)."
+                   IF WS-WIRE-FEE-AMT > ZEROS
+                       DISPLAY "Wire fee will be charged only if "
+                           "the transfer is approved."
+                   END-IF
+               ELSE
+                   DISPLAY "ERROR: Could not log pending "
+                       "transaction."
+               END-IF
                GO TO PROCESS-TRANSFER-EXIT
            END-IF
 
@@ -472,10 +984,15 @@
            MOVE "TRANSFER"              TO TXN-DESC
            MOVE "C"                     TO TXN-STATUS
            MOVE WS-INPUT-XFER-ACCTNO   TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE WS-SAVE-ACCT-CURRENCY TO TXN-CURRENCY
+           MOVE "XFER"             TO TXN-CATEGORY
 
            WRITE TXN-REC
            IF WS-TXN-OK
                ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
                MOVE WS-TXN-AMT TO WS-DISP-AMT
                DISPLAY "Transfer successful!"
                DISPLAY "  Amount: " WS-DISP-AMT
@@ -498,9 +1015,334 @@
                MOVE ACCT-BAL TO WS-DISP-BAL
                DISPLAY "  To   " ACCT-NO " balance: "
                    WS-DISP-BAL
+               IF WS-WIRE-FEE-AMT > ZEROS
+                   PERFORM APPLY-WIRE-FEE
+               END-IF
            ELSE
                DISPLAY "WARNING: Transfer done but "
                    "transaction log failed."
+               MOVE WS-SAVE-ACCT-NO TO ACCT-NO
+               MOVE "T" TO WS-SUSP-TYPE
+               MOVE "Transfer posted but journal write failed."
+                   TO WS-SUSP-REASON
+               PERFORM WRITE-SUSPENSE-RECORD
            END-IF.
        PROCESS-TRANSFER-EXIT.
            EXIT.
+
+      *    Charges the flat wire fee on a just-completed transfer,
+      *    deducting it from the source account and posting it as its
+      *    own withdrawal transaction (category FEE) distinct from the
+      *    transfer itself.
+       APPLY-WIRE-FEE.
+           MOVE WS-SAVE-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "WARNING: Could not apply wire fee - "
+                       "source account vanished."
+                   GO TO APPLY-WIRE-FEE-EXIT
+           END-READ
+           SUBTRACT WS-WIRE-FEE-AMT FROM ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "WARNING: Could not apply wire fee - "
+                       "balance underflow."
+                   GO TO APPLY-WIRE-FEE-EXIT
+           END-SUBTRACT
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "WARNING: Could not apply wire fee - file "
+                   "status " WS-ACCT-STATUS
+               GO TO APPLY-WIRE-FEE-EXIT
+           END-IF
+
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-NEXT-TXN-ID        TO TXN-ID
+           MOVE WS-SAVE-ACCT-NO       TO TXN-ACCT-NO
+           MOVE "W"                    TO TXN-TYPE
+           MOVE WS-WIRE-FEE-AMT       TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE         TO TXN-DATE
+           MOVE WS-NOW-TIME           TO TXN-TIME
+           MOVE "WIRE TRANSFER FEE"   TO TXN-DESC
+           MOVE "C"                    TO TXN-STATUS
+           MOVE ZEROS                 TO TXN-XFER-ACCT
+           MOVE ZEROS                 TO TXN-REF-ID
+           MOVE SPACES                TO TXN-OPERATOR-ID
+           MOVE WS-SAVE-ACCT-CURRENCY TO TXN-CURRENCY
+           MOVE "FEE"                 TO TXN-CATEGORY
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+               MOVE WS-WIRE-FEE-AMT TO WS-DISP-AMT
+               DISPLAY "  Wire transfer fee charged: " WS-DISP-AMT
+           ELSE
+               DISPLAY "WARNING: Wire fee applied but transaction "
+                   "log failed."
+           END-IF.
+       APPLY-WIRE-FEE-EXIT.
+           EXIT.
+
+       PROCESS-REVERSAL.
+           DISPLAY SPACES
+           DISPLAY "--- Reverse Transaction ---"
+           DISPLAY "Transaction ID to reverse:"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-TXN-ID
+           MOVE WS-INPUT-TXN-ID TO WS-REV-TARGET-ID
+
+           PERFORM FIND-TXN-TO-REVERSE
+
+           IF NOT WS-REV-FOUND
+               DISPLAY "Transaction not found."
+               PERFORM REOPEN-TXN-EXTEND
+               GO TO PROCESS-REVERSAL-EXIT
+           END-IF
+
+           IF TXN-IS-REVERSED
+               DISPLAY "Transaction has already been reversed."
+               PERFORM REOPEN-TXN-EXTEND
+               GO TO PROCESS-REVERSAL-EXIT
+           END-IF
+
+           IF TXN-IS-REVERSAL
+               DISPLAY "Cannot reverse a reversal entry."
+               PERFORM REOPEN-TXN-EXTEND
+               GO TO PROCESS-REVERSAL-EXIT
+           END-IF
+
+           IF NOT TXN-IS-COMPLETE
+               DISPLAY "Only completed transactions can be "
+                   "reversed."
+               PERFORM REOPEN-TXN-EXTEND
+               GO TO PROCESS-REVERSAL-EXIT
+           END-IF
+
+           MOVE TXN-ACCT-NO    TO WS-REV-ACCT-NO
+           MOVE TXN-XFER-ACCT  TO WS-REV-XFER-ACCT
+           MOVE TXN-AMOUNT     TO WS-REV-AMOUNT
+           MOVE TXN-TYPE       TO WS-REV-TYPE
+           MOVE TXN-CURRENCY   TO WS-REV-CURRENCY
+           MOVE TXN-CATEGORY   TO WS-REV-CATEGORY
+           MOVE TXN-ID         TO WS-REV-ORIG-ID
+
+           MOVE "V" TO TXN-STATUS
+           REWRITE TXN-REC
+           IF NOT WS-TXN-OK
+               DISPLAY "ERROR: Could not mark transaction "
+                   "reversed - status " WS-TXN-STATUS
+               PERFORM REOPEN-TXN-EXTEND
+               GO TO PROCESS-REVERSAL-EXIT
+           END-IF
+
+           PERFORM REOPEN-TXN-EXTEND
+           PERFORM APPLY-REVERSAL-BALANCE-EFFECT
+
+           IF WS-SIZE-ERR-FLAG = 1
+               MOVE 0 TO WS-SIZE-ERR-FLAG
+               DISPLAY "WARNING: Balance effect could not be "
+                   "fully applied. Reversal still logged."
+           END-IF
+
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-NEXT-TXN-ID    TO TXN-ID
+           MOVE WS-REV-ACCT-NO     TO TXN-ACCT-NO
+           MOVE "R"                TO TXN-TYPE
+           MOVE WS-REV-AMOUNT     TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE      TO TXN-DATE
+           MOVE WS-NOW-TIME        TO TXN-TIME
+           MOVE "REVERSAL"         TO TXN-DESC
+           MOVE "C"                TO TXN-STATUS
+           MOVE WS-REV-XFER-ACCT  TO TXN-XFER-ACCT
+           MOVE WS-REV-ORIG-ID    TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE WS-REV-CURRENCY    TO TXN-CURRENCY
+           MOVE WS-REV-CATEGORY    TO TXN-CATEGORY
+
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+               DISPLAY "Reversal posted successfully."
+               DISPLAY "  Original TXN:  " WS-REV-ORIG-ID
+               DISPLAY "  Reversal TXN:  " TXN-ID
+           ELSE
+               DISPLAY "WARNING: Balances updated but reversal "
+                   "transaction log failed."
+           END-IF.
+       PROCESS-REVERSAL-EXIT.
+           EXIT.
+
+      *    Scans TXN-FILE sequentially for TXN-ID = WS-REV-TARGET-ID.
+      *    Leaves the file open I-O with the matching record still in
+      *    the FD buffer so the caller can REWRITE it directly.
+       FIND-TXN-TO-REVERSE.
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           MOVE 0 TO WS-REV-FOUND-FLAG
+           MOVE 0 TO WS-TXN-EOF-FLAG
+           OPEN I-O TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+               PERFORM SCAN-FOR-REV-TXN
+                   UNTIL WS-REV-FOUND OR WS-TXN-EOF
+           END-IF.
+
+       SCAN-FOR-REV-TXN.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-EOF TO TRUE
+               NOT AT END
+                   IF TXN-ID = WS-REV-TARGET-ID
+                       SET WS-REV-FOUND TO TRUE
+                   END-IF
+           END-READ.
+
+      *    Sums today's completed/pending withdrawals for
+      *    WS-VEL-ACCT-NO and sets WS-VEL-EXCEEDED if posting one more
+      *    withdrawal of WS-TXN-AMT would break the account's daily
+      *    count or dollar-total limit (zero means unlimited).
+       CHECK-WITHDRAWAL-VELOCITY.
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           MOVE 0 TO WS-VEL-EXCEEDED-FLAG
+           MOVE 0 TO WS-VEL-COUNT
+           MOVE 0 TO WS-VEL-AMT
+           MOVE 0 TO WS-TXN-EOF-FLAG
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-OK
+               PERFORM SCAN-FOR-VELOCITY UNTIL WS-TXN-EOF
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           PERFORM REOPEN-TXN-EXTEND
+
+           IF ACCT-MAX-W-COUNT > ZEROS
+               IF WS-VEL-COUNT + 1 > ACCT-MAX-W-COUNT
+                   SET WS-VEL-EXCEEDED TO TRUE
+               END-IF
+           END-IF
+           IF ACCT-MAX-W-AMT > ZEROS
+               IF WS-VEL-AMT + WS-TXN-AMT > ACCT-MAX-W-AMT
+                   SET WS-VEL-EXCEEDED TO TRUE
+               END-IF
+           END-IF.
+
+       SCAN-FOR-VELOCITY.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-EOF TO TRUE
+               NOT AT END
+                   IF TXN-ACCT-NO = WS-VEL-ACCT-NO
+                       AND TXN-IS-WITHDRAWAL
+                       AND TXN-DATE = WS-TODAY-DATE
+                       AND NOT TXN-IS-REVERSED
+                       AND NOT TXN-IS-FAILED
+                       ADD 1 TO WS-VEL-COUNT
+                       ADD TXN-AMOUNT TO WS-VEL-AMT
+                   END-IF
+           END-READ.
+
+      *    Restores TXN-FILE to EXTEND (append) mode for normal
+      *    transaction logging after a reversal scan/update.
+       REOPEN-TXN-EXTEND.
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           OPEN EXTEND TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           END-IF.
+
+       APPLY-REVERSAL-BALANCE-EFFECT.
+           EVALUATE WS-REV-TYPE
+               WHEN "D"
+               WHEN "I"
+                   PERFORM REVERSE-CREDIT-ACCOUNT
+               WHEN "W"
+               WHEN "S"
+                   PERFORM REVERSE-DEBIT-ACCOUNT
+               WHEN "T"
+                   PERFORM REVERSE-TRANSFER-EFFECT
+           END-EVALUATE.
+
+       REVERSE-CREDIT-ACCOUNT.
+           MOVE WS-REV-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Account " WS-REV-ACCT-NO
+                       " not found - balance not adjusted."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO REVERSE-CREDIT-ACCOUNT-EXIT
+           END-READ
+           SUBTRACT WS-REV-AMOUNT FROM ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "ERROR: Balance underflow reversing "
+                       "credit."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO REVERSE-CREDIT-ACCOUNT-EXIT
+           END-SUBTRACT
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "ERROR: Could not update account "
+                   WS-REV-ACCT-NO
+               MOVE 1 TO WS-SIZE-ERR-FLAG
+           END-IF.
+       REVERSE-CREDIT-ACCOUNT-EXIT.
+           EXIT.
+
+       REVERSE-DEBIT-ACCOUNT.
+           MOVE WS-REV-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Account " WS-REV-ACCT-NO
+                       " not found - balance not adjusted."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO REVERSE-DEBIT-ACCOUNT-EXIT
+           END-READ
+           ADD WS-REV-AMOUNT TO ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "ERROR: Balance overflow reversing "
+                       "debit."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO REVERSE-DEBIT-ACCOUNT-EXIT
+           END-ADD
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "ERROR: Could not update account "
+                   WS-REV-ACCT-NO
+               MOVE 1 TO WS-SIZE-ERR-FLAG
+           END-IF.
+       REVERSE-DEBIT-ACCOUNT-EXIT.
+           EXIT.
+
+       REVERSE-TRANSFER-EFFECT.
+           PERFORM REVERSE-DEBIT-ACCOUNT
+           MOVE WS-REV-XFER-ACCT TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Target account "
+                       WS-REV-XFER-ACCT
+                       " not found - balance not adjusted."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO REVERSE-TRANSFER-EFFECT-EXIT
+           END-READ
+           SUBTRACT WS-REV-AMOUNT FROM ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "ERROR: Target balance underflow "
+                       "reversing transfer."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO REVERSE-TRANSFER-EFFECT-EXIT
+           END-SUBTRACT
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "ERROR: Could not update target account "
+                   WS-REV-XFER-ACCT
+               MOVE 1 TO WS-SIZE-ERR-FLAG
+           END-IF.
+       REVERSE-TRANSFER-EFFECT-EXIT.
+           EXIT.
