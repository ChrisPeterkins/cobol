@@ -15,18 +15,60 @@
                RECORD KEY IS ACCT-NO
                FILE STATUS IS WS-ACCT-STATUS.
 
+           SELECT OPERATOR-FILE
+               ASSIGN TO "data/OPERATORS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPER-ID
+               FILE STATUS IS WS-OPER-STATUS.
+
+           SELECT TXN-FILE
+               ASSIGN TO "data/TRANSACTIONS.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCT-FILE.
        COPY ACCT-REC.
 
+       FD  OPERATOR-FILE.
+       COPY OPER-REC.
+
+       FD  TXN-FILE.
+       COPY TXNL-REC.
+
        WORKING-STORAGE SECTION.
        01  WS-ACCT-STATUS        PIC XX.
            88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-EOF           VALUE "10".
            88  WS-ACCT-DUP-KEY       VALUE "22".
            88  WS-ACCT-FILE-MISSING  VALUE "35".
 
+       01  WS-OPER-STATUS        PIC XX.
+           88  WS-OPER-OK            VALUE "00".
+           88  WS-OPER-EOF           VALUE "10".
+           88  WS-OPER-DUP-KEY       VALUE "22".
+           88  WS-OPER-FILE-MISSING  VALUE "35".
+
+       01  WS-OPER-COUNT          PIC 9(3) VALUE 0.
+       01  WS-OPER-SKIP-FLAG      PIC 9 VALUE 0.
+           88  WS-OPER-SKIP           VALUE 1.
+
        01  WS-COUNT               PIC 9(3) VALUE 0.
+       01  WS-ACCT-SKIP-FLAG      PIC 9 VALUE 0.
+           88  WS-ACCT-SKIP           VALUE 1.
+
+       01  WS-TXN-STATUS          PIC XX.
+           88  WS-TXN-OK              VALUE "00".
+           88  WS-TXN-EOF             VALUE "10".
+           88  WS-TXN-FILE-MISSING    VALUE "35".
+
+       01  WS-TXN-COUNT           PIC 9(3) VALUE 0.
+       01  WS-NEXT-TXN-ID         PIC 9(10) VALUE 1.
+       01  WS-TXN-SKIP-FLAG       PIC 9 VALUE 0.
+           88  WS-TXN-SKIP            VALUE 1.
 
        01  WS-CURRENT-DATE-DATA.
            05  WS-CURR-YEAR      PIC 9(4).
@@ -47,14 +89,72 @@
                DELIMITED BY SIZE INTO WS-TODAY
            END-STRING
 
-      *    Create the file fresh
-           OPEN OUTPUT ACCT-FILE
-           IF NOT WS-ACCT-OK
-               DISPLAY "Error creating account file: "
-                   WS-ACCT-STATUS
-               STOP RUN
+           PERFORM OPEN-ACCT-FOR-SEEDING
+           IF WS-ACCT-SKIP
+               DISPLAY "Account file already contains data - "
+                   "skipping account seed."
+           ELSE
+               PERFORM SEED-ACCOUNTS
+               CLOSE ACCT-FILE
            END-IF
 
+           PERFORM OPEN-OPER-FOR-SEEDING
+           IF WS-OPER-SKIP
+               DISPLAY "Operator file already contains data - "
+                   "skipping operator seed."
+           ELSE
+               PERFORM SEED-OPERATORS
+               CLOSE OPERATOR-FILE
+           END-IF
+
+           PERFORM OPEN-TXN-FOR-SEEDING
+           IF WS-TXN-SKIP
+               DISPLAY "Transaction file already contains data - "
+                   "skipping transaction seed."
+           ELSE
+               PERFORM SEED-TRANSACTIONS
+               CLOSE TXN-FILE
+           END-IF
+
+           DISPLAY SPACES
+           DISPLAY "Seed data loaded successfully!"
+
+           STOP RUN.
+
+      *    Opens ACCT-FILE for seeding. If the file already exists and
+      *    holds at least one record, leaves it closed and sets
+      *    WS-ACCT-SKIP so MAIN-PROGRAM does not overwrite real data.
+      *    A file that exists but is empty, or does not exist yet, is
+      *    left open (I-O or freshly-created OUTPUT) for SEED-ACCOUNTS.
+       OPEN-ACCT-FOR-SEEDING.
+           MOVE 0 TO WS-ACCT-SKIP-FLAG
+           OPEN I-O ACCT-FILE
+           IF WS-ACCT-OK
+               READ ACCT-FILE NEXT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-ACCT-SKIP TO TRUE
+               END-READ
+               IF WS-ACCT-SKIP
+                   CLOSE ACCT-FILE
+               END-IF
+           ELSE
+               IF WS-ACCT-FILE-MISSING
+                   OPEN OUTPUT ACCT-FILE
+                   IF NOT WS-ACCT-OK
+                       DISPLAY "Error creating account file: "
+                           WS-ACCT-STATUS
+                       STOP RUN
+                   END-IF
+               ELSE
+                   DISPLAY "Error opening account file: "
+                       WS-ACCT-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       SEED-ACCOUNTS.
       *    Account 1: Alice - Checking with $5,000
            MOVE 10000001        TO ACCT-NO
            MOVE "Alice Johnson"  TO ACCT-NAME
@@ -62,6 +162,12 @@
            MOVE "C"             TO ACCT-TYPE
            MOVE "A"             TO ACCT-STATUS
            MOVE 20250101        TO ACCT-OPEN-DT
+           MOVE 00.0000         TO ACCT-INT-RATE
+           MOVE 500.00          TO ACCT-OD-LIMIT
+           MOVE "USD"           TO ACCT-CURRENCY
+           MOVE 5               TO ACCT-MAX-W-COUNT
+           MOVE 2000.00         TO ACCT-MAX-W-AMT
+           MOVE "0001"          TO ACCT-BRANCH
            WRITE ACCT-REC
            IF WS-ACCT-OK ADD 1 TO WS-COUNT END-IF
 
@@ -72,6 +178,12 @@
            MOVE "S"             TO ACCT-TYPE
            MOVE "A"             TO ACCT-STATUS
            MOVE 20250115        TO ACCT-OPEN-DT
+           MOVE 01.5000         TO ACCT-INT-RATE
+           MOVE ZEROS           TO ACCT-OD-LIMIT
+           MOVE "USD"           TO ACCT-CURRENCY
+           MOVE ZEROS           TO ACCT-MAX-W-COUNT
+           MOVE ZEROS           TO ACCT-MAX-W-AMT
+           MOVE "0001"          TO ACCT-BRANCH
            WRITE ACCT-REC
            IF WS-ACCT-OK ADD 1 TO WS-COUNT END-IF
 
@@ -82,6 +194,12 @@
            MOVE "C"             TO ACCT-TYPE
            MOVE "A"             TO ACCT-STATUS
            MOVE 20250201        TO ACCT-OPEN-DT
+           MOVE 00.0000         TO ACCT-INT-RATE
+           MOVE 200.00          TO ACCT-OD-LIMIT
+           MOVE "USD"           TO ACCT-CURRENCY
+           MOVE ZEROS           TO ACCT-MAX-W-COUNT
+           MOVE ZEROS           TO ACCT-MAX-W-AMT
+           MOVE "0002"          TO ACCT-BRANCH
            WRITE ACCT-REC
            IF WS-ACCT-OK ADD 1 TO WS-COUNT END-IF
 
@@ -92,6 +210,12 @@
            MOVE "S"             TO ACCT-TYPE
            MOVE "A"             TO ACCT-STATUS
            MOVE 20240601        TO ACCT-OPEN-DT
+           MOVE 01.5000         TO ACCT-INT-RATE
+           MOVE ZEROS           TO ACCT-OD-LIMIT
+           MOVE "USD"           TO ACCT-CURRENCY
+           MOVE ZEROS           TO ACCT-MAX-W-COUNT
+           MOVE ZEROS           TO ACCT-MAX-W-AMT
+           MOVE "0002"          TO ACCT-BRANCH
            WRITE ACCT-REC
            IF WS-ACCT-OK ADD 1 TO WS-COUNT END-IF
 
@@ -102,11 +226,15 @@
            MOVE "C"             TO ACCT-TYPE
            MOVE "X"             TO ACCT-STATUS
            MOVE 20240301        TO ACCT-OPEN-DT
+           MOVE 00.0000         TO ACCT-INT-RATE
+           MOVE ZEROS           TO ACCT-OD-LIMIT
+           MOVE "USD"           TO ACCT-CURRENCY
+           MOVE ZEROS           TO ACCT-MAX-W-COUNT
+           MOVE ZEROS           TO ACCT-MAX-W-AMT
+           MOVE "0001"          TO ACCT-BRANCH
            WRITE ACCT-REC
            IF WS-ACCT-OK ADD 1 TO WS-COUNT END-IF
 
-           CLOSE ACCT-FILE
-
            DISPLAY SPACES
            DISPLAY "Loaded " WS-COUNT " seed accounts:"
            DISPLAY "  10000001  Alice Johnson    $5,000.00  "
@@ -118,8 +246,227 @@
            DISPLAY "  10000004  David Chen      $25,000.00  "
                "Savings   Active"
            DISPLAY "  10000005  Eve Martinez         $0.00  "
-               "Checking  Closed"
+               "Checking  Closed".
+
+      *    Opens OPERATOR-FILE for seeding, using the same
+      *    exists-and-has-data skip logic as OPEN-ACCT-FOR-SEEDING.
+       OPEN-OPER-FOR-SEEDING.
+           MOVE 0 TO WS-OPER-SKIP-FLAG
+           OPEN I-O OPERATOR-FILE
+           IF WS-OPER-OK
+               READ OPERATOR-FILE NEXT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-OPER-SKIP TO TRUE
+               END-READ
+               IF WS-OPER-SKIP
+                   CLOSE OPERATOR-FILE
+               END-IF
+           ELSE
+               IF WS-OPER-FILE-MISSING
+                   OPEN OUTPUT OPERATOR-FILE
+                   IF NOT WS-OPER-OK
+                       DISPLAY "Error creating operator file: "
+                           WS-OPER-STATUS
+                       STOP RUN
+                   END-IF
+               ELSE
+                   DISPLAY "Error opening operator file: "
+                       WS-OPER-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       SEED-OPERATORS.
+           MOVE "TELLER1"       TO OPER-ID
+           MOVE "Maria Lopez"   TO OPER-NAME
+           MOVE "1234"          TO OPER-PIN
+           MOVE "A"             TO OPER-STATUS
+           WRITE OPER-REC
+           IF WS-OPER-OK ADD 1 TO WS-OPER-COUNT END-IF
+
+           MOVE "TELLER2"       TO OPER-ID
+           MOVE "James Park"    TO OPER-NAME
+           MOVE "5678"          TO OPER-PIN
+           MOVE "A"             TO OPER-STATUS
+           WRITE OPER-REC
+           IF WS-OPER-OK ADD 1 TO WS-OPER-COUNT END-IF
+
+           MOVE "MGR001"        TO OPER-ID
+           MOVE "Grace Kim"     TO OPER-NAME
+           MOVE "9999"          TO OPER-PIN
+           MOVE "A"             TO OPER-STATUS
+           WRITE OPER-REC
+           IF WS-OPER-OK ADD 1 TO WS-OPER-COUNT END-IF
+
            DISPLAY SPACES
-           DISPLAY "Seed data loaded successfully!"
+           DISPLAY "Loaded " WS-OPER-COUNT " seed operators:"
+           DISPLAY "  TELLER1  Maria Lopez   PIN 1234  Active"
+           DISPLAY "  TELLER2  James Park    PIN 5678  Active"
+           DISPLAY "  MGR001   Grace Kim     PIN 9999  Active".
 
-           STOP RUN.
+      *    Opens TXN-FILE for seeding. TXN-FILE is sequential, so unlike
+      *    the indexed account/operator files there is no I-O mode to
+      *    peek with - a plain INPUT open and a one-record read tells us
+      *    whether the log already has history. A file that exists but
+      *    is empty, or does not exist yet, is (re)created with OUTPUT
+      *    for SEED-TRANSACTIONS to write into.
+       OPEN-TXN-FOR-SEEDING.
+           MOVE 0 TO WS-TXN-SKIP-FLAG
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-OK
+               READ TXN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-TXN-SKIP TO TRUE
+               END-READ
+               CLOSE TXN-FILE
+               IF NOT WS-TXN-SKIP
+                   OPEN OUTPUT TXN-FILE
+                   IF NOT WS-TXN-OK
+                       DISPLAY "Error creating transaction file: "
+                           WS-TXN-STATUS
+                       STOP RUN
+                   END-IF
+               END-IF
+           ELSE
+               IF WS-TXN-FILE-MISSING
+                   OPEN OUTPUT TXN-FILE
+                   IF NOT WS-TXN-OK
+                       DISPLAY "Error creating transaction file: "
+                           WS-TXN-STATUS
+                       STOP RUN
+                   END-IF
+               ELSE
+                   DISPLAY "Error opening transaction file: "
+                       WS-TXN-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+      *    Sample history for the seed accounts - an opening deposit
+      *    for each active account plus one withdrawal and one transfer,
+      *    so DORMRPT/RPTGEN/DAYEND have something to report on out of
+      *    the box. Posted by the seed loader, so TXN-OPERATOR-ID is
+      *    left blank the same way batch-posted interest/reversal
+      *    entries are.
+       SEED-TRANSACTIONS.
+           MOVE WS-NEXT-TXN-ID     TO TXN-ID
+           MOVE 10000001           TO TXN-ACCT-NO
+           MOVE "D"                TO TXN-TYPE
+           MOVE 5000.00            TO TXN-AMOUNT
+           MOVE 20250101           TO TXN-DATE
+           MOVE 090000             TO TXN-TIME
+           MOVE "OPENING DEPOSIT"  TO TXN-DESC
+           MOVE "C"                TO TXN-STATUS
+           MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE "USD"              TO TXN-CURRENCY
+           MOVE "MISC"             TO TXN-CATEGORY
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-TXN-COUNT
+               ADD 1 TO WS-NEXT-TXN-ID
+           END-IF
+
+           MOVE WS-NEXT-TXN-ID     TO TXN-ID
+           MOVE 10000002           TO TXN-ACCT-NO
+           MOVE "D"                TO TXN-TYPE
+           MOVE 12500.00           TO TXN-AMOUNT
+           MOVE 20250115           TO TXN-DATE
+           MOVE 093000             TO TXN-TIME
+           MOVE "OPENING DEPOSIT"  TO TXN-DESC
+           MOVE "C"                TO TXN-STATUS
+           MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE "USD"              TO TXN-CURRENCY
+           MOVE "MISC"             TO TXN-CATEGORY
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-TXN-COUNT
+               ADD 1 TO WS-NEXT-TXN-ID
+           END-IF
+
+           MOVE WS-NEXT-TXN-ID     TO TXN-ID
+           MOVE 10000003           TO TXN-ACCT-NO
+           MOVE "D"                TO TXN-TYPE
+           MOVE 1000.00            TO TXN-AMOUNT
+           MOVE 20250201           TO TXN-DATE
+           MOVE 101500             TO TXN-TIME
+           MOVE "OPENING DEPOSIT"  TO TXN-DESC
+           MOVE "C"                TO TXN-STATUS
+           MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE "USD"              TO TXN-CURRENCY
+           MOVE "MISC"             TO TXN-CATEGORY
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-TXN-COUNT
+               ADD 1 TO WS-NEXT-TXN-ID
+           END-IF
+
+           MOVE WS-NEXT-TXN-ID     TO TXN-ID
+           MOVE 10000003           TO TXN-ACCT-NO
+           MOVE "W"                TO TXN-TYPE
+           MOVE 150.00             TO TXN-AMOUNT
+           MOVE 20250210           TO TXN-DATE
+           MOVE 143000             TO TXN-TIME
+           MOVE "ATM WITHDRAWAL"   TO TXN-DESC
+           MOVE "C"                TO TXN-STATUS
+           MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE "USD"              TO TXN-CURRENCY
+           MOVE "MISC"             TO TXN-CATEGORY
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-TXN-COUNT
+               ADD 1 TO WS-NEXT-TXN-ID
+           END-IF
+
+           MOVE WS-NEXT-TXN-ID     TO TXN-ID
+           MOVE 10000004           TO TXN-ACCT-NO
+           MOVE "D"                TO TXN-TYPE
+           MOVE 25000.00           TO TXN-AMOUNT
+           MOVE 20240601           TO TXN-DATE
+           MOVE 110000             TO TXN-TIME
+           MOVE "OPENING DEPOSIT"  TO TXN-DESC
+           MOVE "C"                TO TXN-STATUS
+           MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE "USD"              TO TXN-CURRENCY
+           MOVE "MISC"             TO TXN-CATEGORY
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-TXN-COUNT
+               ADD 1 TO WS-NEXT-TXN-ID
+           END-IF
+
+      *    Transfer: Bob (10000002) sends Alice (10000001) $500
+           MOVE WS-NEXT-TXN-ID     TO TXN-ID
+           MOVE 10000002           TO TXN-ACCT-NO
+           MOVE "T"                TO TXN-TYPE
+           MOVE 500.00             TO TXN-AMOUNT
+           MOVE 20250301           TO TXN-DATE
+           MOVE 160000             TO TXN-TIME
+           MOVE "XFER TO 10000001" TO TXN-DESC
+           MOVE "C"                TO TXN-STATUS
+           MOVE 10000001           TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE "USD"              TO TXN-CURRENCY
+           MOVE "XFER"             TO TXN-CATEGORY
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-TXN-COUNT
+               ADD 1 TO WS-NEXT-TXN-ID
+           END-IF
+
+           DISPLAY SPACES
+           DISPLAY "Loaded " WS-TXN-COUNT " seed transactions.".
