@@ -0,0 +1,757 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMFEED.
+      *================================================================*
+      * ATMFEED - ATM/External-Channel Interface Feed                  *
+      * Reads a fixed-width feed of ATM instructions (withdrawal,      *
+      * deposit, balance inquiry) from an external switch              *
+      * (data/ATMFEED.dat) and posts each one through the same         *
+      * balance-update and transaction-journal logic as the            *
+      * interactive tools (TXNPROC/BANKUI) and the TXNIMP batch        *
+      * import, using the shared CTRL-FILE next-txn-id mechanism. The  *
+      * switch has already authenticated the cardholder before an      *
+      * instruction reaches this feed; ATMFEED enforces core banking   *
+      * rules only (account status, funds, cash-dispense limit, daily  *
+      * withdrawal velocity). One response line is written to          *
+      * data/ATMFEED-ACK.dat for every instruction read, so the        *
+      * switch can relay approval or decline back to the terminal.     *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE
+               ASSIGN TO "data/ACCOUNTS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TXN-FILE
+               ASSIGN TO "data/TRANSACTIONS.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT CTRL-FILE
+               ASSIGN TO "data/TXNCTL.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-KEY
+               FILE STATUS IS WS-CTRL-STATUS.
+
+           SELECT ATM-FEED-FILE
+               ASSIGN TO "data/ATMFEED.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATM-STATUS.
+
+           SELECT ATM-ACK-FILE
+               ASSIGN TO "data/ATMFEED-ACK.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       COPY ACCT-REC.
+
+       FD  TXN-FILE.
+       COPY TXNL-REC.
+
+       FD  CTRL-FILE.
+       COPY CTRL-REC.
+
+       FD  ATM-FEED-FILE.
+       COPY ATM-REC.
+
+       FD  ATM-ACK-FILE.
+       COPY ATMACK-REC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS        PIC XX.
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-NOT-FOUND     VALUE "23".
+           88  WS-ACCT-FILE-MISSING  VALUE "35".
+
+       01  WS-TXN-STATUS         PIC XX.
+           88  WS-TXN-OK             VALUE "00".
+           88  WS-TXN-FILE-MISSING   VALUE "35".
+
+       01  WS-CTRL-STATUS        PIC XX.
+           88  WS-CTRL-OK            VALUE "00".
+           88  WS-CTRL-NOT-FOUND     VALUE "23".
+           88  WS-CTRL-FILE-MISSING  VALUE "35".
+
+       01  WS-ATM-STATUS         PIC XX.
+           88  WS-ATM-OK             VALUE "00".
+           88  WS-ATM-EOF            VALUE "10".
+           88  WS-ATM-FILE-MISSING   VALUE "35".
+
+       01  WS-ACK-STATUS         PIC XX.
+           88  WS-ACK-OK             VALUE "00".
+
+       01  WS-ACCT-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-ACCT-IS-OPEN       VALUE 1.
+       01  WS-TXN-OPEN-FLAG      PIC 9 VALUE 0.
+           88  WS-TXN-IS-OPEN        VALUE 1.
+       01  WS-CTRL-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-CTRL-IS-OPEN       VALUE 1.
+       01  WS-ATM-OPEN-FLAG      PIC 9 VALUE 0.
+           88  WS-ATM-IS-OPEN        VALUE 1.
+       01  WS-ACK-OPEN-FLAG      PIC 9 VALUE 0.
+           88  WS-ACK-IS-OPEN        VALUE 1.
+
+       01  WS-ATM-EOF-FLAG       PIC 9 VALUE 0.
+           88  WS-ATM-AT-EOF         VALUE 1.
+
+       01  WS-NEXT-TXN-ID        PIC 9(10) VALUE 1.
+       01  WS-TXN-EOF-FLAG       PIC 9 VALUE 0.
+           88  WS-TXN-EOF            VALUE 1.
+
+      *    Transactions at or above this amount post as Pending and
+      *    require a TXNAPPR batch approval before the balance change
+      *    is applied - same threshold the interactive tools use. In
+      *    practice ATM withdrawals never reach it, because
+      *    WS-ATM-MAX-WITHDRAWAL (the machine's cash-dispense limit)
+      *    declines them first.
+       01  WS-LARGE-TXN-THRESHOLD PIC 9(7)V99 VALUE 5000.00.
+
+      *    Per-transaction ATM cash withdrawal cap, loaded from
+      *    CTRL-ATM-MAX-WITHDRAWAL. Zero means uncapped.
+       01  WS-ATM-MAX-WITHDRAWAL  PIC 9(5)V99 VALUE 500.00.
+
+       01  WS-VEL-ACCT-NO        PIC 9(8).
+       01  WS-VEL-COUNT          PIC 9(3).
+       01  WS-VEL-AMT            PIC 9(7)V99.
+       01  WS-VEL-EXCEEDED-FLAG  PIC 9 VALUE 0.
+           88  WS-VEL-EXCEEDED       VALUE 1.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YEAR      PIC 9(4).
+           05  WS-CURR-MONTH     PIC 9(2).
+           05  WS-CURR-DAY       PIC 9(2).
+           05  WS-CURR-HH        PIC 9(2).
+           05  WS-CURR-MM        PIC 9(2).
+           05  WS-CURR-SS        PIC 9(2).
+           05  WS-CURR-REST      PIC X(7).
+
+       01  WS-TODAY-DATE          PIC 9(8).
+       01  WS-NOW-TIME            PIC 9(6).
+
+       01  WS-TXN-AMT            PIC 9(7)V99.
+       01  WS-AVAIL-BAL          PIC S9(9)V99.
+       01  WS-SIZE-ERR-FLAG      PIC 9 VALUE 0.
+
+       01  WS-LINE-NO            PIC 9(6) VALUE 0.
+       01  WS-LINES-SCANNED      PIC 9(6) VALUE 0.
+       01  WS-LINES-POSTED       PIC 9(6) VALUE 0.
+       01  WS-LINES-PENDING      PIC 9(6) VALUE 0.
+       01  WS-LINES-DECLINED     PIC 9(6) VALUE 0.
+
+      *    Staging fields set immediately before PERFORM WRITE-ACK,
+      *    so every reply path (approved or declined) goes through
+      *    one place.
+       01  WS-ACK-RESULT         PIC X(1).
+       01  WS-ACK-REASON         PIC X(40).
+       01  WS-ACK-BALANCE        PIC S9(9)V99.
+
+      *    Staging fields for WRITE-ATM-TXN-REC, set by the caller
+      *    immediately before each PERFORM.
+       01  WS-ATM-TXN-ACCT-NO    PIC 9(8).
+       01  WS-ATM-TXN-TYPE       PIC X(1).
+       01  WS-ATM-TXN-STATUS     PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "========================================="
+           DISPLAY "  ATM / EXTERNAL-CHANNEL INTERFACE FEED"
+           DISPLAY "========================================="
+
+           PERFORM OPEN-FILES
+           IF NOT WS-ACCT-IS-OPEN
+               DISPLAY "FATAL: Cannot open account file."
+               STOP RUN
+           END-IF
+           IF NOT WS-TXN-IS-OPEN
+               DISPLAY "FATAL: Cannot open transaction file."
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+           IF NOT WS-ATM-IS-OPEN
+               DISPLAY "No ATM feed file found at "
+                   "data/ATMFEED.dat. Nothing to do."
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+           IF NOT WS-ACK-IS-OPEN
+               DISPLAY "FATAL: Cannot open response file."
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+
+           PERFORM FIND-NEXT-TXN-ID
+           PERFORM GET-CURRENT-DATETIME
+
+           PERFORM PROCESS-NEXT-ATM-LINE
+               UNTIL WS-ATM-AT-EOF
+
+           DISPLAY " "
+           DISPLAY "ATM feed run complete."
+           DISPLAY "  Instructions scanned: " WS-LINES-SCANNED
+           DISPLAY "  Posted:               " WS-LINES-POSTED
+           DISPLAY "  Pending:              " WS-LINES-PENDING
+           DISPLAY "  Declined:             " WS-LINES-DECLINED
+
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O ACCT-FILE
+           IF WS-ACCT-OK
+               SET WS-ACCT-IS-OPEN TO TRUE
+           ELSE
+               IF WS-ACCT-FILE-MISSING
+                   DISPLAY "Account file not found. Run ACCTMGR"
+                       " first to create accounts."
+               ELSE
+                   DISPLAY "Error opening account file: "
+                       WS-ACCT-STATUS
+               END-IF
+               GO TO OPEN-FILES-EXIT
+           END-IF
+
+           OPEN EXTEND TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           ELSE
+               IF WS-TXN-FILE-MISSING
+                   OPEN OUTPUT TXN-FILE
+                   IF WS-TXN-OK
+                       SET WS-TXN-IS-OPEN TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           OPEN I-O CTRL-FILE
+           IF WS-CTRL-OK
+               SET WS-CTRL-IS-OPEN TO TRUE
+           ELSE
+               IF WS-CTRL-FILE-MISSING
+                   OPEN OUTPUT CTRL-FILE
+                   IF WS-CTRL-OK
+                       CLOSE CTRL-FILE
+                       OPEN I-O CTRL-FILE
+                       IF WS-CTRL-OK
+                           SET WS-CTRL-IS-OPEN TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           OPEN INPUT ATM-FEED-FILE
+           IF WS-ATM-OK
+               SET WS-ATM-IS-OPEN TO TRUE
+           END-IF
+
+           OPEN OUTPUT ATM-ACK-FILE
+           IF WS-ACK-OK
+               SET WS-ACK-IS-OPEN TO TRUE
+           END-IF.
+       OPEN-FILES-EXIT.
+           EXIT.
+
+       CLOSE-FILES.
+           IF WS-ACCT-IS-OPEN
+               CLOSE ACCT-FILE
+               MOVE 0 TO WS-ACCT-OPEN-FLAG
+           END-IF
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           IF WS-CTRL-IS-OPEN
+               CLOSE CTRL-FILE
+               MOVE 0 TO WS-CTRL-OPEN-FLAG
+           END-IF
+           IF WS-ATM-IS-OPEN
+               CLOSE ATM-FEED-FILE
+               MOVE 0 TO WS-ATM-OPEN-FLAG
+           END-IF
+           IF WS-ACK-IS-OPEN
+               CLOSE ATM-ACK-FILE
+               MOVE 0 TO WS-ACK-OPEN-FLAG
+           END-IF.
+
+      *    Reads the persisted next-txn-id and the ATM cash-dispense
+      *    cap from CTRL-FILE, the same control record TXNPROC/
+      *    BANKUI/TXNIMP keep in sync. A missing control record is
+      *    seeded from a one-time scan of the transaction log, the
+      *    same as TXNIMP.
+       FIND-NEXT-TXN-ID.
+           MOVE "1" TO CTRL-KEY
+           READ CTRL-FILE
+               INVALID KEY
+                   PERFORM SEED-CTRL-FROM-TXN-LOG
+               NOT INVALID KEY
+                   MOVE CTRL-NEXT-TXN-ID TO WS-NEXT-TXN-ID
+                   IF CTRL-ATM-MAX-WITHDRAWAL > 0
+                       MOVE CTRL-ATM-MAX-WITHDRAWAL
+                           TO WS-ATM-MAX-WITHDRAWAL
+                   END-IF
+           END-READ.
+
+       SEED-CTRL-FROM-TXN-LOG.
+      *    Reopen txn file for input to find last ID
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-OK
+               MOVE 0 TO WS-NEXT-TXN-ID
+               MOVE 0 TO WS-TXN-EOF-FLAG
+               PERFORM READ-SINGLE-TXN UNTIL WS-TXN-EOF
+               ADD 1 TO WS-NEXT-TXN-ID
+               CLOSE TXN-FILE
+           ELSE
+               MOVE 1 TO WS-NEXT-TXN-ID
+           END-IF
+      *    Reopen in EXTEND mode for appending transactions
+           OPEN EXTEND TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           ELSE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           MOVE 2000000 TO CTRL-ACCT-START-BASE
+           MOVE 0.01 TO CTRL-MIN-DEPOSIT
+           MOVE 0.01 TO CTRL-MIN-WITHDRAWAL
+           MOVE 50 TO CTRL-RPT-LINES-PER-PAGE
+           MOVE 100.00 TO CTRL-SVC-MIN-BALANCE
+           MOVE 5.00 TO CTRL-SVC-FEE-AMT
+           MOVE WS-ATM-MAX-WITHDRAWAL TO CTRL-ATM-MAX-WITHDRAWAL
+           WRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-WRITE.
+
+      *    Keeps the persisted next-txn-id in sync after a new TXN-REC
+      *    has been written and WS-NEXT-TXN-ID advanced.
+       PERSIST-NEXT-TXN-ID.
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           REWRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-REWRITE.
+
+       READ-SINGLE-TXN.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-EOF TO TRUE
+               NOT AT END
+                   IF TXN-ID > WS-NEXT-TXN-ID
+                       MOVE TXN-ID TO WS-NEXT-TXN-ID
+                   END-IF
+           END-READ.
+
+       GET-CURRENT-DATETIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           STRING WS-CURR-YEAR WS-CURR-MONTH WS-CURR-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-DATE
+           END-STRING
+           STRING WS-CURR-HH WS-CURR-MM WS-CURR-SS
+               DELIMITED BY SIZE INTO WS-NOW-TIME
+           END-STRING.
+
+       PROCESS-NEXT-ATM-LINE.
+           READ ATM-FEED-FILE
+               AT END
+                   SET WS-ATM-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LINE-NO
+                   ADD 1 TO WS-LINES-SCANNED
+                   EVALUATE TRUE
+                       WHEN ATM-IS-WITHDRAWAL
+                           PERFORM ATM-WITHDRAWAL
+                       WHEN ATM-IS-DEPOSIT
+                           PERFORM ATM-DEPOSIT
+                       WHEN ATM-IS-INQUIRY
+                           PERFORM ATM-INQUIRY
+                       WHEN OTHER
+                           MOVE "D" TO WS-ACK-RESULT
+                           MOVE "Unknown instruction type"
+                               TO WS-ACK-REASON
+                           MOVE ZEROS TO WS-ACK-BALANCE
+                           PERFORM WRITE-ACK
+                           ADD 1 TO WS-LINES-DECLINED
+                   END-EVALUATE
+           END-READ.
+
+       ATM-WITHDRAWAL.
+           MOVE ATM-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE "D" TO WS-ACK-RESULT
+                   MOVE "Account not found" TO WS-ACK-REASON
+                   MOVE ZEROS TO WS-ACK-BALANCE
+                   PERFORM WRITE-ACK
+                   ADD 1 TO WS-LINES-DECLINED
+                   GO TO ATM-WITHDRAWAL-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Account is not active" TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+               GO TO ATM-WITHDRAWAL-EXIT
+           END-IF
+
+           IF ACCT-IS-CD AND ACCT-MATURITY-DT > WS-TODAY-DATE
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "CD has not reached maturity date"
+                   TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+               GO TO ATM-WITHDRAWAL-EXIT
+           END-IF
+
+           MOVE ATM-AMOUNT TO WS-TXN-AMT
+           IF WS-TXN-AMT < 0.01
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Amount must be at least $0.01"
+                   TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+               GO TO ATM-WITHDRAWAL-EXIT
+           END-IF
+
+           IF WS-ATM-MAX-WITHDRAWAL > 0
+               AND WS-TXN-AMT > WS-ATM-MAX-WITHDRAWAL
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Exceeds ATM cash dispense limit"
+                   TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+               GO TO ATM-WITHDRAWAL-EXIT
+           END-IF
+
+           MOVE ACCT-BAL TO WS-AVAIL-BAL
+           IF ACCT-IS-CHECKING
+               ADD ACCT-OD-LIMIT TO WS-AVAIL-BAL
+           END-IF
+           IF WS-TXN-AMT > WS-AVAIL-BAL
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Insufficient funds" TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+               GO TO ATM-WITHDRAWAL-EXIT
+           END-IF
+
+           IF ACCT-MAX-W-COUNT > ZEROS OR ACCT-MAX-W-AMT > ZEROS
+               MOVE ACCT-NO TO WS-VEL-ACCT-NO
+               PERFORM CHECK-WITHDRAWAL-VELOCITY
+               IF WS-VEL-EXCEEDED
+                   MOVE "D" TO WS-ACK-RESULT
+                   MOVE "Daily withdrawal limit exceeded"
+                       TO WS-ACK-REASON
+                   MOVE ACCT-BAL TO WS-ACK-BALANCE
+                   PERFORM WRITE-ACK
+                   ADD 1 TO WS-LINES-DECLINED
+                   GO TO ATM-WITHDRAWAL-EXIT
+               END-IF
+           END-IF
+
+           IF WS-TXN-AMT > WS-LARGE-TXN-THRESHOLD
+               MOVE ATM-ACCT-NO TO WS-ATM-TXN-ACCT-NO
+               MOVE "W"    TO WS-ATM-TXN-TYPE
+               MOVE "P"    TO WS-ATM-TXN-STATUS
+               PERFORM WRITE-ATM-TXN-REC
+               IF WS-TXN-OK
+                   MOVE "A" TO WS-ACK-RESULT
+                   MOVE "Posted PENDING - exceeds large "
+                       & "transaction threshold" TO WS-ACK-REASON
+                   MOVE ACCT-BAL TO WS-ACK-BALANCE
+                   PERFORM WRITE-ACK
+                   ADD 1 TO WS-LINES-PENDING
+               ELSE
+                   MOVE "D" TO WS-ACK-RESULT
+                   MOVE "Could not log pending transaction"
+                       TO WS-ACK-REASON
+                   MOVE ACCT-BAL TO WS-ACK-BALANCE
+                   PERFORM WRITE-ACK
+                   ADD 1 TO WS-LINES-DECLINED
+               END-IF
+               GO TO ATM-WITHDRAWAL-EXIT
+           END-IF
+
+           MOVE 0 TO WS-SIZE-ERR-FLAG
+           SUBTRACT WS-TXN-AMT FROM ACCT-BAL
+               ON SIZE ERROR
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+           END-SUBTRACT
+           IF WS-SIZE-ERR-FLAG = 1
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Balance underflow" TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+               GO TO ATM-WITHDRAWAL-EXIT
+           END-IF
+
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Could not update account" TO WS-ACK-REASON
+               MOVE ZEROS TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+               GO TO ATM-WITHDRAWAL-EXIT
+           END-IF
+
+           MOVE ATM-ACCT-NO TO WS-ATM-TXN-ACCT-NO
+           MOVE "W"    TO WS-ATM-TXN-TYPE
+           MOVE "C"    TO WS-ATM-TXN-STATUS
+           PERFORM WRITE-ATM-TXN-REC
+           IF WS-TXN-OK
+               MOVE "A" TO WS-ACK-RESULT
+               MOVE SPACES TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-POSTED
+           ELSE
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Balance updated but transaction log "
+                   & "failed" TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+           END-IF.
+       ATM-WITHDRAWAL-EXIT.
+           EXIT.
+
+       ATM-DEPOSIT.
+           MOVE ATM-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE "D" TO WS-ACK-RESULT
+                   MOVE "Account not found" TO WS-ACK-REASON
+                   MOVE ZEROS TO WS-ACK-BALANCE
+                   PERFORM WRITE-ACK
+                   ADD 1 TO WS-LINES-DECLINED
+                   GO TO ATM-DEPOSIT-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Account is not active" TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+               GO TO ATM-DEPOSIT-EXIT
+           END-IF
+
+           MOVE ATM-AMOUNT TO WS-TXN-AMT
+           IF WS-TXN-AMT < 0.01
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Amount must be at least $0.01"
+                   TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+               GO TO ATM-DEPOSIT-EXIT
+           END-IF
+
+           IF WS-TXN-AMT > WS-LARGE-TXN-THRESHOLD
+               MOVE ATM-ACCT-NO TO WS-ATM-TXN-ACCT-NO
+               MOVE "D"    TO WS-ATM-TXN-TYPE
+               MOVE "P"    TO WS-ATM-TXN-STATUS
+               PERFORM WRITE-ATM-TXN-REC
+               IF WS-TXN-OK
+                   MOVE "A" TO WS-ACK-RESULT
+                   MOVE "Posted PENDING - exceeds large "
+                       & "transaction threshold" TO WS-ACK-REASON
+                   MOVE ACCT-BAL TO WS-ACK-BALANCE
+                   PERFORM WRITE-ACK
+                   ADD 1 TO WS-LINES-PENDING
+               ELSE
+                   MOVE "D" TO WS-ACK-RESULT
+                   MOVE "Could not log pending transaction"
+                       TO WS-ACK-REASON
+                   MOVE ACCT-BAL TO WS-ACK-BALANCE
+                   PERFORM WRITE-ACK
+                   ADD 1 TO WS-LINES-DECLINED
+               END-IF
+               GO TO ATM-DEPOSIT-EXIT
+           END-IF
+
+           MOVE 0 TO WS-SIZE-ERR-FLAG
+           ADD WS-TXN-AMT TO ACCT-BAL
+               ON SIZE ERROR
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+           END-ADD
+           IF WS-SIZE-ERR-FLAG = 1
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Balance overflow" TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+               GO TO ATM-DEPOSIT-EXIT
+           END-IF
+
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Could not update account" TO WS-ACK-REASON
+               MOVE ZEROS TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+               GO TO ATM-DEPOSIT-EXIT
+           END-IF
+
+           MOVE ATM-ACCT-NO TO WS-ATM-TXN-ACCT-NO
+           MOVE "D"    TO WS-ATM-TXN-TYPE
+           MOVE "C"    TO WS-ATM-TXN-STATUS
+           PERFORM WRITE-ATM-TXN-REC
+           IF WS-TXN-OK
+               MOVE "A" TO WS-ACK-RESULT
+               MOVE SPACES TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-POSTED
+           ELSE
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Balance updated but transaction log "
+                   & "failed" TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+           END-IF.
+       ATM-DEPOSIT-EXIT.
+           EXIT.
+
+      *    Balance inquiry - read-only, no TXN-REC is written.
+       ATM-INQUIRY.
+           MOVE ATM-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE "D" TO WS-ACK-RESULT
+                   MOVE "Account not found" TO WS-ACK-REASON
+                   MOVE ZEROS TO WS-ACK-BALANCE
+                   PERFORM WRITE-ACK
+                   ADD 1 TO WS-LINES-DECLINED
+                   GO TO ATM-INQUIRY-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               MOVE "D" TO WS-ACK-RESULT
+               MOVE "Account is not active" TO WS-ACK-REASON
+               MOVE ACCT-BAL TO WS-ACK-BALANCE
+               PERFORM WRITE-ACK
+               ADD 1 TO WS-LINES-DECLINED
+               GO TO ATM-INQUIRY-EXIT
+           END-IF
+
+           MOVE "A" TO WS-ACK-RESULT
+           MOVE SPACES TO WS-ACK-REASON
+           MOVE ACCT-BAL TO WS-ACK-BALANCE
+           PERFORM WRITE-ACK
+           ADD 1 TO WS-LINES-POSTED.
+       ATM-INQUIRY-EXIT.
+           EXIT.
+
+      *    Sums today's completed/pending withdrawals for
+      *    WS-VEL-ACCT-NO (across every channel, not just ATM) and
+      *    sets WS-VEL-EXCEEDED if posting one more withdrawal of
+      *    WS-TXN-AMT would break the account's daily count or
+      *    dollar-total limit (zero means unlimited). Mirrors
+      *    TXNPROC's CHECK-WITHDRAWAL-VELOCITY.
+       CHECK-WITHDRAWAL-VELOCITY.
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           MOVE 0 TO WS-VEL-EXCEEDED-FLAG
+           MOVE 0 TO WS-VEL-COUNT
+           MOVE 0 TO WS-VEL-AMT
+           MOVE 0 TO WS-TXN-EOF-FLAG
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-OK
+               PERFORM SCAN-FOR-VELOCITY UNTIL WS-TXN-EOF
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           OPEN EXTEND TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           END-IF
+
+           IF ACCT-MAX-W-COUNT > ZEROS
+               IF WS-VEL-COUNT + 1 > ACCT-MAX-W-COUNT
+                   SET WS-VEL-EXCEEDED TO TRUE
+               END-IF
+           END-IF
+           IF ACCT-MAX-W-AMT > ZEROS
+               IF WS-VEL-AMT + WS-TXN-AMT > ACCT-MAX-W-AMT
+                   SET WS-VEL-EXCEEDED TO TRUE
+               END-IF
+           END-IF.
+
+       SCAN-FOR-VELOCITY.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-EOF TO TRUE
+               NOT AT END
+                   IF TXN-ACCT-NO = WS-VEL-ACCT-NO
+                       AND TXN-IS-WITHDRAWAL
+                       AND TXN-DATE = WS-TODAY-DATE
+                       AND NOT TXN-IS-REVERSED
+                       AND NOT TXN-IS-FAILED
+                       ADD 1 TO WS-VEL-COUNT
+                       ADD TXN-AMOUNT TO WS-VEL-AMT
+                   END-IF
+           END-READ.
+
+      *    Writes one TXN-REC for the current ATM instruction. Called
+      *    with WS-ATM-TXN-ACCT-NO/WS-ATM-TXN-TYPE/WS-ATM-TXN-STATUS
+      *    already set. ACCT-NO/ACCT-CURRENCY must already be on the
+      *    ACCT-FILE record area for the owning account when this is
+      *    called. TXN-OPERATOR-ID carries the ATM terminal id instead
+      *    of a teller operator id, so the journal still shows which
+      *    machine originated the entry.
+       WRITE-ATM-TXN-REC.
+           MOVE WS-NEXT-TXN-ID    TO TXN-ID
+           MOVE WS-ATM-TXN-ACCT-NO TO TXN-ACCT-NO
+           MOVE WS-ATM-TXN-TYPE   TO TXN-TYPE
+           MOVE WS-TXN-AMT        TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE      TO TXN-DATE
+           MOVE WS-NOW-TIME        TO TXN-TIME
+           MOVE "ATM"              TO TXN-DESC
+           MOVE WS-ATM-TXN-STATUS TO TXN-STATUS
+           MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE ATM-TERM-ID        TO TXN-OPERATOR-ID
+           MOVE ACCT-CURRENCY      TO TXN-CURRENCY
+           MOVE "MISC"             TO TXN-CATEGORY
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+           END-IF.
+
+      *    Writes one ATMACK-REC reply for the ATM-REC currently in
+      *    the file section, from the WS-ACK-* staging fields the
+      *    caller just set.
+       WRITE-ACK.
+           MOVE ATM-TERM-ID  TO ATMACK-TERM-ID
+           MOVE ATM-SEQ-NO   TO ATMACK-SEQ-NO
+           MOVE WS-ACK-RESULT TO ATMACK-RESULT
+           MOVE WS-ACK-REASON TO ATMACK-REASON
+           MOVE WS-ACK-BALANCE TO ATMACK-BALANCE
+           WRITE ATMACK-REC.
