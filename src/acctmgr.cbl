@@ -3,7 +3,7 @@
       *================================================================*
       * ACCTMGR - Account Manager                                      *
       * Interactive menu-driven program for managing bank accounts.     *
-      * Operations: CREATE, LOOKUP, LIST, CLOSE                        *
+      * Operations: CREATE, LOOKUP, LIST, CLOSE, HOLD, RELEASE          *
       *================================================================*
 
        ENVIRONMENT DIVISION.
@@ -16,11 +16,38 @@
                RECORD KEY IS ACCT-NO
                FILE STATUS IS WS-ACCT-STATUS.
 
+           SELECT AUDIT-FILE
+               ASSIGN TO "data/AUDITLOG.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CSV-FILE
+               ASSIGN TO WS-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT CTRL-FILE
+               ASSIGN TO "data/TXNCTL.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-KEY
+               FILE STATUS IS WS-CTRL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCT-FILE.
        COPY ACCT-REC.
 
+       FD  AUDIT-FILE.
+       COPY AUDIT-REC.
+
+       FD  CSV-FILE.
+       01  CSV-REC                  PIC X(80).
+
+       FD  CTRL-FILE.
+       COPY CTRL-REC.
+
        WORKING-STORAGE SECTION.
        01  WS-ACCT-STATUS        PIC XX.
            88  WS-ACCT-OK            VALUE "00".
@@ -29,26 +56,100 @@
            88  WS-ACCT-EOF           VALUE "10".
            88  WS-ACCT-FILE-MISSING  VALUE "35".
 
+       01  WS-AUDIT-STATUS       PIC XX.
+           88  WS-AUDIT-OK           VALUE "00".
+           88  WS-AUDIT-FILE-MISSING VALUE "35".
+
+       01  WS-CSV-STATUS         PIC XX.
+           88  WS-CSV-OK             VALUE "00".
+       01  WS-CSV-FILENAME       PIC X(40).
+       01  WS-CSV-COUNT          PIC 9(5) VALUE ZEROS.
+       01  WS-CSV-BAL            PIC -(9)9.99.
+
+       01  WS-CTRL-STATUS        PIC XX.
+           88  WS-CTRL-OK            VALUE "00".
+           88  WS-CTRL-FILE-MISSING  VALUE "35".
+
        01  WS-FILE-OPEN-FLAG    PIC 9 VALUE 0.
            88  WS-FILE-IS-OPEN      VALUE 1.
+       01  WS-AUDIT-OPEN-FLAG   PIC 9 VALUE 0.
+           88  WS-AUDIT-IS-OPEN     VALUE 1.
+       01  WS-CTRL-OPEN-FLAG    PIC 9 VALUE 0.
+           88  WS-CTRL-IS-OPEN      VALUE 1.
+
+      *--- Shared operating parameters (CTRL-FILE) ---
+      *    Loaded from the shared control record at startup; the
+      *    VALUE clauses below are the fallback defaults used when
+      *    the control file or record does not exist yet.
+       01  WS-CFG-ACCT-START-BASE  PIC 9(7) VALUE 2000000.
+       01  WS-CFG-MIN-DEPOSIT      PIC 9(5)V99 VALUE 0.01.
+       01  WS-CFG-MIN-WITHDRAWAL   PIC 9(5)V99 VALUE 0.01.
+
+       01  WS-OPERATOR-ID        PIC X(8) VALUE SPACES.
+       01  WS-AUDIT-ACTION       PIC X(8) VALUE SPACES.
+       01  WS-AUDIT-DETAIL       PIC X(30) VALUE SPACES.
 
        01  WS-MENU-CHOICE       PIC X(1).
            88  WS-CREATE            VALUE "1".
            88  WS-LOOKUP            VALUE "2".
            88  WS-LIST              VALUE "3".
            88  WS-CLOSE-ACCT        VALUE "4".
+           88  WS-HOLD-ACCT         VALUE "5".
+           88  WS-RELEASE-ACCT      VALUE "6".
+           88  WS-REOPEN-ACCT       VALUE "7".
+           88  WS-CONVERT-ACCT      VALUE "8".
+           88  WS-MODIFY-ACCT       VALUE "9".
+           88  WS-EXPORT-CSV        VALUE "E" "e".
            88  WS-QUIT              VALUE "Q" "q".
 
        01  WS-INPUT-NAME         PIC X(30).
+       01  WS-INPUT-JOINT-NAME   PIC X(30).
        01  WS-INPUT-TYPE         PIC X(1).
        01  WS-INPUT-DEPOSIT      PIC X(12).
        01  WS-INPUT-ACCTNO       PIC X(8).
        01  WS-DEPOSIT-AMT        PIC 9(9)V99.
+       01  WS-INPUT-OD-LIMIT     PIC X(12).
+       01  WS-OD-LIMIT-AMT       PIC 9(7)V99.
+       01  WS-INPUT-CURRENCY     PIC X(3).
+       01  WS-INPUT-MAXW-COUNT   PIC X(3).
+       01  WS-MAXW-COUNT         PIC 9(3).
+       01  WS-INPUT-MAXW-AMT     PIC X(12).
+       01  WS-INPUT-BRANCH       PIC X(4).
+       01  WS-MAXW-AMT           PIC 9(7)V99.
+       01  WS-INPUT-MATURITY     PIC X(8).
+       01  WS-INPUT-LINKED-ACCT  PIC X(8).
+       01  WS-LINKED-ACCT-NO     PIC 9(8).
        01  WS-CONFIRM            PIC X(1).
 
        01  WS-NEXT-ACCT-NO       PIC 9(8) VALUE 10000001.
        01  WS-ACCT-COUNT         PIC 9(5) VALUE 0.
 
+      *--- Account-number check digit ---
+      *    Account numbers at or above WS-CD-FLOOR carry a check
+      *    digit as their 8th (final) digit, computed from the
+      *    first 7 digits. Numbers below the floor predate this
+      *    scheme and are exempt from validation.
+       01  WS-CD-FLOOR           PIC 9(8) VALUE 20000000.
+       01  WS-NEXT-BASE          PIC 9(7).
+       01  WS-CD-VALID-FLAG      PIC 9 VALUE 0.
+           88  WS-CD-VALID           VALUE 1.
+       01  WS-CD-WORK            PIC X(8).
+       01  WS-CD-SUM              PIC 9(3).
+       01  WS-CD-IDX              PIC 9.
+       01  WS-CD-DIGIT            PIC 9.
+       01  WS-CD-CHECK-DIGIT      PIC 9.
+       01  WS-CD-ENTERED-DIGIT    PIC 9.
+       01  WS-CD-WEIGHT-TABLE.
+           05  FILLER             PIC 9 VALUE 2.
+           05  FILLER             PIC 9 VALUE 3.
+           05  FILLER             PIC 9 VALUE 4.
+           05  FILLER             PIC 9 VALUE 5.
+           05  FILLER             PIC 9 VALUE 6.
+           05  FILLER             PIC 9 VALUE 7.
+           05  FILLER             PIC 9 VALUE 8.
+       01  WS-CD-WEIGHTS REDEFINES WS-CD-WEIGHT-TABLE.
+           05  WS-CD-WEIGHT       PIC 9 OCCURS 7 TIMES.
+
        01  WS-CURRENT-DATE-DATA.
            05  WS-CURR-YEAR      PIC 9(4).
            05  WS-CURR-MONTH     PIC 9(2).
@@ -66,7 +167,16 @@
                DISPLAY "FATAL: Cannot open account file."
                STOP RUN
            END-IF
+           PERFORM OPEN-AUDIT-FILE
+           PERFORM OPEN-CTRL-FILE
+           PERFORM LOAD-CTRL-PARAMS
            PERFORM FIND-NEXT-ACCT-NO
+           DISPLAY "Operator ID (up to 8 chars):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-ID
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO WS-OPERATOR-ID
+           END-IF
            PERFORM MAIN-MENU UNTIL WS-QUIT
            PERFORM CLOSE-ACCT-FILE
            STOP RUN.
@@ -88,28 +198,153 @@
                END-IF
            END-IF.
 
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-OK
+               SET WS-AUDIT-IS-OPEN TO TRUE
+           ELSE
+               IF WS-AUDIT-FILE-MISSING
+                   OPEN OUTPUT AUDIT-FILE
+                   IF WS-AUDIT-OK
+                       SET WS-AUDIT-IS-OPEN TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Opens the shared control file read-only so the operating
+      *    parameters it carries (starting account number, minimum
+      *    deposit/withdrawal) can be picked up. A brand-new install
+      *    with no control file yet simply falls back to the compiled-
+      *    in defaults in LOAD-CTRL-PARAMS - ACCTMGR never creates or
+      *    writes this file, since it owns no part of its contents.
+       OPEN-CTRL-FILE.
+           OPEN INPUT CTRL-FILE
+           IF WS-CTRL-OK
+               SET WS-CTRL-IS-OPEN TO TRUE
+           END-IF.
+
+      *    Loads the shared operating parameters from CTRL-FILE,
+      *    keeping the compiled-in defaults for any field that is
+      *    zero (an older control record written before these fields
+      *    existed, or no control file at all).
+       LOAD-CTRL-PARAMS.
+           IF NOT WS-CTRL-IS-OPEN
+               GO TO LOAD-CTRL-PARAMS-EXIT
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           READ CTRL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CTRL-ACCT-START-BASE > 0
+                       MOVE CTRL-ACCT-START-BASE
+                           TO WS-CFG-ACCT-START-BASE
+                   END-IF
+                   IF CTRL-MIN-DEPOSIT > 0
+                       MOVE CTRL-MIN-DEPOSIT TO WS-CFG-MIN-DEPOSIT
+                   END-IF
+                   IF CTRL-MIN-WITHDRAWAL > 0
+                       MOVE CTRL-MIN-WITHDRAWAL
+                           TO WS-CFG-MIN-WITHDRAWAL
+                   END-IF
+           END-READ.
+       LOAD-CTRL-PARAMS-EXIT.
+           EXIT.
+
        CLOSE-ACCT-FILE.
            IF WS-FILE-IS-OPEN
                CLOSE ACCT-FILE
                MOVE 0 TO WS-FILE-OPEN-FLAG
+           END-IF
+           IF WS-AUDIT-IS-OPEN
+               CLOSE AUDIT-FILE
+               MOVE 0 TO WS-AUDIT-OPEN-FLAG
+           END-IF
+           IF WS-CTRL-IS-OPEN
+               CLOSE CTRL-FILE
+               MOVE 0 TO WS-CTRL-OPEN-FLAG
+           END-IF.
+
+      *    Writes one audit record. WS-AUDIT-ACTION/WS-AUDIT-DETAIL
+      *    and ACCT-NO must be set by the caller before PERFORM.
+       WRITE-AUDIT-RECORD.
+           IF NOT WS-AUDIT-IS-OPEN
+               GO TO WRITE-AUDIT-RECORD-EXIT
+           END-IF
+           PERFORM GET-TODAY-DATE
+           MOVE WS-TODAY-YYYYMMDD TO AUDIT-DATE
+           MOVE WS-CURR-TIME(1:6) TO AUDIT-TIME
+           MOVE WS-OPERATOR-ID   TO AUDIT-OPERATOR-ID
+           MOVE WS-AUDIT-ACTION  TO AUDIT-ACTION
+           MOVE ACCT-NO          TO AUDIT-ACCT-NO
+           MOVE WS-AUDIT-DETAIL  TO AUDIT-DETAIL
+           WRITE AUDIT-REC
+           IF NOT WS-AUDIT-OK
+               DISPLAY "WARNING: Could not write audit log entry."
            END-IF.
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
 
        FIND-NEXT-ACCT-NO.
            MOVE HIGH-VALUES TO ACCT-NO
            START ACCT-FILE KEY IS LESS THAN ACCT-NO
                INVALID KEY
-                   MOVE 10000001 TO WS-NEXT-ACCT-NO
+                   MOVE WS-CFG-ACCT-START-BASE TO WS-NEXT-BASE
+                   PERFORM BUILD-NEXT-ACCT-NO
                    GO TO FIND-NEXT-ACCT-NO-EXIT
            END-START
            READ ACCT-FILE PREVIOUS
                AT END
-                   MOVE 10000001 TO WS-NEXT-ACCT-NO
+                   MOVE WS-CFG-ACCT-START-BASE TO WS-NEXT-BASE
+                   PERFORM BUILD-NEXT-ACCT-NO
                    GO TO FIND-NEXT-ACCT-NO-EXIT
            END-READ
-           ADD 1 TO ACCT-NO GIVING WS-NEXT-ACCT-NO.
+           IF ACCT-NO < WS-CD-FLOOR
+               MOVE WS-CFG-ACCT-START-BASE TO WS-NEXT-BASE
+           ELSE
+               COMPUTE WS-NEXT-BASE = FUNCTION INTEGER(ACCT-NO / 10) + 1
+           END-IF
+           PERFORM BUILD-NEXT-ACCT-NO.
        FIND-NEXT-ACCT-NO-EXIT.
            EXIT.
 
+      *    Builds WS-NEXT-ACCT-NO from the 7-digit WS-NEXT-BASE plus
+      *    a freshly computed check digit as the 8th digit.
+       BUILD-NEXT-ACCT-NO.
+           MOVE WS-NEXT-BASE TO WS-CD-WORK(1:7)
+           PERFORM COMPUTE-CHECK-DIGIT
+           MOVE WS-CD-CHECK-DIGIT TO WS-CD-WORK(8:1)
+           MOVE WS-CD-WORK TO WS-NEXT-ACCT-NO.
+
+      *    Computes the weighted modulus-10 check digit over the
+      *    first 7 characters of WS-CD-WORK, leaving the result in
+      *    WS-CD-CHECK-DIGIT. Caller loads WS-CD-WORK(1:7) first.
+       COMPUTE-CHECK-DIGIT.
+           MOVE 0 TO WS-CD-SUM
+           PERFORM VARYING WS-CD-IDX FROM 1 BY 1 UNTIL WS-CD-IDX > 7
+               MOVE WS-CD-WORK(WS-CD-IDX:1) TO WS-CD-DIGIT
+               COMPUTE WS-CD-SUM = WS-CD-SUM +
+                   (WS-CD-DIGIT * WS-CD-WEIGHT(WS-CD-IDX))
+           END-PERFORM
+           COMPUTE WS-CD-CHECK-DIGIT = FUNCTION MOD(WS-CD-SUM, 10).
+
+      *    Validates the check digit of the account number currently
+      *    in ACCT-NO. Numbers below WS-CD-FLOOR predate the scheme
+      *    and are always treated as valid.
+       VALIDATE-ACCT-NO-CHECK-DIGIT.
+           MOVE 1 TO WS-CD-VALID-FLAG
+           IF ACCT-NO < WS-CD-FLOOR
+               GO TO VALIDATE-ACCT-NO-CHECK-DIGIT-EXIT
+           END-IF
+           MOVE ACCT-NO TO WS-CD-WORK
+           PERFORM COMPUTE-CHECK-DIGIT
+           MOVE WS-CD-WORK(8:1) TO WS-CD-ENTERED-DIGIT
+           IF WS-CD-CHECK-DIGIT NOT = WS-CD-ENTERED-DIGIT
+               MOVE 0 TO WS-CD-VALID-FLAG
+           END-IF.
+       VALIDATE-ACCT-NO-CHECK-DIGIT-EXIT.
+           EXIT.
+
        MAIN-MENU.
            DISPLAY SPACES
            DISPLAY "========================================="
@@ -119,6 +354,12 @@
            DISPLAY "  2. Lookup Account"
            DISPLAY "  3. List All Accounts"
            DISPLAY "  4. Close Account"
+           DISPLAY "  5. Place Hold on Account"
+           DISPLAY "  6. Release Hold on Account"
+           DISPLAY "  7. Reopen Closed Account"
+           DISPLAY "  8. Convert Account Type"
+           DISPLAY "  9. Edit Account Holder Name"
+           DISPLAY "  E. Export Account Master to CSV"
            DISPLAY "  Q. Quit"
            DISPLAY "========================================="
            DISPLAY "Enter choice: " WITH NO ADVANCING
@@ -132,6 +373,18 @@
                    PERFORM LIST-ACCOUNTS
                WHEN WS-CLOSE-ACCT
                    PERFORM CLOSE-ACCOUNT
+               WHEN WS-HOLD-ACCT
+                   PERFORM HOLD-ACCOUNT
+               WHEN WS-RELEASE-ACCT
+                   PERFORM RELEASE-ACCOUNT
+               WHEN WS-REOPEN-ACCT
+                   PERFORM REOPEN-ACCOUNT
+               WHEN WS-CONVERT-ACCT
+                   PERFORM CONVERT-ACCOUNT
+               WHEN WS-MODIFY-ACCT
+                   PERFORM MODIFY-ACCOUNT
+               WHEN WS-EXPORT-CSV
+                   PERFORM EXPORT-ACCOUNT-CSV
                WHEN WS-QUIT
                    DISPLAY "Goodbye."
                WHEN OTHER
@@ -155,13 +408,14 @@
                GO TO CREATE-ACCOUNT-EXIT
            END-IF
 
-           DISPLAY "Account type (C=Checking, S=Savings):"
+           DISPLAY "Account type (C=Checking, S=Savings, "
+               "D=CD, M=Money Market):"
            DISPLAY "> " WITH NO ADVANCING
            ACCEPT WS-INPUT-TYPE
            MOVE FUNCTION UPPER-CASE(WS-INPUT-TYPE)
                TO WS-INPUT-TYPE
-           IF WS-INPUT-TYPE NOT = "C" AND "S"
-               DISPLAY "Invalid type. Must be C or S."
+           IF WS-INPUT-TYPE NOT = "C" AND "S" AND "D" AND "M"
+               DISPLAY "Invalid type. Must be C, S, D, or M."
                GO TO CREATE-ACCOUNT-EXIT
            END-IF
 
@@ -170,11 +424,98 @@
            ACCEPT WS-INPUT-DEPOSIT
            MOVE FUNCTION NUMVAL(WS-INPUT-DEPOSIT)
                TO WS-DEPOSIT-AMT
-           IF WS-DEPOSIT-AMT < 0.01
-               DISPLAY "Deposit must be at least $0.01."
+           IF WS-DEPOSIT-AMT < WS-CFG-MIN-DEPOSIT
+               DISPLAY "Deposit does not meet the minimum amount."
+               GO TO CREATE-ACCOUNT-EXIT
+           END-IF
+
+           MOVE ZEROS TO WS-OD-LIMIT-AMT
+           IF WS-INPUT-TYPE = "C"
+               DISPLAY "Overdraft limit (e.g. 500.00, or 0 for "
+                   "none):"
+               DISPLAY "> " WITH NO ADVANCING
+               ACCEPT WS-INPUT-OD-LIMIT
+               MOVE FUNCTION NUMVAL(WS-INPUT-OD-LIMIT)
+                   TO WS-OD-LIMIT-AMT
+           END-IF
+
+           DISPLAY "Currency (USD, EUR, GBP; Enter for USD):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-CURRENCY
+           MOVE FUNCTION UPPER-CASE(WS-INPUT-CURRENCY)
+               TO WS-INPUT-CURRENCY
+           IF WS-INPUT-CURRENCY = SPACES
+               MOVE "USD" TO WS-INPUT-CURRENCY
+           END-IF
+           IF WS-INPUT-CURRENCY NOT = "USD" AND "EUR" AND "GBP"
+               DISPLAY "Invalid currency. Must be USD, EUR, or GBP."
                GO TO CREATE-ACCOUNT-EXIT
            END-IF
 
+           DISPLAY "Daily withdrawal limit - count (0=unlimited):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-MAXW-COUNT
+           MOVE FUNCTION NUMVAL(WS-INPUT-MAXW-COUNT)
+               TO WS-MAXW-COUNT
+           DISPLAY "Daily withdrawal limit - amount (0=unlimited):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-MAXW-AMT
+           MOVE FUNCTION NUMVAL(WS-INPUT-MAXW-AMT)
+               TO WS-MAXW-AMT
+
+           DISPLAY "Branch code (4 chars, Enter for 0001):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-BRANCH
+           IF WS-INPUT-BRANCH = SPACES
+               MOVE "0001" TO WS-INPUT-BRANCH
+           END-IF
+
+           DISPLAY "Joint holder name, if any (Enter to skip):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-JOINT-NAME
+
+           MOVE ZEROS TO WS-INPUT-MATURITY
+           IF WS-INPUT-TYPE = "D"
+               DISPLAY "Maturity date (YYYYMMDD):"
+               DISPLAY "> " WITH NO ADVANCING
+               ACCEPT WS-INPUT-MATURITY
+           END-IF
+
+      *    A checking account may name a savings account to sweep
+      *    from automatically when a withdrawal would otherwise
+      *    overdraw it. Looked up now, while ACCT-REC is still free
+      *    to use as scratch space - it is fully repopulated below
+      *    before this new account is written.
+           MOVE ZEROS TO WS-LINKED-ACCT-NO
+           IF WS-INPUT-TYPE = "C"
+               DISPLAY "Linked savings account for overdraft "
+                   "sweep (Enter to skip):"
+               DISPLAY "> " WITH NO ADVANCING
+               ACCEPT WS-INPUT-LINKED-ACCT
+               IF WS-INPUT-LINKED-ACCT NOT = SPACES
+                   MOVE WS-INPUT-LINKED-ACCT TO ACCT-NO
+                   PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+                   IF NOT WS-CD-VALID
+                       DISPLAY "Linked account fails check-digit "
+                           "validation. Skipping link."
+                   ELSE
+                       READ ACCT-FILE
+                           INVALID KEY
+                               DISPLAY "Linked account not found. "
+                                   "Skipping link."
+                           NOT INVALID KEY
+                               IF ACCT-IS-SAVINGS AND ACCT-IS-ACTIVE
+                                   MOVE ACCT-NO TO WS-LINKED-ACCT-NO
+                               ELSE
+                                   DISPLAY "Linked account must be "
+                                       "an active savings account. "
+                                       "Skipping link."
+                               END-IF
+                       END-READ
+                   END-IF
+               END-IF
+           END-IF
+
            MOVE WS-NEXT-ACCT-NO   TO ACCT-NO
            MOVE WS-INPUT-NAME     TO ACCT-NAME
            MOVE WS-DEPOSIT-AMT    TO ACCT-BAL
@@ -182,6 +523,24 @@
            MOVE "A"               TO ACCT-STATUS
            PERFORM GET-TODAY-DATE
            MOVE WS-TODAY-YYYYMMDD TO ACCT-OPEN-DT
+           MOVE WS-OD-LIMIT-AMT   TO ACCT-OD-LIMIT
+           MOVE WS-INPUT-CURRENCY TO ACCT-CURRENCY
+           MOVE WS-MAXW-COUNT     TO ACCT-MAX-W-COUNT
+           MOVE WS-MAXW-AMT       TO ACCT-MAX-W-AMT
+           MOVE WS-INPUT-BRANCH   TO ACCT-BRANCH
+           MOVE WS-INPUT-JOINT-NAME TO ACCT-JOINT-NAME
+           MOVE WS-INPUT-MATURITY TO ACCT-MATURITY-DT
+           MOVE WS-LINKED-ACCT-NO TO ACCT-LINKED-ACCT
+           EVALUATE TRUE
+               WHEN WS-INPUT-TYPE = "S"
+                   MOVE 01.5000 TO ACCT-INT-RATE
+               WHEN WS-INPUT-TYPE = "D"
+                   MOVE 03.0000 TO ACCT-INT-RATE
+               WHEN WS-INPUT-TYPE = "M"
+                   MOVE 02.0000 TO ACCT-INT-RATE
+               WHEN OTHER
+                   MOVE 00.0000 TO ACCT-INT-RATE
+           END-EVALUATE
 
            WRITE ACCT-REC
            IF WS-ACCT-OK
@@ -189,10 +548,27 @@
                DISPLAY "Account created successfully!"
                DISPLAY "  Account Number: " ACCT-NO
                DISPLAY "  Name:           " ACCT-NAME
+               IF ACCT-JOINT-NAME NOT = SPACES
+                   DISPLAY "  Joint Holder:   " ACCT-JOINT-NAME
+               END-IF
                MOVE ACCT-BAL TO WS-DISP-BAL
                DISPLAY "  Balance:        " WS-DISP-BAL
                DISPLAY "  Type:           " ACCT-TYPE
-               ADD 1 TO WS-NEXT-ACCT-NO
+               DISPLAY "  Currency:       " ACCT-CURRENCY
+               DISPLAY "  Branch:         " ACCT-BRANCH
+               IF ACCT-IS-CHECKING
+                   MOVE ACCT-OD-LIMIT TO WS-DISP-BAL
+                   DISPLAY "  Overdraft Lmt:  " WS-DISP-BAL
+               END-IF
+               IF ACCT-LINKED-ACCT > ZEROS
+                   DISPLAY "  Linked Acct:    " ACCT-LINKED-ACCT
+               END-IF
+               COMPUTE WS-NEXT-BASE =
+                   FUNCTION INTEGER(WS-NEXT-ACCT-NO / 10) + 1
+               PERFORM BUILD-NEXT-ACCT-NO
+               MOVE "CREATE" TO WS-AUDIT-ACTION
+               MOVE WS-INPUT-NAME TO WS-AUDIT-DETAIL
+               PERFORM WRITE-AUDIT-RECORD
            ELSE
                DISPLAY "ERROR: Could not create account."
                DISPLAY "  File status: " WS-ACCT-STATUS
@@ -207,6 +583,12 @@
            DISPLAY "> " WITH NO ADVANCING
            ACCEPT WS-INPUT-ACCTNO
            MOVE WS-INPUT-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Account " ACCT-NO
+                   " fails check-digit validation."
+               GO TO LOOKUP-ACCOUNT-EXIT
+           END-IF
 
            READ ACCT-FILE
                INVALID KEY
@@ -222,13 +604,21 @@
            DISPLAY SPACES
            DISPLAY "  Account No:   " ACCT-NO
            DISPLAY "  Name:         " ACCT-NAME
+           IF ACCT-JOINT-NAME NOT = SPACES
+               DISPLAY "  Joint Holder: " ACCT-JOINT-NAME
+           END-IF
            MOVE ACCT-BAL TO WS-DISP-BAL
            DISPLAY "  Balance:      " WS-DISP-BAL
+           DISPLAY "  Currency:     " ACCT-CURRENCY
            EVALUATE ACCT-TYPE
                WHEN "C"
                    DISPLAY "  Type:         Checking"
                WHEN "S"
                    DISPLAY "  Type:         Savings"
+               WHEN "D"
+                   DISPLAY "  Type:         Certificate of Deposit"
+               WHEN "M"
+                   DISPLAY "  Type:         Money Market"
                WHEN OTHER
                    DISPLAY "  Type:         Unknown (" ACCT-TYPE
                        ")"
@@ -238,19 +628,35 @@
                    DISPLAY "  Status:       Active"
                WHEN "X"
                    DISPLAY "  Status:       Closed"
+               WHEN "H"
+                   DISPLAY "  Status:       Hold"
                WHEN OTHER
                    DISPLAY "  Status:       Unknown ("
                        ACCT-STATUS ")"
            END-EVALUATE
-           DISPLAY "  Opened:       " ACCT-OPEN-DT.
+           DISPLAY "  Opened:       " ACCT-OPEN-DT
+           DISPLAY "  Branch:       " ACCT-BRANCH
+           IF ACCT-IS-SAVINGS OR ACCT-IS-CD OR ACCT-IS-MMKT
+               DISPLAY "  Interest Rate:" ACCT-INT-RATE "%"
+           END-IF
+           IF ACCT-IS-CD
+               DISPLAY "  Maturity Date:" ACCT-MATURITY-DT
+           END-IF
+           IF ACCT-IS-CHECKING
+               MOVE ACCT-OD-LIMIT TO WS-DISP-BAL
+               DISPLAY "  Overdraft Lmt:" WS-DISP-BAL
+           END-IF
+           IF ACCT-LINKED-ACCT > ZEROS
+               DISPLAY "  Linked Acct: " ACCT-LINKED-ACCT
+           END-IF.
 
        LIST-ACCOUNTS.
            DISPLAY SPACES
            DISPLAY "--- All Accounts ---"
            DISPLAY "Acct No   Name"
-               "                       Balance     Type  Status"
+               "                       Balance     Ccy  Type  Status"
            DISPLAY "--------  --------"
-               "---------------------------------  ----  ------"
+               "---------------------------------  ---  ----  ------"
            MOVE 0 TO WS-ACCT-COUNT
 
            MOVE LOW-VALUES TO ACCT-NO
@@ -264,7 +670,7 @@
                UNTIL NOT WS-ACCT-OK
 
            DISPLAY "--------  --------"
-               "---------------------------------  ----  ------"
+               "---------------------------------  ---  ----  ------"
            DISPLAY "Total accounts: " WS-ACCT-COUNT.
        LIST-ACCOUNTS-EXIT.
            EXIT.
@@ -277,8 +683,58 @@
                    ADD 1 TO WS-ACCT-COUNT
                    MOVE ACCT-BAL TO WS-DISP-BAL
                    DISPLAY ACCT-NO "  " ACCT-NAME "  "
-                       WS-DISP-BAL "  " ACCT-TYPE "     "
-                       ACCT-STATUS
+                       WS-DISP-BAL "  " ACCT-CURRENCY "  "
+                       ACCT-TYPE "     " ACCT-STATUS
+           END-READ.
+
+      *    Writes the whole account master to a CSV file for download/
+      *    spreadsheet use.
+       EXPORT-ACCOUNT-CSV.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           STRING "data/ACCOUNTS-" WS-CURR-YEAR WS-CURR-MONTH
+               WS-CURR-DAY ".csv"
+               DELIMITED BY SIZE INTO WS-CSV-FILENAME
+           END-STRING
+           OPEN OUTPUT CSV-FILE
+           IF NOT WS-CSV-OK
+               DISPLAY "ERROR: Could not open CSV export file: "
+                   WS-CSV-STATUS
+               GO TO EXPORT-ACCOUNT-CSV-EXIT
+           END-IF
+
+           MOVE "AcctNo,Name,Balance,Currency,Type,Status,OpenDate,"
+               & "Branch" TO CSV-REC
+           WRITE CSV-REC
+
+           MOVE 0 TO WS-CSV-COUNT
+           MOVE LOW-VALUES TO ACCT-NO
+           START ACCT-FILE KEY IS GREATER THAN ACCT-NO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM WRITE-CSV-ROW
+                       UNTIL NOT WS-ACCT-OK
+           END-START
+
+           CLOSE CSV-FILE
+           DISPLAY SPACES
+           DISPLAY "Exported " WS-CSV-COUNT " accounts to "
+               WS-CSV-FILENAME.
+       EXPORT-ACCOUNT-CSV-EXIT.
+           EXIT.
+
+       WRITE-CSV-ROW.
+           MOVE ACCT-BAL TO WS-CSV-BAL
+           MOVE SPACES TO CSV-REC
+           STRING ACCT-NO "," ACCT-NAME "," WS-CSV-BAL ","
+               ACCT-CURRENCY "," ACCT-TYPE "," ACCT-STATUS ","
+               ACCT-OPEN-DT "," ACCT-BRANCH
+               DELIMITED BY SIZE INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC
+           ADD 1 TO WS-CSV-COUNT
+           READ ACCT-FILE NEXT
+               AT END CONTINUE
            END-READ.
 
        CLOSE-ACCOUNT.
@@ -288,6 +744,12 @@
            DISPLAY "> " WITH NO ADVANCING
            ACCEPT WS-INPUT-ACCTNO
            MOVE WS-INPUT-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Account " ACCT-NO
+                   " fails check-digit validation."
+               GO TO CLOSE-ACCOUNT-EXIT
+           END-IF
 
            READ ACCT-FILE
                INVALID KEY
@@ -311,6 +773,9 @@
                REWRITE ACCT-REC
                IF WS-ACCT-OK
                    DISPLAY "Account " ACCT-NO " has been closed."
+                   MOVE "CLOSE" TO WS-AUDIT-ACTION
+                   MOVE SPACES TO WS-AUDIT-DETAIL
+                   PERFORM WRITE-AUDIT-RECORD
                ELSE
                    DISPLAY "ERROR: Could not close account."
                    DISPLAY "  File status: " WS-ACCT-STATUS
@@ -320,3 +785,301 @@
            END-IF.
        CLOSE-ACCOUNT-EXIT.
            EXIT.
+
+       HOLD-ACCOUNT.
+           DISPLAY SPACES
+           DISPLAY "--- Place Hold on Account ---"
+           DISPLAY "Enter account number to hold (8 digits):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-ACCTNO
+           MOVE WS-INPUT-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Account " ACCT-NO
+                   " fails check-digit validation."
+               GO TO HOLD-ACCOUNT-EXIT
+           END-IF
+
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "Account " ACCT-NO " not found."
+                   GO TO HOLD-ACCOUNT-EXIT
+           END-READ
+
+           IF ACCT-IS-CLOSED
+               DISPLAY "Account is closed; cannot place a hold."
+               GO TO HOLD-ACCOUNT-EXIT
+           END-IF
+
+           IF ACCT-IS-HOLD
+               DISPLAY "Account is already on hold."
+               GO TO HOLD-ACCOUNT-EXIT
+           END-IF
+
+           PERFORM DISPLAY-ACCOUNT-DETAIL
+           DISPLAY SPACES
+           DISPLAY "Place hold on this account? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-CONFIRM
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM) TO WS-CONFIRM
+           IF WS-CONFIRM = "Y"
+               MOVE "H" TO ACCT-STATUS
+               REWRITE ACCT-REC
+               IF WS-ACCT-OK
+                   DISPLAY "Account " ACCT-NO " is now on hold."
+                   MOVE "HOLD" TO WS-AUDIT-ACTION
+                   MOVE SPACES TO WS-AUDIT-DETAIL
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   DISPLAY "ERROR: Could not place hold."
+                   DISPLAY "  File status: " WS-ACCT-STATUS
+               END-IF
+           ELSE
+               DISPLAY "Hold cancelled."
+           END-IF.
+       HOLD-ACCOUNT-EXIT.
+           EXIT.
+
+       RELEASE-ACCOUNT.
+           DISPLAY SPACES
+           DISPLAY "--- Release Hold on Account ---"
+           DISPLAY "Enter account number to release (8 digits):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-ACCTNO
+           MOVE WS-INPUT-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Account " ACCT-NO
+                   " fails check-digit validation."
+               GO TO RELEASE-ACCOUNT-EXIT
+           END-IF
+
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "Account " ACCT-NO " not found."
+                   GO TO RELEASE-ACCOUNT-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-HOLD
+               DISPLAY "Account is not on hold."
+               GO TO RELEASE-ACCOUNT-EXIT
+           END-IF
+
+           PERFORM DISPLAY-ACCOUNT-DETAIL
+           DISPLAY SPACES
+           DISPLAY "Release hold on this account? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-CONFIRM
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM) TO WS-CONFIRM
+           IF WS-CONFIRM = "Y"
+               MOVE "A" TO ACCT-STATUS
+               REWRITE ACCT-REC
+               IF WS-ACCT-OK
+                   DISPLAY "Account " ACCT-NO " hold released."
+                   MOVE "RELEASE" TO WS-AUDIT-ACTION
+                   MOVE SPACES TO WS-AUDIT-DETAIL
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   DISPLAY "ERROR: Could not release hold."
+                   DISPLAY "  File status: " WS-ACCT-STATUS
+               END-IF
+           ELSE
+               DISPLAY "Release cancelled."
+           END-IF.
+       RELEASE-ACCOUNT-EXIT.
+           EXIT.
+
+       REOPEN-ACCOUNT.
+           DISPLAY SPACES
+           DISPLAY "--- Reopen Closed Account ---"
+           DISPLAY "Enter account number to reopen (8 digits):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-ACCTNO
+           MOVE WS-INPUT-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Account " ACCT-NO
+                   " fails check-digit validation."
+               GO TO REOPEN-ACCOUNT-EXIT
+           END-IF
+
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "Account " ACCT-NO " not found."
+                   GO TO REOPEN-ACCOUNT-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-CLOSED
+               DISPLAY "Account is not closed."
+               GO TO REOPEN-ACCOUNT-EXIT
+           END-IF
+
+           PERFORM DISPLAY-ACCOUNT-DETAIL
+           DISPLAY SPACES
+           DISPLAY "Reopen this account? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-CONFIRM
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM) TO WS-CONFIRM
+           IF WS-CONFIRM = "Y"
+               MOVE "A" TO ACCT-STATUS
+               REWRITE ACCT-REC
+               IF WS-ACCT-OK
+                   DISPLAY "Account " ACCT-NO " has been reopened."
+                   MOVE "REOPEN" TO WS-AUDIT-ACTION
+                   MOVE SPACES TO WS-AUDIT-DETAIL
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   DISPLAY "ERROR: Could not reopen account."
+                   DISPLAY "  File status: " WS-ACCT-STATUS
+               END-IF
+           ELSE
+               DISPLAY "Reopen cancelled."
+           END-IF.
+       REOPEN-ACCOUNT-EXIT.
+           EXIT.
+
+       CONVERT-ACCOUNT.
+           DISPLAY SPACES
+           DISPLAY "--- Convert Account Type ---"
+           DISPLAY "Enter account number to convert (8 digits):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-ACCTNO
+           MOVE WS-INPUT-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Account " ACCT-NO
+                   " fails check-digit validation."
+               GO TO CONVERT-ACCOUNT-EXIT
+           END-IF
+
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "Account " ACCT-NO " not found."
+                   GO TO CONVERT-ACCOUNT-EXIT
+           END-READ
+
+           IF ACCT-IS-CLOSED
+               DISPLAY "Account is closed; cannot convert."
+               GO TO CONVERT-ACCOUNT-EXIT
+           END-IF
+
+           PERFORM DISPLAY-ACCOUNT-DETAIL
+           DISPLAY SPACES
+           DISPLAY "New account type (C=Checking, S=Savings, "
+               "D=CD, M=Money Market):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-TYPE
+           MOVE FUNCTION UPPER-CASE(WS-INPUT-TYPE)
+               TO WS-INPUT-TYPE
+           IF WS-INPUT-TYPE NOT = "C" AND "S" AND "D" AND "M"
+               DISPLAY "Invalid type. Must be C, S, D, or M."
+               GO TO CONVERT-ACCOUNT-EXIT
+           END-IF
+
+           IF WS-INPUT-TYPE = ACCT-TYPE
+               DISPLAY "Account is already that type."
+               GO TO CONVERT-ACCOUNT-EXIT
+           END-IF
+
+           MOVE ZEROS TO WS-INPUT-MATURITY
+           IF WS-INPUT-TYPE = "D"
+               DISPLAY "Maturity date (YYYYMMDD):"
+               DISPLAY "> " WITH NO ADVANCING
+               ACCEPT WS-INPUT-MATURITY
+           END-IF
+
+           DISPLAY SPACES
+           DISPLAY "Convert this account? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-CONFIRM
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM) TO WS-CONFIRM
+           IF WS-CONFIRM = "Y"
+               STRING "From " ACCT-TYPE " to " WS-INPUT-TYPE
+                   DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+               END-STRING
+               MOVE WS-INPUT-TYPE TO ACCT-TYPE
+               MOVE WS-INPUT-MATURITY TO ACCT-MATURITY-DT
+               EVALUATE TRUE
+                   WHEN WS-INPUT-TYPE = "S"
+                       MOVE 01.5000 TO ACCT-INT-RATE
+                   WHEN WS-INPUT-TYPE = "D"
+                       MOVE 03.0000 TO ACCT-INT-RATE
+                   WHEN WS-INPUT-TYPE = "M"
+                       MOVE 02.0000 TO ACCT-INT-RATE
+                   WHEN OTHER
+                       MOVE 00.0000 TO ACCT-INT-RATE
+               END-EVALUATE
+               REWRITE ACCT-REC
+               IF WS-ACCT-OK
+                   DISPLAY "Account " ACCT-NO " converted."
+                   MOVE "CONVERT" TO WS-AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   DISPLAY "ERROR: Could not convert account."
+                   DISPLAY "  File status: " WS-ACCT-STATUS
+               END-IF
+           ELSE
+               DISPLAY "Convert cancelled."
+           END-IF.
+       CONVERT-ACCOUNT-EXIT.
+           EXIT.
+
+       MODIFY-ACCOUNT.
+           DISPLAY SPACES
+           DISPLAY "--- Edit Account Holder Name ---"
+           DISPLAY "Enter account number to edit (8 digits):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-ACCTNO
+           MOVE WS-INPUT-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               DISPLAY "Account " ACCT-NO
+                   " fails check-digit validation."
+               GO TO MODIFY-ACCOUNT-EXIT
+           END-IF
+
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "Account " ACCT-NO " not found."
+                   GO TO MODIFY-ACCOUNT-EXIT
+           END-READ
+
+           IF ACCT-IS-CLOSED
+               DISPLAY "Account is closed; cannot edit."
+               GO TO MODIFY-ACCOUNT-EXIT
+           END-IF
+
+           PERFORM DISPLAY-ACCOUNT-DETAIL
+           DISPLAY SPACES
+           DISPLAY "New account holder name (up to 30 chars):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-NAME
+           IF WS-INPUT-NAME = SPACES
+               DISPLAY "Name cannot be empty."
+               GO TO MODIFY-ACCOUNT-EXIT
+           END-IF
+
+           DISPLAY SPACES
+           DISPLAY "Rename " ACCT-NAME " to " WS-INPUT-NAME
+               "? (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-CONFIRM
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM) TO WS-CONFIRM
+           IF WS-CONFIRM = "Y"
+               STRING "From " ACCT-NAME DELIMITED BY SIZE
+                   INTO WS-AUDIT-DETAIL
+               END-STRING
+               MOVE WS-INPUT-NAME TO ACCT-NAME
+               REWRITE ACCT-REC
+               IF WS-ACCT-OK
+                   DISPLAY "Account " ACCT-NO " name updated."
+                   MOVE "MODIFY" TO WS-AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   DISPLAY "ERROR: Could not update account."
+                   DISPLAY "  File status: " WS-ACCT-STATUS
+               END-IF
+           ELSE
+               DISPLAY "Edit cancelled."
+           END-IF.
+       MODIFY-ACCOUNT-EXIT.
+           EXIT.
