@@ -0,0 +1,466 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMBATCH.
+      *================================================================*
+      * DORMBATCH - Dormant Account Closure/Freeze Batch                *
+      * Cross-references the account master against the transaction    *
+      * log the same way DORMRPT does, then takes action on accounts   *
+      * past the operator-entered dormancy thresholds: a dormant        *
+      * active account is placed on hold, and an account already on     *
+      * hold that has gone dormant past the (longer) closure threshold  *
+      * with a zero balance is closed outright. Every action taken is   *
+      * written to the account maintenance audit log, the same as a     *
+      * teller doing it by hand through ACCTMGR would.                   *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE
+               ASSIGN TO "data/ACCOUNTS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TXN-FILE
+               ASSIGN TO "data/TRANSACTIONS.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "data/AUDITLOG.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RPT-FILE
+               ASSIGN TO WS-RPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       COPY ACCT-REC.
+
+       FD  TXN-FILE.
+       COPY TXNL-REC.
+
+       FD  AUDIT-FILE.
+       COPY AUDIT-REC.
+
+       FD  RPT-FILE.
+       01  RPT-REC                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS         PIC XX.
+           88  WS-ACCT-OK             VALUE "00".
+           88  WS-ACCT-EOF            VALUE "10".
+           88  WS-ACCT-FILE-MISSING   VALUE "35".
+
+       01  WS-TXN-STATUS          PIC XX.
+           88  WS-TXN-OK              VALUE "00".
+           88  WS-TXN-EOF             VALUE "10".
+           88  WS-TXN-FILE-MISSING    VALUE "35".
+
+       01  WS-AUDIT-STATUS        PIC XX.
+           88  WS-AUDIT-OK            VALUE "00".
+           88  WS-AUDIT-FILE-MISSING  VALUE "35".
+       01  WS-AUDIT-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-AUDIT-IS-OPEN          VALUE 1.
+       01  WS-AUDIT-ACTION        PIC X(8).
+       01  WS-AUDIT-DETAIL        PIC X(30).
+
+      *--- Dormancy thresholds, in days ---
+       01  WS-INPUT-THRESHOLD     PIC X(5).
+       01  WS-FREEZE-DAYS         PIC 9(5) VALUE 180.
+       01  WS-CLOSE-DAYS          PIC 9(5) VALUE 365.
+
+      *--- Today's date, as both a date value and an integer day ---
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YEAR       PIC 9(4).
+           05  WS-CURR-MONTH      PIC 9(2).
+           05  WS-CURR-DAY        PIC 9(2).
+           05  WS-CURR-TIME       PIC X(8).
+       01  WS-TODAY-DATE          PIC 9(8).
+       01  WS-TODAY-INT           PIC 9(7).
+
+      *--- Account/last-activity table, same layout as DORMRPT's ---
+       01  WS-ACCT-TABLE.
+           05  WS-ACCT-ENTRY OCCURS 500 TIMES.
+               10  WS-TBL-ACCT-NO      PIC 9(8).
+               10  WS-TBL-ACCT-NAME    PIC X(30).
+               10  WS-TBL-LAST-DATE    PIC 9(8).
+       01  WS-TBL-COUNT           PIC 9(5) VALUE 0.
+       01  WS-SEARCH-IDX          PIC 9(5).
+       01  WS-SEARCH-ACCT-NO      PIC 9(8).
+       01  WS-FOUND-FLAG          PIC 9 VALUE 0.
+           88  WS-FOUND               VALUE 1.
+
+      *--- Per-account dormancy calculation ---
+       01  WS-LAST-ACTIVITY-INT   PIC 9(7).
+       01  WS-DAYS-DORMANT        PIC S9(7).
+       01  WS-FROZEN-COUNT        PIC 9(5) VALUE 0.
+       01  WS-CLOSED-COUNT        PIC 9(5) VALUE 0.
+       01  WS-REVIEWED-COUNT      PIC 9(5) VALUE 0.
+
+       01  WS-DISP-DAYS           PIC ZZZ,ZZ9.
+
+      *--- Persistent report file ---
+       01  WS-RPT-FILENAME        PIC X(40).
+       01  WS-RPT-STATUS          PIC XX.
+           88  WS-RPT-OK              VALUE "00".
+       01  WS-RPT-OPEN-FLAG       PIC 9 VALUE 0.
+           88  WS-RPT-IS-OPEN         VALUE 1.
+       01  WS-RPT-LINE            PIC X(80).
+       01  WS-SEPARATOR-LINE      PIC X(78) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "========================================="
+           DISPLAY "  DORMANT ACCOUNT CLOSURE/FREEZE BATCH"
+           DISPLAY "========================================="
+
+           PERFORM GET-TODAY-INFO
+           PERFORM GET-THRESHOLDS
+
+           PERFORM OPEN-RPT-FILE
+           PERFORM OPEN-AUDIT-FILE
+           PERFORM LOAD-ACCOUNT-TABLE
+           IF WS-TBL-COUNT > 0
+               PERFORM SCAN-TRANSACTION-LOG
+               PERFORM PRINT-REPORT-HEADER
+               PERFORM OPEN-ACCT-FILE-IO
+               PERFORM EVALUATE-ACCOUNT-TABLE
+               PERFORM CLOSE-ACCT-FILE-IO
+               PERFORM PRINT-REPORT-FOOTER
+           END-IF
+           PERFORM CLOSE-RPT-FILE
+           PERFORM CLOSE-AUDIT-FILE
+           STOP RUN.
+
+       GET-TODAY-INFO.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           STRING WS-CURR-YEAR WS-CURR-MONTH WS-CURR-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-DATE
+           END-STRING
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+               TO WS-TODAY-INT.
+
+       GET-THRESHOLDS.
+           DISPLAY "Freeze threshold in days (Enter for 180):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-THRESHOLD
+           IF WS-INPUT-THRESHOLD NOT = SPACES
+               MOVE WS-INPUT-THRESHOLD TO WS-FREEZE-DAYS
+           END-IF
+
+           DISPLAY "Closure threshold in days (Enter for 365):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-THRESHOLD
+           IF WS-INPUT-THRESHOLD NOT = SPACES
+               MOVE WS-INPUT-THRESHOLD TO WS-CLOSE-DAYS
+           END-IF
+
+           DISPLAY "Freeze at:  " WS-FREEZE-DAYS " days dormant"
+           DISPLAY "Close at:   " WS-CLOSE-DAYS
+               " days dormant, zero balance, already on hold"
+           DISPLAY SPACES.
+
+       OPEN-RPT-FILE.
+           STRING "data/DORMBATCH-" WS-TODAY-DATE ".rpt"
+               DELIMITED BY SIZE INTO WS-RPT-FILENAME
+           END-STRING
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-OK
+               SET WS-RPT-IS-OPEN TO TRUE
+               DISPLAY "Report file: " WS-RPT-FILENAME
+               DISPLAY SPACES
+           ELSE
+               DISPLAY "WARNING: Could not open report file: "
+                   WS-RPT-STATUS
+           END-IF.
+
+       LOG-RPT-LINE.
+           IF WS-RPT-IS-OPEN
+               MOVE WS-RPT-LINE TO RPT-REC
+               WRITE RPT-REC
+           END-IF.
+
+       CLOSE-RPT-FILE.
+           IF WS-RPT-IS-OPEN
+               CLOSE RPT-FILE
+               MOVE 0 TO WS-RPT-OPEN-FLAG
+           END-IF.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-OK
+               SET WS-AUDIT-IS-OPEN TO TRUE
+           ELSE
+               IF WS-AUDIT-FILE-MISSING
+                   OPEN OUTPUT AUDIT-FILE
+                   IF WS-AUDIT-OK
+                       SET WS-AUDIT-IS-OPEN TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CLOSE-AUDIT-FILE.
+           IF WS-AUDIT-IS-OPEN
+               CLOSE AUDIT-FILE
+               MOVE 0 TO WS-AUDIT-OPEN-FLAG
+           END-IF.
+
+      *    Writes one audit record. WS-AUDIT-ACTION/WS-AUDIT-DETAIL
+      *    and ACCT-NO must be set by the caller before PERFORM.
+       WRITE-AUDIT-RECORD.
+           IF NOT WS-AUDIT-IS-OPEN
+               GO TO WRITE-AUDIT-RECORD-EXIT
+           END-IF
+           MOVE WS-TODAY-DATE     TO AUDIT-DATE
+           MOVE WS-CURR-TIME(1:6) TO AUDIT-TIME
+           MOVE "DORMBATCH"       TO AUDIT-OPERATOR-ID
+           MOVE WS-AUDIT-ACTION   TO AUDIT-ACTION
+           MOVE ACCT-NO           TO AUDIT-ACCT-NO
+           MOVE WS-AUDIT-DETAIL   TO AUDIT-DETAIL
+           WRITE AUDIT-REC
+           IF NOT WS-AUDIT-OK
+               DISPLAY "WARNING: Could not write audit log entry."
+           END-IF.
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      *    Seeds the table with every active or held account, using
+      *    the account's open date as the initial "last activity"
+      *    date. SCAN-TRANSACTION-LOG then raises that date for any
+      *    account with a later posted transaction. Closed accounts
+      *    are skipped - there is nothing left to freeze or close.
+       LOAD-ACCOUNT-TABLE.
+           MOVE 0 TO WS-TBL-COUNT
+           OPEN INPUT ACCT-FILE
+           IF NOT WS-ACCT-OK
+               DISPLAY "Error opening account file: "
+                   WS-ACCT-STATUS
+               GO TO LOAD-ACCOUNT-TABLE-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO ACCT-NO
+           START ACCT-FILE KEY IS GREATER THAN ACCT-NO
+               INVALID KEY
+                   CLOSE ACCT-FILE
+                   GO TO LOAD-ACCOUNT-TABLE-EXIT
+           END-START
+
+           PERFORM LOAD-NEXT-ACCOUNT
+               UNTIL WS-ACCT-EOF
+               OR WS-TBL-COUNT = 500
+
+           CLOSE ACCT-FILE.
+       LOAD-ACCOUNT-TABLE-EXIT.
+           EXIT.
+
+       LOAD-NEXT-ACCOUNT.
+           READ ACCT-FILE NEXT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF NOT ACCT-IS-CLOSED
+                       ADD 1 TO WS-TBL-COUNT
+                       MOVE ACCT-NO
+                           TO WS-TBL-ACCT-NO(WS-TBL-COUNT)
+                       MOVE ACCT-NAME
+                           TO WS-TBL-ACCT-NAME(WS-TBL-COUNT)
+                       MOVE ACCT-OPEN-DT
+                           TO WS-TBL-LAST-DATE(WS-TBL-COUNT)
+                   END-IF
+           END-READ.
+
+       SCAN-TRANSACTION-LOG.
+           OPEN INPUT TXN-FILE
+           IF NOT WS-TXN-OK
+               IF WS-TXN-FILE-MISSING
+                   DISPLAY "No transaction file found; using "
+                       "account open dates only."
+               ELSE
+                   DISPLAY "Error opening transaction file: "
+                       WS-TXN-STATUS
+               END-IF
+               GO TO SCAN-TRANSACTION-LOG-EXIT
+           END-IF
+
+           PERFORM SCAN-NEXT-TXN UNTIL WS-TXN-EOF
+
+           CLOSE TXN-FILE.
+       SCAN-TRANSACTION-LOG-EXIT.
+           EXIT.
+
+      *    Advances an account's last-activity date for its own
+      *    completed transactions, and for transfers where it is the
+      *    receiving side.
+       SCAN-NEXT-TXN.
+           READ TXN-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF TXN-STATUS = "C"
+                       MOVE TXN-ACCT-NO TO WS-SEARCH-ACCT-NO
+                       PERFORM FIND-ACCT-IN-TABLE
+                       IF WS-FOUND
+                           PERFORM RAISE-LAST-DATE
+                       END-IF
+                       IF TXN-IS-TRANSFER
+                           MOVE TXN-XFER-ACCT TO WS-SEARCH-ACCT-NO
+                           PERFORM FIND-ACCT-IN-TABLE
+                           IF WS-FOUND
+                               PERFORM RAISE-LAST-DATE
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *    Linear search - the account table tops out at 500 rows,
+      *    the same scale DORMRPT's active-account table uses.
+       FIND-ACCT-IN-TABLE.
+           MOVE 0 TO WS-FOUND-FLAG
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-TBL-COUNT
+               OR WS-FOUND
+               IF WS-TBL-ACCT-NO(WS-SEARCH-IDX) = WS-SEARCH-ACCT-NO
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       RAISE-LAST-DATE.
+           IF TXN-DATE > WS-TBL-LAST-DATE(WS-SEARCH-IDX)
+               MOVE TXN-DATE TO WS-TBL-LAST-DATE(WS-SEARCH-IDX)
+           END-IF.
+
+       OPEN-ACCT-FILE-IO.
+           OPEN I-O ACCT-FILE.
+
+       CLOSE-ACCT-FILE-IO.
+           CLOSE ACCT-FILE.
+
+       PRINT-REPORT-HEADER.
+           DISPLAY "======================================="
+           DISPLAY "  DORMBATCH RESULTS"
+           DISPLAY "======================================="
+           DISPLAY "  Acct No    Name                     "
+               "Days Dormant  Action"
+           DISPLAY "  " WS-SEPARATOR-LINE
+
+           MOVE "=======================================" TO
+               WS-RPT-LINE
+           PERFORM LOG-RPT-LINE
+           MOVE "  DORMBATCH RESULTS" TO WS-RPT-LINE
+           PERFORM LOG-RPT-LINE
+           MOVE "=======================================" TO
+               WS-RPT-LINE
+           PERFORM LOG-RPT-LINE
+           MOVE "  Acct No    Name                     "
+               & "Days Dormant  Action" TO WS-RPT-LINE
+           PERFORM LOG-RPT-LINE
+           STRING "  " WS-SEPARATOR-LINE
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE.
+
+      *    Re-reads each candidate account by key so the action taken
+      *    below works against the current, full record rather than
+      *    the stripped-down table row.
+       EVALUATE-ACCOUNT-TABLE.
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-TBL-COUNT
+               MOVE FUNCTION INTEGER-OF-DATE
+                   (WS-TBL-LAST-DATE(WS-SEARCH-IDX))
+                   TO WS-LAST-ACTIVITY-INT
+               COMPUTE WS-DAYS-DORMANT =
+                   WS-TODAY-INT - WS-LAST-ACTIVITY-INT
+               IF WS-DAYS-DORMANT >= WS-FREEZE-DAYS
+                   ADD 1 TO WS-REVIEWED-COUNT
+                   MOVE WS-TBL-ACCT-NO(WS-SEARCH-IDX) TO ACCT-NO
+                   READ ACCT-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           PERFORM TAKE-DORMANCY-ACTION
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+      *    An account already on hold is eligible for closure once it
+      *    passes the (longer) closure threshold with a zero balance;
+      *    otherwise a dormant active account is placed on hold. An
+      *    account already closed, or on hold with a non-zero balance
+      *    that hasn't yet reached the closure threshold, is left
+      *    alone and simply reported as reviewed.
+       TAKE-DORMANCY-ACTION.
+           EVALUATE TRUE
+               WHEN ACCT-IS-HOLD
+                   AND WS-DAYS-DORMANT >= WS-CLOSE-DAYS
+                   AND ACCT-BAL = 0
+                   MOVE "X" TO ACCT-STATUS
+                   REWRITE ACCT-REC
+                   IF WS-ACCT-OK
+                       ADD 1 TO WS-CLOSED-COUNT
+                       MOVE "CLOSE" TO WS-AUDIT-ACTION
+                       MOVE "DORMANCY BATCH CLOSURE"
+                           TO WS-AUDIT-DETAIL
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM PRINT-ACTION-LINE
+                   END-IF
+               WHEN ACCT-IS-ACTIVE
+                   MOVE "H" TO ACCT-STATUS
+                   REWRITE ACCT-REC
+                   IF WS-ACCT-OK
+                       ADD 1 TO WS-FROZEN-COUNT
+                       MOVE "HOLD" TO WS-AUDIT-ACTION
+                       MOVE "DORMANCY BATCH FREEZE"
+                           TO WS-AUDIT-DETAIL
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM PRINT-ACTION-LINE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       PRINT-ACTION-LINE.
+           MOVE WS-DAYS-DORMANT TO WS-DISP-DAYS
+           DISPLAY "  " ACCT-NO "  " WS-TBL-ACCT-NAME(WS-SEARCH-IDX)
+               "  " WS-DISP-DAYS "  " WS-AUDIT-ACTION
+
+           STRING "  " ACCT-NO "  "
+               WS-TBL-ACCT-NAME(WS-SEARCH-IDX) "  "
+               WS-DISP-DAYS "  " WS-AUDIT-ACTION
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE.
+
+       PRINT-REPORT-FOOTER.
+           DISPLAY "  " WS-SEPARATOR-LINE
+           DISPLAY "  Accounts reviewed: " WS-REVIEWED-COUNT
+           DISPLAY "  Accounts frozen:   " WS-FROZEN-COUNT
+           DISPLAY "  Accounts closed:   " WS-CLOSED-COUNT
+           DISPLAY "======================================="
+
+           STRING "  " WS-SEPARATOR-LINE
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           STRING "  Accounts reviewed: " WS-REVIEWED-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           STRING "  Accounts frozen:   " WS-FROZEN-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           STRING "  Accounts closed:   " WS-CLOSED-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           MOVE "=======================================" TO
+               WS-RPT-LINE
+           PERFORM LOG-RPT-LINE.
