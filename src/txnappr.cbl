@@ -0,0 +1,846 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNAPPR.
+      *================================================================*
+      * TXNAPPR - Pending Transaction Approval Batch Job                *
+      * Scans TXN-FILE for transactions posted as Pending ("P") by     *
+      * TXNPROC/BANKUI because they exceeded the large-transaction     *
+      * threshold. For each one the operator may Approve (applies the  *
+      * balance change and marks it Complete "C"), Reject (marks it    *
+      * Failed "F", no balance change), or Skip (leave Pending).       *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE
+               ASSIGN TO "data/ACCOUNTS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TXN-FILE
+               ASSIGN TO "data/TRANSACTIONS.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT CTRL-FILE
+               ASSIGN TO "data/TXNCTL.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-KEY
+               FILE STATUS IS WS-CTRL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       COPY ACCT-REC.
+
+       FD  TXN-FILE.
+       COPY TXNL-REC.
+
+       FD  CTRL-FILE.
+       COPY CTRL-REC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS        PIC XX.
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-NOT-FOUND     VALUE "23".
+           88  WS-ACCT-FILE-MISSING  VALUE "35".
+
+       01  WS-TXN-STATUS         PIC XX.
+           88  WS-TXN-OK             VALUE "00".
+           88  WS-TXN-EOF-STAT       VALUE "10".
+           88  WS-TXN-FILE-MISSING   VALUE "35".
+
+       01  WS-ACCT-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-ACCT-IS-OPEN       VALUE 1.
+       01  WS-TXN-OPEN-FLAG      PIC 9 VALUE 0.
+           88  WS-TXN-IS-OPEN        VALUE 1.
+
+       01  WS-TXN-EOF-FLAG       PIC 9 VALUE 0.
+           88  WS-TXN-EOF            VALUE 1.
+
+       01  WS-CTRL-STATUS        PIC XX.
+           88  WS-CTRL-OK            VALUE "00".
+           88  WS-CTRL-FILE-MISSING  VALUE "35".
+       01  WS-CTRL-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-CTRL-IS-OPEN       VALUE 1.
+
+       01  WS-NEXT-TXN-ID        PIC 9(10) VALUE 1.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YEAR      PIC 9(4).
+           05  WS-CURR-MONTH     PIC 9(2).
+           05  WS-CURR-DAY       PIC 9(2).
+           05  WS-CURR-HH        PIC 9(2).
+           05  WS-CURR-MM        PIC 9(2).
+           05  WS-CURR-SS        PIC 9(2).
+           05  WS-CURR-REST      PIC X(7).
+
+       01  WS-TODAY-DATE          PIC 9(8).
+       01  WS-NOW-TIME            PIC 9(6).
+
+      *    Same flat wire fee TXNPROC/BANKUI charge on a transfer
+      *    over threshold, applied here instead once the transfer is
+      *    actually approved (see WS-FEE-QUEUE below).
+       01  WS-WIRE-FEE-THRESHOLD  PIC 9(7)V99 VALUE 1000.00.
+       01  WS-WIRE-FEE-FLAT       PIC 9(5)V99 VALUE 15.00.
+
+      *    TXN-FILE is open for a straight sequential READ/REWRITE
+      *    pass while transactions are being reviewed, so a wire-fee
+      *    transaction can't be WRITE-ed as a new record mid-pass.
+      *    Approved transfers that owe a fee are queued here and the
+      *    fee transactions are appended (TXN-FILE reopened EXTEND)
+      *    once the review pass is done.
+       01  WS-FEE-QUEUE-COUNT     PIC 9(3) VALUE 0.
+       01  WS-FEE-QUEUE.
+           05  WS-FEE-ENTRY OCCURS 500 TIMES.
+               10  WS-FEE-ACCT-NO      PIC 9(8).
+               10  WS-FEE-AMOUNT       PIC 9(5)V99.
+               10  WS-FEE-CURRENCY     PIC X(3).
+       01  WS-FEE-IDX              PIC 9(3).
+
+      *    Linked-account overdraft sweep, same as TXNPROC/BANKUI/
+      *    TXNIMP, re-checked here since the account's balance and
+      *    overdraft limit may have changed since the transaction was
+      *    first posted Pending. The sweep's own journal entry is
+      *    queued for the same reason the wire fee is - TXN-FILE is
+      *    mid-pass for the sequential approval scan.
+       01  WS-AVAIL-BAL           PIC S9(9)V99.
+       01  WS-SWEEP-SHORTFALL     PIC 9(7)V99.
+       01  WS-SWEEP-CHK-ACCTNO    PIC 9(8).
+       01  WS-SWEEP-CHK-CURRENCY  PIC X(3).
+       01  WS-SWEEP-LINKED-ACCTNO PIC 9(8).
+       01  WS-SWEEP-DONE-FLAG     PIC 9 VALUE 0.
+           88  WS-SWEEP-WAS-DONE      VALUE 1.
+
+       01  WS-SWEEP-QUEUE-COUNT   PIC 9(3) VALUE 0.
+       01  WS-SWEEP-QUEUE.
+           05  WS-SWEEP-ENTRY OCCURS 500 TIMES.
+               10  WS-SWQ-CHK-ACCTNO     PIC 9(8).
+               10  WS-SWQ-LINKED-ACCTNO  PIC 9(8).
+               10  WS-SWQ-AMOUNT         PIC 9(7)V99.
+               10  WS-SWQ-CURRENCY       PIC X(3).
+       01  WS-SWEEP-IDX            PIC 9(3).
+
+       01  WS-CHOICE             PIC X(1).
+           88  WS-APPROVE            VALUE "A" "a".
+           88  WS-REJECT             VALUE "R" "r".
+           88  WS-SKIP               VALUE "S" "s".
+
+       01  WS-SIZE-ERR-FLAG      PIC 9 VALUE 0.
+      *    Set when re-validation at approval time finds the account
+      *    state no longer supports the pending transaction (closed,
+      *    on hold, CD not matured, insufficient funds even after an
+      *    overdraft sweep). The transaction is marked Failed rather
+      *    than left Pending, since no balance change has been made.
+       01  WS-DECLINE-FLAG       PIC 9 VALUE 0.
+           88  WS-TXN-DECLINED       VALUE 1.
+
+       01  WS-PENDING-COUNT      PIC 9(5) VALUE 0.
+       01  WS-APPROVED-COUNT     PIC 9(5) VALUE 0.
+       01  WS-REJECTED-COUNT     PIC 9(5) VALUE 0.
+       01  WS-SKIPPED-COUNT      PIC 9(5) VALUE 0.
+
+       01  WS-DISP-AMT           PIC $$$,$$$,$$9.99.
+       01  WS-DISP-BAL           PIC $$$,$$$,$$9.99-.
+       01  WS-TYPE-DESC          PIC X(11).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "========================================="
+           DISPLAY "  PENDING TRANSACTION APPROVAL"
+           DISPLAY "========================================="
+
+           PERFORM OPEN-FILES
+           IF NOT WS-ACCT-IS-OPEN
+               DISPLAY "FATAL: Cannot open account file."
+               STOP RUN
+           END-IF
+           IF NOT WS-TXN-IS-OPEN
+               DISPLAY "FATAL: Cannot open transaction file."
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+
+           PERFORM FIND-NEXT-TXN-ID
+           MOVE 0 TO WS-TXN-EOF-FLAG
+           PERFORM GET-CURRENT-DATETIME
+
+           PERFORM REVIEW-NEXT-TXN UNTIL WS-TXN-EOF.
+
+       MAIN-PROGRAM-SUMMARY.
+           PERFORM FLUSH-SWEEP-QUEUE
+           PERFORM FLUSH-FEE-QUEUE
+           DISPLAY SPACES
+           DISPLAY "  Pending transactions found: "
+               WS-PENDING-COUNT
+           DISPLAY "  Approved:                   "
+               WS-APPROVED-COUNT
+           DISPLAY "  Rejected:                   "
+               WS-REJECTED-COUNT
+           DISPLAY "  Skipped (still pending):    "
+               WS-SKIPPED-COUNT
+           DISPLAY "========================================="
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O ACCT-FILE
+           IF WS-ACCT-OK
+               SET WS-ACCT-IS-OPEN TO TRUE
+           ELSE
+               IF WS-ACCT-FILE-MISSING
+                   DISPLAY "Account file not found. Run ACCTMGR"
+                       " first to create accounts."
+               ELSE
+                   DISPLAY "Error opening account file: "
+                       WS-ACCT-STATUS
+               END-IF
+               GO TO OPEN-FILES-EXIT
+           END-IF
+
+           OPEN I-O TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           ELSE
+               IF WS-TXN-FILE-MISSING
+                   DISPLAY "Transaction file not found."
+               ELSE
+                   DISPLAY "Error opening transaction file: "
+                       WS-TXN-STATUS
+               END-IF
+               GO TO OPEN-FILES-EXIT
+           END-IF
+
+           OPEN I-O CTRL-FILE
+           IF WS-CTRL-OK
+               SET WS-CTRL-IS-OPEN TO TRUE
+           ELSE
+               IF WS-CTRL-FILE-MISSING
+                   OPEN OUTPUT CTRL-FILE
+                   IF WS-CTRL-OK
+                       CLOSE CTRL-FILE
+                       OPEN I-O CTRL-FILE
+                       IF WS-CTRL-OK
+                           SET WS-CTRL-IS-OPEN TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       OPEN-FILES-EXIT.
+           EXIT.
+
+       CLOSE-FILES.
+           IF WS-ACCT-IS-OPEN
+               CLOSE ACCT-FILE
+               MOVE 0 TO WS-ACCT-OPEN-FLAG
+           END-IF
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           IF WS-CTRL-IS-OPEN
+               CLOSE CTRL-FILE
+               MOVE 0 TO WS-CTRL-OPEN-FLAG
+           END-IF.
+
+      *    Reads the persisted next-txn-id from CTRL-FILE, the same
+      *    control record TXNPROC/BANKUI/STORDRUN/TXNIMP keep in sync.
+       FIND-NEXT-TXN-ID.
+           MOVE "1" TO CTRL-KEY
+           READ CTRL-FILE
+               INVALID KEY
+                   PERFORM SEED-CTRL-FROM-TXN-LOG
+               NOT INVALID KEY
+                   MOVE CTRL-NEXT-TXN-ID TO WS-NEXT-TXN-ID
+           END-READ.
+
+      *    Rescans the transaction log for the highest id in use.
+      *    TXN-FILE is reopened I-O afterward (not EXTEND) since the
+      *    approval pass needs to read it sequentially from the top.
+       SEED-CTRL-FROM-TXN-LOG.
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-OK
+               MOVE 0 TO WS-NEXT-TXN-ID
+               MOVE 0 TO WS-TXN-EOF-FLAG
+               PERFORM READ-SINGLE-TXN UNTIL WS-TXN-EOF
+               ADD 1 TO WS-NEXT-TXN-ID
+               CLOSE TXN-FILE
+           ELSE
+               MOVE 1 TO WS-NEXT-TXN-ID
+           END-IF
+           OPEN I-O TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           ELSE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           MOVE 2000000 TO CTRL-ACCT-START-BASE
+           MOVE 0.01 TO CTRL-MIN-DEPOSIT
+           MOVE 0.01 TO CTRL-MIN-WITHDRAWAL
+           MOVE 50 TO CTRL-RPT-LINES-PER-PAGE
+           MOVE 100.00 TO CTRL-SVC-MIN-BALANCE
+           MOVE 5.00 TO CTRL-SVC-FEE-AMT
+           MOVE 500.00 TO CTRL-ATM-MAX-WITHDRAWAL
+           WRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-WRITE.
+
+       PERSIST-NEXT-TXN-ID.
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           REWRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-REWRITE.
+
+       READ-SINGLE-TXN.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-EOF TO TRUE
+               NOT AT END
+                   IF TXN-ID > WS-NEXT-TXN-ID
+                       MOVE TXN-ID TO WS-NEXT-TXN-ID
+                   END-IF
+           END-READ.
+
+       GET-CURRENT-DATETIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           STRING WS-CURR-YEAR WS-CURR-MONTH WS-CURR-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-DATE
+           END-STRING
+           STRING WS-CURR-HH WS-CURR-MM WS-CURR-SS
+               DELIMITED BY SIZE INTO WS-NOW-TIME
+           END-STRING.
+
+      *    Queues a wire fee for a transfer just approved over
+      *    threshold - can't WRITE it as a new TXN-REC yet since
+      *    TXN-FILE is mid-pass for the sequential approval scan.
+       QUEUE-WIRE-FEE.
+           IF WS-FEE-QUEUE-COUNT < 500
+               ADD 1 TO WS-FEE-QUEUE-COUNT
+               MOVE TXN-ACCT-NO TO
+                   WS-FEE-ACCT-NO(WS-FEE-QUEUE-COUNT)
+               MOVE WS-WIRE-FEE-FLAT TO
+                   WS-FEE-AMOUNT(WS-FEE-QUEUE-COUNT)
+               MOVE TXN-CURRENCY TO
+                   WS-FEE-CURRENCY(WS-FEE-QUEUE-COUNT)
+           ELSE
+               DISPLAY "WARNING: Wire fee queue full - fee not "
+                   "charged for account " TXN-ACCT-NO "."
+           END-IF.
+
+      *    Appends the queued wire-fee transactions to the log and
+      *    debits each account, once the approval pass is finished
+      *    and TXN-FILE can safely be reopened for appending.
+       FLUSH-FEE-QUEUE.
+           IF WS-FEE-QUEUE-COUNT = 0
+               GO TO FLUSH-FEE-QUEUE-EXIT
+           END-IF
+
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           OPEN EXTEND TXN-FILE
+           IF NOT WS-TXN-OK
+               DISPLAY "WARNING: Could not reopen transaction log "
+                   "to post wire fees."
+               GO TO FLUSH-FEE-QUEUE-EXIT
+           END-IF
+           SET WS-TXN-IS-OPEN TO TRUE
+
+           PERFORM VARYING WS-FEE-IDX FROM 1 BY 1
+                   UNTIL WS-FEE-IDX > WS-FEE-QUEUE-COUNT
+               PERFORM APPLY-QUEUED-FEE
+           END-PERFORM.
+       FLUSH-FEE-QUEUE-EXIT.
+           EXIT.
+
+      *    Debits the account and logs one queued wire-fee
+      *    transaction. WS-FEE-IDX selects the queue entry.
+       APPLY-QUEUED-FEE.
+           MOVE WS-FEE-ACCT-NO(WS-FEE-IDX) TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "WARNING: Could not apply wire fee - "
+                       "account " WS-FEE-ACCT-NO(WS-FEE-IDX)
+                       " vanished."
+                   GO TO APPLY-QUEUED-FEE-EXIT
+           END-READ
+           SUBTRACT WS-FEE-AMOUNT(WS-FEE-IDX) FROM ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "WARNING: Could not apply wire fee - "
+                       "balance underflow on account "
+                       WS-FEE-ACCT-NO(WS-FEE-IDX)
+                   GO TO APPLY-QUEUED-FEE-EXIT
+           END-SUBTRACT
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "WARNING: Could not apply wire fee - file "
+                   "status " WS-ACCT-STATUS
+               GO TO APPLY-QUEUED-FEE-EXIT
+           END-IF
+
+           MOVE WS-NEXT-TXN-ID          TO TXN-ID
+           MOVE WS-FEE-ACCT-NO(WS-FEE-IDX) TO TXN-ACCT-NO
+           MOVE "W"                      TO TXN-TYPE
+           MOVE WS-FEE-AMOUNT(WS-FEE-IDX) TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE            TO TXN-DATE
+           MOVE WS-NOW-TIME              TO TXN-TIME
+           MOVE "WIRE TRANSFER FEE"      TO TXN-DESC
+           MOVE "C"                      TO TXN-STATUS
+           MOVE ZEROS                    TO TXN-XFER-ACCT
+           MOVE ZEROS                    TO TXN-REF-ID
+           MOVE SPACES                   TO TXN-OPERATOR-ID
+           MOVE WS-FEE-CURRENCY(WS-FEE-IDX) TO TXN-CURRENCY
+           MOVE "FEE"                    TO TXN-CATEGORY
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+               MOVE WS-FEE-AMOUNT(WS-FEE-IDX) TO WS-DISP-AMT
+               DISPLAY "  Wire transfer fee charged: " WS-DISP-AMT
+                   " (account " WS-FEE-ACCT-NO(WS-FEE-IDX) ")"
+           ELSE
+               DISPLAY "WARNING: Wire fee applied but transaction "
+                   "log failed."
+           END-IF.
+       APPLY-QUEUED-FEE-EXIT.
+           EXIT.
+
+      *    Pulls a shortfall from a linked savings account into the
+      *    checking account being debited, same as TXNPROC/BANKUI/
+      *    TXNIMP. The linked account's own balance is updated right
+      *    away (ACCT-FILE is indexed, so there is no conflict with
+      *    the sequential approval pass); only the sweep's journal
+      *    entry is queued for later, same as QUEUE-WIRE-FEE. Leaves
+      *    ACCT-REC positioned back on the checking account on exit,
+      *    same as when it was called.
+       ATTEMPT-OVERDRAFT-SWEEP.
+           MOVE ACCT-NO         TO WS-SWEEP-CHK-ACCTNO
+           MOVE ACCT-CURRENCY   TO WS-SWEEP-CHK-CURRENCY
+           MOVE ACCT-LINKED-ACCT TO WS-SWEEP-LINKED-ACCTNO
+           COMPUTE WS-SWEEP-SHORTFALL = TXN-AMOUNT - WS-AVAIL-BAL
+           MOVE 0 TO WS-SWEEP-DONE-FLAG
+
+           MOVE WS-SWEEP-LINKED-ACCTNO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF ACCT-IS-ACTIVE
+                           AND ACCT-BAL >= WS-SWEEP-SHORTFALL
+                           AND ACCT-CURRENCY = WS-SWEEP-CHK-CURRENCY
+                       SUBTRACT WS-SWEEP-SHORTFALL FROM ACCT-BAL
+                       REWRITE ACCT-REC
+                       IF WS-ACCT-OK
+                           SET WS-SWEEP-WAS-DONE TO TRUE
+                           PERFORM QUEUE-OVERDRAFT-SWEEP
+                       END-IF
+                   END-IF
+           END-READ
+
+           MOVE WS-SWEEP-CHK-ACCTNO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-SWEEP-WAS-DONE
+               ADD WS-SWEEP-SHORTFALL TO WS-AVAIL-BAL
+           END-IF.
+
+       QUEUE-OVERDRAFT-SWEEP.
+           IF WS-SWEEP-QUEUE-COUNT < 500
+               ADD 1 TO WS-SWEEP-QUEUE-COUNT
+               MOVE WS-SWEEP-CHK-ACCTNO TO
+                   WS-SWQ-CHK-ACCTNO(WS-SWEEP-QUEUE-COUNT)
+               MOVE WS-SWEEP-LINKED-ACCTNO TO
+                   WS-SWQ-LINKED-ACCTNO(WS-SWEEP-QUEUE-COUNT)
+               MOVE WS-SWEEP-SHORTFALL TO
+                   WS-SWQ-AMOUNT(WS-SWEEP-QUEUE-COUNT)
+               MOVE WS-SWEEP-CHK-CURRENCY TO
+                   WS-SWQ-CURRENCY(WS-SWEEP-QUEUE-COUNT)
+           ELSE
+               DISPLAY "WARNING: Overdraft sweep queue full - sweep "
+                   "not journaled for account " WS-SWEEP-CHK-ACCTNO
+                   "."
+           END-IF.
+
+      *    Appends the queued overdraft-sweep transfers to the log,
+      *    once the approval pass is finished and TXN-FILE can safely
+      *    be reopened for appending. The account balances were
+      *    already updated by ATTEMPT-OVERDRAFT-SWEEP.
+       FLUSH-SWEEP-QUEUE.
+           IF WS-SWEEP-QUEUE-COUNT = 0
+               GO TO FLUSH-SWEEP-QUEUE-EXIT
+           END-IF
+
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           OPEN EXTEND TXN-FILE
+           IF NOT WS-TXN-OK
+               DISPLAY "WARNING: Could not reopen transaction log "
+                   "to post overdraft sweeps."
+               GO TO FLUSH-SWEEP-QUEUE-EXIT
+           END-IF
+           SET WS-TXN-IS-OPEN TO TRUE
+
+           PERFORM VARYING WS-SWEEP-IDX FROM 1 BY 1
+                   UNTIL WS-SWEEP-IDX > WS-SWEEP-QUEUE-COUNT
+               PERFORM APPLY-QUEUED-SWEEP
+           END-PERFORM.
+       FLUSH-SWEEP-QUEUE-EXIT.
+           EXIT.
+
+      *    Logs one queued overdraft-sweep transfer. WS-SWEEP-IDX
+      *    selects the queue entry.
+       APPLY-QUEUED-SWEEP.
+           MOVE WS-NEXT-TXN-ID TO TXN-ID
+           MOVE WS-SWQ-LINKED-ACCTNO(WS-SWEEP-IDX) TO TXN-ACCT-NO
+           MOVE "T"                                TO TXN-TYPE
+           MOVE WS-SWQ-AMOUNT(WS-SWEEP-IDX)        TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE                       TO TXN-DATE
+           MOVE WS-NOW-TIME                         TO TXN-TIME
+           MOVE "OVERDRAFT SWEEP"                   TO TXN-DESC
+           MOVE "C"                                 TO TXN-STATUS
+           MOVE WS-SWQ-CHK-ACCTNO(WS-SWEEP-IDX)     TO TXN-XFER-ACCT
+           MOVE ZEROS                          TO TXN-REF-ID
+           MOVE SPACES                         TO TXN-OPERATOR-ID
+           MOVE WS-SWQ-CURRENCY(WS-SWEEP-IDX)       TO TXN-CURRENCY
+           MOVE "XFER"                          TO TXN-CATEGORY
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+               DISPLAY "  Overdraft sweep journaled: account "
+                   WS-SWQ-LINKED-ACCTNO(WS-SWEEP-IDX) " to "
+                   WS-SWQ-CHK-ACCTNO(WS-SWEEP-IDX)
+           ELSE
+               DISPLAY "WARNING: Overdraft sweep applied but "
+                   "transaction log failed."
+           END-IF.
+       APPLY-QUEUED-SWEEP-EXIT.
+           EXIT.
+
+       REVIEW-NEXT-TXN.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-EOF TO TRUE
+               NOT AT END
+                   IF TXN-IS-PENDING
+                       PERFORM REVIEW-PENDING-TXN
+                   END-IF
+           END-READ.
+
+       REVIEW-PENDING-TXN.
+           ADD 1 TO WS-PENDING-COUNT
+           EVALUATE TRUE
+               WHEN TXN-IS-DEPOSIT
+                   MOVE "Deposit" TO WS-TYPE-DESC
+               WHEN TXN-IS-WITHDRAWAL
+                   MOVE "Withdrawal" TO WS-TYPE-DESC
+               WHEN TXN-IS-TRANSFER
+                   MOVE "Transfer" TO WS-TYPE-DESC
+               WHEN OTHER
+                   MOVE "Unknown" TO WS-TYPE-DESC
+           END-EVALUATE
+
+           DISPLAY SPACES
+           DISPLAY "--- Pending Transaction " TXN-ID " ---"
+           DISPLAY "  Type:        " WS-TYPE-DESC
+           DISPLAY "  Account:     " TXN-ACCT-NO
+           MOVE TXN-AMOUNT TO WS-DISP-AMT
+           DISPLAY "  Amount:      " WS-DISP-AMT
+           DISPLAY "  Date/Time:   " TXN-DATE " " TXN-TIME
+           DISPLAY "  Description: " TXN-DESC
+           IF TXN-IS-TRANSFER
+               DISPLAY "  To Account:  " TXN-XFER-ACCT
+           END-IF
+
+           DISPLAY "Approve, Reject, or Skip? (A/R/S)"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-CHOICE
+
+           EVALUATE TRUE
+               WHEN WS-APPROVE
+                   PERFORM APPLY-APPROVED-TXN
+               WHEN WS-REJECT
+                   PERFORM APPLY-REJECTED-TXN
+               WHEN OTHER
+                   ADD 1 TO WS-SKIPPED-COUNT
+                   DISPLAY "Skipped - remains pending."
+           END-EVALUATE.
+
+      *    Applies the balance effect for the transaction type, then
+      *    marks the TXN-REC Complete. Relies on the REWRITE-after-READ
+      *    semantics GnuCOBOL provides for a sequential file opened I-O.
+       APPLY-APPROVED-TXN.
+           EVALUATE TRUE
+               WHEN TXN-IS-DEPOSIT
+                   PERFORM APPLY-DEPOSIT-EFFECT
+               WHEN TXN-IS-WITHDRAWAL
+                   PERFORM APPLY-WITHDRAWAL-EFFECT
+               WHEN TXN-IS-TRANSFER
+                   PERFORM APPLY-TRANSFER-EFFECT
+               WHEN OTHER
+                   DISPLAY "ERROR: Unknown transaction type - "
+                       "skipping."
+                   GO TO APPLY-APPROVED-TXN-EXIT
+           END-EVALUATE
+
+           IF WS-SIZE-ERR-FLAG = 1
+               MOVE 0 TO WS-SIZE-ERR-FLAG
+               GO TO APPLY-APPROVED-TXN-EXIT
+           END-IF
+
+           IF WS-TXN-DECLINED
+               MOVE 0 TO WS-DECLINE-FLAG
+               MOVE "F" TO TXN-STATUS
+               REWRITE TXN-REC
+               IF WS-TXN-OK
+                   ADD 1 TO WS-REJECTED-COUNT
+                   DISPLAY "Declined at approval - account state "
+                       "no longer supports this transaction."
+               ELSE
+                   DISPLAY "ERROR: Could not update transaction "
+                       "record - status " WS-TXN-STATUS
+               END-IF
+               GO TO APPLY-APPROVED-TXN-EXIT
+           END-IF
+
+           MOVE "C" TO TXN-STATUS
+           REWRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-APPROVED-COUNT
+               DISPLAY "Approved - balance updated."
+           ELSE
+               DISPLAY "ERROR: Could not update transaction "
+                   "record - status " WS-TXN-STATUS
+           END-IF.
+       APPLY-APPROVED-TXN-EXIT.
+           EXIT.
+
+       APPLY-DEPOSIT-EFFECT.
+           MOVE TXN-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Account " TXN-ACCT-NO
+                       " not found - cannot approve."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO APPLY-DEPOSIT-EFFECT-EXIT
+           END-READ
+
+           ADD TXN-AMOUNT TO ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "ERROR: Balance overflow - cannot "
+                       "approve."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO APPLY-DEPOSIT-EFFECT-EXIT
+           END-ADD
+
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "ERROR: Could not update account "
+                   TXN-ACCT-NO " - status " WS-ACCT-STATUS
+               MOVE 1 TO WS-SIZE-ERR-FLAG
+           END-IF.
+       APPLY-DEPOSIT-EFFECT-EXIT.
+           EXIT.
+
+       APPLY-WITHDRAWAL-EFFECT.
+           MOVE TXN-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Account " TXN-ACCT-NO
+                       " not found - cannot approve."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO APPLY-WITHDRAWAL-EFFECT-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               DISPLAY "Account " TXN-ACCT-NO
+                   " is no longer active - declined."
+               SET WS-TXN-DECLINED TO TRUE
+               GO TO APPLY-WITHDRAWAL-EFFECT-EXIT
+           END-IF
+
+           IF ACCT-IS-CD AND ACCT-MATURITY-DT > WS-TODAY-DATE
+               DISPLAY "Account " TXN-ACCT-NO
+                   " is a CD that has not reached its maturity "
+                   "date - declined."
+               SET WS-TXN-DECLINED TO TRUE
+               GO TO APPLY-WITHDRAWAL-EFFECT-EXIT
+           END-IF
+
+           MOVE ACCT-BAL TO WS-AVAIL-BAL
+           IF ACCT-IS-CHECKING
+               ADD ACCT-OD-LIMIT TO WS-AVAIL-BAL
+           END-IF
+
+           IF ACCT-IS-CHECKING AND ACCT-LINKED-ACCT > ZEROS
+                   AND TXN-AMOUNT > WS-AVAIL-BAL
+               PERFORM ATTEMPT-OVERDRAFT-SWEEP
+           END-IF
+
+           IF TXN-AMOUNT > WS-AVAIL-BAL
+               DISPLAY "Account " TXN-ACCT-NO
+                   " has insufficient funds - declined."
+               SET WS-TXN-DECLINED TO TRUE
+               GO TO APPLY-WITHDRAWAL-EFFECT-EXIT
+           END-IF
+
+           SUBTRACT TXN-AMOUNT FROM ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "ERROR: Balance underflow - cannot "
+                       "approve."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO APPLY-WITHDRAWAL-EFFECT-EXIT
+           END-SUBTRACT
+
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "ERROR: Could not update account "
+                   TXN-ACCT-NO " - status " WS-ACCT-STATUS
+               MOVE 1 TO WS-SIZE-ERR-FLAG
+           END-IF.
+       APPLY-WITHDRAWAL-EFFECT-EXIT.
+           EXIT.
+
+       APPLY-TRANSFER-EFFECT.
+           MOVE TXN-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Source account " TXN-ACCT-NO
+                       " not found - cannot approve."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO APPLY-TRANSFER-EFFECT-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               DISPLAY "Source account " TXN-ACCT-NO
+                   " is no longer active - declined."
+               SET WS-TXN-DECLINED TO TRUE
+               GO TO APPLY-TRANSFER-EFFECT-EXIT
+           END-IF
+
+           IF ACCT-IS-CD AND ACCT-MATURITY-DT > WS-TODAY-DATE
+               DISPLAY "Source account " TXN-ACCT-NO
+                   " is a CD that has not reached its maturity "
+                   "date - declined."
+               SET WS-TXN-DECLINED TO TRUE
+               GO TO APPLY-TRANSFER-EFFECT-EXIT
+           END-IF
+
+      *    Validate the target before touching the source balance,
+      *    same order TXNPROC's PROCESS-TRANSFER uses.
+           MOVE TXN-XFER-ACCT TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "CRITICAL: Target account "
+                       TXN-XFER-ACCT " vanished - cannot approve."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO APPLY-TRANSFER-EFFECT-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               DISPLAY "Target account " TXN-XFER-ACCT
+                   " is no longer active - declined."
+               SET WS-TXN-DECLINED TO TRUE
+               GO TO APPLY-TRANSFER-EFFECT-EXIT
+           END-IF
+
+           MOVE TXN-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Source account " TXN-ACCT-NO
+                       " not found - cannot approve."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO APPLY-TRANSFER-EFFECT-EXIT
+           END-READ
+
+           MOVE ACCT-BAL TO WS-AVAIL-BAL
+           IF ACCT-IS-CHECKING
+               ADD ACCT-OD-LIMIT TO WS-AVAIL-BAL
+           END-IF
+
+           IF ACCT-IS-CHECKING AND ACCT-LINKED-ACCT > ZEROS
+                   AND TXN-AMOUNT > WS-AVAIL-BAL
+               PERFORM ATTEMPT-OVERDRAFT-SWEEP
+           END-IF
+
+           IF TXN-AMOUNT > WS-AVAIL-BAL
+               DISPLAY "Source account " TXN-ACCT-NO
+                   " has insufficient funds - declined."
+               SET WS-TXN-DECLINED TO TRUE
+               GO TO APPLY-TRANSFER-EFFECT-EXIT
+           END-IF
+
+           SUBTRACT TXN-AMOUNT FROM ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "ERROR: Source balance underflow - "
+                       "cannot approve."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO APPLY-TRANSFER-EFFECT-EXIT
+           END-SUBTRACT
+
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "ERROR: Could not update source account "
+                   TXN-ACCT-NO " - status " WS-ACCT-STATUS
+               MOVE 1 TO WS-SIZE-ERR-FLAG
+               GO TO APPLY-TRANSFER-EFFECT-EXIT
+           END-IF
+
+           MOVE TXN-XFER-ACCT TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "CRITICAL: Target account "
+                       TXN-XFER-ACCT " vanished - cannot approve."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO APPLY-TRANSFER-EFFECT-EXIT
+           END-READ
+
+           ADD TXN-AMOUNT TO ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "ERROR: Target balance overflow - "
+                       "cannot approve."
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO APPLY-TRANSFER-EFFECT-EXIT
+           END-ADD
+
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "ERROR: Could not update target account "
+                   TXN-XFER-ACCT " - status " WS-ACCT-STATUS
+               MOVE 1 TO WS-SIZE-ERR-FLAG
+               GO TO APPLY-TRANSFER-EFFECT-EXIT
+           END-IF
+
+           IF TXN-AMOUNT > WS-WIRE-FEE-THRESHOLD
+               PERFORM QUEUE-WIRE-FEE
+           END-IF.
+       APPLY-TRANSFER-EFFECT-EXIT.
+           EXIT.
+
+       APPLY-REJECTED-TXN.
+           MOVE "F" TO TXN-STATUS
+           REWRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-REJECTED-COUNT
+               DISPLAY "Rejected - no balance change applied."
+           ELSE
+               DISPLAY "ERROR: Could not update transaction "
+                   "record - status " WS-TXN-STATUS
+           END-IF.
