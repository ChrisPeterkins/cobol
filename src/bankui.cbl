@@ -31,6 +31,44 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-TXN-STATUS.
 
+           SELECT CTRL-FILE
+               ASSIGN TO "data/TXNCTL.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-KEY
+               FILE STATUS IS WS-CTRL-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "data/AUDITLOG.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPERATOR-FILE
+               ASSIGN TO "data/OPERATORS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPER-ID
+               FILE STATUS IS WS-OPER-STATUS.
+
+           SELECT STORD-FILE
+               ASSIGN TO "data/STANDORD.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STORD-ID
+               FILE STATUS IS WS-STORD-STATUS.
+
+           SELECT SUSPENSE-FILE
+               ASSIGN TO "data/SUSPENSE.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SUSP-STATUS.
+
+           SELECT CSV-FILE
+               ASSIGN TO WS-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCT-FILE.
@@ -39,6 +77,24 @@
        FD  TXN-FILE.
        COPY TXNL-REC.
 
+       FD  CTRL-FILE.
+       COPY CTRL-REC.
+
+       FD  AUDIT-FILE.
+       COPY AUDIT-REC.
+
+       FD  OPERATOR-FILE.
+       COPY OPER-REC.
+
+       FD  STORD-FILE.
+       COPY STORD-REC.
+
+       FD  SUSPENSE-FILE.
+       COPY SUSP-REC.
+
+       FD  CSV-FILE.
+       01  CSV-REC                  PIC X(80).
+
        WORKING-STORAGE SECTION.
       *--- CRT STATUS for function key detection ---
        01  WS-CRT-STATUS            PIC 9(4) VALUE 0.
@@ -46,6 +102,7 @@
            88  WS-KEY-F3                VALUE 1003.
            88  WS-KEY-F7                VALUE 1007.
            88  WS-KEY-F8                VALUE 1008.
+           88  WS-KEY-F9                VALUE 1009.
            88  WS-KEY-F12               VALUE 1012.
 
       *--- File status codes ---
@@ -61,11 +118,71 @@
            88  WS-TXN-EOF               VALUE "10".
            88  WS-TXN-FILE-MISSING      VALUE "35".
 
+       01  WS-CTRL-STATUS            PIC XX.
+           88  WS-CTRL-OK               VALUE "00".
+           88  WS-CTRL-NOT-FOUND        VALUE "23".
+           88  WS-CTRL-FILE-MISSING     VALUE "35".
+
+       01  WS-AUDIT-STATUS           PIC XX.
+           88  WS-AUDIT-OK              VALUE "00".
+           88  WS-AUDIT-FILE-MISSING    VALUE "35".
+
+       01  WS-SUSP-STATUS            PIC XX.
+           88  WS-SUSP-OK               VALUE "00".
+           88  WS-SUSP-FILE-MISSING     VALUE "35".
+
+       01  WS-CSV-STATUS             PIC XX.
+           88  WS-CSV-OK                VALUE "00".
+       01  WS-CSV-FILENAME           PIC X(40).
+       01  WS-CSV-COUNT              PIC 9(5) VALUE ZEROS.
+       01  WS-CSV-BAL                PIC -(9)9.99.
+
+       01  WS-OPER-STATUS            PIC XX.
+           88  WS-OPER-OK               VALUE "00".
+           88  WS-OPER-NOT-FOUND        VALUE "23".
+           88  WS-OPER-FILE-MISSING     VALUE "35".
+
+       01  WS-STORD-STATUS           PIC XX.
+           88  WS-STORD-OK              VALUE "00".
+           88  WS-STORD-EOF             VALUE "10".
+           88  WS-STORD-DUP-KEY         VALUE "22".
+           88  WS-STORD-NOT-FOUND       VALUE "23".
+           88  WS-STORD-FILE-MISSING    VALUE "35".
+
       *--- File open flags ---
        01  WS-ACCT-OPEN-FLAG         PIC 9 VALUE 0.
            88  WS-ACCT-IS-OPEN          VALUE 1.
        01  WS-TXN-OPEN-FLAG          PIC 9 VALUE 0.
            88  WS-TXN-IS-OPEN           VALUE 1.
+       01  WS-CTRL-OPEN-FLAG         PIC 9 VALUE 0.
+           88  WS-CTRL-IS-OPEN          VALUE 1.
+       01  WS-AUDIT-OPEN-FLAG        PIC 9 VALUE 0.
+           88  WS-AUDIT-IS-OPEN         VALUE 1.
+
+       01  WS-SUSP-OPEN-FLAG         PIC 9 VALUE 0.
+           88  WS-SUSP-IS-OPEN          VALUE 1.
+       01  WS-OPER-OPEN-FLAG         PIC 9 VALUE 0.
+           88  WS-OPER-IS-OPEN          VALUE 1.
+       01  WS-STORD-OPEN-FLAG        PIC 9 VALUE 0.
+           88  WS-STORD-IS-OPEN         VALUE 1.
+
+      *--- Operator identity, carried through the session for the
+      *    audit log and (once logged in) every transaction record ---
+       01  WS-OPERATOR-ID            PIC X(8) VALUE SPACES.
+       01  WS-OPERATOR-NAME          PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-ACTION           PIC X(8) VALUE SPACES.
+       01  WS-AUDIT-DETAIL           PIC X(30) VALUE SPACES.
+
+      *--- Suspense/error record fields (see WRITE-SUSPENSE-RECORD) ---
+       01  WS-SUSP-TYPE              PIC X(1) VALUE SPACES.
+       01  WS-SUSP-REASON            PIC X(37) VALUE SPACES.
+
+      *--- Login screen fields ---
+       01  WS-INP-OPER-ID            PIC X(8) VALUE SPACES.
+       01  WS-INP-OPER-PIN           PIC X(4) VALUE SPACES.
+       01  WS-LOGIN-OK-FLAG          PIC 9 VALUE 0.
+           88  WS-LOGIN-OK              VALUE 1.
+       01  WS-LOGIN-MSG              PIC X(40) VALUE SPACES.
 
       *--- Program flow control ---
        01  WS-PROGRAM-DONE           PIC 9 VALUE 0.
@@ -81,21 +198,124 @@
        01  WS-INP-TYPE               PIC X(1) VALUE SPACES.
        01  WS-INP-DEPOSIT            PIC X(12) VALUE SPACES.
        01  WS-DEPOSIT-AMT            PIC 9(9)V99 VALUE ZEROS.
+       01  WS-INP-OD-LIMIT           PIC X(12) VALUE SPACES.
+       01  WS-OD-LIMIT-AMT           PIC 9(7)V99 VALUE ZEROS.
+       01  WS-INP-CURRENCY           PIC X(3) VALUE SPACES.
+       01  WS-INP-MAXW-COUNT         PIC X(3) VALUE SPACES.
+       01  WS-INP-MAXW-AMT           PIC X(12) VALUE SPACES.
+       01  WS-MAXW-COUNT             PIC 9(3) VALUE ZEROS.
+       01  WS-MAXW-AMT               PIC 9(7)V99 VALUE ZEROS.
+       01  WS-INP-JOINT-NAME         PIC X(30) VALUE SPACES.
+       01  WS-INP-MATURITY           PIC X(8) VALUE SPACES.
+       01  WS-INP-LINKED-ACCT        PIC X(8) VALUE SPACES.
+       01  WS-LINKED-ACCT-NO         PIC 9(8) VALUE ZEROS.
 
       *--- Lookup/transaction input fields ---
        01  WS-INP-ACCTNO             PIC X(8) VALUE SPACES.
        01  WS-INP-XFER-ACCTNO        PIC X(8) VALUE SPACES.
        01  WS-INP-AMOUNT             PIC X(12) VALUE SPACES.
        01  WS-INP-DESC               PIC X(20) VALUE SPACES.
+       01  WS-INP-CATEGORY           PIC X(4) VALUE SPACES.
+       01  WS-INP-TXN-ID             PIC X(10) VALUE SPACES.
 
       *--- Account number generation ---
        01  WS-NEXT-ACCT-NO           PIC 9(8) VALUE 10000001.
 
+      *--- Account-number check digit ---
+      *    Account numbers at or above WS-CD-FLOOR carry a check
+      *    digit as their 8th (final) digit, computed from the
+      *    first 7 digits. Numbers below the floor predate this
+      *    scheme and are exempt from validation.
+       01  WS-CD-FLOOR               PIC 9(8) VALUE 20000000.
+       01  WS-NEXT-BASE              PIC 9(7).
+       01  WS-CD-VALID-FLAG          PIC 9 VALUE 0.
+           88  WS-CD-VALID               VALUE 1.
+       01  WS-CD-WORK                PIC X(8).
+       01  WS-CD-SUM                  PIC 9(3).
+       01  WS-CD-IDX                  PIC 9.
+       01  WS-CD-DIGIT                PIC 9.
+       01  WS-CD-CHECK-DIGIT          PIC 9.
+       01  WS-CD-ENTERED-DIGIT        PIC 9.
+       01  WS-CD-WEIGHT-TABLE.
+           05  FILLER                 PIC 9 VALUE 2.
+           05  FILLER                 PIC 9 VALUE 3.
+           05  FILLER                 PIC 9 VALUE 4.
+           05  FILLER                 PIC 9 VALUE 5.
+           05  FILLER                 PIC 9 VALUE 6.
+           05  FILLER                 PIC 9 VALUE 7.
+           05  FILLER                 PIC 9 VALUE 8.
+       01  WS-CD-WEIGHTS REDEFINES WS-CD-WEIGHT-TABLE.
+           05  WS-CD-WEIGHT           PIC 9 OCCURS 7 TIMES.
+
+      *--- Shared operating parameters (CTRL-FILE) ---
+      *    Loaded from the shared control record at startup; the
+      *    VALUE clauses below are the fallback defaults used when
+      *    the control file or record does not carry them yet.
+       01  WS-CFG-ACCT-START-BASE    PIC 9(7) VALUE 2000000.
+       01  WS-CFG-MIN-DEPOSIT        PIC 9(5)V99 VALUE 0.01.
+       01  WS-CFG-MIN-WITHDRAWAL     PIC 9(5)V99 VALUE 0.01.
+
       *--- Transaction ID generation ---
        01  WS-NEXT-TXN-ID            PIC 9(10) VALUE 1.
        01  WS-TXN-EOF-FLAG           PIC 9 VALUE 0.
            88  WS-TXN-AT-EOF            VALUE 1.
 
+      *--- Standing order ID generation ---
+       01  WS-NEXT-STORD-ID          PIC 9(10) VALUE 1.
+
+      *--- Daily withdrawal velocity check ---
+       01  WS-VEL-ACCT-NO            PIC 9(8).
+       01  WS-VEL-COUNT              PIC 9(3).
+       01  WS-VEL-AMT                PIC 9(7)V99.
+       01  WS-VEL-EXCEEDED-FLAG      PIC 9 VALUE 0.
+           88  WS-VEL-EXCEEDED           VALUE 1.
+
+      *    Transactions at or above this amount post as Pending and
+      *    require a TXNAPPR batch approval before the balance change
+      *    is applied.
+       01  WS-LARGE-TXN-THRESHOLD    PIC 9(7)V99 VALUE 5000.00.
+
+      *    Wire transfer fee - flat fee on transfers above this
+      *    amount, deducted from the source and posted as its own
+      *    withdrawal transaction. See WS-LARGE-TXN-THRESHOLD above
+      *    for the separate pending-approval threshold.
+       01  WS-WIRE-FEE-THRESHOLD     PIC 9(7)V99 VALUE 1000.00.
+       01  WS-WIRE-FEE-FLAT          PIC 9(5)V99 VALUE 15.00.
+       01  WS-WIRE-FEE-AMT           PIC 9(5)V99 VALUE ZEROS.
+
+      *--- Transaction reversal working fields ---
+       01  WS-REV-TARGET-ID          PIC 9(10).
+       01  WS-REV-ORIG-ID            PIC 9(10).
+       01  WS-REV-ACCT-NO            PIC 9(8).
+       01  WS-REV-XFER-ACCT          PIC 9(8).
+       01  WS-REV-AMOUNT             PIC 9(7)V99.
+       01  WS-REV-TYPE               PIC X(1).
+       01  WS-REV-CURRENCY           PIC X(3).
+       01  WS-REV-CATEGORY           PIC X(4).
+       01  WS-REV-FOUND-FLAG         PIC 9 VALUE 0.
+           88  WS-REV-FOUND              VALUE 1.
+
+      *--- Standing order input/working fields ---
+       01  WS-INP-STORD-ID           PIC X(10) VALUE SPACES.
+       01  WS-INP-FREQ               PIC X(1) VALUE SPACES.
+       01  WS-STORD-LIST-ROWS.
+           05  WS-STORD-ROW-01       PIC X(68) VALUE SPACES.
+           05  WS-STORD-ROW-02       PIC X(68) VALUE SPACES.
+           05  WS-STORD-ROW-03       PIC X(68) VALUE SPACES.
+           05  WS-STORD-ROW-04       PIC X(68) VALUE SPACES.
+           05  WS-STORD-ROW-05       PIC X(68) VALUE SPACES.
+           05  WS-STORD-ROW-06       PIC X(68) VALUE SPACES.
+           05  WS-STORD-ROW-07       PIC X(68) VALUE SPACES.
+           05  WS-STORD-ROW-08       PIC X(68) VALUE SPACES.
+           05  WS-STORD-ROW-09       PIC X(68) VALUE SPACES.
+           05  WS-STORD-ROW-10       PIC X(68) VALUE SPACES.
+       01  WS-STORD-LIST-TABLE REDEFINES WS-STORD-LIST-ROWS.
+           05  WS-STORD-ROW          PIC X(68) OCCURS 10 TIMES.
+       01  WS-STORD-LIST-COUNT       PIC 9(3) VALUE 0.
+       01  WS-STORD-LIST-IDX         PIC 9(3) VALUE 0.
+       01  WS-STORD-LIST-MORE-FLAG   PIC 9 VALUE 0.
+           88  WS-STORD-LIST-HAS-MORE    VALUE 1.
+
       *--- Save fields for transfer ---
        01  WS-SAVE-ACCT-NO           PIC 9(8).
        01  WS-SAVE-ACCT-NAME         PIC X(30).
@@ -103,14 +323,36 @@
        01  WS-SAVE-ACCT-TYPE         PIC X(1).
        01  WS-SAVE-ACCT-STAT         PIC X(1).
        01  WS-SAVE-ACCT-DT           PIC 9(8).
+       01  WS-SAVE-ACCT-CURRENCY     PIC X(3).
 
       *--- Working fields ---
        01  WS-TXN-AMT                PIC 9(7)V99.
        01  WS-NEW-BAL                PIC S9(9)V99.
+       01  WS-AVAIL-BAL              PIC S9(9)V99.
        01  WS-SIZE-ERR-FLAG          PIC 9 VALUE 0.
        01  WS-CONFIRM                PIC X(1) VALUE SPACES.
+
+       01  WS-SWEEP-SHORTFALL        PIC 9(7)V99.
+       01  WS-SWEEP-CHK-ACCTNO       PIC 9(8).
+       01  WS-SWEEP-CHK-CURRENCY     PIC X(3).
+       01  WS-SWEEP-LINKED-ACCTNO    PIC 9(8).
+       01  WS-SWEEP-DONE-FLAG        PIC 9 VALUE 0.
+           88  WS-SWEEP-WAS-DONE         VALUE 1.
        01  WS-DUMMY                  PIC X(1) VALUE SPACES.
 
+      *--- Teller cash drawer reconciliation - session totals since
+      *    the current operator logged in, reset by DO-LOGIN. ---
+       01  WS-DRW-DEP-COUNT          PIC 9(5) VALUE ZEROS.
+       01  WS-DRW-DEP-TOTAL          PIC S9(9)V99 VALUE ZEROS.
+       01  WS-DRW-WD-COUNT           PIC 9(5) VALUE ZEROS.
+       01  WS-DRW-WD-TOTAL           PIC S9(9)V99 VALUE ZEROS.
+       01  WS-DRW-NET                PIC S9(9)V99 VALUE ZEROS.
+       01  WS-INP-DRW-COUNTED        PIC X(12) VALUE SPACES.
+       01  WS-DRW-COUNTED-AMT        PIC S9(9)V99 VALUE ZEROS.
+       01  WS-DRW-VARIANCE           PIC S9(9)V99 VALUE ZEROS.
+       01  WS-DISP-DRW-DEP-COUNT     PIC ZZZZ9.
+       01  WS-DISP-DRW-WD-COUNT      PIC ZZZZ9.
+
       *--- Display fields ---
        01  WS-DISP-BAL               PIC $$$,$$$,$$9.99-.
        01  WS-DISP-AMT               PIC $$$,$$$,$$9.99.
@@ -119,6 +361,10 @@
        01  WS-DISP-TYPE-FULL         PIC X(8).
        01  WS-DISP-STATUS-FULL       PIC X(6).
        01  WS-DISP-OPEN-DT           PIC 9(8).
+       01  WS-DISP-INT-RATE          PIC Z9.9999.
+       01  WS-DISP-JOINT-NAME        PIC X(30).
+       01  WS-DISP-MATURITY          PIC 9(8).
+       01  WS-DISP-LINKED-ACCT       PIC 9(8).
        01  WS-BLANK-LINE             PIC X(80) VALUE SPACES.
 
       *--- Date/time fields ---
@@ -167,11 +413,60 @@
        01  WS-LIST-IDX                PIC 99 VALUE 0.
        01  WS-PAGE-INFO               PIC X(30) VALUE SPACES.
 
+      *--- Direct jump / name search on the account list screen ---
+       01  WS-LIST-JUMP               PIC X(20) VALUE SPACES.
+       01  WS-LIST-SEARCH-FRAGMENT    PIC X(20) VALUE SPACES.
+       01  WS-LIST-JUMP-ACCTNO        PIC 9(8).
+       01  WS-LIST-JUMP-MODE-FLAG     PIC 9 VALUE 0.
+           88  WS-LIST-JUMP-MODE         VALUE 1.
+       01  WS-LIST-MATCH-FLAG         PIC 9 VALUE 0.
+           88  WS-LIST-MATCH-FOUND       VALUE 1.
+       01  WS-LIST-UPPER-NAME         PIC X(30) VALUE SPACES.
+       01  WS-LIST-TRIM-FRAGMENT      PIC X(30) VALUE SPACES.
+       01  WS-LIST-FRAGMENT-LEN       PIC 99 VALUE 0.
+       01  WS-LIST-SCAN-POS           PIC 99 VALUE 0.
+
       *================================================================*
       * SCREEN SECTION - Declarative screen layouts                    *
       *================================================================*
        SCREEN SECTION.
 
+      *--- Operator Login Screen ---
+       01  LOGIN-SCR.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2 BACKGROUND-COLOR 0.
+           05  LINE 1 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2.
+           05  LINE 1 COLUMN 32
+               VALUE "OPERATOR LOGIN"
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2
+               HIGHLIGHT.
+           05  LINE 5 COLUMN 5
+               VALUE "Operator ID:"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 5 COLUMN 20 PIC X(8)
+               USING WS-INP-OPER-ID
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 7 COLUMN 5
+               VALUE "PIN:"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 7 COLUMN 20 PIC X(4)
+               USING WS-INP-OPER-PIN
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 10 COLUMN 5 PIC X(40)
+               FROM WS-LOGIN-MSG
+               FOREGROUND-COLOR 4 HIGHLIGHT.
+           05  LINE 24 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           05  LINE 24 COLUMN 3
+               VALUE "Enter=Login  F12=Quit"
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
+               HIGHLIGHT.
+
       *--- Main Menu Screen ---
        01  MAIN-MENU-SCR.
            05  BLANK SCREEN
@@ -205,32 +500,47 @@
                VALUE "|  4. Close Account                          |"
                FOREGROUND-COLOR 2 HIGHLIGHT.
            05  LINE 10 COLUMN 17
-               VALUE "|                                            |"
-               FOREGROUND-COLOR 2.
+               VALUE "|  8. Place Hold on Account                  |"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
            05  LINE 11 COLUMN 17
-               VALUE "|     TRANSACTIONS                           |"
-               FOREGROUND-COLOR 2.
+               VALUE "|  9. Release Hold on Account                |"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
            05  LINE 12 COLUMN 17
-               VALUE "|                                            |"
-               FOREGROUND-COLOR 2.
+               VALUE "|  R. Reopen Closed Account                  |"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
            05  LINE 13 COLUMN 17
-               VALUE "|  5. Deposit                                |"
+               VALUE "|  C. Convert Account Type                   |"
                FOREGROUND-COLOR 2 HIGHLIGHT.
            05  LINE 14 COLUMN 17
-               VALUE "|  6. Withdraw                               |"
+               VALUE "|  M. Edit Account Holder Name               |"
                FOREGROUND-COLOR 2 HIGHLIGHT.
            05  LINE 15 COLUMN 17
-               VALUE "|  7. Transfer                               |"
+               VALUE "|  D. Teller Drawer Reconciliation           |"
                FOREGROUND-COLOR 2 HIGHLIGHT.
            05  LINE 16 COLUMN 17
-               VALUE "|                                            |"
+               VALUE "|     TRANSACTIONS                           |"
                FOREGROUND-COLOR 2.
            05  LINE 17 COLUMN 17
+               VALUE "|  5. Deposit                                |"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 18 COLUMN 17
+               VALUE "|  6. Withdraw                               |"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 19 COLUMN 17
+               VALUE "|  7. Transfer                               |"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 20 COLUMN 17
+               VALUE "|  0. Reverse a Transaction                  |"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 21 COLUMN 17
+               VALUE "|  S. Standing Orders                        |"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 22 COLUMN 17
                VALUE "+--------------------------------------------+"
                FOREGROUND-COLOR 2.
-           05  LINE 19 COLUMN 17 VALUE "Selection: "
+           05  LINE 23 COLUMN 17 VALUE "Selection: "
                FOREGROUND-COLOR 2 HIGHLIGHT.
-           05  LINE 19 COLUMN 28 PIC X(1)
+           05  LINE 23 COLUMN 28 PIC X(1)
                USING WS-MENU-CHOICE
                FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
                HIGHLIGHT.
@@ -261,7 +571,7 @@
                FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
                HIGHLIGHT.
            05  LINE 7 COLUMN 5
-               VALUE "Account type (C=Checking, S=Savings):"
+               VALUE "Type (C=Checking,S=Savings,D=CD,M=MMkt):"
                FOREGROUND-COLOR 2 HIGHLIGHT.
            05  LINE 8 COLUMN 5 PIC X(1)
                USING WS-INP-TYPE
@@ -274,6 +584,38 @@
                USING WS-INP-DEPOSIT
                FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
                HIGHLIGHT.
+           05  LINE 13 COLUMN 5
+               VALUE "Overdraft limit (checking only, 0=none):"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 14 COLUMN 5 PIC X(12)
+               USING WS-INP-OD-LIMIT
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 16 COLUMN 5
+               VALUE "Currency (USD, EUR, GBP):"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 17 COLUMN 5 PIC X(3)
+               USING WS-INP-CURRENCY
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 19 COLUMN 5
+               VALUE "Daily withdrawal limit - count/amount (0=none):"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 20 COLUMN 5 PIC X(3)
+               USING WS-INP-MAXW-COUNT
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 20 COLUMN 10 PIC X(12)
+               USING WS-INP-MAXW-AMT
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 22 COLUMN 5
+               VALUE "Joint holder name, if any:"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 22 COLUMN 33 PIC X(30)
+               USING WS-INP-JOINT-NAME
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
            05  LINE 24 COLUMN 1 PIC X(80)
                FROM WS-BLANK-LINE
                FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
@@ -349,7 +691,27 @@
            05  LINE 14 COLUMN 20 PIC 9(8)
                FROM WS-DISP-OPEN-DT
                FOREGROUND-COLOR 2 HIGHLIGHT.
-           05  LINE 22 COLUMN 5 PIC X(1)
+           05  LINE 16 COLUMN 5 VALUE "Int Rate:"
+               FOREGROUND-COLOR 2.
+           05  LINE 16 COLUMN 20 PIC Z9.9999
+               FROM WS-DISP-INT-RATE
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 18 COLUMN 5 VALUE "Joint Holder:"
+               FOREGROUND-COLOR 2.
+           05  LINE 18 COLUMN 20 PIC X(30)
+               FROM WS-DISP-JOINT-NAME
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 20 COLUMN 5 VALUE "Maturity Dt:"
+               FOREGROUND-COLOR 2.
+           05  LINE 20 COLUMN 20 PIC 9(8)
+               FROM WS-DISP-MATURITY
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 22 COLUMN 5 VALUE "Linked Acct:"
+               FOREGROUND-COLOR 2.
+           05  LINE 22 COLUMN 20 PIC 9(8)
+               FROM WS-DISP-LINKED-ACCT
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 22 COLUMN 79 PIC X(1)
                USING WS-DUMMY
                FOREGROUND-COLOR 0 BACKGROUND-COLOR 0.
            05  LINE 24 COLUMN 1 PIC X(80)
@@ -375,7 +737,7 @@
                VALUE "Acct No   Name                 "
                FOREGROUND-COLOR 2 HIGHLIGHT REVERSE-VIDEO.
            05  LINE 3 COLUMN 33
-               VALUE "Balance          Type     Status"
+               VALUE "Balance        Ccy  Type     Status"
                FOREGROUND-COLOR 2 HIGHLIGHT REVERSE-VIDEO.
            05  LINE 5  COLUMN 2 PIC X(68)
                FROM WS-LIST-ROW-01 FOREGROUND-COLOR 2.
@@ -410,14 +772,18 @@
            05  LINE 21 COLUMN 5 PIC X(30)
                FROM WS-PAGE-INFO
                FOREGROUND-COLOR 2 HIGHLIGHT.
-           05  LINE 22 COLUMN 2 PIC X(1)
-               USING WS-DUMMY
-               FOREGROUND-COLOR 0 BACKGROUND-COLOR 0.
+           05  LINE 22 COLUMN 5
+               VALUE "Jump to acct# or name:"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 22 COLUMN 28 PIC X(20)
+               USING WS-LIST-JUMP
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
            05  LINE 24 COLUMN 1 PIC X(80)
                FROM WS-BLANK-LINE
                FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
            05  LINE 24 COLUMN 3
-               VALUE "F7=Prev  F8=Next  F3=Back  F12=Quit"
+               VALUE "Jump/F7=Prev/F8=Next/F9=Export/F3=Back/F12=Quit"
                FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
                HIGHLIGHT.
 
@@ -453,6 +819,13 @@
                USING WS-INP-DESC
                FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
                HIGHLIGHT.
+           05  LINE 13 COLUMN 5
+               VALUE "Category (PAYR/UTIL/GROC/RENT/FEE/blank=MISC):"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 14 COLUMN 5 PIC X(4)
+               USING WS-INP-CATEGORY
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
            05  LINE 24 COLUMN 1 PIC X(80)
                FROM WS-BLANK-LINE
                FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
@@ -501,6 +874,194 @@
                FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
                HIGHLIGHT.
 
+      *--- Reverse Transaction Entry Screen ---
+       01  REVERSE-ENTRY-SCR.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2 BACKGROUND-COLOR 0.
+           05  LINE 1 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2.
+           05  LINE 1 COLUMN 22
+               VALUE "REVERSE A TRANSACTION"
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2
+               HIGHLIGHT.
+           05  LINE 4 COLUMN 5
+               VALUE "Transaction ID to reverse:"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 5 COLUMN 5 PIC X(10)
+               USING WS-INP-TXN-ID
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 24 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           05  LINE 24 COLUMN 3
+               VALUE "Enter=Submit  F3=Back  F12=Quit"
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
+               HIGHLIGHT.
+
+      *--- Standing Orders Sub-menu ---
+       01  STORD-MENU-SCR.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2 BACKGROUND-COLOR 0.
+           05  LINE 1 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2.
+           05  LINE 1 COLUMN 25
+               VALUE "STANDING ORDERS MENU"
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2
+               HIGHLIGHT.
+           05  LINE 4 COLUMN 17
+               VALUE "1. Create Standing Order"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 5 COLUMN 17
+               VALUE "2. List Standing Orders"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 6 COLUMN 17
+               VALUE "3. Cancel Standing Order"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 8 COLUMN 17 VALUE "Selection: "
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 8 COLUMN 28 PIC X(1)
+               USING WS-MENU-CHOICE
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 24 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           05  LINE 24 COLUMN 3
+               VALUE "F3=Back  F12=Quit"
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
+               HIGHLIGHT.
+
+      *--- Create Standing Order Screen ---
+       01  CREATE-STORD-SCR.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2 BACKGROUND-COLOR 0.
+           05  LINE 1 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2.
+           05  LINE 1 COLUMN 20
+               VALUE "CREATE STANDING ORDER"
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2
+               HIGHLIGHT.
+           05  LINE 3 COLUMN 5
+               VALUE "From account (8 digits):"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 4 COLUMN 5 PIC X(8)
+               USING WS-INP-ACCTNO
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 6 COLUMN 5
+               VALUE "To account (8 digits):"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 7 COLUMN 5 PIC X(8)
+               USING WS-INP-XFER-ACCTNO
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 9 COLUMN 5
+               VALUE "Amount:"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 10 COLUMN 5 PIC X(12)
+               USING WS-INP-AMOUNT
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 12 COLUMN 5
+               VALUE "Frequency (W=Weekly, M=Monthly):"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 13 COLUMN 5 PIC X(1)
+               USING WS-INP-FREQ
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 15 COLUMN 5
+               VALUE "Description (up to 20 chars):"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 16 COLUMN 5 PIC X(20)
+               USING WS-INP-DESC
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 24 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           05  LINE 24 COLUMN 3
+               VALUE "Enter=Submit  F3=Back  F12=Quit"
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
+               HIGHLIGHT.
+
+      *--- Standing Order List Screen ---
+       01  STORD-LIST-SCR.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2 BACKGROUND-COLOR 0.
+           05  LINE 1 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2.
+           05  LINE 1 COLUMN 20
+               VALUE "STANDING ORDERS (first 10 active)"
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2
+               HIGHLIGHT.
+           05  LINE 3 COLUMN 2
+               VALUE "ID         From     To       Amount"
+               FOREGROUND-COLOR 2 HIGHLIGHT REVERSE-VIDEO.
+           05  LINE 3 COLUMN 39
+               VALUE "Freq  Next Run  Description"
+               FOREGROUND-COLOR 2 HIGHLIGHT REVERSE-VIDEO.
+           05  LINE 5  COLUMN 2 PIC X(68)
+               FROM WS-STORD-ROW-01 FOREGROUND-COLOR 2.
+           05  LINE 6  COLUMN 2 PIC X(68)
+               FROM WS-STORD-ROW-02 FOREGROUND-COLOR 2.
+           05  LINE 7  COLUMN 2 PIC X(68)
+               FROM WS-STORD-ROW-03 FOREGROUND-COLOR 2.
+           05  LINE 8  COLUMN 2 PIC X(68)
+               FROM WS-STORD-ROW-04 FOREGROUND-COLOR 2.
+           05  LINE 9  COLUMN 2 PIC X(68)
+               FROM WS-STORD-ROW-05 FOREGROUND-COLOR 2.
+           05  LINE 10 COLUMN 2 PIC X(68)
+               FROM WS-STORD-ROW-06 FOREGROUND-COLOR 2.
+           05  LINE 11 COLUMN 2 PIC X(68)
+               FROM WS-STORD-ROW-07 FOREGROUND-COLOR 2.
+           05  LINE 12 COLUMN 2 PIC X(68)
+               FROM WS-STORD-ROW-08 FOREGROUND-COLOR 2.
+           05  LINE 13 COLUMN 2 PIC X(68)
+               FROM WS-STORD-ROW-09 FOREGROUND-COLOR 2.
+           05  LINE 14 COLUMN 2 PIC X(68)
+               FROM WS-STORD-ROW-10 FOREGROUND-COLOR 2.
+           05  LINE 21 COLUMN 5 PIC X(30)
+               FROM WS-PAGE-INFO
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 24 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           05  LINE 24 COLUMN 3
+               VALUE "F3=Back  F12=Quit"
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
+               HIGHLIGHT.
+
+      *--- Cancel Standing Order Screen ---
+       01  CANCEL-STORD-SCR.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2 BACKGROUND-COLOR 0.
+           05  LINE 1 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2.
+           05  LINE 1 COLUMN 20
+               VALUE "CANCEL STANDING ORDER"
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2
+               HIGHLIGHT.
+           05  LINE 4 COLUMN 5
+               VALUE "Standing Order ID to cancel:"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 5 COLUMN 5 PIC X(10)
+               USING WS-INP-STORD-ID
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 24 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           05  LINE 24 COLUMN 3
+               VALUE "Enter=Submit  F3=Back  F12=Quit"
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
+               HIGHLIGHT.
+
       *--- Confirm Screen ---
        01  CONFIRM-SCR.
            05  BLANK SCREEN
@@ -536,14 +1097,180 @@
                FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
                HIGHLIGHT.
 
-      *--- Result Screen ---
-       01  RESULT-SCR.
+      *--- New Account Type Prompt Screen (used by Convert) ---
+       01  NEW-TYPE-SCR.
            05  BLANK SCREEN
                FOREGROUND-COLOR 2 BACKGROUND-COLOR 0.
            05  LINE 1 COLUMN 1 PIC X(80)
                FROM WS-BLANK-LINE
                FOREGROUND-COLOR 0 BACKGROUND-COLOR 2.
-           05  LINE 1 COLUMN 20 PIC X(40)
+           05  LINE 1 COLUMN 22
+               VALUE "CONVERT ACCOUNT TYPE"
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2
+               HIGHLIGHT.
+           05  LINE 5 COLUMN 5 PIC X(60)
+               FROM WS-RESULT-LINE1
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 7 COLUMN 5 PIC X(60)
+               FROM WS-RESULT-LINE2
+               FOREGROUND-COLOR 2.
+           05  LINE 10 COLUMN 5
+               VALUE "New type (C=Chk,S=Sav,D=CD,M=MMkt): "
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 10 COLUMN 40 PIC X(1)
+               USING WS-INP-TYPE
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 24 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           05  LINE 24 COLUMN 3
+               VALUE "Enter=Continue  F3=Cancel"
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
+               HIGHLIGHT.
+
+      *--- New Account Holder Name Prompt Screen (used by Modify) ---
+       01  NEW-NAME-SCR.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2 BACKGROUND-COLOR 0.
+           05  LINE 1 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2.
+           05  LINE 1 COLUMN 20
+               VALUE "EDIT ACCOUNT HOLDER NAME"
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2
+               HIGHLIGHT.
+           05  LINE 5 COLUMN 5 PIC X(60)
+               FROM WS-RESULT-LINE1
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 7 COLUMN 5 PIC X(60)
+               FROM WS-RESULT-LINE2
+               FOREGROUND-COLOR 2.
+           05  LINE 10 COLUMN 5
+               VALUE "New name: "
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 10 COLUMN 16 PIC X(30)
+               USING WS-INP-NAME
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 24 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           05  LINE 24 COLUMN 3
+               VALUE "Enter=Continue  F3=Cancel"
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
+               HIGHLIGHT.
+
+      *--- Maturity Date Prompt Screen (used by Create/Convert to CD) ---
+       01  MATURITY-DATE-SCR.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2 BACKGROUND-COLOR 0.
+           05  LINE 1 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2.
+           05  LINE 1 COLUMN 24
+               VALUE "CD MATURITY DATE"
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2
+               HIGHLIGHT.
+           05  LINE 5 COLUMN 5 PIC X(60)
+               FROM WS-RESULT-LINE1
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 10 COLUMN 5
+               VALUE "Maturity date (YYYYMMDD): "
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 10 COLUMN 32 PIC X(8)
+               USING WS-INP-MATURITY
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 24 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           05  LINE 24 COLUMN 3
+               VALUE "Enter=Continue  F3=Cancel"
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
+               HIGHLIGHT.
+
+      *--- Linked Savings Account Screen (overdraft sweep) ---
+       01  LINKED-ACCT-SCR.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2 BACKGROUND-COLOR 0.
+           05  LINE 1 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2.
+           05  LINE 1 COLUMN 20
+               VALUE "LINKED SAVINGS ACCOUNT (OVERDRAFT SWEEP)"
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2
+               HIGHLIGHT.
+           05  LINE 5 COLUMN 5 PIC X(60)
+               FROM WS-RESULT-LINE1
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 10 COLUMN 5
+               VALUE "Linked savings acct (Enter to skip): "
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 10 COLUMN 43 PIC X(8)
+               USING WS-INP-LINKED-ACCT
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 24 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           05  LINE 24 COLUMN 3
+               VALUE "Enter=Continue  F3=Cancel"
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
+               HIGHLIGHT.
+
+      *--- Teller Cash Drawer Reconciliation Screen ---
+       01  DRAWER-SCR.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2 BACKGROUND-COLOR 0.
+           05  LINE 1 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2.
+           05  LINE 1 COLUMN 18
+               VALUE "TELLER CASH DRAWER RECONCILIATION"
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2
+               HIGHLIGHT.
+           05  LINE 4 COLUMN 5
+               VALUE "Deposits this session:    " FOREGROUND-COLOR 2.
+           05  LINE 4 COLUMN 32 PIC ZZZZ9
+               FROM WS-DISP-DRW-DEP-COUNT FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 4 COLUMN 40 PIC $$$,$$$,$$9.99
+               FROM WS-DRW-DEP-TOTAL FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 5 COLUMN 5
+               VALUE "Withdrawals this session: " FOREGROUND-COLOR 2.
+           05  LINE 5 COLUMN 32 PIC ZZZZ9
+               FROM WS-DISP-DRW-WD-COUNT FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 5 COLUMN 40 PIC $$$,$$$,$$9.99
+               FROM WS-DRW-WD-TOTAL FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 7 COLUMN 5
+               VALUE "Expected change in drawer:"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 7 COLUMN 40 PIC $$$,$$$,$$9.99-
+               FROM WS-DRW-NET FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 10 COLUMN 5
+               VALUE "Physical cash count - net change (Enter to "
+               & "skip):"
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           05  LINE 11 COLUMN 5 PIC X(12)
+               USING WS-INP-DRW-COUNTED
+               FOREGROUND-COLOR 3 BACKGROUND-COLOR 0
+               HIGHLIGHT.
+           05  LINE 24 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           05  LINE 24 COLUMN 3
+               VALUE "Enter=Reconcile  F3=Back  F12=Quit"
+               FOREGROUND-COLOR 7 BACKGROUND-COLOR 1
+               HIGHLIGHT.
+
+      *--- Result Screen ---
+       01  RESULT-SCR.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2 BACKGROUND-COLOR 0.
+           05  LINE 1 COLUMN 1 PIC X(80)
+               FROM WS-BLANK-LINE
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 2.
+           05  LINE 1 COLUMN 20 PIC X(40)
                FROM WS-RESULT-TITLE
                FOREGROUND-COLOR 0 BACKGROUND-COLOR 2
                HIGHLIGHT.
@@ -583,14 +1310,71 @@
                DISPLAY "FATAL: Cannot open account file."
                STOP RUN
            END-IF
+           PERFORM LOAD-CTRL-PARAMS
            PERFORM FIND-NEXT-ACCT-NO
            IF WS-TXN-IS-OPEN
                PERFORM FIND-NEXT-TXN-ID
            END-IF
-           PERFORM SHOW-MAIN-MENU UNTIL WS-EXIT-PROGRAM
+           PERFORM DO-LOGIN UNTIL WS-LOGIN-OK OR WS-EXIT-PROGRAM
+           IF NOT WS-EXIT-PROGRAM
+               PERFORM SHOW-MAIN-MENU UNTIL WS-EXIT-PROGRAM
+           END-IF
            PERFORM CLOSE-FILES
            STOP RUN.
 
+      *--- Operator Login ---
+      *    Validates the entered operator ID/PIN against OPERATOR-FILE.
+      *    Falls back to an UNKNOWN operator if the file could not be
+      *    opened, so a fresh install with no seeded operators still
+      *    lets the teller in rather than locking the program out.
+       DO-LOGIN.
+           MOVE SPACES TO WS-INP-OPER-ID WS-INP-OPER-PIN
+           MOVE SPACES TO WS-LOGIN-MSG
+           IF NOT WS-OPER-IS-OPEN
+               MOVE "UNKNOWN" TO WS-OPERATOR-ID
+               MOVE "UNKNOWN" TO WS-OPERATOR-NAME
+               PERFORM RESET-DRAWER-TOTALS
+               SET WS-LOGIN-OK TO TRUE
+               GO TO DO-LOGIN-EXIT
+           END-IF
+           DISPLAY LOGIN-SCR
+           ACCEPT LOGIN-SCR
+           IF WS-KEY-F12
+               MOVE 1 TO WS-PROGRAM-DONE
+               GO TO DO-LOGIN-EXIT
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(WS-INP-OPER-ID) TO OPER-ID
+           READ OPERATOR-FILE
+               INVALID KEY
+                   MOVE "Operator ID not recognized." TO WS-LOGIN-MSG
+                   GO TO DO-LOGIN-EXIT
+           END-READ
+
+           IF OPER-IS-LOCKED
+               MOVE "That operator ID is locked." TO WS-LOGIN-MSG
+               GO TO DO-LOGIN-EXIT
+           END-IF
+
+           IF WS-INP-OPER-PIN NOT = OPER-PIN
+               MOVE "Incorrect PIN." TO WS-LOGIN-MSG
+               GO TO DO-LOGIN-EXIT
+           END-IF
+
+           MOVE OPER-ID   TO WS-OPERATOR-ID
+           MOVE OPER-NAME TO WS-OPERATOR-NAME
+           PERFORM RESET-DRAWER-TOTALS
+           SET WS-LOGIN-OK TO TRUE.
+       DO-LOGIN-EXIT.
+           EXIT.
+
+      *    Clears the teller cash drawer session totals - called once
+      *    per successful login, so DO-DRAWER-RECON only ever reports
+      *    on activity under the operator currently signed in.
+       RESET-DRAWER-TOTALS.
+           MOVE ZEROS TO WS-DRW-DEP-COUNT WS-DRW-DEP-TOTAL
+           MOVE ZEROS TO WS-DRW-WD-COUNT WS-DRW-WD-TOTAL.
+
       *--- File Operations ---
        OPEN-FILES.
            OPEN I-O ACCT-FILE
@@ -619,6 +1403,78 @@
                        SET WS-TXN-IS-OPEN TO TRUE
                    END-IF
                END-IF
+           END-IF
+
+           OPEN I-O CTRL-FILE
+           IF WS-CTRL-OK
+               SET WS-CTRL-IS-OPEN TO TRUE
+           ELSE
+               IF WS-CTRL-FILE-MISSING
+                   OPEN OUTPUT CTRL-FILE
+                   IF WS-CTRL-OK
+                       CLOSE CTRL-FILE
+                       OPEN I-O CTRL-FILE
+                       IF WS-CTRL-OK
+                           SET WS-CTRL-IS-OPEN TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-OK
+               SET WS-AUDIT-IS-OPEN TO TRUE
+           ELSE
+               IF WS-AUDIT-FILE-MISSING
+                   OPEN OUTPUT AUDIT-FILE
+                   IF WS-AUDIT-OK
+                       SET WS-AUDIT-IS-OPEN TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           OPEN I-O OPERATOR-FILE
+           IF WS-OPER-OK
+               SET WS-OPER-IS-OPEN TO TRUE
+           ELSE
+               IF WS-OPER-FILE-MISSING
+                   OPEN OUTPUT OPERATOR-FILE
+                   IF WS-OPER-OK
+                       CLOSE OPERATOR-FILE
+                       OPEN I-O OPERATOR-FILE
+                       IF WS-OPER-OK
+                           SET WS-OPER-IS-OPEN TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           OPEN I-O STORD-FILE
+           IF WS-STORD-OK
+               SET WS-STORD-IS-OPEN TO TRUE
+           ELSE
+               IF WS-STORD-FILE-MISSING
+                   OPEN OUTPUT STORD-FILE
+                   IF WS-STORD-OK
+                       CLOSE STORD-FILE
+                       OPEN I-O STORD-FILE
+                       IF WS-STORD-OK
+                           SET WS-STORD-IS-OPEN TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSP-OK
+               SET WS-SUSP-IS-OPEN TO TRUE
+           ELSE
+               IF WS-SUSP-FILE-MISSING
+                   OPEN OUTPUT SUSPENSE-FILE
+                   IF WS-SUSP-OK
+                       SET WS-SUSP-IS-OPEN TO TRUE
+                   END-IF
+               END-IF
            END-IF.
 
        CLOSE-FILES.
@@ -629,25 +1485,174 @@
            IF WS-TXN-IS-OPEN
                CLOSE TXN-FILE
                MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           IF WS-CTRL-IS-OPEN
+               CLOSE CTRL-FILE
+               MOVE 0 TO WS-CTRL-OPEN-FLAG
+           END-IF
+           IF WS-AUDIT-IS-OPEN
+               CLOSE AUDIT-FILE
+               MOVE 0 TO WS-AUDIT-OPEN-FLAG
+           END-IF
+           IF WS-OPER-IS-OPEN
+               CLOSE OPERATOR-FILE
+               MOVE 0 TO WS-OPER-OPEN-FLAG
+           END-IF
+           IF WS-STORD-IS-OPEN
+               CLOSE STORD-FILE
+               MOVE 0 TO WS-STORD-OPEN-FLAG
+           END-IF
+           IF WS-SUSP-IS-OPEN
+               CLOSE SUSPENSE-FILE
+               MOVE 0 TO WS-SUSP-OPEN-FLAG
+           END-IF.
+
+      *    Writes one suspense record for a posting whose account
+      *    update succeeded but whose transaction-journal entry could
+      *    not be written. ACCT-NO, WS-TXN-AMT, a one-character txn
+      *    type ("D"/"W") in WS-SUSP-TYPE, and WS-SUSP-REASON must be
+      *    set by the caller before PERFORM.
+       WRITE-SUSPENSE-RECORD.
+           IF NOT WS-SUSP-IS-OPEN
+               GO TO WRITE-SUSPENSE-RECORD-EXIT
+           END-IF
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-TODAY-DATE     TO SUSP-DATE
+           MOVE WS-NOW-TIME       TO SUSP-TIME
+           MOVE ACCT-NO           TO SUSP-ACCT-NO
+           MOVE WS-SUSP-TYPE      TO SUSP-TXN-TYPE
+           MOVE WS-TXN-AMT        TO SUSP-AMOUNT
+           MOVE WS-OPERATOR-ID    TO SUSP-OPERATOR-ID
+           MOVE WS-SUSP-REASON    TO SUSP-REASON
+           WRITE SUSP-REC
+           IF NOT WS-SUSP-OK
+               DISPLAY "WARNING: Could not write suspense record."
+           END-IF.
+       WRITE-SUSPENSE-RECORD-EXIT.
+           EXIT.
+
+      *    Writes one audit record. WS-AUDIT-ACTION/WS-AUDIT-DETAIL
+      *    and ACCT-NO must be set by the caller before PERFORM.
+       WRITE-AUDIT-RECORD.
+           IF NOT WS-AUDIT-IS-OPEN
+               GO TO WRITE-AUDIT-RECORD-EXIT
+           END-IF
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-TODAY-DATE     TO AUDIT-DATE
+           MOVE WS-NOW-TIME       TO AUDIT-TIME
+           MOVE WS-OPERATOR-ID    TO AUDIT-OPERATOR-ID
+           MOVE WS-AUDIT-ACTION   TO AUDIT-ACTION
+           MOVE ACCT-NO           TO AUDIT-ACCT-NO
+           MOVE WS-AUDIT-DETAIL   TO AUDIT-DETAIL
+           WRITE AUDIT-REC
+           IF NOT WS-AUDIT-OK
+               DISPLAY "WARNING: Could not write audit log entry."
            END-IF.
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
 
        FIND-NEXT-ACCT-NO.
            MOVE HIGH-VALUES TO ACCT-NO
            START ACCT-FILE KEY IS LESS THAN ACCT-NO
                INVALID KEY
-                   MOVE 10000001 TO WS-NEXT-ACCT-NO
+                   MOVE WS-CFG-ACCT-START-BASE TO WS-NEXT-BASE
+                   PERFORM BUILD-NEXT-ACCT-NO
                    GO TO FIND-NEXT-ACCT-NO-EXIT
            END-START
            READ ACCT-FILE PREVIOUS
                AT END
-                   MOVE 10000001 TO WS-NEXT-ACCT-NO
+                   MOVE WS-CFG-ACCT-START-BASE TO WS-NEXT-BASE
+                   PERFORM BUILD-NEXT-ACCT-NO
                    GO TO FIND-NEXT-ACCT-NO-EXIT
            END-READ
-           ADD 1 TO ACCT-NO GIVING WS-NEXT-ACCT-NO.
+           IF ACCT-NO < WS-CD-FLOOR
+               MOVE WS-CFG-ACCT-START-BASE TO WS-NEXT-BASE
+           ELSE
+               COMPUTE WS-NEXT-BASE = FUNCTION INTEGER(ACCT-NO / 10) + 1
+           END-IF
+           PERFORM BUILD-NEXT-ACCT-NO.
        FIND-NEXT-ACCT-NO-EXIT.
            EXIT.
 
+      *    Builds WS-NEXT-ACCT-NO from the 7-digit WS-NEXT-BASE plus
+      *    a freshly computed check digit as the 8th digit.
+       BUILD-NEXT-ACCT-NO.
+           MOVE WS-NEXT-BASE TO WS-CD-WORK(1:7)
+           PERFORM COMPUTE-CHECK-DIGIT
+           MOVE WS-CD-CHECK-DIGIT TO WS-CD-WORK(8:1)
+           MOVE WS-CD-WORK TO WS-NEXT-ACCT-NO.
+
+      *    Computes the weighted modulus-10 check digit over the
+      *    first 7 characters of WS-CD-WORK, leaving the result in
+      *    WS-CD-CHECK-DIGIT. Caller loads WS-CD-WORK(1:7) first.
+       COMPUTE-CHECK-DIGIT.
+           MOVE 0 TO WS-CD-SUM
+           PERFORM VARYING WS-CD-IDX FROM 1 BY 1 UNTIL WS-CD-IDX > 7
+               MOVE WS-CD-WORK(WS-CD-IDX:1) TO WS-CD-DIGIT
+               COMPUTE WS-CD-SUM = WS-CD-SUM +
+                   (WS-CD-DIGIT * WS-CD-WEIGHT(WS-CD-IDX))
+           END-PERFORM
+           COMPUTE WS-CD-CHECK-DIGIT = FUNCTION MOD(WS-CD-SUM, 10).
+
+      *    Validates the check digit of the account number currently
+      *    in ACCT-NO. Numbers below WS-CD-FLOOR predate the scheme
+      *    and are always treated as valid.
+       VALIDATE-ACCT-NO-CHECK-DIGIT.
+           MOVE 1 TO WS-CD-VALID-FLAG
+           IF ACCT-NO < WS-CD-FLOOR
+               GO TO VALIDATE-ACCT-NO-CHECK-DIGIT-EXIT
+           END-IF
+           MOVE ACCT-NO TO WS-CD-WORK
+           PERFORM COMPUTE-CHECK-DIGIT
+           MOVE WS-CD-WORK(8:1) TO WS-CD-ENTERED-DIGIT
+           IF WS-CD-CHECK-DIGIT NOT = WS-CD-ENTERED-DIGIT
+               MOVE 0 TO WS-CD-VALID-FLAG
+           END-IF.
+       VALIDATE-ACCT-NO-CHECK-DIGIT-EXIT.
+           EXIT.
+
+      *    Loads the shared operating parameters from CTRL-FILE,
+      *    keeping the compiled-in defaults for any field that is
+      *    zero (an older control record written before these fields
+      *    existed, or no control file at all).
+       LOAD-CTRL-PARAMS.
+           IF NOT WS-CTRL-IS-OPEN
+               GO TO LOAD-CTRL-PARAMS-EXIT
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           READ CTRL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CTRL-ACCT-START-BASE > 0
+                       MOVE CTRL-ACCT-START-BASE
+                           TO WS-CFG-ACCT-START-BASE
+                   END-IF
+                   IF CTRL-MIN-DEPOSIT > 0
+                       MOVE CTRL-MIN-DEPOSIT TO WS-CFG-MIN-DEPOSIT
+                   END-IF
+                   IF CTRL-MIN-WITHDRAWAL > 0
+                       MOVE CTRL-MIN-WITHDRAWAL
+                           TO WS-CFG-MIN-WITHDRAWAL
+                   END-IF
+           END-READ.
+       LOAD-CTRL-PARAMS-EXIT.
+           EXIT.
+
+      *    Reads the persisted next-txn-id from CTRL-FILE so startup is
+      *    O(1) instead of rescanning the whole transaction log. The
+      *    control record is seeded by a one-time rescan the first time
+      *    this runs against a transaction log that predates CTRL-FILE.
        FIND-NEXT-TXN-ID.
+           MOVE "1" TO CTRL-KEY
+           READ CTRL-FILE
+               INVALID KEY
+                   PERFORM SEED-CTRL-FROM-TXN-LOG
+               NOT INVALID KEY
+                   MOVE CTRL-NEXT-TXN-ID TO WS-NEXT-TXN-ID
+           END-READ.
+
+       SEED-CTRL-FROM-TXN-LOG.
            IF WS-TXN-IS-OPEN
                CLOSE TXN-FILE
                MOVE 0 TO WS-TXN-OPEN-FLAG
@@ -667,7 +1672,29 @@
                SET WS-TXN-IS-OPEN TO TRUE
            ELSE
                MOVE 0 TO WS-TXN-OPEN-FLAG
-           END-IF.
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           MOVE WS-CFG-ACCT-START-BASE TO CTRL-ACCT-START-BASE
+           MOVE WS-CFG-MIN-DEPOSIT TO CTRL-MIN-DEPOSIT
+           MOVE WS-CFG-MIN-WITHDRAWAL TO CTRL-MIN-WITHDRAWAL
+           MOVE 50 TO CTRL-RPT-LINES-PER-PAGE
+           MOVE 100.00 TO CTRL-SVC-MIN-BALANCE
+           MOVE 5.00 TO CTRL-SVC-FEE-AMT
+           MOVE 500.00 TO CTRL-ATM-MAX-WITHDRAWAL
+           WRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-WRITE.
+
+      *    Keeps the persisted next-txn-id in sync after a new TXN-REC
+      *    has been written and WS-NEXT-TXN-ID advanced.
+       PERSIST-NEXT-TXN-ID.
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           REWRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-REWRITE.
 
        READ-SINGLE-TXN.
            READ TXN-FILE
@@ -705,6 +1732,14 @@
                        WHEN "5" PERFORM DO-DEPOSIT
                        WHEN "6" PERFORM DO-WITHDRAWAL
                        WHEN "7" PERFORM DO-TRANSFER
+                       WHEN "8" PERFORM DO-HOLD-ACCOUNT
+                       WHEN "9" PERFORM DO-RELEASE-ACCOUNT
+                       WHEN "0" PERFORM DO-REVERSE-TXN
+                       WHEN "S" PERFORM DO-STANDING-ORDERS
+                       WHEN "R" PERFORM DO-REOPEN-ACCOUNT
+                       WHEN "C" PERFORM DO-CONVERT-ACCOUNT
+                       WHEN "M" PERFORM DO-MODIFY-ACCOUNT
+                       WHEN "D" PERFORM DO-DRAWER-RECON
                    END-EVALUATE
            END-EVALUATE.
 
@@ -714,14 +1749,21 @@
            MOVE ACCT-NAME    TO WS-DISP-NAME
            MOVE ACCT-BAL     TO WS-DISP-BAL
            MOVE ACCT-OPEN-DT TO WS-DISP-OPEN-DT
+           MOVE ACCT-INT-RATE TO WS-DISP-INT-RATE
+           MOVE ACCT-JOINT-NAME TO WS-DISP-JOINT-NAME
+           MOVE ACCT-MATURITY-DT TO WS-DISP-MATURITY
+           MOVE ACCT-LINKED-ACCT TO WS-DISP-LINKED-ACCT
            EVALUATE ACCT-TYPE
                WHEN "C" MOVE "Checking" TO WS-DISP-TYPE-FULL
                WHEN "S" MOVE "Savings " TO WS-DISP-TYPE-FULL
+               WHEN "D" MOVE "CD      " TO WS-DISP-TYPE-FULL
+               WHEN "M" MOVE "MMkt    " TO WS-DISP-TYPE-FULL
                WHEN OTHER MOVE "Unknown " TO WS-DISP-TYPE-FULL
            END-EVALUATE
            EVALUATE ACCT-STATUS
                WHEN "A" MOVE "Active" TO WS-DISP-STATUS-FULL
                WHEN "X" MOVE "Closed" TO WS-DISP-STATUS-FULL
+               WHEN "H" MOVE "Hold  " TO WS-DISP-STATUS-FULL
                WHEN OTHER MOVE "  ?   " TO WS-DISP-STATUS-FULL
            END-EVALUATE.
 
@@ -735,6 +1777,10 @@
       *================================================================*
        DO-CREATE-ACCOUNT.
            MOVE SPACES TO WS-INP-NAME WS-INP-TYPE WS-INP-DEPOSIT
+               WS-INP-OD-LIMIT WS-INP-CURRENCY
+               WS-INP-MAXW-COUNT WS-INP-MAXW-AMT
+               WS-INP-JOINT-NAME WS-INP-MATURITY
+               WS-INP-LINKED-ACCT
            DISPLAY CREATE-ACCT-SCR
            ACCEPT CREATE-ACCT-SCR
            IF WS-KEY-F3
@@ -761,10 +1807,10 @@
       *    Validate type
            MOVE FUNCTION UPPER-CASE(WS-INP-TYPE)
                TO WS-INP-TYPE
-           IF WS-INP-TYPE NOT = "C" AND "S"
+           IF WS-INP-TYPE NOT = "C" AND "S" AND "D" AND "M"
                MOVE "CREATE ACCOUNT - ERROR"
                    TO WS-RESULT-TITLE
-               MOVE "Invalid type. Must be C or S."
+               MOVE "Invalid type. Must be C, S, D, or M."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
@@ -773,13 +1819,91 @@
                GO TO DO-CREATE-ACCOUNT-EXIT
            END-IF
 
+      *    CD accounts need a maturity date, captured on a follow-up
+      *    screen since CREATE-ACCT-SCR has no room left.
+           MOVE ZEROS TO WS-INP-MATURITY
+           IF WS-INP-TYPE = "D"
+               MOVE SPACES TO WS-RESULT-LINE1
+               MOVE "Enter the maturity date for this CD."
+                   TO WS-RESULT-LINE1
+               DISPLAY MATURITY-DATE-SCR
+               ACCEPT MATURITY-DATE-SCR
+               IF WS-KEY-F3
+                   GO TO DO-CREATE-ACCOUNT-EXIT
+               END-IF
+           END-IF
+
+      *    A checking account may name a savings account to sweep
+      *    from automatically on an otherwise-declined withdrawal.
+      *    Looked up now, while ACCT-REC is still free to use as
+      *    scratch space - it is fully repopulated below before this
+      *    new account is written.
+           MOVE ZEROS TO WS-LINKED-ACCT-NO
+           IF WS-INP-TYPE = "C"
+               MOVE SPACES TO WS-RESULT-LINE1 WS-INP-LINKED-ACCT
+               DISPLAY LINKED-ACCT-SCR
+               ACCEPT LINKED-ACCT-SCR
+               IF WS-KEY-F3
+                   GO TO DO-CREATE-ACCOUNT-EXIT
+               END-IF
+               IF WS-INP-LINKED-ACCT NOT = SPACES
+                   MOVE WS-INP-LINKED-ACCT TO ACCT-NO
+                   PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+                   IF WS-CD-VALID
+                       READ ACCT-FILE
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               IF ACCT-IS-SAVINGS AND ACCT-IS-ACTIVE
+                                   MOVE ACCT-NO TO WS-LINKED-ACCT-NO
+                               END-IF
+                       END-READ
+                   END-IF
+                   IF WS-LINKED-ACCT-NO = ZEROS
+                       MOVE "CREATE ACCOUNT - ERROR"
+                           TO WS-RESULT-TITLE
+                       MOVE "Linked account must be an active "
+                           TO WS-RESULT-LINE1
+                       MOVE "savings account. Skipping link."
+                           TO WS-RESULT-LINE2
+                       MOVE SPACES TO WS-RESULT-LINE3
+                           WS-RESULT-LINE4 WS-RESULT-LINE5
+                       PERFORM SHOW-RESULT
+                   END-IF
+               END-IF
+           END-IF
+
       *    Validate deposit
            MOVE FUNCTION NUMVAL(WS-INP-DEPOSIT)
                TO WS-DEPOSIT-AMT
-           IF WS-DEPOSIT-AMT < 0.01
+           IF WS-DEPOSIT-AMT < WS-CFG-MIN-DEPOSIT
+               MOVE "CREATE ACCOUNT - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Deposit does not meet the minimum amount."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-CREATE-ACCOUNT-EXIT
+           END-IF
+
+           MOVE ZEROS TO WS-OD-LIMIT-AMT
+           IF WS-INP-TYPE = "C"
+               MOVE FUNCTION NUMVAL(WS-INP-OD-LIMIT)
+                   TO WS-OD-LIMIT-AMT
+           END-IF
+
+      *    Validate currency
+           MOVE FUNCTION UPPER-CASE(WS-INP-CURRENCY)
+               TO WS-INP-CURRENCY
+           IF WS-INP-CURRENCY = SPACES
+               MOVE "USD" TO WS-INP-CURRENCY
+           END-IF
+           IF WS-INP-CURRENCY NOT = "USD" AND "EUR" AND "GBP"
                MOVE "CREATE ACCOUNT - ERROR"
                    TO WS-RESULT-TITLE
-               MOVE "Deposit must be at least $0.01."
+               MOVE "Currency must be USD, EUR, or GBP."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
@@ -788,6 +1912,9 @@
                GO TO DO-CREATE-ACCOUNT-EXIT
            END-IF
 
+           MOVE FUNCTION NUMVAL(WS-INP-MAXW-COUNT) TO WS-MAXW-COUNT
+           MOVE FUNCTION NUMVAL(WS-INP-MAXW-AMT) TO WS-MAXW-AMT
+
       *    Create the account record
            MOVE WS-NEXT-ACCT-NO   TO ACCT-NO
            MOVE WS-INP-NAME       TO ACCT-NAME
@@ -796,6 +1923,27 @@
            MOVE "A"               TO ACCT-STATUS
            PERFORM GET-CURRENT-DATETIME
            MOVE WS-TODAY-DATE     TO ACCT-OPEN-DT
+           MOVE WS-OD-LIMIT-AMT   TO ACCT-OD-LIMIT
+           MOVE WS-INP-CURRENCY   TO ACCT-CURRENCY
+           MOVE WS-MAXW-COUNT     TO ACCT-MAX-W-COUNT
+           MOVE WS-MAXW-AMT       TO ACCT-MAX-W-AMT
+           MOVE WS-INP-JOINT-NAME TO ACCT-JOINT-NAME
+           MOVE WS-INP-MATURITY   TO ACCT-MATURITY-DT
+           MOVE WS-LINKED-ACCT-NO TO ACCT-LINKED-ACCT
+      *    Accounts opened through the teller UI default to the main
+      *    branch; ACCTMGR offers branch selection for accounts
+      *    opened under a different branch's books.
+           MOVE "0001"            TO ACCT-BRANCH
+           EVALUATE TRUE
+               WHEN WS-INP-TYPE = "S"
+                   MOVE 01.5000 TO ACCT-INT-RATE
+               WHEN WS-INP-TYPE = "D"
+                   MOVE 03.0000 TO ACCT-INT-RATE
+               WHEN WS-INP-TYPE = "M"
+                   MOVE 02.0000 TO ACCT-INT-RATE
+               WHEN OTHER
+                   MOVE 00.0000 TO ACCT-INT-RATE
+           END-EVALUATE
 
            WRITE ACCT-REC
            IF WS-ACCT-OK
@@ -818,15 +1966,39 @@
                END-STRING
                EVALUATE ACCT-TYPE
                    WHEN "C"
-                       MOVE "Type:           Checking"
-                           TO WS-RESULT-LINE4
+                       STRING "Type:           Checking  Ccy: "
+                           ACCT-CURRENCY
+                           DELIMITED BY SIZE
+                           INTO WS-RESULT-LINE4
+                       END-STRING
                    WHEN "S"
-                       MOVE "Type:           Savings"
-                           TO WS-RESULT-LINE4
+                       STRING "Type:           Savings   Ccy: "
+                           ACCT-CURRENCY
+                           DELIMITED BY SIZE
+                           INTO WS-RESULT-LINE4
+                       END-STRING
+                   WHEN "D"
+                       STRING "Type:           CD        Ccy: "
+                           ACCT-CURRENCY
+                           DELIMITED BY SIZE
+                           INTO WS-RESULT-LINE4
+                       END-STRING
+                   WHEN "M"
+                       STRING "Type:           Money Mkt Ccy: "
+                           ACCT-CURRENCY
+                           DELIMITED BY SIZE
+                           INTO WS-RESULT-LINE4
+                       END-STRING
                END-EVALUATE
                MOVE "Account is now active."
                    TO WS-RESULT-LINE5
-               ADD 1 TO WS-NEXT-ACCT-NO
+               COMPUTE WS-NEXT-BASE =
+                   FUNCTION INTEGER(WS-NEXT-ACCT-NO / 10) + 1
+               PERFORM BUILD-NEXT-ACCT-NO
+               PERFORM LOG-OPENING-DEPOSIT
+               MOVE "CREATE" TO WS-AUDIT-ACTION
+               MOVE WS-INP-NAME TO WS-AUDIT-DETAIL
+               PERFORM WRITE-AUDIT-RECORD
            ELSE
                MOVE "CREATE ACCOUNT - ERROR"
                    TO WS-RESULT-TITLE
@@ -843,6 +2015,30 @@
        DO-CREATE-ACCOUNT-EXIT.
            EXIT.
 
+      *    Journals the opening deposit as an ordinary "D" transaction
+      *    so whole-book jobs (TRIALBAL) can cross-foot account
+      *    balances against the transaction log from day one.
+       LOG-OPENING-DEPOSIT.
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-NEXT-TXN-ID    TO TXN-ID
+           MOVE ACCT-NO            TO TXN-ACCT-NO
+           MOVE "D"                TO TXN-TYPE
+           MOVE ACCT-BAL           TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE      TO TXN-DATE
+           MOVE WS-NOW-TIME        TO TXN-TIME
+           MOVE "OPENING DEPOSIT"  TO TXN-DESC
+           MOVE "C"                TO TXN-STATUS
+           MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE WS-OPERATOR-ID     TO TXN-OPERATOR-ID
+           MOVE ACCT-CURRENCY      TO TXN-CURRENCY
+           MOVE "MISC"             TO TXN-CATEGORY
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+           END-IF.
+
       *================================================================*
       * LOOKUP ACCOUNT                                                 *
       *================================================================*
@@ -859,6 +2055,16 @@
            END-IF
 
            MOVE WS-INP-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "ACCOUNT LOOKUP - ERROR" TO WS-RESULT-TITLE
+               MOVE "Account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-LOOKUP-ACCOUNT-EXIT
+           END-IF
            READ ACCT-FILE
                INVALID KEY
                    MOVE "ACCOUNT LOOKUP - NOT FOUND"
@@ -886,6 +2092,8 @@
       *================================================================*
        DO-LIST-ACCOUNTS.
            MOVE 1 TO WS-LIST-PAGE
+           MOVE 0 TO WS-LIST-JUMP-MODE-FLAG
+           MOVE SPACES TO WS-LIST-JUMP
            PERFORM LOAD-LIST-PAGE
            MOVE 0 TO WS-SCREEN-DONE
            PERFORM SHOW-LIST-SCREEN
@@ -901,26 +2109,102 @@
                WHEN WS-KEY-F12
                    MOVE 1 TO WS-PROGRAM-DONE
                WHEN WS-KEY-F7
+                   MOVE 0 TO WS-LIST-JUMP-MODE-FLAG
+                   MOVE SPACES TO WS-LIST-JUMP
                    IF WS-LIST-PAGE > 1
                        SUBTRACT 1 FROM WS-LIST-PAGE
                        PERFORM LOAD-LIST-PAGE
                    END-IF
                WHEN WS-KEY-F8
-                   IF WS-LIST-HAS-MORE = 1
-                       ADD 1 TO WS-LIST-PAGE
-                       PERFORM LOAD-LIST-PAGE
+                   IF WS-LIST-JUMP-MODE
+                       PERFORM LOAD-LIST-PAGE-FROM-CURRENT-POS
+                   ELSE
+                       IF WS-LIST-HAS-MORE = 1
+                           ADD 1 TO WS-LIST-PAGE
+                           PERFORM LOAD-LIST-PAGE
+                       END-IF
+                   END-IF
+               WHEN WS-KEY-F9
+                   PERFORM EXPORT-ACCOUNT-CSV
+               WHEN WS-KEY-ENTER
+                   IF WS-LIST-JUMP NOT = SPACES
+                       PERFORM JUMP-TO-LIST-POSITION
                    END-IF
            END-EVALUATE.
 
-       LOAD-LIST-PAGE.
-           MOVE SPACES TO WS-LIST-ROWS
-           MOVE 0 TO WS-LIST-COUNT
-           MOVE 0 TO WS-LIST-HAS-MORE
-
-           MOVE LOW-VALUES TO ACCT-NO
-           START ACCT-FILE KEY IS GREATER THAN ACCT-NO
-               INVALID KEY
-                   MOVE "No accounts found."
+      *    Writes the whole account master to a CSV file for download/
+      *    spreadsheet use, then shows a result screen with the
+      *    filename. Unlike the paged LIST-SCR display, this scans
+      *    every account regardless of the current page.
+       EXPORT-ACCOUNT-CSV.
+           PERFORM GET-CURRENT-DATETIME
+           STRING "data/ACCOUNTS-" WS-TODAY-DATE ".csv"
+               DELIMITED BY SIZE INTO WS-CSV-FILENAME
+           END-STRING
+           OPEN OUTPUT CSV-FILE
+           IF NOT WS-CSV-OK
+               MOVE "EXPORT - ERROR" TO WS-RESULT-TITLE
+               MOVE "Could not open CSV export file."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO EXPORT-ACCOUNT-CSV-EXIT
+           END-IF
+
+           MOVE "AcctNo,Name,Balance,Currency,Type,Status,OpenDate,"
+               & "Branch" TO CSV-REC
+           WRITE CSV-REC
+
+           MOVE 0 TO WS-CSV-COUNT
+           MOVE LOW-VALUES TO ACCT-NO
+           START ACCT-FILE KEY IS GREATER THAN ACCT-NO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM WRITE-CSV-ROW
+                       UNTIL NOT WS-ACCT-OK
+           END-START
+
+           CLOSE CSV-FILE
+           MOVE "EXPORT SUCCESSFUL" TO WS-RESULT-TITLE
+           MOVE SPACES TO WS-RESULT-LINE1
+               WS-RESULT-LINE2 WS-RESULT-LINE3
+               WS-RESULT-LINE4 WS-RESULT-LINE5
+           STRING "File: " WS-CSV-FILENAME
+               DELIMITED BY SIZE INTO WS-RESULT-LINE1
+           END-STRING
+           STRING "Accounts exported: " WS-CSV-COUNT
+               DELIMITED BY SIZE INTO WS-RESULT-LINE2
+           END-STRING
+           PERFORM SHOW-RESULT.
+       EXPORT-ACCOUNT-CSV-EXIT.
+           EXIT.
+
+       WRITE-CSV-ROW.
+           MOVE ACCT-BAL TO WS-CSV-BAL
+           MOVE SPACES TO CSV-REC
+           STRING ACCT-NO "," ACCT-NAME "," WS-CSV-BAL ","
+               ACCT-CURRENCY "," ACCT-TYPE "," ACCT-STATUS ","
+               ACCT-OPEN-DT "," ACCT-BRANCH
+               DELIMITED BY SIZE INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC
+           ADD 1 TO WS-CSV-COUNT
+           READ ACCT-FILE NEXT
+               AT END CONTINUE
+           END-READ.
+
+       LOAD-LIST-PAGE.
+           MOVE SPACES TO WS-LIST-ROWS
+           MOVE 0 TO WS-LIST-COUNT
+           MOVE 0 TO WS-LIST-HAS-MORE
+
+           MOVE LOW-VALUES TO ACCT-NO
+           START ACCT-FILE KEY IS GREATER THAN ACCT-NO
+               INVALID KEY
+                   MOVE "No accounts found."
                        TO WS-PAGE-INFO
                    GO TO LOAD-LIST-PAGE-EXIT
            END-START
@@ -970,6 +2254,10 @@
                            MOVE "Checking" TO WS-DISP-TYPE-FULL
                        WHEN "S"
                            MOVE "Savings " TO WS-DISP-TYPE-FULL
+                       WHEN "D"
+                           MOVE "CD      " TO WS-DISP-TYPE-FULL
+                       WHEN "M"
+                           MOVE "MMkt    " TO WS-DISP-TYPE-FULL
                        WHEN OTHER
                            MOVE "Unknown " TO WS-DISP-TYPE-FULL
                    END-EVALUATE
@@ -978,6 +2266,8 @@
                            MOVE "Active" TO WS-DISP-STATUS-FULL
                        WHEN "X"
                            MOVE "Closed" TO WS-DISP-STATUS-FULL
+                       WHEN "H"
+                           MOVE "Hold  " TO WS-DISP-STATUS-FULL
                        WHEN OTHER
                            MOVE "  ?   " TO WS-DISP-STATUS-FULL
                    END-EVALUATE
@@ -986,6 +2276,7 @@
                    STRING ACCT-NO "  "
                        ACCT-NAME(1:20) " "
                        WS-DISP-BAL " "
+                       ACCT-CURRENCY " "
                        WS-DISP-TYPE-FULL " "
                        WS-DISP-STATUS-FULL
                        DELIMITED BY SIZE
@@ -995,6 +2286,133 @@
        LOAD-ONE-RECORD-EXIT.
            EXIT.
 
+      *    Loads up to 15 rows starting from wherever ACCT-FILE is
+      *    currently positioned (after a START), instead of restarting
+      *    from the top of the file and skipping - used for direct
+      *    jump/search results and for paging forward through them.
+       LOAD-LIST-PAGE-FROM-CURRENT-POS.
+           MOVE SPACES TO WS-LIST-ROWS
+           MOVE 0 TO WS-LIST-COUNT
+           MOVE 0 TO WS-LIST-HAS-MORE
+
+           PERFORM LOAD-ONE-LIST-RECORD
+               UNTIL WS-LIST-COUNT >= 15
+
+           IF WS-ACCT-OK
+               READ ACCT-FILE NEXT
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE 1 TO WS-LIST-HAS-MORE
+               END-READ
+           END-IF
+
+           MOVE "Jump/search result" TO WS-PAGE-INFO.
+
+      *    Entry point for the list screen's jump field: disambiguates
+      *    a typed account number from a name-fragment search.
+       JUMP-TO-LIST-POSITION.
+           IF FUNCTION TEST-NUMVAL(WS-LIST-JUMP) = 0
+               PERFORM JUMP-TO-ACCT-NO
+           ELSE
+               PERFORM JUMP-TO-NAME-FRAGMENT
+           END-IF.
+
+      *    Jumps straight to the account number typed (or the next one
+      *    greater, if that exact number doesn't exist) via START -
+      *    O(1) instead of paging linearly from the top of the file.
+       JUMP-TO-ACCT-NO.
+           MOVE FUNCTION NUMVAL(WS-LIST-JUMP) TO WS-LIST-JUMP-ACCTNO
+           MOVE WS-LIST-JUMP-ACCTNO TO ACCT-NO
+           START ACCT-FILE KEY IS NOT LESS THAN ACCT-NO
+               INVALID KEY
+                   MOVE "Not found - showing from top."
+                       TO WS-PAGE-INFO
+                   MOVE SPACES TO WS-LIST-ROWS
+                   MOVE 0 TO WS-LIST-COUNT
+                   MOVE 0 TO WS-LIST-HAS-MORE
+                   MOVE 1 TO WS-LIST-PAGE
+                   MOVE 0 TO WS-LIST-JUMP-MODE-FLAG
+                   PERFORM LOAD-LIST-PAGE
+                   GO TO JUMP-TO-ACCT-NO-EXIT
+           END-START
+           SET WS-LIST-JUMP-MODE TO TRUE
+           PERFORM LOAD-LIST-PAGE-FROM-CURRENT-POS.
+       JUMP-TO-ACCT-NO-EXIT.
+           EXIT.
+
+      *    Scans forward from the top of the file for the first account
+      *    whose name contains the typed fragment, then lists 15 rows
+      *    starting there. This remains a linear scan - ACCT-FILE is
+      *    keyed by account number, not name, so there's no index to
+      *    START against - but it's a single forward pass to the first
+      *    match rather than manual page-by-page paging.
+       JUMP-TO-NAME-FRAGMENT.
+           MOVE FUNCTION UPPER-CASE(WS-LIST-JUMP)
+               TO WS-LIST-SEARCH-FRAGMENT
+           MOVE 0 TO WS-LIST-MATCH-FLAG
+           MOVE LOW-VALUES TO ACCT-NO
+           START ACCT-FILE KEY IS GREATER THAN ACCT-NO
+               INVALID KEY
+                   MOVE "No accounts found." TO WS-PAGE-INFO
+                   GO TO JUMP-TO-NAME-FRAGMENT-EXIT
+           END-START
+           PERFORM SCAN-FOR-NAME-MATCH
+               UNTIL WS-LIST-MATCH-FOUND OR WS-ACCT-EOF
+           IF NOT WS-LIST-MATCH-FOUND
+               MOVE "No name match - showing from top."
+                   TO WS-PAGE-INFO
+               MOVE SPACES TO WS-LIST-ROWS
+               MOVE 0 TO WS-LIST-COUNT
+               MOVE 0 TO WS-LIST-HAS-MORE
+               MOVE 1 TO WS-LIST-PAGE
+               MOVE 0 TO WS-LIST-JUMP-MODE-FLAG
+               PERFORM LOAD-LIST-PAGE
+               GO TO JUMP-TO-NAME-FRAGMENT-EXIT
+           END-IF
+      *    Matched record is already in the FD buffer; rewind one
+      *    record via the key so it's the first row of the results.
+           START ACCT-FILE KEY IS NOT LESS THAN ACCT-NO
+               INVALID KEY
+                   CONTINUE
+           END-START
+           SET WS-LIST-JUMP-MODE TO TRUE
+           PERFORM LOAD-LIST-PAGE-FROM-CURRENT-POS.
+       JUMP-TO-NAME-FRAGMENT-EXIT.
+           EXIT.
+
+       SCAN-FOR-NAME-MATCH.
+           READ ACCT-FILE NEXT
+               AT END
+                   SET WS-ACCT-EOF TO TRUE
+               NOT AT END
+                   PERFORM TEST-NAME-CONTAINS-FRAGMENT
+           END-READ.
+
+      *    Substring search for WS-LIST-SEARCH-FRAGMENT within
+      *    ACCT-NAME, both upper-cased.
+       TEST-NAME-CONTAINS-FRAGMENT.
+           MOVE FUNCTION UPPER-CASE(ACCT-NAME) TO WS-LIST-UPPER-NAME
+           MOVE FUNCTION TRIM(WS-LIST-SEARCH-FRAGMENT)
+               TO WS-LIST-TRIM-FRAGMENT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LIST-TRIM-FRAGMENT))
+               TO WS-LIST-FRAGMENT-LEN
+           IF WS-LIST-FRAGMENT-LEN = 0
+               GO TO TEST-NAME-CONTAINS-FRAGMENT-EXIT
+           END-IF
+           MOVE 0 TO WS-LIST-SCAN-POS
+           PERFORM VARYING WS-LIST-SCAN-POS FROM 1 BY 1
+                   UNTIL WS-LIST-SCAN-POS >
+                       (31 - WS-LIST-FRAGMENT-LEN)
+                   OR WS-LIST-MATCH-FOUND
+               IF WS-LIST-UPPER-NAME
+                       (WS-LIST-SCAN-POS : WS-LIST-FRAGMENT-LEN)
+                   = WS-LIST-TRIM-FRAGMENT(1:WS-LIST-FRAGMENT-LEN)
+                   SET WS-LIST-MATCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+       TEST-NAME-CONTAINS-FRAGMENT-EXIT.
+           EXIT.
+
       *================================================================*
       * CLOSE ACCOUNT                                                  *
       *================================================================*
@@ -1011,6 +2429,16 @@
            END-IF
 
            MOVE WS-INP-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "CLOSE ACCOUNT - ERROR" TO WS-RESULT-TITLE
+               MOVE "Account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-CLOSE-ACCOUNT-EXIT
+           END-IF
            READ ACCT-FILE
                INVALID KEY
                    MOVE "CLOSE ACCOUNT - NOT FOUND"
@@ -1075,6 +2503,9 @@
                        DELIMITED BY SIZE
                        INTO WS-RESULT-LINE1
                    END-STRING
+                   MOVE "CLOSE" TO WS-AUDIT-ACTION
+                   MOVE SPACES TO WS-AUDIT-DETAIL
+                   PERFORM WRITE-AUDIT-RECORD
                ELSE
                    MOVE "CLOSE ACCOUNT - ERROR"
                        TO WS-RESULT-TITLE
@@ -1093,173 +2524,1014 @@
            EXIT.
 
       *================================================================*
-      * DEPOSIT                                                        *
+      * DO-HOLD-ACCOUNT - Place a hold on an account                   *
       *================================================================*
-       DO-DEPOSIT.
-           MOVE "DEPOSIT" TO WS-RESULT-TITLE
-           MOVE SPACES TO WS-INP-ACCTNO WS-INP-AMOUNT
-               WS-INP-DESC
-           DISPLAY TXN-ENTRY-SCR
-           ACCEPT TXN-ENTRY-SCR
+       DO-HOLD-ACCOUNT.
+           MOVE SPACES TO WS-INP-ACCTNO
+           DISPLAY LOOKUP-SCR
+           ACCEPT LOOKUP-SCR
            IF WS-KEY-F3
-               GO TO DO-DEPOSIT-EXIT
+               GO TO DO-HOLD-ACCOUNT-EXIT
            END-IF
            IF WS-KEY-F12
                MOVE 1 TO WS-PROGRAM-DONE
-               GO TO DO-DEPOSIT-EXIT
+               GO TO DO-HOLD-ACCOUNT-EXIT
            END-IF
 
            MOVE WS-INP-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "HOLD ACCOUNT - ERROR" TO WS-RESULT-TITLE
+               MOVE "Account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-HOLD-ACCOUNT-EXIT
+           END-IF
            READ ACCT-FILE
                INVALID KEY
-                   MOVE "DEPOSIT - ERROR" TO WS-RESULT-TITLE
-                   MOVE "Account not found."
-                       TO WS-RESULT-LINE1
-                   MOVE SPACES TO WS-RESULT-LINE2
-                       WS-RESULT-LINE3 WS-RESULT-LINE4
-                       WS-RESULT-LINE5
+                   MOVE "HOLD ACCOUNT - NOT FOUND"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Account " WS-INP-ACCTNO
+                       " was not found."
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
                    PERFORM SHOW-RESULT
-                   GO TO DO-DEPOSIT-EXIT
+                   GO TO DO-HOLD-ACCOUNT-EXIT
            END-READ
 
-           IF NOT ACCT-IS-ACTIVE
-               MOVE "DEPOSIT - ERROR" TO WS-RESULT-TITLE
-               MOVE "Account is not active."
-                   TO WS-RESULT-LINE1
-               MOVE SPACES TO WS-RESULT-LINE2
-                   WS-RESULT-LINE3 WS-RESULT-LINE4
-                   WS-RESULT-LINE5
-               PERFORM SHOW-RESULT
-               GO TO DO-DEPOSIT-EXIT
-           END-IF
-
-           MOVE FUNCTION NUMVAL(WS-INP-AMOUNT)
-               TO WS-TXN-AMT
-           IF WS-TXN-AMT < 0.01
-               MOVE "DEPOSIT - ERROR" TO WS-RESULT-TITLE
-               MOVE "Amount must be at least $0.01."
-                   TO WS-RESULT-LINE1
-               MOVE SPACES TO WS-RESULT-LINE2
-                   WS-RESULT-LINE3 WS-RESULT-LINE4
-                   WS-RESULT-LINE5
-               PERFORM SHOW-RESULT
-               GO TO DO-DEPOSIT-EXIT
-           END-IF
-
-      *    Update account balance
-           MOVE 0 TO WS-SIZE-ERR-FLAG
-           ADD WS-TXN-AMT TO ACCT-BAL
-               ON SIZE ERROR
-                   MOVE 1 TO WS-SIZE-ERR-FLAG
-           END-ADD
-
-           IF WS-SIZE-ERR-FLAG = 1
-               MOVE "DEPOSIT - ERROR" TO WS-RESULT-TITLE
-               MOVE "Balance overflow. Deposit too large."
+           IF ACCT-IS-CLOSED
+               MOVE "HOLD ACCOUNT - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Account is closed; cannot place a hold."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
                    WS-RESULT-LINE5
                PERFORM SHOW-RESULT
-               GO TO DO-DEPOSIT-EXIT
+               GO TO DO-HOLD-ACCOUNT-EXIT
            END-IF
 
-           REWRITE ACCT-REC
-           IF NOT WS-ACCT-OK
-               MOVE "DEPOSIT - ERROR" TO WS-RESULT-TITLE
-               MOVE "Could not update account."
+           IF ACCT-IS-HOLD
+               MOVE "HOLD ACCOUNT - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Account is already on hold."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
                    WS-RESULT-LINE5
                PERFORM SHOW-RESULT
-               GO TO DO-DEPOSIT-EXIT
-           END-IF
-
-      *    Log the transaction
-           PERFORM GET-CURRENT-DATETIME
-           MOVE WS-NEXT-TXN-ID    TO TXN-ID
-           MOVE ACCT-NO            TO TXN-ACCT-NO
-           MOVE "D"                TO TXN-TYPE
-           MOVE WS-TXN-AMT        TO TXN-AMOUNT
-           MOVE WS-TODAY-DATE      TO TXN-DATE
-           MOVE WS-NOW-TIME        TO TXN-TIME
-           MOVE WS-INP-DESC        TO TXN-DESC
-           MOVE "C"                TO TXN-STATUS
-           MOVE ZEROS              TO TXN-XFER-ACCT
-
-           WRITE TXN-REC
-           IF WS-TXN-OK
-               ADD 1 TO WS-NEXT-TXN-ID
+               GO TO DO-HOLD-ACCOUNT-EXIT
            END-IF
 
-           MOVE "DEPOSIT SUCCESSFUL" TO WS-RESULT-TITLE
-           MOVE SPACES TO WS-RESULT-LINE1
-               WS-RESULT-LINE2 WS-RESULT-LINE3
-               WS-RESULT-LINE4 WS-RESULT-LINE5
-           MOVE WS-TXN-AMT TO WS-DISP-AMT
-           STRING "Amount:      " WS-DISP-AMT
+      *    Show confirm screen
+           MOVE SPACES TO WS-RESULT-LINE1 WS-RESULT-LINE2
+               WS-RESULT-LINE3
+           STRING "Place hold on account " ACCT-NO "?"
                DELIMITED BY SIZE INTO WS-RESULT-LINE1
            END-STRING
-           MOVE ACCT-BAL TO WS-DISP-BAL
-           STRING "New Balance: " WS-DISP-BAL
+           STRING "Name: " ACCT-NAME
                DELIMITED BY SIZE INTO WS-RESULT-LINE2
            END-STRING
-           MOVE "Transaction logged."
-               TO WS-RESULT-LINE3
-           PERFORM SHOW-RESULT.
-       DO-DEPOSIT-EXIT.
+           MOVE ACCT-BAL TO WS-DISP-BAL
+           STRING "Balance: " WS-DISP-BAL
+               DELIMITED BY SIZE INTO WS-RESULT-LINE3
+           END-STRING
+           MOVE SPACES TO WS-CONFIRM
+           DISPLAY CONFIRM-SCR
+           ACCEPT CONFIRM-SCR
+           IF WS-KEY-F3
+               GO TO DO-HOLD-ACCOUNT-EXIT
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM)
+               TO WS-CONFIRM
+           IF WS-CONFIRM = "Y"
+               MOVE "H" TO ACCT-STATUS
+               REWRITE ACCT-REC
+               IF WS-ACCT-OK
+                   MOVE "ACCOUNT ON HOLD"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Account " ACCT-NO
+                       " is now on hold."
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+                   MOVE "HOLD" TO WS-AUDIT-ACTION
+                   MOVE SPACES TO WS-AUDIT-DETAIL
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE "HOLD ACCOUNT - ERROR"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Could not place hold. Status: "
+                       WS-ACCT-STATUS
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+               END-IF
+               PERFORM SHOW-RESULT
+           END-IF.
+       DO-HOLD-ACCOUNT-EXIT.
            EXIT.
 
       *================================================================*
-      * WITHDRAWAL                                                     *
+      * DO-RELEASE-ACCOUNT - Release a hold on an account              *
       *================================================================*
-       DO-WITHDRAWAL.
-           MOVE "WITHDRAWAL" TO WS-RESULT-TITLE
-           MOVE SPACES TO WS-INP-ACCTNO WS-INP-AMOUNT
-               WS-INP-DESC
-           DISPLAY TXN-ENTRY-SCR
-           ACCEPT TXN-ENTRY-SCR
+       DO-RELEASE-ACCOUNT.
+           MOVE SPACES TO WS-INP-ACCTNO
+           DISPLAY LOOKUP-SCR
+           ACCEPT LOOKUP-SCR
            IF WS-KEY-F3
-               GO TO DO-WITHDRAWAL-EXIT
+               GO TO DO-RELEASE-ACCOUNT-EXIT
            END-IF
            IF WS-KEY-F12
                MOVE 1 TO WS-PROGRAM-DONE
-               GO TO DO-WITHDRAWAL-EXIT
+               GO TO DO-RELEASE-ACCOUNT-EXIT
            END-IF
 
            MOVE WS-INP-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "RELEASE HOLD - ERROR" TO WS-RESULT-TITLE
+               MOVE "Account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-RELEASE-ACCOUNT-EXIT
+           END-IF
            READ ACCT-FILE
                INVALID KEY
-                   MOVE "WITHDRAWAL - ERROR"
+                   MOVE "RELEASE HOLD - NOT FOUND"
                        TO WS-RESULT-TITLE
-                   MOVE "Account not found."
-                       TO WS-RESULT-LINE1
-                   MOVE SPACES TO WS-RESULT-LINE2
-                       WS-RESULT-LINE3 WS-RESULT-LINE4
-                       WS-RESULT-LINE5
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Account " WS-INP-ACCTNO
+                       " was not found."
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
                    PERFORM SHOW-RESULT
-                   GO TO DO-WITHDRAWAL-EXIT
+                   GO TO DO-RELEASE-ACCOUNT-EXIT
            END-READ
 
-           IF NOT ACCT-IS-ACTIVE
-               MOVE "WITHDRAWAL - ERROR"
+           IF NOT ACCT-IS-HOLD
+               MOVE "RELEASE HOLD - ERROR"
                    TO WS-RESULT-TITLE
-               MOVE "Account is not active."
+               MOVE "Account is not on hold."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
                    WS-RESULT-LINE5
                PERFORM SHOW-RESULT
-               GO TO DO-WITHDRAWAL-EXIT
+               GO TO DO-RELEASE-ACCOUNT-EXIT
            END-IF
 
-           MOVE FUNCTION NUMVAL(WS-INP-AMOUNT)
+      *    Show confirm screen
+           MOVE SPACES TO WS-RESULT-LINE1 WS-RESULT-LINE2
+               WS-RESULT-LINE3
+           STRING "Release hold on account " ACCT-NO "?"
+               DELIMITED BY SIZE INTO WS-RESULT-LINE1
+           END-STRING
+           STRING "Name: " ACCT-NAME
+               DELIMITED BY SIZE INTO WS-RESULT-LINE2
+           END-STRING
+           MOVE ACCT-BAL TO WS-DISP-BAL
+           STRING "Balance: " WS-DISP-BAL
+               DELIMITED BY SIZE INTO WS-RESULT-LINE3
+           END-STRING
+           MOVE SPACES TO WS-CONFIRM
+           DISPLAY CONFIRM-SCR
+           ACCEPT CONFIRM-SCR
+           IF WS-KEY-F3
+               GO TO DO-RELEASE-ACCOUNT-EXIT
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM)
+               TO WS-CONFIRM
+           IF WS-CONFIRM = "Y"
+               MOVE "A" TO ACCT-STATUS
+               REWRITE ACCT-REC
+               IF WS-ACCT-OK
+                   MOVE "HOLD RELEASED"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Account " ACCT-NO
+                       " hold has been released."
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+                   MOVE "RELEASE" TO WS-AUDIT-ACTION
+                   MOVE SPACES TO WS-AUDIT-DETAIL
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE "RELEASE HOLD - ERROR"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Could not release hold. Status: "
+                       WS-ACCT-STATUS
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+               END-IF
+               PERFORM SHOW-RESULT
+           END-IF.
+       DO-RELEASE-ACCOUNT-EXIT.
+           EXIT.
+
+      *================================================================*
+      * DO-REOPEN-ACCOUNT - Reopen a closed account                     *
+      *================================================================*
+       DO-REOPEN-ACCOUNT.
+           MOVE SPACES TO WS-INP-ACCTNO
+           DISPLAY LOOKUP-SCR
+           ACCEPT LOOKUP-SCR
+           IF WS-KEY-F3
+               GO TO DO-REOPEN-ACCOUNT-EXIT
+           END-IF
+           IF WS-KEY-F12
+               MOVE 1 TO WS-PROGRAM-DONE
+               GO TO DO-REOPEN-ACCOUNT-EXIT
+           END-IF
+
+           MOVE WS-INP-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "REOPEN ACCOUNT - ERROR" TO WS-RESULT-TITLE
+               MOVE "Account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-REOPEN-ACCOUNT-EXIT
+           END-IF
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE "REOPEN ACCOUNT - NOT FOUND"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Account " WS-INP-ACCTNO
+                       " was not found."
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+                   PERFORM SHOW-RESULT
+                   GO TO DO-REOPEN-ACCOUNT-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-CLOSED
+               MOVE "REOPEN ACCOUNT - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Account is not closed."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-REOPEN-ACCOUNT-EXIT
+           END-IF
+
+      *    Show confirm screen
+           MOVE SPACES TO WS-RESULT-LINE1 WS-RESULT-LINE2
+               WS-RESULT-LINE3
+           STRING "Reopen account " ACCT-NO "?"
+               DELIMITED BY SIZE INTO WS-RESULT-LINE1
+           END-STRING
+           STRING "Name: " ACCT-NAME
+               DELIMITED BY SIZE INTO WS-RESULT-LINE2
+           END-STRING
+           MOVE ACCT-BAL TO WS-DISP-BAL
+           STRING "Balance: " WS-DISP-BAL
+               DELIMITED BY SIZE INTO WS-RESULT-LINE3
+           END-STRING
+           MOVE SPACES TO WS-CONFIRM
+           DISPLAY CONFIRM-SCR
+           ACCEPT CONFIRM-SCR
+           IF WS-KEY-F3
+               GO TO DO-REOPEN-ACCOUNT-EXIT
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM)
+               TO WS-CONFIRM
+           IF WS-CONFIRM = "Y"
+               MOVE "A" TO ACCT-STATUS
+               REWRITE ACCT-REC
+               IF WS-ACCT-OK
+                   MOVE "ACCOUNT REOPENED"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Account " ACCT-NO
+                       " has been reopened."
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+                   MOVE "REOPEN" TO WS-AUDIT-ACTION
+                   MOVE SPACES TO WS-AUDIT-DETAIL
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE "REOPEN ACCOUNT - ERROR"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Could not reopen account. Status: "
+                       WS-ACCT-STATUS
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+               END-IF
+               PERFORM SHOW-RESULT
+           END-IF.
+       DO-REOPEN-ACCOUNT-EXIT.
+           EXIT.
+
+      *================================================================*
+      * DO-CONVERT-ACCOUNT - Change an account's type (C/S/D/M)         *
+      *================================================================*
+       DO-CONVERT-ACCOUNT.
+           MOVE SPACES TO WS-INP-ACCTNO
+           DISPLAY LOOKUP-SCR
+           ACCEPT LOOKUP-SCR
+           IF WS-KEY-F3
+               GO TO DO-CONVERT-ACCOUNT-EXIT
+           END-IF
+           IF WS-KEY-F12
+               MOVE 1 TO WS-PROGRAM-DONE
+               GO TO DO-CONVERT-ACCOUNT-EXIT
+           END-IF
+
+           MOVE WS-INP-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "CONVERT ACCOUNT - ERROR" TO WS-RESULT-TITLE
+               MOVE "Account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-CONVERT-ACCOUNT-EXIT
+           END-IF
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE "CONVERT ACCOUNT - NOT FOUND"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Account " WS-INP-ACCTNO
+                       " was not found."
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+                   PERFORM SHOW-RESULT
+                   GO TO DO-CONVERT-ACCOUNT-EXIT
+           END-READ
+
+           IF ACCT-IS-CLOSED
+               MOVE "CONVERT ACCOUNT - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Account is closed; cannot convert."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-CONVERT-ACCOUNT-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-RESULT-LINE1 WS-RESULT-LINE2
+           STRING "Account " ACCT-NO "  Name: " ACCT-NAME
+               DELIMITED BY SIZE INTO WS-RESULT-LINE1
+           END-STRING
+           STRING "Current type: " ACCT-TYPE
+               DELIMITED BY SIZE INTO WS-RESULT-LINE2
+           END-STRING
+           MOVE SPACES TO WS-INP-TYPE
+           DISPLAY NEW-TYPE-SCR
+           ACCEPT NEW-TYPE-SCR
+           IF WS-KEY-F3
+               GO TO DO-CONVERT-ACCOUNT-EXIT
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(WS-INP-TYPE) TO WS-INP-TYPE
+           IF WS-INP-TYPE NOT = "C" AND "S" AND "D" AND "M"
+               MOVE "CONVERT ACCOUNT - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Invalid type. Must be C, S, D, or M."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-CONVERT-ACCOUNT-EXIT
+           END-IF
+
+           IF WS-INP-TYPE = ACCT-TYPE
+               MOVE "CONVERT ACCOUNT - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Account is already that type."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-CONVERT-ACCOUNT-EXIT
+           END-IF
+
+           MOVE ZEROS TO WS-INP-MATURITY
+           IF WS-INP-TYPE = "D"
+               MOVE SPACES TO WS-RESULT-LINE1
+               MOVE "Enter the maturity date for this CD."
+                   TO WS-RESULT-LINE1
+               DISPLAY MATURITY-DATE-SCR
+               ACCEPT MATURITY-DATE-SCR
+               IF WS-KEY-F3
+                   GO TO DO-CONVERT-ACCOUNT-EXIT
+               END-IF
+           END-IF
+
+      *    Show confirm screen
+           MOVE SPACES TO WS-RESULT-LINE1 WS-RESULT-LINE2
+               WS-RESULT-LINE3
+           STRING "Convert account " ACCT-NO " to type "
+               WS-INP-TYPE "?"
+               DELIMITED BY SIZE INTO WS-RESULT-LINE1
+           END-STRING
+           STRING "Name: " ACCT-NAME
+               DELIMITED BY SIZE INTO WS-RESULT-LINE2
+           END-STRING
+           MOVE SPACES TO WS-CONFIRM
+           DISPLAY CONFIRM-SCR
+           ACCEPT CONFIRM-SCR
+           IF WS-KEY-F3
+               GO TO DO-CONVERT-ACCOUNT-EXIT
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM)
+               TO WS-CONFIRM
+           IF WS-CONFIRM = "Y"
+               STRING "From " ACCT-TYPE " to " WS-INP-TYPE
+                   DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+               END-STRING
+               MOVE WS-INP-TYPE TO ACCT-TYPE
+               MOVE WS-INP-MATURITY TO ACCT-MATURITY-DT
+               EVALUATE TRUE
+                   WHEN WS-INP-TYPE = "S"
+                       MOVE 01.5000 TO ACCT-INT-RATE
+                   WHEN WS-INP-TYPE = "D"
+                       MOVE 03.0000 TO ACCT-INT-RATE
+                   WHEN WS-INP-TYPE = "M"
+                       MOVE 02.0000 TO ACCT-INT-RATE
+                   WHEN OTHER
+                       MOVE 00.0000 TO ACCT-INT-RATE
+               END-EVALUATE
+               REWRITE ACCT-REC
+               IF WS-ACCT-OK
+                   MOVE "ACCOUNT CONVERTED"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Account " ACCT-NO
+                       " has been converted."
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+                   MOVE "CONVERT" TO WS-AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE "CONVERT ACCOUNT - ERROR"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Could not convert account. Status: "
+                       WS-ACCT-STATUS
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+               END-IF
+               PERFORM SHOW-RESULT
+           END-IF.
+       DO-CONVERT-ACCOUNT-EXIT.
+           EXIT.
+
+      *================================================================*
+      * DO-MODIFY-ACCOUNT - Edit an account's holder name               *
+      *================================================================*
+       DO-MODIFY-ACCOUNT.
+           MOVE SPACES TO WS-INP-ACCTNO
+           DISPLAY LOOKUP-SCR
+           ACCEPT LOOKUP-SCR
+           IF WS-KEY-F3
+               GO TO DO-MODIFY-ACCOUNT-EXIT
+           END-IF
+           IF WS-KEY-F12
+               MOVE 1 TO WS-PROGRAM-DONE
+               GO TO DO-MODIFY-ACCOUNT-EXIT
+           END-IF
+
+           MOVE WS-INP-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "EDIT NAME - ERROR" TO WS-RESULT-TITLE
+               MOVE "Account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-MODIFY-ACCOUNT-EXIT
+           END-IF
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE "EDIT NAME - NOT FOUND"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Account " WS-INP-ACCTNO
+                       " was not found."
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+                   PERFORM SHOW-RESULT
+                   GO TO DO-MODIFY-ACCOUNT-EXIT
+           END-READ
+
+           IF ACCT-IS-CLOSED
+               MOVE "EDIT NAME - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Account is closed; cannot edit."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-MODIFY-ACCOUNT-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-RESULT-LINE1 WS-RESULT-LINE2
+           STRING "Account " ACCT-NO
+               DELIMITED BY SIZE INTO WS-RESULT-LINE1
+           END-STRING
+           STRING "Current name: " ACCT-NAME
+               DELIMITED BY SIZE INTO WS-RESULT-LINE2
+           END-STRING
+           MOVE SPACES TO WS-INP-NAME
+           DISPLAY NEW-NAME-SCR
+           ACCEPT NEW-NAME-SCR
+           IF WS-KEY-F3
+               GO TO DO-MODIFY-ACCOUNT-EXIT
+           END-IF
+
+           IF WS-INP-NAME = SPACES
+               MOVE "EDIT NAME - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Name cannot be empty."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-MODIFY-ACCOUNT-EXIT
+           END-IF
+
+      *    Show confirm screen
+           MOVE SPACES TO WS-RESULT-LINE1 WS-RESULT-LINE2
+               WS-RESULT-LINE3
+           STRING "Rename account " ACCT-NO "?"
+               DELIMITED BY SIZE INTO WS-RESULT-LINE1
+           END-STRING
+           STRING "From: " ACCT-NAME
+               DELIMITED BY SIZE INTO WS-RESULT-LINE2
+           END-STRING
+           STRING "To:   " WS-INP-NAME
+               DELIMITED BY SIZE INTO WS-RESULT-LINE3
+           END-STRING
+           MOVE SPACES TO WS-CONFIRM
+           DISPLAY CONFIRM-SCR
+           ACCEPT CONFIRM-SCR
+           IF WS-KEY-F3
+               GO TO DO-MODIFY-ACCOUNT-EXIT
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM)
+               TO WS-CONFIRM
+           IF WS-CONFIRM = "Y"
+               STRING "From " ACCT-NAME DELIMITED BY SIZE
+                   INTO WS-AUDIT-DETAIL
+               END-STRING
+               MOVE WS-INP-NAME TO ACCT-NAME
+               REWRITE ACCT-REC
+               IF WS-ACCT-OK
+                   MOVE "NAME UPDATED"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Account " ACCT-NO " name updated."
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+                   MOVE "MODIFY" TO WS-AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE "EDIT NAME - ERROR"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Could not update account. Status: "
+                       WS-ACCT-STATUS
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+               END-IF
+               PERFORM SHOW-RESULT
+           END-IF.
+       DO-MODIFY-ACCOUNT-EXIT.
+           EXIT.
+
+      *================================================================*
+      * DEPOSIT                                                        *
+      *================================================================*
+       DO-DEPOSIT.
+           MOVE "DEPOSIT" TO WS-RESULT-TITLE
+           MOVE SPACES TO WS-INP-ACCTNO WS-INP-AMOUNT
+               WS-INP-DESC WS-INP-CATEGORY
+           DISPLAY TXN-ENTRY-SCR
+           ACCEPT TXN-ENTRY-SCR
+           IF WS-KEY-F3
+               GO TO DO-DEPOSIT-EXIT
+           END-IF
+           IF WS-KEY-F12
+               MOVE 1 TO WS-PROGRAM-DONE
+               GO TO DO-DEPOSIT-EXIT
+           END-IF
+           IF WS-INP-CATEGORY = SPACES
+               MOVE "MISC" TO WS-INP-CATEGORY
+           END-IF
+
+           MOVE WS-INP-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "DEPOSIT - ERROR" TO WS-RESULT-TITLE
+               MOVE "Account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-DEPOSIT-EXIT
+           END-IF
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE "DEPOSIT - ERROR" TO WS-RESULT-TITLE
+                   MOVE "Account not found."
+                       TO WS-RESULT-LINE1
+                   MOVE SPACES TO WS-RESULT-LINE2
+                       WS-RESULT-LINE3 WS-RESULT-LINE4
+                       WS-RESULT-LINE5
+                   PERFORM SHOW-RESULT
+                   GO TO DO-DEPOSIT-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               MOVE "DEPOSIT - ERROR" TO WS-RESULT-TITLE
+               MOVE "Account is not active."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-DEPOSIT-EXIT
+           END-IF
+
+           MOVE FUNCTION NUMVAL(WS-INP-AMOUNT)
+               TO WS-TXN-AMT
+           IF WS-TXN-AMT < WS-CFG-MIN-DEPOSIT
+               MOVE "DEPOSIT - ERROR" TO WS-RESULT-TITLE
+               MOVE "Amount does not meet the minimum deposit."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-DEPOSIT-EXIT
+           END-IF
+
+           IF WS-TXN-AMT > WS-LARGE-TXN-THRESHOLD
+               PERFORM GET-CURRENT-DATETIME
+               MOVE WS-NEXT-TXN-ID    TO TXN-ID
+               MOVE ACCT-NO            TO TXN-ACCT-NO
+               MOVE "D"                TO TXN-TYPE
+               MOVE WS-TXN-AMT        TO TXN-AMOUNT
+               MOVE WS-TODAY-DATE      TO TXN-DATE
+               MOVE WS-NOW-TIME        TO TXN-TIME
+               MOVE WS-INP-DESC        TO TXN-DESC
+               MOVE "P"                TO TXN-STATUS
+               MOVE ZEROS              TO TXN-XFER-ACCT
+               MOVE ZEROS              TO TXN-REF-ID
+               MOVE WS-OPERATOR-ID     TO TXN-OPERATOR-ID
+               MOVE ACCT-CURRENCY   TO TXN-CURRENCY
+               MOVE WS-INP-CATEGORY TO TXN-CATEGORY
+               WRITE TXN-REC
+               IF WS-TXN-OK
+                   ADD 1 TO WS-NEXT-TXN-ID
+                   PERFORM PERSIST-NEXT-TXN-ID
+               END-IF
+               MOVE "DEPOSIT PENDING" TO WS-RESULT-TITLE
+               MOVE "Exceeds large-transaction threshold."
+                   TO WS-RESULT-LINE1
+               MOVE "Posted as PENDING - awaiting batch"
+                   TO WS-RESULT-LINE2
+               MOVE "approval (TXNAPPR)."
+                   TO WS-RESULT-LINE3
+               MOVE SPACES TO WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-DEPOSIT-EXIT
+           END-IF
+
+      *    Update account balance
+           MOVE 0 TO WS-SIZE-ERR-FLAG
+           ADD WS-TXN-AMT TO ACCT-BAL
+               ON SIZE ERROR
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+           END-ADD
+
+           IF WS-SIZE-ERR-FLAG = 1
+               MOVE "DEPOSIT - ERROR" TO WS-RESULT-TITLE
+               MOVE "Balance overflow. Deposit too large."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-DEPOSIT-EXIT
+           END-IF
+
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               MOVE "DEPOSIT - ERROR" TO WS-RESULT-TITLE
+               MOVE "Could not update account."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-DEPOSIT-EXIT
+           END-IF
+
+      *    Log the transaction
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-NEXT-TXN-ID    TO TXN-ID
+           MOVE ACCT-NO            TO TXN-ACCT-NO
+           MOVE "D"                TO TXN-TYPE
+           MOVE WS-TXN-AMT        TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE      TO TXN-DATE
+           MOVE WS-NOW-TIME        TO TXN-TIME
+           MOVE WS-INP-DESC        TO TXN-DESC
+           MOVE "C"                TO TXN-STATUS
+           MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE WS-OPERATOR-ID     TO TXN-OPERATOR-ID
+           MOVE ACCT-CURRENCY   TO TXN-CURRENCY
+           MOVE WS-INP-CATEGORY TO TXN-CATEGORY
+
+           WRITE TXN-REC
+           ADD 1 TO WS-DRW-DEP-COUNT
+           ADD WS-TXN-AMT TO WS-DRW-DEP-TOTAL
+           MOVE "DEPOSIT SUCCESSFUL" TO WS-RESULT-TITLE
+           MOVE SPACES TO WS-RESULT-LINE1
+               WS-RESULT-LINE2 WS-RESULT-LINE3
+               WS-RESULT-LINE4 WS-RESULT-LINE5
+           MOVE WS-TXN-AMT TO WS-DISP-AMT
+           STRING "Amount:      " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RESULT-LINE1
+           END-STRING
+           MOVE ACCT-BAL TO WS-DISP-BAL
+           STRING "New Balance: " WS-DISP-BAL
+               DELIMITED BY SIZE INTO WS-RESULT-LINE2
+           END-STRING
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+               MOVE "Transaction logged."
+                   TO WS-RESULT-LINE3
+           ELSE
+               MOVE "D" TO WS-SUSP-TYPE
+               MOVE "Account credited but journal write failed."
+                   TO WS-SUSP-REASON
+               PERFORM WRITE-SUSPENSE-RECORD
+               MOVE "Account credited; journal write failed -"
+                   TO WS-RESULT-LINE3
+               MOVE "posted to suspense file for follow-up."
+                   TO WS-RESULT-LINE4
+           END-IF
+           PERFORM SHOW-RESULT.
+       DO-DEPOSIT-EXIT.
+           EXIT.
+
+      *================================================================*
+      * WITHDRAWAL                                                     *
+      *================================================================*
+       DO-WITHDRAWAL.
+           MOVE "WITHDRAWAL" TO WS-RESULT-TITLE
+           MOVE SPACES TO WS-INP-ACCTNO WS-INP-AMOUNT
+               WS-INP-DESC WS-INP-CATEGORY
+           DISPLAY TXN-ENTRY-SCR
+           ACCEPT TXN-ENTRY-SCR
+           IF WS-KEY-F3
+               GO TO DO-WITHDRAWAL-EXIT
+           END-IF
+           IF WS-KEY-F12
+               MOVE 1 TO WS-PROGRAM-DONE
+               GO TO DO-WITHDRAWAL-EXIT
+           END-IF
+           IF WS-INP-CATEGORY = SPACES
+               MOVE "MISC" TO WS-INP-CATEGORY
+           END-IF
+
+           MOVE WS-INP-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "WITHDRAWAL - ERROR" TO WS-RESULT-TITLE
+               MOVE "Account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-WITHDRAWAL-EXIT
+           END-IF
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE "WITHDRAWAL - ERROR"
+                       TO WS-RESULT-TITLE
+                   MOVE "Account not found."
+                       TO WS-RESULT-LINE1
+                   MOVE SPACES TO WS-RESULT-LINE2
+                       WS-RESULT-LINE3 WS-RESULT-LINE4
+                       WS-RESULT-LINE5
+                   PERFORM SHOW-RESULT
+                   GO TO DO-WITHDRAWAL-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               MOVE "WITHDRAWAL - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Account is not active."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-WITHDRAWAL-EXIT
+           END-IF
+
+           PERFORM GET-CURRENT-DATETIME
+           IF ACCT-IS-CD AND ACCT-MATURITY-DT > WS-TODAY-DATE
+               MOVE "WITHDRAWAL - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "CD has not reached its maturity date."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-WITHDRAWAL-EXIT
+           END-IF
+
+           MOVE FUNCTION NUMVAL(WS-INP-AMOUNT)
                TO WS-TXN-AMT
-           IF WS-TXN-AMT < 0.01
+           IF WS-TXN-AMT < WS-CFG-MIN-WITHDRAWAL
+               MOVE "WITHDRAWAL - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Amount does not meet the minimum withdrawal."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-WITHDRAWAL-EXIT
+           END-IF
+
+      *    Check sufficient funds (checking accounts may overdraw
+      *    up to their approved ACCT-OD-LIMIT)
+           MOVE ACCT-BAL TO WS-AVAIL-BAL
+           IF ACCT-IS-CHECKING
+               ADD ACCT-OD-LIMIT TO WS-AVAIL-BAL
+           END-IF
+
+           IF ACCT-IS-CHECKING AND ACCT-LINKED-ACCT > ZEROS
+                   AND WS-TXN-AMT > WS-AVAIL-BAL
+               PERFORM ATTEMPT-OVERDRAFT-SWEEP
+           END-IF
+
+           IF WS-TXN-AMT > WS-AVAIL-BAL
+               MOVE "WITHDRAWAL - ERROR"
+                   TO WS-RESULT-TITLE
+               IF ACCT-IS-CHECKING AND ACCT-OD-LIMIT > ZEROS
+                   MOVE "Insufficient funds. Overdraft limit "
+                       & "exceeded."
+                       TO WS-RESULT-LINE1
+               ELSE
+                   MOVE "Insufficient funds. No overdraft."
+                       TO WS-RESULT-LINE1
+               END-IF
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-WITHDRAWAL-EXIT
+           END-IF
+
+           IF ACCT-MAX-W-COUNT > ZEROS OR ACCT-MAX-W-AMT > ZEROS
+               PERFORM GET-CURRENT-DATETIME
+               MOVE ACCT-NO TO WS-VEL-ACCT-NO
+               PERFORM CHECK-WITHDRAWAL-VELOCITY
+               IF WS-VEL-EXCEEDED
+                   MOVE "WITHDRAWAL - ERROR"
+                       TO WS-RESULT-TITLE
+                   MOVE "Daily withdrawal limit exceeded."
+                       TO WS-RESULT-LINE1
+                   MOVE SPACES TO WS-RESULT-LINE2
+                       WS-RESULT-LINE3 WS-RESULT-LINE4
+                       WS-RESULT-LINE5
+                   PERFORM SHOW-RESULT
+                   GO TO DO-WITHDRAWAL-EXIT
+               END-IF
+           END-IF
+
+           IF WS-TXN-AMT > WS-LARGE-TXN-THRESHOLD
+               PERFORM GET-CURRENT-DATETIME
+               MOVE WS-NEXT-TXN-ID    TO TXN-ID
+               MOVE ACCT-NO            TO TXN-ACCT-NO
+               MOVE "W"                TO TXN-TYPE
+               MOVE WS-TXN-AMT        TO TXN-AMOUNT
+               MOVE WS-TODAY-DATE      TO TXN-DATE
+               MOVE WS-NOW-TIME        TO TXN-TIME
+               MOVE WS-INP-DESC        TO TXN-DESC
+               MOVE "P"                TO TXN-STATUS
+               MOVE ZEROS              TO TXN-XFER-ACCT
+               MOVE ZEROS              TO TXN-REF-ID
+               MOVE WS-OPERATOR-ID     TO TXN-OPERATOR-ID
+               MOVE ACCT-CURRENCY   TO TXN-CURRENCY
+               MOVE WS-INP-CATEGORY TO TXN-CATEGORY
+               WRITE TXN-REC
+               IF WS-TXN-OK
+                   ADD 1 TO WS-NEXT-TXN-ID
+                   PERFORM PERSIST-NEXT-TXN-ID
+               END-IF
+               MOVE "WITHDRAWAL PENDING" TO WS-RESULT-TITLE
+               MOVE "Exceeds large-transaction threshold."
+                   TO WS-RESULT-LINE1
+               MOVE "Posted as PENDING - awaiting batch"
+                   TO WS-RESULT-LINE2
+               MOVE "approval (TXNAPPR)."
+                   TO WS-RESULT-LINE3
+               MOVE SPACES TO WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-WITHDRAWAL-EXIT
+           END-IF
+
+      *    Update account balance
+           SUBTRACT WS-TXN-AMT FROM ACCT-BAL
+               ON SIZE ERROR
+                   MOVE "WITHDRAWAL - ERROR"
+                       TO WS-RESULT-TITLE
+                   MOVE "Balance underflow."
+                       TO WS-RESULT-LINE1
+                   MOVE SPACES TO WS-RESULT-LINE2
+                       WS-RESULT-LINE3 WS-RESULT-LINE4
+                       WS-RESULT-LINE5
+                   PERFORM SHOW-RESULT
+                   GO TO DO-WITHDRAWAL-EXIT
+           END-SUBTRACT
+
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
                MOVE "WITHDRAWAL - ERROR"
                    TO WS-RESULT-TITLE
-               MOVE "Amount must be at least $0.01."
+               MOVE "Could not update account."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
@@ -1268,312 +3540,1233 @@
                GO TO DO-WITHDRAWAL-EXIT
            END-IF
 
-      *    Check sufficient funds
-           IF WS-TXN-AMT > ACCT-BAL
-               MOVE "WITHDRAWAL - ERROR"
+      *    Log the transaction
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-NEXT-TXN-ID    TO TXN-ID
+           MOVE ACCT-NO            TO TXN-ACCT-NO
+           MOVE "W"                TO TXN-TYPE
+           MOVE WS-TXN-AMT        TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE      TO TXN-DATE
+           MOVE WS-NOW-TIME        TO TXN-TIME
+           MOVE WS-INP-DESC        TO TXN-DESC
+           MOVE "C"                TO TXN-STATUS
+           MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE WS-OPERATOR-ID     TO TXN-OPERATOR-ID
+           MOVE ACCT-CURRENCY   TO TXN-CURRENCY
+           MOVE WS-INP-CATEGORY TO TXN-CATEGORY
+
+           WRITE TXN-REC
+           ADD 1 TO WS-DRW-WD-COUNT
+           ADD WS-TXN-AMT TO WS-DRW-WD-TOTAL
+           MOVE "WITHDRAWAL SUCCESSFUL"
+               TO WS-RESULT-TITLE
+           MOVE SPACES TO WS-RESULT-LINE1
+               WS-RESULT-LINE2 WS-RESULT-LINE3
+               WS-RESULT-LINE4 WS-RESULT-LINE5
+           MOVE WS-TXN-AMT TO WS-DISP-AMT
+           STRING "Amount:      " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RESULT-LINE1
+           END-STRING
+           MOVE ACCT-BAL TO WS-DISP-BAL
+           STRING "New Balance: " WS-DISP-BAL
+               DELIMITED BY SIZE INTO WS-RESULT-LINE2
+           END-STRING
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+               MOVE "Transaction logged."
+                   TO WS-RESULT-LINE3
+           ELSE
+               MOVE "W" TO WS-SUSP-TYPE
+               MOVE "Account debited but journal write failed."
+                   TO WS-SUSP-REASON
+               PERFORM WRITE-SUSPENSE-RECORD
+               MOVE "Account debited; journal write failed -"
+                   TO WS-RESULT-LINE3
+               MOVE "posted to suspense file for follow-up."
+                   TO WS-RESULT-LINE4
+           END-IF
+           PERFORM SHOW-RESULT.
+       DO-WITHDRAWAL-EXIT.
+           EXIT.
+
+      *    Called only when a checking account has a linked savings
+      *    account and the withdrawal in progress would otherwise be
+      *    declined for insufficient funds. Pulls the shortfall from
+      *    the linked account, logs it as a transfer, and folds the
+      *    swept amount back into ACCT-BAL/WS-AVAIL-BAL for the
+      *    checking account so the caller's own funds check re-passes
+      *    normally. Leaves ACCT-REC holding the checking account's
+      *    record on exit, same as when it was called.
+       ATTEMPT-OVERDRAFT-SWEEP.
+           MOVE ACCT-NO          TO WS-SWEEP-CHK-ACCTNO
+           MOVE ACCT-CURRENCY    TO WS-SWEEP-CHK-CURRENCY
+           MOVE ACCT-LINKED-ACCT TO WS-SWEEP-LINKED-ACCTNO
+           COMPUTE WS-SWEEP-SHORTFALL = WS-TXN-AMT - WS-AVAIL-BAL
+           MOVE 0 TO WS-SWEEP-DONE-FLAG
+
+           MOVE WS-SWEEP-LINKED-ACCTNO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF ACCT-IS-ACTIVE
+                           AND ACCT-BAL >= WS-SWEEP-SHORTFALL
+                           AND ACCT-CURRENCY = WS-SWEEP-CHK-CURRENCY
+                       SUBTRACT WS-SWEEP-SHORTFALL FROM ACCT-BAL
+                       REWRITE ACCT-REC
+                       IF WS-ACCT-OK
+                           SET WS-SWEEP-WAS-DONE TO TRUE
+                       END-IF
+                   END-IF
+           END-READ
+
+           IF WS-SWEEP-WAS-DONE
+               PERFORM GET-CURRENT-DATETIME
+               MOVE WS-NEXT-TXN-ID         TO TXN-ID
+               MOVE WS-SWEEP-LINKED-ACCTNO TO TXN-ACCT-NO
+               MOVE "T"                     TO TXN-TYPE
+               MOVE WS-SWEEP-SHORTFALL      TO TXN-AMOUNT
+               MOVE WS-TODAY-DATE           TO TXN-DATE
+               MOVE WS-NOW-TIME             TO TXN-TIME
+               MOVE "OVERDRAFT SWEEP"       TO TXN-DESC
+               MOVE "C"                     TO TXN-STATUS
+               MOVE WS-SWEEP-CHK-ACCTNO     TO TXN-XFER-ACCT
+               MOVE ZEROS                   TO TXN-REF-ID
+               MOVE WS-OPERATOR-ID          TO TXN-OPERATOR-ID
+               MOVE ACCT-CURRENCY           TO TXN-CURRENCY
+               MOVE "XFER"                  TO TXN-CATEGORY
+               WRITE TXN-REC
+               IF WS-TXN-OK
+                   ADD 1 TO WS-NEXT-TXN-ID
+                   PERFORM PERSIST-NEXT-TXN-ID
+               END-IF
+           END-IF
+
+           MOVE WS-SWEEP-CHK-ACCTNO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-SWEEP-WAS-DONE
+               ADD WS-SWEEP-SHORTFALL TO ACCT-BAL
+               ADD WS-SWEEP-SHORTFALL TO WS-AVAIL-BAL
+           END-IF.
+
+      *================================================================*
+      * TRANSFER                                                       *
+      *================================================================*
+       DO-TRANSFER.
+           MOVE SPACES TO WS-INP-ACCTNO WS-INP-XFER-ACCTNO
+               WS-INP-AMOUNT
+           DISPLAY XFER-ENTRY-SCR
+           ACCEPT XFER-ENTRY-SCR
+           IF WS-KEY-F3
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+           IF WS-KEY-F12
+               MOVE 1 TO WS-PROGRAM-DONE
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+
+      *    Read source account
+           MOVE WS-INP-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "TRANSFER - ERROR" TO WS-RESULT-TITLE
+               MOVE "Source account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE "TRANSFER - ERROR"
+                       TO WS-RESULT-TITLE
+                   MOVE "Source account not found."
+                       TO WS-RESULT-LINE1
+                   MOVE SPACES TO WS-RESULT-LINE2
+                       WS-RESULT-LINE3 WS-RESULT-LINE4
+                       WS-RESULT-LINE5
+                   PERFORM SHOW-RESULT
+                   GO TO DO-TRANSFER-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               MOVE "TRANSFER - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Source account is not active."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+
+           PERFORM GET-CURRENT-DATETIME
+           IF ACCT-IS-CD AND ACCT-MATURITY-DT > WS-TODAY-DATE
+               MOVE "TRANSFER - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Source CD has not reached its maturity date."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+
+      *    Save source account data
+           MOVE ACCT-NO     TO WS-SAVE-ACCT-NO
+           MOVE ACCT-NAME   TO WS-SAVE-ACCT-NAME
+           MOVE ACCT-BAL    TO WS-SAVE-ACCT-BAL
+           MOVE ACCT-TYPE   TO WS-SAVE-ACCT-TYPE
+           MOVE ACCT-STATUS TO WS-SAVE-ACCT-STAT
+           MOVE ACCT-OPEN-DT TO WS-SAVE-ACCT-DT
+           MOVE ACCT-CURRENCY TO WS-SAVE-ACCT-CURRENCY
+
+      *    Validate same-account transfer
+           IF WS-INP-XFER-ACCTNO = WS-INP-ACCTNO
+               MOVE "TRANSFER - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Cannot transfer to the same account."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+
+      *    Read target account
+           MOVE WS-INP-XFER-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "TRANSFER - ERROR" TO WS-RESULT-TITLE
+               MOVE "Target account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE "TRANSFER - ERROR"
+                       TO WS-RESULT-TITLE
+                   MOVE "Target account not found."
+                       TO WS-RESULT-LINE1
+                   MOVE SPACES TO WS-RESULT-LINE2
+                       WS-RESULT-LINE3 WS-RESULT-LINE4
+                       WS-RESULT-LINE5
+                   PERFORM SHOW-RESULT
+                   GO TO DO-TRANSFER-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               MOVE "TRANSFER - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Target account is not active."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+
+      *    Transfers must stay within a single currency
+           IF ACCT-CURRENCY NOT = WS-SAVE-ACCT-CURRENCY
+               MOVE "TRANSFER - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Source and target currencies differ."
+                   TO WS-RESULT-LINE1
+               STRING "Source: " WS-SAVE-ACCT-CURRENCY
+                   "   Target: " ACCT-CURRENCY
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE2
+               END-STRING
+               MOVE SPACES TO WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+
+      *    Validate amount
+           MOVE FUNCTION NUMVAL(WS-INP-AMOUNT)
+               TO WS-TXN-AMT
+           IF WS-TXN-AMT < WS-CFG-MIN-WITHDRAWAL
+               MOVE "TRANSFER - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Amount does not meet the minimum withdrawal."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+
+      *    Compute wire transfer fee, if any, before the funds check
+           MOVE ZEROS TO WS-WIRE-FEE-AMT
+           IF WS-TXN-AMT > WS-WIRE-FEE-THRESHOLD
+               MOVE WS-WIRE-FEE-FLAT TO WS-WIRE-FEE-AMT
+           END-IF
+
+      *    Check sufficient funds in source (checking accounts may
+      *    overdraw up to their approved ACCT-OD-LIMIT)
+           MOVE WS-SAVE-ACCT-BAL TO WS-AVAIL-BAL
+           IF WS-SAVE-ACCT-TYPE = "C"
+               MOVE WS-SAVE-ACCT-NO TO ACCT-NO
+               READ ACCT-FILE
+                   INVALID KEY CONTINUE
+               END-READ
+               ADD ACCT-OD-LIMIT TO WS-AVAIL-BAL
+           END-IF
+           IF WS-TXN-AMT + WS-WIRE-FEE-AMT > WS-AVAIL-BAL
+               MOVE "TRANSFER - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Insufficient funds in source (incl. fee)."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+
+           IF WS-TXN-AMT > WS-LARGE-TXN-THRESHOLD
+               PERFORM GET-CURRENT-DATETIME
+               MOVE WS-NEXT-TXN-ID         TO TXN-ID
+               MOVE WS-SAVE-ACCT-NO        TO TXN-ACCT-NO
+               MOVE "T"                     TO TXN-TYPE
+               MOVE WS-TXN-AMT             TO TXN-AMOUNT
+               MOVE WS-TODAY-DATE           TO TXN-DATE
+               MOVE WS-NOW-TIME             TO TXN-TIME
+               MOVE "TRANSFER"              TO TXN-DESC
+               MOVE "P"                     TO TXN-STATUS
+               MOVE WS-INP-XFER-ACCTNO     TO TXN-XFER-ACCT
+               MOVE ZEROS              TO TXN-REF-ID
+               MOVE WS-OPERATOR-ID     TO TXN-OPERATOR-ID
+               MOVE WS-SAVE-ACCT-CURRENCY TO TXN-CURRENCY
+               MOVE "XFER"             TO TXN-CATEGORY
+               WRITE TXN-REC
+               IF WS-TXN-OK
+                   ADD 1 TO WS-NEXT-TXN-ID
+                   PERFORM PERSIST-NEXT-TXN-ID
+               END-IF
+               MOVE "TRANSFER PENDING" TO WS-RESULT-TITLE
+               MOVE "Exceeds large-transaction threshold."
+                   TO WS-RESULT-LINE1
+               MOVE "Posted as PENDING - awaiting batch"
+                   TO WS-RESULT-LINE2
+               MOVE "approval (TXNAPPR)."
+                   TO WS-RESULT-LINE3
+               MOVE SPACES TO WS-RESULT-LINE4 WS-RESULT-LINE5
+               IF WS-WIRE-FEE-AMT > ZEROS
+                   MOVE "Wire fee charged only if approved."
+                       TO WS-RESULT-LINE4
+               END-IF
+               PERFORM SHOW-RESULT
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+
+      *    Update source account (withdraw)
+           MOVE WS-SAVE-ACCT-NO   TO ACCT-NO
+           MOVE WS-SAVE-ACCT-NAME TO ACCT-NAME
+           SUBTRACT WS-TXN-AMT FROM WS-SAVE-ACCT-BAL
+               GIVING ACCT-BAL
+           MOVE WS-SAVE-ACCT-TYPE TO ACCT-TYPE
+           MOVE WS-SAVE-ACCT-STAT TO ACCT-STATUS
+           MOVE WS-SAVE-ACCT-DT   TO ACCT-OPEN-DT
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               MOVE "TRANSFER - ERROR"
                    TO WS-RESULT-TITLE
-               MOVE "Insufficient funds. No overdraft."
+               MOVE "Could not update source account."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
                    WS-RESULT-LINE5
                PERFORM SHOW-RESULT
-               GO TO DO-WITHDRAWAL-EXIT
+               GO TO DO-TRANSFER-EXIT
            END-IF
 
-      *    Update account balance
-           SUBTRACT WS-TXN-AMT FROM ACCT-BAL
+      *    Update target account (deposit)
+           MOVE WS-INP-XFER-ACCTNO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE "TRANSFER - CRITICAL"
+                       TO WS-RESULT-TITLE
+                   MOVE "Target account vanished!"
+                       TO WS-RESULT-LINE1
+                   MOVE SPACES TO WS-RESULT-LINE2
+                       WS-RESULT-LINE3 WS-RESULT-LINE4
+                       WS-RESULT-LINE5
+                   PERFORM SHOW-RESULT
+                   GO TO DO-TRANSFER-EXIT
+           END-READ
+           ADD WS-TXN-AMT TO ACCT-BAL
                ON SIZE ERROR
-                   MOVE "WITHDRAWAL - ERROR"
+                   MOVE "TRANSFER - ERROR"
                        TO WS-RESULT-TITLE
-                   MOVE "Balance underflow."
+                   MOVE "Target balance overflow."
                        TO WS-RESULT-LINE1
                    MOVE SPACES TO WS-RESULT-LINE2
                        WS-RESULT-LINE3 WS-RESULT-LINE4
                        WS-RESULT-LINE5
                    PERFORM SHOW-RESULT
-                   GO TO DO-WITHDRAWAL-EXIT
-           END-SUBTRACT
-
+                   GO TO DO-TRANSFER-EXIT
+           END-ADD
            REWRITE ACCT-REC
            IF NOT WS-ACCT-OK
-               MOVE "WITHDRAWAL - ERROR"
+               MOVE "TRANSFER - ERROR"
                    TO WS-RESULT-TITLE
-               MOVE "Could not update account."
+               MOVE "Could not update target account."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
                    WS-RESULT-LINE5
                PERFORM SHOW-RESULT
-               GO TO DO-WITHDRAWAL-EXIT
+               GO TO DO-TRANSFER-EXIT
+           END-IF
+
+      *    Log the transfer transaction
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-NEXT-TXN-ID         TO TXN-ID
+           MOVE WS-SAVE-ACCT-NO        TO TXN-ACCT-NO
+           MOVE "T"                     TO TXN-TYPE
+           MOVE WS-TXN-AMT             TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE           TO TXN-DATE
+           MOVE WS-NOW-TIME             TO TXN-TIME
+           MOVE "TRANSFER"              TO TXN-DESC
+           MOVE "C"                     TO TXN-STATUS
+           MOVE WS-INP-XFER-ACCTNO     TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE WS-OPERATOR-ID     TO TXN-OPERATOR-ID
+           MOVE WS-SAVE-ACCT-CURRENCY TO TXN-CURRENCY
+           MOVE "XFER"             TO TXN-CATEGORY
+
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+           ELSE
+               MOVE WS-SAVE-ACCT-NO TO ACCT-NO
+               MOVE "T" TO WS-SUSP-TYPE
+               MOVE "Transfer posted but journal write failed."
+                   TO WS-SUSP-REASON
+               PERFORM WRITE-SUSPENSE-RECORD
+           END-IF
+
+           IF WS-WIRE-FEE-AMT > ZEROS
+               PERFORM DO-APPLY-WIRE-FEE
+           END-IF
+
+      *    Show success with final balances
+           MOVE "TRANSFER SUCCESSFUL"
+               TO WS-RESULT-TITLE
+           MOVE SPACES TO WS-RESULT-LINE1
+               WS-RESULT-LINE2 WS-RESULT-LINE3
+               WS-RESULT-LINE4 WS-RESULT-LINE5
+           MOVE WS-TXN-AMT TO WS-DISP-AMT
+           STRING "Amount: " WS-DISP-AMT
+               DELIMITED BY SIZE INTO WS-RESULT-LINE1
+           END-STRING
+
+      *    Re-read source for final balance (already reflects the
+      *    wire fee, if one was applied above)
+           MOVE WS-SAVE-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE ACCT-BAL TO WS-DISP-BAL
+           STRING "From " WS-SAVE-ACCT-NO
+               " balance: " WS-DISP-BAL
+               DELIMITED BY SIZE INTO WS-RESULT-LINE2
+           END-STRING
+
+      *    Re-read target for final balance
+           MOVE WS-INP-XFER-ACCTNO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE ACCT-BAL TO WS-DISP-BAL
+           STRING "To   " WS-INP-XFER-ACCTNO
+               " balance: " WS-DISP-BAL
+               DELIMITED BY SIZE INTO WS-RESULT-LINE3
+           END-STRING
+           IF WS-TXN-OK
+               MOVE "Transaction logged."
+                   TO WS-RESULT-LINE4
+           ELSE
+               MOVE "Journal write failed - posted to suspense file."
+                   TO WS-RESULT-LINE4
+           END-IF
+           IF WS-WIRE-FEE-AMT > ZEROS
+               MOVE WS-WIRE-FEE-AMT TO WS-DISP-AMT
+               STRING "Wire transfer fee charged: " WS-DISP-AMT
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE5
+               END-STRING
+           END-IF
+           PERFORM SHOW-RESULT.
+       DO-TRANSFER-EXIT.
+           EXIT.
+
+      *    Charges the flat wire fee on a just-completed transfer,
+      *    deducting it from the source account and posting it as its
+      *    own withdrawal transaction (category FEE) distinct from the
+      *    transfer itself.
+       DO-APPLY-WIRE-FEE.
+           MOVE WS-SAVE-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   GO TO DO-APPLY-WIRE-FEE-EXIT
+           END-READ
+           SUBTRACT WS-WIRE-FEE-AMT FROM ACCT-BAL
+               ON SIZE ERROR
+                   GO TO DO-APPLY-WIRE-FEE-EXIT
+           END-SUBTRACT
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               GO TO DO-APPLY-WIRE-FEE-EXIT
+           END-IF
+
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-NEXT-TXN-ID        TO TXN-ID
+           MOVE WS-SAVE-ACCT-NO       TO TXN-ACCT-NO
+           MOVE "W"                    TO TXN-TYPE
+           MOVE WS-WIRE-FEE-AMT       TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE         TO TXN-DATE
+           MOVE WS-NOW-TIME           TO TXN-TIME
+           MOVE "WIRE TRANSFER FEE"   TO TXN-DESC
+           MOVE "C"                    TO TXN-STATUS
+           MOVE ZEROS                 TO TXN-XFER-ACCT
+           MOVE ZEROS                 TO TXN-REF-ID
+           MOVE WS-OPERATOR-ID        TO TXN-OPERATOR-ID
+           MOVE WS-SAVE-ACCT-CURRENCY TO TXN-CURRENCY
+           MOVE "FEE"                 TO TXN-CATEGORY
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+           END-IF.
+       DO-APPLY-WIRE-FEE-EXIT.
+           EXIT.
+
+      *================================================================*
+      * DO-REVERSE-TXN - Reverse/void a posted transaction             *
+      *================================================================*
+       DO-REVERSE-TXN.
+           MOVE SPACES TO WS-INP-TXN-ID
+           DISPLAY REVERSE-ENTRY-SCR
+           ACCEPT REVERSE-ENTRY-SCR
+           IF WS-KEY-F3
+               GO TO DO-REVERSE-TXN-EXIT
+           END-IF
+           IF WS-KEY-F12
+               MOVE 1 TO WS-PROGRAM-DONE
+               GO TO DO-REVERSE-TXN-EXIT
+           END-IF
+
+           MOVE FUNCTION NUMVAL(WS-INP-TXN-ID) TO WS-REV-TARGET-ID
+
+           PERFORM FIND-TXN-TO-REVERSE
+
+           IF NOT WS-REV-FOUND
+               MOVE "REVERSE - ERROR" TO WS-RESULT-TITLE
+               MOVE "Transaction not found." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               PERFORM REOPEN-TXN-EXTEND
+               GO TO DO-REVERSE-TXN-EXIT
+           END-IF
+
+           IF TXN-IS-REVERSED
+               MOVE "REVERSE - ERROR" TO WS-RESULT-TITLE
+               MOVE "Transaction has already been reversed."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               PERFORM REOPEN-TXN-EXTEND
+               GO TO DO-REVERSE-TXN-EXIT
+           END-IF
+
+           IF TXN-IS-REVERSAL
+               MOVE "REVERSE - ERROR" TO WS-RESULT-TITLE
+               MOVE "Cannot reverse a reversal entry."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               PERFORM REOPEN-TXN-EXTEND
+               GO TO DO-REVERSE-TXN-EXIT
+           END-IF
+
+           IF NOT TXN-IS-COMPLETE
+               MOVE "REVERSE - ERROR" TO WS-RESULT-TITLE
+               MOVE "Only completed transactions can be "
+                   & "reversed."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               PERFORM REOPEN-TXN-EXTEND
+               GO TO DO-REVERSE-TXN-EXIT
+           END-IF
+
+           MOVE TXN-ACCT-NO    TO WS-REV-ACCT-NO
+           MOVE TXN-XFER-ACCT  TO WS-REV-XFER-ACCT
+           MOVE TXN-AMOUNT     TO WS-REV-AMOUNT
+           MOVE TXN-TYPE       TO WS-REV-TYPE
+           MOVE TXN-ID         TO WS-REV-ORIG-ID
+           MOVE TXN-CURRENCY   TO WS-REV-CURRENCY
+           MOVE TXN-CATEGORY   TO WS-REV-CATEGORY
+
+           MOVE "V" TO TXN-STATUS
+           REWRITE TXN-REC
+           IF NOT WS-TXN-OK
+               MOVE "REVERSE - ERROR" TO WS-RESULT-TITLE
+               MOVE "Could not mark transaction reversed."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               PERFORM REOPEN-TXN-EXTEND
+               GO TO DO-REVERSE-TXN-EXIT
+           END-IF
+
+           PERFORM REOPEN-TXN-EXTEND
+           PERFORM APPLY-REVERSAL-BALANCE-EFFECT
+
+           IF WS-SIZE-ERR-FLAG = 1
+               MOVE 0 TO WS-SIZE-ERR-FLAG
            END-IF
 
-      *    Log the transaction
            PERFORM GET-CURRENT-DATETIME
            MOVE WS-NEXT-TXN-ID    TO TXN-ID
-           MOVE ACCT-NO            TO TXN-ACCT-NO
-           MOVE "W"                TO TXN-TYPE
-           MOVE WS-TXN-AMT        TO TXN-AMOUNT
+           MOVE WS-REV-ACCT-NO     TO TXN-ACCT-NO
+           MOVE "R"                TO TXN-TYPE
+           MOVE WS-REV-AMOUNT     TO TXN-AMOUNT
            MOVE WS-TODAY-DATE      TO TXN-DATE
            MOVE WS-NOW-TIME        TO TXN-TIME
-           MOVE WS-INP-DESC        TO TXN-DESC
+           MOVE "REVERSAL"         TO TXN-DESC
            MOVE "C"                TO TXN-STATUS
-           MOVE ZEROS              TO TXN-XFER-ACCT
+           MOVE WS-REV-XFER-ACCT  TO TXN-XFER-ACCT
+           MOVE WS-REV-ORIG-ID    TO TXN-REF-ID
+           MOVE WS-OPERATOR-ID     TO TXN-OPERATOR-ID
+           MOVE WS-REV-CURRENCY TO TXN-CURRENCY
+           MOVE WS-REV-CATEGORY TO TXN-CATEGORY
+
+           WRITE TXN-REC
+           MOVE "REVERSAL POSTED" TO WS-RESULT-TITLE
+           MOVE SPACES TO WS-RESULT-LINE1 WS-RESULT-LINE2
+               WS-RESULT-LINE3 WS-RESULT-LINE4 WS-RESULT-LINE5
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+               STRING "Original TXN: " WS-REV-ORIG-ID
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE1
+               END-STRING
+               STRING "Reversal TXN: " TXN-ID
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE2
+               END-STRING
+           ELSE
+               MOVE "WARNING: Balances updated but reversal "
+                   & "log failed."
+                   TO WS-RESULT-LINE1
+           END-IF
+           PERFORM SHOW-RESULT.
+       DO-REVERSE-TXN-EXIT.
+           EXIT.
+
+      *    Scans TXN-FILE sequentially for TXN-ID = WS-REV-TARGET-ID.
+      *    Leaves the file open I-O with the matching record still in
+      *    the FD buffer so the caller can REWRITE it directly.
+       FIND-TXN-TO-REVERSE.
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           MOVE 0 TO WS-REV-FOUND-FLAG
+           MOVE 0 TO WS-TXN-EOF-FLAG
+           OPEN I-O TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+               PERFORM SCAN-FOR-REV-TXN
+                   UNTIL WS-REV-FOUND OR WS-TXN-AT-EOF
+           END-IF.
+
+       SCAN-FOR-REV-TXN.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-AT-EOF TO TRUE
+               NOT AT END
+                   IF TXN-ID = WS-REV-TARGET-ID
+                       SET WS-REV-FOUND TO TRUE
+                   END-IF
+           END-READ.
+
+      *    Sums today's completed/pending withdrawals for
+      *    WS-VEL-ACCT-NO and sets WS-VEL-EXCEEDED if posting one more
+      *    withdrawal of WS-TXN-AMT would break the account's daily
+      *    count or dollar-total limit (zero means unlimited).
+       CHECK-WITHDRAWAL-VELOCITY.
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           MOVE 0 TO WS-VEL-EXCEEDED-FLAG
+           MOVE 0 TO WS-VEL-COUNT
+           MOVE 0 TO WS-VEL-AMT
+           MOVE 0 TO WS-TXN-EOF-FLAG
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-OK
+               PERFORM SCAN-FOR-VELOCITY UNTIL WS-TXN-AT-EOF
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           PERFORM REOPEN-TXN-EXTEND
+
+           IF ACCT-MAX-W-COUNT > ZEROS
+               IF WS-VEL-COUNT + 1 > ACCT-MAX-W-COUNT
+                   SET WS-VEL-EXCEEDED TO TRUE
+               END-IF
+           END-IF
+           IF ACCT-MAX-W-AMT > ZEROS
+               IF WS-VEL-AMT + WS-TXN-AMT > ACCT-MAX-W-AMT
+                   SET WS-VEL-EXCEEDED TO TRUE
+               END-IF
+           END-IF.
+
+       SCAN-FOR-VELOCITY.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-AT-EOF TO TRUE
+               NOT AT END
+                   IF TXN-ACCT-NO = WS-VEL-ACCT-NO
+                       AND TXN-IS-WITHDRAWAL
+                       AND TXN-DATE = WS-TODAY-DATE
+                       AND NOT TXN-IS-REVERSED
+                       AND NOT TXN-IS-FAILED
+                       ADD 1 TO WS-VEL-COUNT
+                       ADD TXN-AMOUNT TO WS-VEL-AMT
+                   END-IF
+           END-READ.
+
+      *    Restores TXN-FILE to EXTEND (append) mode for normal
+      *    transaction logging after a reversal scan/update.
+       REOPEN-TXN-EXTEND.
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           OPEN EXTEND TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           END-IF.
+
+       APPLY-REVERSAL-BALANCE-EFFECT.
+           EVALUATE WS-REV-TYPE
+               WHEN "D"
+               WHEN "I"
+                   PERFORM REVERSE-CREDIT-ACCOUNT
+               WHEN "W"
+               WHEN "S"
+                   PERFORM REVERSE-DEBIT-ACCOUNT
+               WHEN "T"
+                   PERFORM REVERSE-TRANSFER-EFFECT
+           END-EVALUATE.
+
+       REVERSE-CREDIT-ACCOUNT.
+           MOVE WS-REV-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO REVERSE-CREDIT-ACCOUNT-EXIT
+           END-READ
+           SUBTRACT WS-REV-AMOUNT FROM ACCT-BAL
+               ON SIZE ERROR
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO REVERSE-CREDIT-ACCOUNT-EXIT
+           END-SUBTRACT
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               MOVE 1 TO WS-SIZE-ERR-FLAG
+           END-IF.
+       REVERSE-CREDIT-ACCOUNT-EXIT.
+           EXIT.
+
+       REVERSE-DEBIT-ACCOUNT.
+           MOVE WS-REV-ACCT-NO TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO REVERSE-DEBIT-ACCOUNT-EXIT
+           END-READ
+           ADD WS-REV-AMOUNT TO ACCT-BAL
+               ON SIZE ERROR
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO REVERSE-DEBIT-ACCOUNT-EXIT
+           END-ADD
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               MOVE 1 TO WS-SIZE-ERR-FLAG
+           END-IF.
+       REVERSE-DEBIT-ACCOUNT-EXIT.
+           EXIT.
+
+       REVERSE-TRANSFER-EFFECT.
+           PERFORM REVERSE-DEBIT-ACCOUNT
+           MOVE WS-REV-XFER-ACCT TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO REVERSE-TRANSFER-EFFECT-EXIT
+           END-READ
+           SUBTRACT WS-REV-AMOUNT FROM ACCT-BAL
+               ON SIZE ERROR
+                   MOVE 1 TO WS-SIZE-ERR-FLAG
+                   GO TO REVERSE-TRANSFER-EFFECT-EXIT
+           END-SUBTRACT
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               MOVE 1 TO WS-SIZE-ERR-FLAG
+           END-IF.
+       REVERSE-TRANSFER-EFFECT-EXIT.
+           EXIT.
 
-           WRITE TXN-REC
-           IF WS-TXN-OK
-               ADD 1 TO WS-NEXT-TXN-ID
+      *================================================================*
+      * DO-DRAWER-RECON - Teller cash drawer reconciliation.           *
+      * Totals the deposits and withdrawals this operator has posted   *
+      * since logging in, works out the expected change in cash on     *
+      * hand, and compares it against a physical count the teller      *
+      * keys in. Session-only - nothing here is persisted.             *
+      *================================================================*
+      *    Written straight-line, with no internal GO TO to its own
+      *    exit paragraph, since it is only ever reached through a
+      *    plain PERFORM (not PERFORM ... THRU) - see the note on
+      *    ATTEMPT-OVERDRAFT-SWEEP earlier in this program.
+       DO-DRAWER-RECON.
+           COMPUTE WS-DRW-NET = WS-DRW-DEP-TOTAL - WS-DRW-WD-TOTAL
+           MOVE WS-DRW-DEP-COUNT TO WS-DISP-DRW-DEP-COUNT
+           MOVE WS-DRW-WD-COUNT TO WS-DISP-DRW-WD-COUNT
+           MOVE SPACES TO WS-INP-DRW-COUNTED
+           DISPLAY DRAWER-SCR
+           ACCEPT DRAWER-SCR
+           IF WS-KEY-F12
+               MOVE 1 TO WS-PROGRAM-DONE
            END-IF
-
-           MOVE "WITHDRAWAL SUCCESSFUL"
-               TO WS-RESULT-TITLE
-           MOVE SPACES TO WS-RESULT-LINE1
-               WS-RESULT-LINE2 WS-RESULT-LINE3
-               WS-RESULT-LINE4 WS-RESULT-LINE5
-           MOVE WS-TXN-AMT TO WS-DISP-AMT
-           STRING "Amount:      " WS-DISP-AMT
-               DELIMITED BY SIZE INTO WS-RESULT-LINE1
-           END-STRING
-           MOVE ACCT-BAL TO WS-DISP-BAL
-           STRING "New Balance: " WS-DISP-BAL
-               DELIMITED BY SIZE INTO WS-RESULT-LINE2
-           END-STRING
-           MOVE "Transaction logged."
-               TO WS-RESULT-LINE3
-           PERFORM SHOW-RESULT.
-       DO-WITHDRAWAL-EXIT.
-           EXIT.
+           IF NOT WS-KEY-F3 AND NOT WS-KEY-F12
+               AND WS-INP-DRW-COUNTED NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-INP-DRW-COUNTED)
+                   TO WS-DRW-COUNTED-AMT
+               COMPUTE WS-DRW-VARIANCE =
+                   WS-DRW-COUNTED-AMT - WS-DRW-NET
+               MOVE "DRAWER RECONCILIATION" TO WS-RESULT-TITLE
+               MOVE WS-DRW-NET TO WS-DISP-BAL
+               STRING "Expected change: " WS-DISP-BAL
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE1
+               END-STRING
+               MOVE WS-DRW-COUNTED-AMT TO WS-DISP-BAL
+               STRING "Counted change:  " WS-DISP-BAL
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE2
+               END-STRING
+               MOVE WS-DRW-VARIANCE TO WS-DISP-BAL
+               STRING "Variance:        " WS-DISP-BAL
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE3
+               END-STRING
+               IF WS-DRW-VARIANCE = ZEROS
+                   MOVE "Drawer balances - no variance."
+                       TO WS-RESULT-LINE4
+               ELSE
+                   MOVE "** VARIANCE - notify a supervisor **"
+                       TO WS-RESULT-LINE4
+               END-IF
+               MOVE SPACES TO WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+           END-IF.
 
       *================================================================*
-      * TRANSFER                                                       *
+      * DO-STANDING-ORDERS - Create/list/cancel recurring transfers.   *
+      * Actual posting of due orders is done by the STORDRUN nightly   *
+      * batch job, not here - this is administration only.             *
       *================================================================*
-       DO-TRANSFER.
+       DO-STANDING-ORDERS.
+           MOVE 0 TO WS-SCREEN-DONE
+           PERFORM SHOW-STORD-MENU
+               UNTIL WS-EXIT-SCREEN OR WS-EXIT-PROGRAM.
+       DO-STANDING-ORDERS-EXIT.
+           EXIT.
+
+       SHOW-STORD-MENU.
+           MOVE SPACES TO WS-MENU-CHOICE
+           DISPLAY STORD-MENU-SCR
+           ACCEPT STORD-MENU-SCR
+           IF WS-KEY-F3
+               MOVE 1 TO WS-SCREEN-DONE
+               GO TO SHOW-STORD-MENU-EXIT
+           END-IF
+           IF WS-KEY-F12
+               MOVE 1 TO WS-PROGRAM-DONE
+               GO TO SHOW-STORD-MENU-EXIT
+           END-IF
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1" PERFORM DO-CREATE-STORD
+               WHEN "2" PERFORM DO-LIST-STORD
+               WHEN "3" PERFORM DO-CANCEL-STORD
+           END-EVALUATE.
+       SHOW-STORD-MENU-EXIT.
+           EXIT.
+
+       DO-CREATE-STORD.
            MOVE SPACES TO WS-INP-ACCTNO WS-INP-XFER-ACCTNO
-               WS-INP-AMOUNT
-           DISPLAY XFER-ENTRY-SCR
-           ACCEPT XFER-ENTRY-SCR
+               WS-INP-AMOUNT WS-INP-FREQ WS-INP-DESC
+           DISPLAY CREATE-STORD-SCR
+           ACCEPT CREATE-STORD-SCR
            IF WS-KEY-F3
-               GO TO DO-TRANSFER-EXIT
+               GO TO DO-CREATE-STORD-EXIT
            END-IF
            IF WS-KEY-F12
                MOVE 1 TO WS-PROGRAM-DONE
-               GO TO DO-TRANSFER-EXIT
+               GO TO DO-CREATE-STORD-EXIT
            END-IF
 
-      *    Read source account
+      *    Validate source account
            MOVE WS-INP-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "STANDING ORDER - ERROR" TO WS-RESULT-TITLE
+               MOVE "From account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-CREATE-STORD-EXIT
+           END-IF
            READ ACCT-FILE
                INVALID KEY
-                   MOVE "TRANSFER - ERROR"
+                   MOVE "STANDING ORDER - ERROR"
                        TO WS-RESULT-TITLE
-                   MOVE "Source account not found."
+                   MOVE "From account not found."
                        TO WS-RESULT-LINE1
                    MOVE SPACES TO WS-RESULT-LINE2
                        WS-RESULT-LINE3 WS-RESULT-LINE4
                        WS-RESULT-LINE5
                    PERFORM SHOW-RESULT
-                   GO TO DO-TRANSFER-EXIT
+                   GO TO DO-CREATE-STORD-EXIT
            END-READ
-
            IF NOT ACCT-IS-ACTIVE
-               MOVE "TRANSFER - ERROR"
+               MOVE "STANDING ORDER - ERROR"
                    TO WS-RESULT-TITLE
-               MOVE "Source account is not active."
+               MOVE "From account is not active."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
                    WS-RESULT-LINE5
                PERFORM SHOW-RESULT
-               GO TO DO-TRANSFER-EXIT
+               GO TO DO-CREATE-STORD-EXIT
            END-IF
+           MOVE ACCT-CURRENCY TO WS-SAVE-ACCT-CURRENCY
 
-      *    Save source account data
-           MOVE ACCT-NO     TO WS-SAVE-ACCT-NO
-           MOVE ACCT-NAME   TO WS-SAVE-ACCT-NAME
-           MOVE ACCT-BAL    TO WS-SAVE-ACCT-BAL
-           MOVE ACCT-TYPE   TO WS-SAVE-ACCT-TYPE
-           MOVE ACCT-STATUS TO WS-SAVE-ACCT-STAT
-           MOVE ACCT-OPEN-DT TO WS-SAVE-ACCT-DT
-
-      *    Validate same-account transfer
+      *    Validate same-account
            IF WS-INP-XFER-ACCTNO = WS-INP-ACCTNO
-               MOVE "TRANSFER - ERROR"
+               MOVE "STANDING ORDER - ERROR"
                    TO WS-RESULT-TITLE
-               MOVE "Cannot transfer to the same account."
+               MOVE "Cannot set up a transfer to the same "
+                   & "account."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
                    WS-RESULT-LINE5
                PERFORM SHOW-RESULT
-               GO TO DO-TRANSFER-EXIT
+               GO TO DO-CREATE-STORD-EXIT
            END-IF
 
-      *    Read target account
+      *    Validate target account
            MOVE WS-INP-XFER-ACCTNO TO ACCT-NO
+           PERFORM VALIDATE-ACCT-NO-CHECK-DIGIT
+           IF NOT WS-CD-VALID
+               MOVE "STANDING ORDER - ERROR" TO WS-RESULT-TITLE
+               MOVE "To account number fails check-digit "
+                   & "validation." TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2 WS-RESULT-LINE3
+                   WS-RESULT-LINE4 WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-CREATE-STORD-EXIT
+           END-IF
            READ ACCT-FILE
                INVALID KEY
-                   MOVE "TRANSFER - ERROR"
+                   MOVE "STANDING ORDER - ERROR"
                        TO WS-RESULT-TITLE
-                   MOVE "Target account not found."
+                   MOVE "To account not found."
                        TO WS-RESULT-LINE1
                    MOVE SPACES TO WS-RESULT-LINE2
                        WS-RESULT-LINE3 WS-RESULT-LINE4
                        WS-RESULT-LINE5
                    PERFORM SHOW-RESULT
-                   GO TO DO-TRANSFER-EXIT
+                   GO TO DO-CREATE-STORD-EXIT
            END-READ
-
            IF NOT ACCT-IS-ACTIVE
-               MOVE "TRANSFER - ERROR"
+               MOVE "STANDING ORDER - ERROR"
                    TO WS-RESULT-TITLE
-               MOVE "Target account is not active."
+               MOVE "To account is not active."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
                    WS-RESULT-LINE5
                PERFORM SHOW-RESULT
-               GO TO DO-TRANSFER-EXIT
+               GO TO DO-CREATE-STORD-EXIT
+           END-IF
+           IF ACCT-CURRENCY NOT = WS-SAVE-ACCT-CURRENCY
+               MOVE "STANDING ORDER - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "From and to account currencies differ."
+                   TO WS-RESULT-LINE1
+               MOVE SPACES TO WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               PERFORM SHOW-RESULT
+               GO TO DO-CREATE-STORD-EXIT
            END-IF
 
       *    Validate amount
-           MOVE FUNCTION NUMVAL(WS-INP-AMOUNT)
-               TO WS-TXN-AMT
-           IF WS-TXN-AMT < 0.01
-               MOVE "TRANSFER - ERROR"
+           MOVE FUNCTION NUMVAL(WS-INP-AMOUNT) TO WS-TXN-AMT
+           IF WS-TXN-AMT < WS-CFG-MIN-WITHDRAWAL
+               MOVE "STANDING ORDER - ERROR"
                    TO WS-RESULT-TITLE
-               MOVE "Amount must be at least $0.01."
+               MOVE "Amount does not meet the minimum withdrawal."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
                    WS-RESULT-LINE5
                PERFORM SHOW-RESULT
-               GO TO DO-TRANSFER-EXIT
+               GO TO DO-CREATE-STORD-EXIT
            END-IF
 
-      *    Check sufficient funds in source
-           IF WS-TXN-AMT > WS-SAVE-ACCT-BAL
-               MOVE "TRANSFER - ERROR"
+      *    Validate frequency
+           MOVE FUNCTION UPPER-CASE(WS-INP-FREQ) TO WS-INP-FREQ
+           IF WS-INP-FREQ NOT = "W" AND WS-INP-FREQ NOT = "M"
+               MOVE "STANDING ORDER - ERROR"
                    TO WS-RESULT-TITLE
-               MOVE "Insufficient funds in source."
+               MOVE "Frequency must be W (weekly) or M "
+                   & "(monthly)."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
                    WS-RESULT-LINE5
                PERFORM SHOW-RESULT
-               GO TO DO-TRANSFER-EXIT
+               GO TO DO-CREATE-STORD-EXIT
            END-IF
 
-      *    Update source account (withdraw)
-           MOVE WS-SAVE-ACCT-NO   TO ACCT-NO
-           MOVE WS-SAVE-ACCT-NAME TO ACCT-NAME
-           SUBTRACT WS-TXN-AMT FROM WS-SAVE-ACCT-BAL
-               GIVING ACCT-BAL
-           MOVE WS-SAVE-ACCT-TYPE TO ACCT-TYPE
-           MOVE WS-SAVE-ACCT-STAT TO ACCT-STATUS
-           MOVE WS-SAVE-ACCT-DT   TO ACCT-OPEN-DT
-           REWRITE ACCT-REC
-           IF NOT WS-ACCT-OK
-               MOVE "TRANSFER - ERROR"
+           PERFORM FIND-NEXT-STORD-ID
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-NEXT-STORD-ID   TO STORD-ID
+           MOVE WS-INP-ACCTNO      TO STORD-FROM-ACCT
+           MOVE WS-INP-XFER-ACCTNO TO STORD-TO-ACCT
+           MOVE WS-TXN-AMT         TO STORD-AMOUNT
+           MOVE WS-INP-FREQ        TO STORD-FREQ
+           MOVE WS-TODAY-DATE      TO STORD-NEXT-DATE
+           MOVE ZEROS              TO STORD-LAST-RUN-DATE
+           MOVE WS-INP-DESC        TO STORD-DESC
+           MOVE "A"                TO STORD-STATUS
+           WRITE STORD-REC
+           IF WS-STORD-OK
+               MOVE "STANDING ORDER CREATED"
                    TO WS-RESULT-TITLE
-               MOVE "Could not update source account."
+               MOVE SPACES TO WS-RESULT-LINE1 WS-RESULT-LINE2
+                   WS-RESULT-LINE3 WS-RESULT-LINE4
+                   WS-RESULT-LINE5
+               STRING "Order ID: " STORD-ID
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE1
+               END-STRING
+               MOVE "First run is on the next STORDRUN batch "
+                   & "if due today or earlier."
+                   TO WS-RESULT-LINE2
+           ELSE
+               MOVE "STANDING ORDER - ERROR"
+                   TO WS-RESULT-TITLE
+               MOVE "Could not save standing order."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
                    WS-RESULT-LINE5
-               PERFORM SHOW-RESULT
-               GO TO DO-TRANSFER-EXIT
            END-IF
+           PERFORM SHOW-RESULT.
+       DO-CREATE-STORD-EXIT.
+           EXIT.
 
-      *    Update target account (deposit)
-           MOVE WS-INP-XFER-ACCTNO TO ACCT-NO
-           READ ACCT-FILE
+      *    Finds the next unused standing-order ID the same way
+      *    FIND-NEXT-ACCT-NO finds the next account number - an
+      *    indexed START/READ PREVIOUS for the highest key on file.
+       FIND-NEXT-STORD-ID.
+           MOVE HIGH-VALUES TO STORD-ID
+           START STORD-FILE KEY IS LESS THAN STORD-ID
                INVALID KEY
-                   MOVE "TRANSFER - CRITICAL"
-                       TO WS-RESULT-TITLE
-                   MOVE "Target account vanished!"
-                       TO WS-RESULT-LINE1
-                   MOVE SPACES TO WS-RESULT-LINE2
-                       WS-RESULT-LINE3 WS-RESULT-LINE4
-                       WS-RESULT-LINE5
-                   PERFORM SHOW-RESULT
-                   GO TO DO-TRANSFER-EXIT
+                   MOVE 1 TO WS-NEXT-STORD-ID
+                   GO TO FIND-NEXT-STORD-ID-EXIT
+           END-START
+           READ STORD-FILE PREVIOUS
+               AT END
+                   MOVE 1 TO WS-NEXT-STORD-ID
+                   GO TO FIND-NEXT-STORD-ID-EXIT
            END-READ
-           ADD WS-TXN-AMT TO ACCT-BAL
-               ON SIZE ERROR
-                   MOVE "TRANSFER - ERROR"
+           ADD 1 TO STORD-ID GIVING WS-NEXT-STORD-ID.
+       FIND-NEXT-STORD-ID-EXIT.
+           EXIT.
+
+      *    Lists the first 10 standing orders on file (by ID order).
+      *    A small shop runs few enough standing orders that a single
+      *    screen is sufficient; see the account list for the paging
+      *    idiom if this ever needs to grow beyond one page.
+       DO-LIST-STORD.
+           MOVE SPACES TO WS-STORD-LIST-ROWS
+           MOVE 0 TO WS-STORD-LIST-COUNT
+           MOVE 0 TO WS-STORD-LIST-MORE-FLAG
+           MOVE LOW-VALUES TO STORD-ID
+           START STORD-FILE KEY IS GREATER THAN STORD-ID
+               INVALID KEY
+                   MOVE "No standing orders found."
+                       TO WS-PAGE-INFO
+                   GO TO DO-LIST-STORD-SHOW
+           END-START
+           PERFORM LOAD-ONE-STORD-ROW
+               UNTIL WS-STORD-LIST-COUNT >= 10
+                   OR WS-STORD-LIST-MORE-FLAG = 1
+           MOVE SPACES TO WS-PAGE-INFO
+           IF WS-STORD-LIST-MORE-FLAG = 1
+               STRING "Showing first 10 - more on file."
+                   DELIMITED BY SIZE INTO WS-PAGE-INFO
+               END-STRING
+           ELSE
+               STRING WS-STORD-LIST-COUNT
+                   " standing order(s) on file."
+                   DELIMITED BY SIZE INTO WS-PAGE-INFO
+               END-STRING
+           END-IF.
+       DO-LIST-STORD-SHOW.
+           DISPLAY STORD-LIST-SCR
+           ACCEPT STORD-LIST-SCR
+           IF WS-KEY-F12
+               MOVE 1 TO WS-PROGRAM-DONE
+           END-IF.
+       DO-LIST-STORD-EXIT.
+           EXIT.
+
+       LOAD-ONE-STORD-ROW.
+           READ STORD-FILE NEXT
+               AT END
+                   MOVE 1 TO WS-STORD-LIST-MORE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-STORD-LIST-COUNT
+                   MOVE WS-STORD-LIST-COUNT TO WS-STORD-LIST-IDX
+                   MOVE STORD-AMOUNT TO WS-DISP-AMT
+                   MOVE SPACES TO WS-STORD-ROW(WS-STORD-LIST-IDX)
+                   STRING STORD-ID "  " STORD-FROM-ACCT "  "
+                       STORD-TO-ACCT "  " WS-DISP-AMT "  "
+                       STORD-FREQ "     " STORD-NEXT-DATE "  "
+                       STORD-DESC
+                       DELIMITED BY SIZE
+                       INTO WS-STORD-ROW(WS-STORD-LIST-IDX)
+                   END-STRING
+                   IF NOT STORD-IS-ACTIVE
+                       STRING WS-STORD-ROW(WS-STORD-LIST-IDX)
+                           " (cancelled)"
+                           DELIMITED BY SIZE
+                           INTO WS-STORD-ROW(WS-STORD-LIST-IDX)
+                       END-STRING
+                   END-IF
+           END-READ.
+
+       DO-CANCEL-STORD.
+           MOVE SPACES TO WS-INP-STORD-ID
+           DISPLAY CANCEL-STORD-SCR
+           ACCEPT CANCEL-STORD-SCR
+           IF WS-KEY-F3
+               GO TO DO-CANCEL-STORD-EXIT
+           END-IF
+           IF WS-KEY-F12
+               MOVE 1 TO WS-PROGRAM-DONE
+               GO TO DO-CANCEL-STORD-EXIT
+           END-IF
+
+           MOVE FUNCTION NUMVAL(WS-INP-STORD-ID) TO STORD-ID
+           READ STORD-FILE
+               INVALID KEY
+                   MOVE "CANCEL STANDING ORDER - NOT FOUND"
                        TO WS-RESULT-TITLE
-                   MOVE "Target balance overflow."
-                       TO WS-RESULT-LINE1
-                   MOVE SPACES TO WS-RESULT-LINE2
-                       WS-RESULT-LINE3 WS-RESULT-LINE4
-                       WS-RESULT-LINE5
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Standing order " WS-INP-STORD-ID
+                       " was not found."
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
                    PERFORM SHOW-RESULT
-                   GO TO DO-TRANSFER-EXIT
-           END-ADD
-           REWRITE ACCT-REC
-           IF NOT WS-ACCT-OK
-               MOVE "TRANSFER - ERROR"
+                   GO TO DO-CANCEL-STORD-EXIT
+           END-READ
+
+           IF STORD-IS-CANCELLED
+               MOVE "CANCEL STANDING ORDER - ERROR"
                    TO WS-RESULT-TITLE
-               MOVE "Could not update target account."
+               MOVE "That standing order is already "
+                   & "cancelled."
                    TO WS-RESULT-LINE1
                MOVE SPACES TO WS-RESULT-LINE2
                    WS-RESULT-LINE3 WS-RESULT-LINE4
                    WS-RESULT-LINE5
                PERFORM SHOW-RESULT
-               GO TO DO-TRANSFER-EXIT
-           END-IF
-
-      *    Log the transfer transaction
-           PERFORM GET-CURRENT-DATETIME
-           MOVE WS-NEXT-TXN-ID         TO TXN-ID
-           MOVE WS-SAVE-ACCT-NO        TO TXN-ACCT-NO
-           MOVE "T"                     TO TXN-TYPE
-           MOVE WS-TXN-AMT             TO TXN-AMOUNT
-           MOVE WS-TODAY-DATE           TO TXN-DATE
-           MOVE WS-NOW-TIME             TO TXN-TIME
-           MOVE "TRANSFER"              TO TXN-DESC
-           MOVE "C"                     TO TXN-STATUS
-           MOVE WS-INP-XFER-ACCTNO     TO TXN-XFER-ACCT
-
-           WRITE TXN-REC
-           IF WS-TXN-OK
-               ADD 1 TO WS-NEXT-TXN-ID
+               GO TO DO-CANCEL-STORD-EXIT
            END-IF
 
-      *    Show success with final balances
-           MOVE "TRANSFER SUCCESSFUL"
-               TO WS-RESULT-TITLE
-           MOVE SPACES TO WS-RESULT-LINE1
-               WS-RESULT-LINE2 WS-RESULT-LINE3
-               WS-RESULT-LINE4 WS-RESULT-LINE5
-           MOVE WS-TXN-AMT TO WS-DISP-AMT
-           STRING "Amount: " WS-DISP-AMT
+           MOVE SPACES TO WS-RESULT-LINE1 WS-RESULT-LINE2
+               WS-RESULT-LINE3
+           STRING "Cancel standing order " STORD-ID "?"
                DELIMITED BY SIZE INTO WS-RESULT-LINE1
            END-STRING
-
-      *    Re-read source for final balance
-           MOVE WS-SAVE-ACCT-NO TO ACCT-NO
-           READ ACCT-FILE
-               INVALID KEY CONTINUE
-           END-READ
-           MOVE ACCT-BAL TO WS-DISP-BAL
-           STRING "From " WS-SAVE-ACCT-NO
-               " balance: " WS-DISP-BAL
+           MOVE STORD-AMOUNT TO WS-DISP-AMT
+           STRING "From " STORD-FROM-ACCT " to " STORD-TO-ACCT
+               "  Amount: " WS-DISP-AMT
                DELIMITED BY SIZE INTO WS-RESULT-LINE2
            END-STRING
+           MOVE SPACES TO WS-CONFIRM
+           DISPLAY CONFIRM-SCR
+           ACCEPT CONFIRM-SCR
+           IF WS-KEY-F3
+               GO TO DO-CANCEL-STORD-EXIT
+           END-IF
 
-      *    Re-read target for final balance
-           MOVE WS-INP-XFER-ACCTNO TO ACCT-NO
-           READ ACCT-FILE
-               INVALID KEY CONTINUE
-           END-READ
-           MOVE ACCT-BAL TO WS-DISP-BAL
-           STRING "To   " WS-INP-XFER-ACCTNO
-               " balance: " WS-DISP-BAL
-               DELIMITED BY SIZE INTO WS-RESULT-LINE3
-           END-STRING
-           MOVE "Transaction logged."
-               TO WS-RESULT-LINE4
-           PERFORM SHOW-RESULT.
-       DO-TRANSFER-EXIT.
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM) TO WS-CONFIRM
+           IF WS-CONFIRM = "Y"
+               MOVE "X" TO STORD-STATUS
+               REWRITE STORD-REC
+               IF WS-STORD-OK
+                   MOVE "STANDING ORDER CANCELLED"
+                       TO WS-RESULT-TITLE
+                   MOVE SPACES TO WS-RESULT-LINE1
+                       WS-RESULT-LINE2 WS-RESULT-LINE3
+                       WS-RESULT-LINE4 WS-RESULT-LINE5
+                   STRING "Standing order " STORD-ID
+                       " is now cancelled."
+                       DELIMITED BY SIZE
+                       INTO WS-RESULT-LINE1
+                   END-STRING
+               ELSE
+                   MOVE "CANCEL STANDING ORDER - ERROR"
+                       TO WS-RESULT-TITLE
+                   MOVE "Could not cancel standing order."
+                       TO WS-RESULT-LINE1
+                   MOVE SPACES TO WS-RESULT-LINE2
+                       WS-RESULT-LINE3 WS-RESULT-LINE4
+                       WS-RESULT-LINE5
+               END-IF
+               PERFORM SHOW-RESULT
+           END-IF.
+       DO-CANCEL-STORD-EXIT.
            EXIT.
