@@ -0,0 +1,339 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMRPT.
+      *================================================================*
+      * DORMRPT - Dormant Account Report                                *
+      * Cross-references the account master against the transaction    *
+      * log to find active accounts with no posted activity in the     *
+      * last N days (N is entered at run time).                        *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE
+               ASSIGN TO "data/ACCOUNTS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TXN-FILE
+               ASSIGN TO "data/TRANSACTIONS.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT RPT-FILE
+               ASSIGN TO WS-RPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       COPY ACCT-REC.
+
+       FD  TXN-FILE.
+       COPY TXNL-REC.
+
+       FD  RPT-FILE.
+       01  RPT-REC                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS         PIC XX.
+           88  WS-ACCT-OK             VALUE "00".
+           88  WS-ACCT-EOF            VALUE "10".
+           88  WS-ACCT-FILE-MISSING   VALUE "35".
+
+       01  WS-TXN-STATUS          PIC XX.
+           88  WS-TXN-OK              VALUE "00".
+           88  WS-TXN-EOF             VALUE "10".
+           88  WS-TXN-FILE-MISSING    VALUE "35".
+
+      *--- Dormancy threshold ---
+       01  WS-INPUT-THRESHOLD     PIC X(5).
+       01  WS-THRESHOLD-DAYS      PIC 9(5) VALUE 90.
+
+      *--- Today's date, as both a date value and an integer day ---
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YEAR       PIC 9(4).
+           05  WS-CURR-MONTH      PIC 9(2).
+           05  WS-CURR-DAY        PIC 9(2).
+           05  WS-CURR-REST       PIC X(7).
+       01  WS-TODAY-DATE          PIC 9(8).
+       01  WS-TODAY-INT           PIC 9(7).
+
+      *--- Account/last-activity table ---
+       01  WS-ACCT-TABLE.
+           05  WS-ACCT-ENTRY OCCURS 500 TIMES.
+               10  WS-TBL-ACCT-NO      PIC 9(8).
+               10  WS-TBL-ACCT-NAME    PIC X(30).
+               10  WS-TBL-LAST-DATE    PIC 9(8).
+       01  WS-ACCT-COUNT          PIC 9(5) VALUE 0.
+       01  WS-SEARCH-IDX          PIC 9(5).
+       01  WS-SEARCH-ACCT-NO      PIC 9(8).
+       01  WS-FOUND-FLAG          PIC 9 VALUE 0.
+           88  WS-FOUND               VALUE 1.
+
+      *--- Per-account dormancy calculation ---
+       01  WS-LAST-ACTIVITY-INT   PIC 9(7).
+       01  WS-DAYS-DORMANT        PIC S9(7).
+       01  WS-DORMANT-COUNT       PIC 9(5) VALUE 0.
+
+       01  WS-DISP-DAYS           PIC ZZZ,ZZ9.
+
+      *--- Persistent report file ---
+       01  WS-RPT-FILENAME        PIC X(40).
+       01  WS-RPT-STATUS          PIC XX.
+           88  WS-RPT-OK              VALUE "00".
+       01  WS-RPT-OPEN-FLAG       PIC 9 VALUE 0.
+           88  WS-RPT-IS-OPEN         VALUE 1.
+       01  WS-RPT-LINE            PIC X(80).
+       01  WS-SEPARATOR-LINE      PIC X(78) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "========================================="
+           DISPLAY "  DORMANT ACCOUNT REPORT"
+           DISPLAY "========================================="
+
+           PERFORM GET-TODAY-INFO
+           PERFORM GET-THRESHOLD
+
+           PERFORM OPEN-RPT-FILE
+           PERFORM LOAD-ACCOUNT-TABLE
+           IF WS-ACCT-COUNT > 0
+               PERFORM SCAN-TRANSACTION-LOG
+               PERFORM PRINT-REPORT-HEADER
+               PERFORM EVALUATE-ACCOUNT-TABLE
+               PERFORM PRINT-REPORT-FOOTER
+           END-IF
+           PERFORM CLOSE-RPT-FILE
+           STOP RUN.
+
+       GET-TODAY-INFO.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           STRING WS-CURR-YEAR WS-CURR-MONTH WS-CURR-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-DATE
+           END-STRING
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+               TO WS-TODAY-INT.
+
+       GET-THRESHOLD.
+           DISPLAY "Dormancy threshold in days (Enter for 90):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-INPUT-THRESHOLD
+           IF WS-INPUT-THRESHOLD NOT = SPACES
+               MOVE WS-INPUT-THRESHOLD TO WS-THRESHOLD-DAYS
+           END-IF
+           DISPLAY "Threshold: " WS-THRESHOLD-DAYS " days"
+           DISPLAY SPACES.
+
+       OPEN-RPT-FILE.
+           STRING "data/DORMANT-" WS-TODAY-DATE ".rpt"
+               DELIMITED BY SIZE INTO WS-RPT-FILENAME
+           END-STRING
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-OK
+               SET WS-RPT-IS-OPEN TO TRUE
+               DISPLAY "Report file: " WS-RPT-FILENAME
+               DISPLAY SPACES
+           ELSE
+               DISPLAY "WARNING: Could not open report file: "
+                   WS-RPT-STATUS
+           END-IF.
+
+       LOG-RPT-LINE.
+           IF WS-RPT-IS-OPEN
+               MOVE WS-RPT-LINE TO RPT-REC
+               WRITE RPT-REC
+           END-IF.
+
+       CLOSE-RPT-FILE.
+           IF WS-RPT-IS-OPEN
+               CLOSE RPT-FILE
+               MOVE 0 TO WS-RPT-OPEN-FLAG
+           END-IF.
+
+      *    Seeds the table with every active account, using the
+      *    account's open date as the initial "last activity" date.
+      *    SCAN-TRANSACTION-LOG then raises that date for any account
+      *    with a later posted transaction.
+       LOAD-ACCOUNT-TABLE.
+           MOVE 0 TO WS-ACCT-COUNT
+           OPEN INPUT ACCT-FILE
+           IF NOT WS-ACCT-OK
+               DISPLAY "Error opening account file: "
+                   WS-ACCT-STATUS
+               GO TO LOAD-ACCOUNT-TABLE-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO ACCT-NO
+           START ACCT-FILE KEY IS GREATER THAN ACCT-NO
+               INVALID KEY
+                   CLOSE ACCT-FILE
+                   GO TO LOAD-ACCOUNT-TABLE-EXIT
+           END-START
+
+           PERFORM LOAD-NEXT-ACCOUNT
+               UNTIL WS-ACCT-EOF
+               OR WS-ACCT-COUNT = 500
+
+           CLOSE ACCT-FILE.
+       LOAD-ACCOUNT-TABLE-EXIT.
+           EXIT.
+
+       LOAD-NEXT-ACCOUNT.
+           READ ACCT-FILE NEXT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ACCT-IS-ACTIVE
+                       ADD 1 TO WS-ACCT-COUNT
+                       MOVE ACCT-NO
+                           TO WS-TBL-ACCT-NO(WS-ACCT-COUNT)
+                       MOVE ACCT-NAME
+                           TO WS-TBL-ACCT-NAME(WS-ACCT-COUNT)
+                       MOVE ACCT-OPEN-DT
+                           TO WS-TBL-LAST-DATE(WS-ACCT-COUNT)
+                   END-IF
+           END-READ.
+
+       SCAN-TRANSACTION-LOG.
+           OPEN INPUT TXN-FILE
+           IF NOT WS-TXN-OK
+               IF WS-TXN-FILE-MISSING
+                   DISPLAY "No transaction file found; using "
+                       "account open dates only."
+               ELSE
+                   DISPLAY "Error opening transaction file: "
+                       WS-TXN-STATUS
+               END-IF
+               GO TO SCAN-TRANSACTION-LOG-EXIT
+           END-IF
+
+           PERFORM SCAN-NEXT-TXN UNTIL WS-TXN-EOF
+
+           CLOSE TXN-FILE.
+       SCAN-TRANSACTION-LOG-EXIT.
+           EXIT.
+
+      *    Advances an account's last-activity date for its own
+      *    completed transactions, and for transfers where it is the
+      *    receiving side.
+       SCAN-NEXT-TXN.
+           READ TXN-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF TXN-STATUS = "C"
+                       MOVE TXN-ACCT-NO TO WS-SEARCH-ACCT-NO
+                       PERFORM FIND-ACCT-IN-TABLE
+                       IF WS-FOUND
+                           PERFORM RAISE-LAST-DATE
+                       END-IF
+                       IF TXN-IS-TRANSFER
+                           MOVE TXN-XFER-ACCT TO WS-SEARCH-ACCT-NO
+                           PERFORM FIND-ACCT-IN-TABLE
+                           IF WS-FOUND
+                               PERFORM RAISE-LAST-DATE
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *    Linear search - the account table tops out at 500 rows,
+      *    the same scale RPTGEN's active-account table uses.
+       FIND-ACCT-IN-TABLE.
+           MOVE 0 TO WS-FOUND-FLAG
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-ACCT-COUNT
+               OR WS-FOUND
+               IF WS-TBL-ACCT-NO(WS-SEARCH-IDX) = WS-SEARCH-ACCT-NO
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       RAISE-LAST-DATE.
+           IF TXN-DATE > WS-TBL-LAST-DATE(WS-SEARCH-IDX)
+               MOVE TXN-DATE TO WS-TBL-LAST-DATE(WS-SEARCH-IDX)
+           END-IF.
+
+       PRINT-REPORT-HEADER.
+           DISPLAY "======================================="
+           DISPLAY "  DORMANT ACCOUNTS (no activity "
+               WS-THRESHOLD-DAYS "+ days)"
+           DISPLAY "======================================="
+           DISPLAY "  Acct No    Name                      "
+               "Last Activity  Days Dormant"
+           DISPLAY "  " WS-SEPARATOR-LINE
+
+           MOVE "=======================================" TO
+               WS-RPT-LINE
+           PERFORM LOG-RPT-LINE
+           STRING "  DORMANT ACCOUNTS (no activity "
+               WS-THRESHOLD-DAYS "+ days)"
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           MOVE "=======================================" TO
+               WS-RPT-LINE
+           PERFORM LOG-RPT-LINE
+           MOVE "  Acct No    Name                      "
+               & "Last Activity  Days Dormant" TO WS-RPT-LINE
+           PERFORM LOG-RPT-LINE
+           STRING "  " WS-SEPARATOR-LINE
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE.
+
+       EVALUATE-ACCOUNT-TABLE.
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-ACCT-COUNT
+               MOVE FUNCTION INTEGER-OF-DATE
+                   (WS-TBL-LAST-DATE(WS-SEARCH-IDX))
+                   TO WS-LAST-ACTIVITY-INT
+               COMPUTE WS-DAYS-DORMANT =
+                   WS-TODAY-INT - WS-LAST-ACTIVITY-INT
+               IF WS-DAYS-DORMANT >= WS-THRESHOLD-DAYS
+                   ADD 1 TO WS-DORMANT-COUNT
+                   PERFORM PRINT-DORMANT-LINE
+               END-IF
+           END-PERFORM.
+
+       PRINT-DORMANT-LINE.
+           MOVE WS-DAYS-DORMANT TO WS-DISP-DAYS
+           DISPLAY "  " WS-TBL-ACCT-NO(WS-SEARCH-IDX)
+               "  " WS-TBL-ACCT-NAME(WS-SEARCH-IDX)
+               "  " WS-TBL-LAST-DATE(WS-SEARCH-IDX)
+               "     " WS-DISP-DAYS
+
+           STRING "  " WS-TBL-ACCT-NO(WS-SEARCH-IDX)
+               "  " WS-TBL-ACCT-NAME(WS-SEARCH-IDX)
+               "  " WS-TBL-LAST-DATE(WS-SEARCH-IDX)
+               "     " WS-DISP-DAYS
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE.
+
+       PRINT-REPORT-FOOTER.
+           DISPLAY "  " WS-SEPARATOR-LINE
+           DISPLAY "  Accounts reviewed: " WS-ACCT-COUNT
+           DISPLAY "  Dormant accounts:  " WS-DORMANT-COUNT
+           DISPLAY "======================================="
+
+           STRING "  " WS-SEPARATOR-LINE
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           STRING "  Accounts reviewed: " WS-ACCT-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           STRING "  Dormant accounts:  " WS-DORMANT-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           END-STRING
+           PERFORM LOG-RPT-LINE
+           MOVE "=======================================" TO
+               WS-RPT-LINE
+           PERFORM LOG-RPT-LINE.
