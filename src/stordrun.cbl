@@ -0,0 +1,551 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORDRUN.
+      *================================================================*
+      * STORDRUN - Standing Order Batch Runner                         *
+      * Nightly batch job. Scans the standing order file for active    *
+      * orders whose next-run date has arrived, posts the transfer the *
+      * same way TXNPROC's interactive transfer does (balance update   *
+      * plus a logged "T" transaction), then advances the order's next *
+      * run date by its frequency.                                     *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE
+               ASSIGN TO "data/ACCOUNTS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TXN-FILE
+               ASSIGN TO "data/TRANSACTIONS.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT CTRL-FILE
+               ASSIGN TO "data/TXNCTL.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-KEY
+               FILE STATUS IS WS-CTRL-STATUS.
+
+           SELECT STORD-FILE
+               ASSIGN TO "data/STANDORD.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STORD-ID
+               FILE STATUS IS WS-STORD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       COPY ACCT-REC.
+
+       FD  TXN-FILE.
+       COPY TXNL-REC.
+
+       FD  CTRL-FILE.
+       COPY CTRL-REC.
+
+       FD  STORD-FILE.
+       COPY STORD-REC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-STATUS        PIC XX.
+           88  WS-ACCT-OK            VALUE "00".
+           88  WS-ACCT-NOT-FOUND     VALUE "23".
+           88  WS-ACCT-FILE-MISSING  VALUE "35".
+
+       01  WS-TXN-STATUS         PIC XX.
+           88  WS-TXN-OK             VALUE "00".
+           88  WS-TXN-FILE-MISSING   VALUE "35".
+
+       01  WS-CTRL-STATUS        PIC XX.
+           88  WS-CTRL-OK            VALUE "00".
+           88  WS-CTRL-NOT-FOUND     VALUE "23".
+           88  WS-CTRL-FILE-MISSING  VALUE "35".
+
+       01  WS-STORD-STATUS       PIC XX.
+           88  WS-STORD-OK           VALUE "00".
+           88  WS-STORD-EOF          VALUE "10".
+           88  WS-STORD-FILE-MISSING VALUE "35".
+
+       01  WS-ACCT-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-ACCT-IS-OPEN       VALUE 1.
+       01  WS-TXN-OPEN-FLAG      PIC 9 VALUE 0.
+           88  WS-TXN-IS-OPEN        VALUE 1.
+       01  WS-CTRL-OPEN-FLAG     PIC 9 VALUE 0.
+           88  WS-CTRL-IS-OPEN       VALUE 1.
+       01  WS-STORD-OPEN-FLAG    PIC 9 VALUE 0.
+           88  WS-STORD-IS-OPEN      VALUE 1.
+
+       01  WS-NEXT-TXN-ID        PIC 9(10) VALUE 1.
+       01  WS-TXN-EOF-FLAG       PIC 9 VALUE 0.
+           88  WS-TXN-EOF            VALUE 1.
+
+       01  WS-STORD-EOF-FLAG     PIC 9 VALUE 0.
+           88  WS-STORD-AT-EOF       VALUE 1.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURR-YEAR      PIC 9(4).
+           05  WS-CURR-MONTH     PIC 9(2).
+           05  WS-CURR-DAY       PIC 9(2).
+           05  WS-CURR-HH        PIC 9(2).
+           05  WS-CURR-MM        PIC 9(2).
+           05  WS-CURR-SS        PIC 9(2).
+           05  WS-CURR-REST      PIC X(7).
+
+       01  WS-TODAY-DATE          PIC 9(8).
+       01  WS-NOW-TIME            PIC 9(6).
+
+       01  WS-SAVE-ACCT-CURRENCY PIC X(3).
+       01  WS-TXN-AMT            PIC 9(7)V99.
+       01  WS-NEW-BAL            PIC S9(9)V99.
+       01  WS-AVAIL-BAL          PIC S9(9)V99.
+       01  WS-SIZE-ERR-FLAG      PIC 9 VALUE 0.
+      *    Orders at or above this amount can't post automatically -
+      *    they're logged Pending for TXNAPPR to approve, the same
+      *    as any other large transaction.
+       01  WS-LARGE-TXN-THRESHOLD PIC 9(7)V99 VALUE 5000.00.
+
+      *--- Next-run-date advance helpers ---
+       01  WS-DATE-PARTS.
+           05  WS-DP-YEAR        PIC 9(4).
+           05  WS-DP-MONTH       PIC 9(2).
+           05  WS-DP-DAY         PIC 9(2).
+       01  WS-DATE-INT           PIC 9(7).
+       01  WS-FEB-MAX-DAY        PIC 9(2).
+
+       01  WS-ORDERS-SCANNED     PIC 9(5) VALUE 0.
+       01  WS-ORDERS-RUN         PIC 9(5) VALUE 0.
+       01  WS-ORDERS-PENDING     PIC 9(5) VALUE 0.
+       01  WS-ORDERS-SKIPPED     PIC 9(5) VALUE 0.
+       01  WS-TOTAL-POSTED       PIC S9(11)V99 VALUE ZEROS.
+
+       01  WS-DISP-AMT           PIC $$$,$$$,$$9.99.
+       01  WS-DISP-BAL           PIC $$$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "========================================="
+           DISPLAY "  STANDING ORDER BATCH RUN"
+           DISPLAY "========================================="
+
+           PERFORM OPEN-FILES
+           IF NOT WS-ACCT-IS-OPEN
+               DISPLAY "FATAL: Cannot open account file."
+               STOP RUN
+           END-IF
+           IF NOT WS-TXN-IS-OPEN
+               DISPLAY "FATAL: Cannot open transaction file."
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+           IF NOT WS-STORD-IS-OPEN
+               DISPLAY "No standing orders on file. Nothing to "
+                   "do."
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+
+           PERFORM FIND-NEXT-TXN-ID
+           PERFORM GET-CURRENT-DATETIME
+
+           MOVE LOW-VALUES TO STORD-ID
+           START STORD-FILE KEY IS GREATER THAN STORD-ID
+               INVALID KEY
+                   DISPLAY "(No standing orders found)"
+                   GO TO MAIN-PROGRAM-SUMMARY
+           END-START
+
+           PERFORM PROCESS-NEXT-ORDER UNTIL WS-STORD-AT-EOF.
+
+       MAIN-PROGRAM-SUMMARY.
+           DISPLAY SPACES
+           DISPLAY "  Orders scanned: " WS-ORDERS-SCANNED
+           DISPLAY "  Orders run:     " WS-ORDERS-RUN
+           DISPLAY "  Orders pending: " WS-ORDERS-PENDING
+           DISPLAY "  Orders skipped: " WS-ORDERS-SKIPPED
+           MOVE WS-TOTAL-POSTED TO WS-DISP-AMT
+           DISPLAY "  Total posted:   " WS-DISP-AMT
+           DISPLAY "========================================="
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O ACCT-FILE
+           IF WS-ACCT-OK
+               SET WS-ACCT-IS-OPEN TO TRUE
+           ELSE
+               IF WS-ACCT-FILE-MISSING
+                   DISPLAY "Account file not found. Run ACCTMGR"
+                       " first to create accounts."
+               ELSE
+                   DISPLAY "Error opening account file: "
+                       WS-ACCT-STATUS
+               END-IF
+               GO TO OPEN-FILES-EXIT
+           END-IF
+
+           OPEN EXTEND TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           ELSE
+               IF WS-TXN-FILE-MISSING
+                   OPEN OUTPUT TXN-FILE
+                   IF WS-TXN-OK
+                       SET WS-TXN-IS-OPEN TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           OPEN I-O CTRL-FILE
+           IF WS-CTRL-OK
+               SET WS-CTRL-IS-OPEN TO TRUE
+           ELSE
+               IF WS-CTRL-FILE-MISSING
+                   OPEN OUTPUT CTRL-FILE
+                   IF WS-CTRL-OK
+                       CLOSE CTRL-FILE
+                       OPEN I-O CTRL-FILE
+                       IF WS-CTRL-OK
+                           SET WS-CTRL-IS-OPEN TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           OPEN I-O STORD-FILE
+           IF WS-STORD-OK
+               SET WS-STORD-IS-OPEN TO TRUE
+           END-IF.
+       OPEN-FILES-EXIT.
+           EXIT.
+
+       CLOSE-FILES.
+           IF WS-ACCT-IS-OPEN
+               CLOSE ACCT-FILE
+               MOVE 0 TO WS-ACCT-OPEN-FLAG
+           END-IF
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           IF WS-CTRL-IS-OPEN
+               CLOSE CTRL-FILE
+               MOVE 0 TO WS-CTRL-OPEN-FLAG
+           END-IF
+           IF WS-STORD-IS-OPEN
+               CLOSE STORD-FILE
+               MOVE 0 TO WS-STORD-OPEN-FLAG
+           END-IF.
+
+      *    Reads the persisted next-txn-id from CTRL-FILE, the same
+      *    control record TXNPROC/BANKUI keep in sync.
+       FIND-NEXT-TXN-ID.
+           MOVE "1" TO CTRL-KEY
+           READ CTRL-FILE
+               INVALID KEY
+                   PERFORM SEED-CTRL-FROM-TXN-LOG
+               NOT INVALID KEY
+                   MOVE CTRL-NEXT-TXN-ID TO WS-NEXT-TXN-ID
+           END-READ.
+
+       SEED-CTRL-FROM-TXN-LOG.
+           IF WS-TXN-IS-OPEN
+               CLOSE TXN-FILE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-OK
+               MOVE 0 TO WS-NEXT-TXN-ID
+               MOVE 0 TO WS-TXN-EOF-FLAG
+               PERFORM READ-SINGLE-TXN UNTIL WS-TXN-EOF
+               ADD 1 TO WS-NEXT-TXN-ID
+               CLOSE TXN-FILE
+           ELSE
+               MOVE 1 TO WS-NEXT-TXN-ID
+           END-IF
+           OPEN EXTEND TXN-FILE
+           IF WS-TXN-OK
+               SET WS-TXN-IS-OPEN TO TRUE
+           ELSE
+               MOVE 0 TO WS-TXN-OPEN-FLAG
+           END-IF
+           MOVE "1" TO CTRL-KEY
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           MOVE 2000000 TO CTRL-ACCT-START-BASE
+           MOVE 0.01 TO CTRL-MIN-DEPOSIT
+           MOVE 0.01 TO CTRL-MIN-WITHDRAWAL
+           MOVE 50 TO CTRL-RPT-LINES-PER-PAGE
+           MOVE 100.00 TO CTRL-SVC-MIN-BALANCE
+           MOVE 5.00 TO CTRL-SVC-FEE-AMT
+           MOVE 500.00 TO CTRL-ATM-MAX-WITHDRAWAL
+           WRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-WRITE.
+
+       PERSIST-NEXT-TXN-ID.
+           MOVE WS-NEXT-TXN-ID TO CTRL-NEXT-TXN-ID
+           REWRITE CTRL-REC
+           INVALID KEY
+               CONTINUE
+           END-REWRITE.
+
+       READ-SINGLE-TXN.
+           READ TXN-FILE
+               AT END
+                   SET WS-TXN-EOF TO TRUE
+               NOT AT END
+                   IF TXN-ID > WS-NEXT-TXN-ID
+                       MOVE TXN-ID TO WS-NEXT-TXN-ID
+                   END-IF
+           END-READ.
+
+       GET-CURRENT-DATETIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           STRING WS-CURR-YEAR WS-CURR-MONTH WS-CURR-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-DATE
+           END-STRING
+           STRING WS-CURR-HH WS-CURR-MM WS-CURR-SS
+               DELIMITED BY SIZE INTO WS-NOW-TIME
+           END-STRING.
+
+       PROCESS-NEXT-ORDER.
+           READ STORD-FILE NEXT
+               AT END
+                   SET WS-STORD-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ORDERS-SCANNED
+                   IF STORD-IS-ACTIVE
+                       AND STORD-NEXT-DATE NOT > WS-TODAY-DATE
+                       PERFORM RUN-ONE-STANDING-ORDER
+                   END-IF
+           END-READ.
+
+       RUN-ONE-STANDING-ORDER.
+           MOVE STORD-FROM-ACCT TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "  SKIP order " STORD-ID
+                       " - source account not found."
+                   ADD 1 TO WS-ORDERS-SKIPPED
+                   GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               DISPLAY "  SKIP order " STORD-ID
+                   " - source account not active."
+               ADD 1 TO WS-ORDERS-SKIPPED
+               GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-IF
+
+           IF ACCT-IS-CD AND ACCT-MATURITY-DT > WS-TODAY-DATE
+               DISPLAY "  SKIP order " STORD-ID
+                   " - source CD has not reached its maturity date."
+               ADD 1 TO WS-ORDERS-SKIPPED
+               GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-IF
+
+           MOVE STORD-AMOUNT TO WS-TXN-AMT
+           MOVE ACCT-CURRENCY TO WS-SAVE-ACCT-CURRENCY
+           MOVE ACCT-BAL TO WS-AVAIL-BAL
+           IF ACCT-IS-CHECKING
+               ADD ACCT-OD-LIMIT TO WS-AVAIL-BAL
+           END-IF
+           IF WS-TXN-AMT > WS-AVAIL-BAL
+               DISPLAY "  SKIP order " STORD-ID
+                   " - insufficient funds."
+               ADD 1 TO WS-ORDERS-SKIPPED
+               GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-IF
+
+           MOVE STORD-TO-ACCT TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "  SKIP order " STORD-ID
+                       " - target account not found."
+                   ADD 1 TO WS-ORDERS-SKIPPED
+                   GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-READ
+
+           IF NOT ACCT-IS-ACTIVE
+               DISPLAY "  SKIP order " STORD-ID
+                   " - target account not active."
+               ADD 1 TO WS-ORDERS-SKIPPED
+               GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-IF
+
+           IF ACCT-CURRENCY NOT = WS-SAVE-ACCT-CURRENCY
+               DISPLAY "  SKIP order " STORD-ID
+                   " - source/target currencies differ."
+               ADD 1 TO WS-ORDERS-SKIPPED
+               GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-IF
+
+      *    Orders at or above the large-transaction threshold don't
+      *    post automatically - log them Pending for TXNAPPR to
+      *    approve, same as any other large transaction, and leave
+      *    both account balances untouched until then.
+           IF WS-TXN-AMT > WS-LARGE-TXN-THRESHOLD
+               MOVE WS-NEXT-TXN-ID        TO TXN-ID
+               MOVE STORD-FROM-ACCT       TO TXN-ACCT-NO
+               MOVE "T"                     TO TXN-TYPE
+               MOVE WS-TXN-AMT             TO TXN-AMOUNT
+               MOVE WS-TODAY-DATE           TO TXN-DATE
+               MOVE WS-NOW-TIME             TO TXN-TIME
+               MOVE STORD-DESC              TO TXN-DESC
+               MOVE "P"                     TO TXN-STATUS
+               MOVE STORD-TO-ACCT          TO TXN-XFER-ACCT
+               MOVE ZEROS              TO TXN-REF-ID
+               MOVE SPACES             TO TXN-OPERATOR-ID
+               MOVE WS-SAVE-ACCT-CURRENCY TO TXN-CURRENCY
+               MOVE "XFER"             TO TXN-CATEGORY
+               WRITE TXN-REC
+               IF WS-TXN-OK
+                   ADD 1 TO WS-NEXT-TXN-ID
+                   PERFORM PERSIST-NEXT-TXN-ID
+                   ADD 1 TO WS-ORDERS-PENDING
+                   DISPLAY "  PENDING order " STORD-ID
+                       " - amount exceeds large-transaction "
+                       "threshold, posted for approval."
+               ELSE
+                   DISPLAY "  SKIP order " STORD-ID
+                       " - could not log pending transaction."
+                   ADD 1 TO WS-ORDERS-SKIPPED
+                   GO TO RUN-ONE-STANDING-ORDER-EXIT
+               END-IF
+               MOVE STORD-NEXT-DATE TO STORD-LAST-RUN-DATE
+               PERFORM ADVANCE-NEXT-RUN-DATE
+               REWRITE STORD-REC
+               IF NOT WS-STORD-OK
+                   DISPLAY "  WARNING: could not advance next-run "
+                       "date for order " STORD-ID
+               END-IF
+               GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-IF
+
+      *    Update source account (withdraw)
+           MOVE STORD-FROM-ACCT TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "  SKIP order " STORD-ID
+                       " - source account vanished."
+                   ADD 1 TO WS-ORDERS-SKIPPED
+                   GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-READ
+           SUBTRACT WS-TXN-AMT FROM ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "  SKIP order " STORD-ID
+                       " - balance underflow."
+                   ADD 1 TO WS-ORDERS-SKIPPED
+                   GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-SUBTRACT
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "  SKIP order " STORD-ID
+                   " - could not update source account."
+               ADD 1 TO WS-ORDERS-SKIPPED
+               GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-IF
+
+      *    Update target account (deposit)
+           MOVE STORD-TO-ACCT TO ACCT-NO
+           READ ACCT-FILE
+               INVALID KEY
+                   DISPLAY "  CRITICAL: target account vanished "
+                       "for order " STORD-ID
+                   GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-READ
+           ADD WS-TXN-AMT TO ACCT-BAL
+               ON SIZE ERROR
+                   DISPLAY "  WARNING: target balance overflow "
+                       "for order " STORD-ID
+                   GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-ADD
+           REWRITE ACCT-REC
+           IF NOT WS-ACCT-OK
+               DISPLAY "  WARNING: could not update target "
+                   "account for order " STORD-ID
+               GO TO RUN-ONE-STANDING-ORDER-EXIT
+           END-IF
+
+      *    Log the transfer transaction
+           MOVE WS-NEXT-TXN-ID        TO TXN-ID
+           MOVE STORD-FROM-ACCT       TO TXN-ACCT-NO
+           MOVE "T"                     TO TXN-TYPE
+           MOVE WS-TXN-AMT             TO TXN-AMOUNT
+           MOVE WS-TODAY-DATE           TO TXN-DATE
+           MOVE WS-NOW-TIME             TO TXN-TIME
+           MOVE STORD-DESC              TO TXN-DESC
+           MOVE "C"                     TO TXN-STATUS
+           MOVE STORD-TO-ACCT          TO TXN-XFER-ACCT
+           MOVE ZEROS              TO TXN-REF-ID
+           MOVE SPACES             TO TXN-OPERATOR-ID
+           MOVE WS-SAVE-ACCT-CURRENCY TO TXN-CURRENCY
+           MOVE "XFER"             TO TXN-CATEGORY
+
+           WRITE TXN-REC
+           IF WS-TXN-OK
+               ADD 1 TO WS-NEXT-TXN-ID
+               PERFORM PERSIST-NEXT-TXN-ID
+               ADD WS-TXN-AMT TO WS-TOTAL-POSTED
+               ADD 1 TO WS-ORDERS-RUN
+               MOVE WS-TXN-AMT TO WS-DISP-AMT
+               DISPLAY "  RAN order " STORD-ID "  " STORD-FROM-ACCT
+                   " -> " STORD-TO-ACCT "  " WS-DISP-AMT
+           ELSE
+               DISPLAY "  WARNING: balances updated but "
+                   "transaction log failed for order " STORD-ID
+           END-IF
+
+      *    Advance the order to its next run date
+           MOVE STORD-NEXT-DATE TO STORD-LAST-RUN-DATE
+           PERFORM ADVANCE-NEXT-RUN-DATE
+           REWRITE STORD-REC
+           IF NOT WS-STORD-OK
+               DISPLAY "  WARNING: could not advance next-run "
+                   "date for order " STORD-ID
+           END-IF.
+       RUN-ONE-STANDING-ORDER-EXIT.
+           EXIT.
+
+      *    Weekly orders move ahead by 7 calendar days using the Julian
+      *    day-count functions. Monthly orders roll the month forward
+      *    directly, clamping the day to the shorter month when needed
+      *    (e.g. the 31st of January becomes the 28th/30th of February).
+       ADVANCE-NEXT-RUN-DATE.
+           IF STORD-IS-WEEKLY
+               MOVE FUNCTION INTEGER-OF-DATE(STORD-NEXT-DATE)
+                   TO WS-DATE-INT
+               ADD 7 TO WS-DATE-INT
+               MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+                   TO STORD-NEXT-DATE
+           ELSE
+               MOVE STORD-NEXT-DATE TO WS-DATE-PARTS
+               ADD 1 TO WS-DP-MONTH
+               IF WS-DP-MONTH > 12
+                   MOVE 1 TO WS-DP-MONTH
+                   ADD 1 TO WS-DP-YEAR
+               END-IF
+               IF WS-DP-MONTH = 02
+                   MOVE 28 TO WS-FEB-MAX-DAY
+                   IF FUNCTION MOD(WS-DP-YEAR, 4) = 0
+                       AND (FUNCTION MOD(WS-DP-YEAR, 100) NOT = 0
+                            OR FUNCTION MOD(WS-DP-YEAR, 400) = 0)
+                       MOVE 29 TO WS-FEB-MAX-DAY
+                   END-IF
+                   IF WS-DP-DAY > WS-FEB-MAX-DAY
+                       MOVE WS-FEB-MAX-DAY TO WS-DP-DAY
+                   END-IF
+               END-IF
+               IF (WS-DP-MONTH = 04 OR 06 OR 09 OR 11)
+                   AND WS-DP-DAY > 30
+                   MOVE 30 TO WS-DP-DAY
+               END-IF
+               MOVE WS-DATE-PARTS TO STORD-NEXT-DATE
+           END-IF.
