@@ -0,0 +1,22 @@
+      *================================================================*
+      * ATM-REC.cpy - ATM/External-Channel Instruction Record Layout   *
+      * One line per instruction relayed by the ATM/EFT switch feed,   *
+      * consumed by the ATMFEED batch job. The switch is responsible   *
+      * for authenticating the cardholder (PIN, card status) before an *
+      * instruction ever reaches this feed - ATMFEED only enforces     *
+      * core banking rules (account status, funds, cash-dispense and   *
+      * daily velocity limits).                                        *
+      * Record Length: 32 bytes                                        *
+      *================================================================*
+       01  ATM-REC.
+           05  ATM-TERM-ID        PIC X(8).
+           05  ATM-TXN-TYPE       PIC X(1).
+               88  ATM-IS-WITHDRAWAL  VALUE "W".
+               88  ATM-IS-DEPOSIT     VALUE "D".
+               88  ATM-IS-INQUIRY     VALUE "B".
+           05  ATM-ACCT-NO        PIC 9(8).
+           05  ATM-AMOUNT         PIC 9(7)V99.
+      *    Switch-assigned sequence number for this instruction,
+      *    echoed back on ATMACK-REC so the switch can match the
+      *    response to the request that produced it.
+           05  ATM-SEQ-NO         PIC 9(6).
