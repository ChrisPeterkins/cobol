@@ -1,6 +1,6 @@
       *================================================================*
       * TXNL-REC.cpy - Transaction Log Record Layout                   *
-      * Record Length: 71 bytes                                        *
+      * Record Length: 96 bytes                                        *
       *================================================================*
        01  TXN-REC.
            05  TXN-ID             PIC 9(10).
@@ -9,6 +9,9 @@
                88  TXN-IS-DEPOSIT     VALUE "D".
                88  TXN-IS-WITHDRAWAL  VALUE "W".
                88  TXN-IS-TRANSFER    VALUE "T".
+               88  TXN-IS-INTEREST    VALUE "I".
+               88  TXN-IS-REVERSAL    VALUE "R".
+               88  TXN-IS-SVC-CHARGE  VALUE "S".
            05  TXN-AMOUNT         PIC 9(7)V99.
            05  TXN-DATE           PIC 9(8).
            05  TXN-TIME           PIC 9(6).
@@ -17,4 +20,26 @@
                88  TXN-IS-PENDING     VALUE "P".
                88  TXN-IS-COMPLETE    VALUE "C".
                88  TXN-IS-FAILED      VALUE "F".
+               88  TXN-IS-REVERSED    VALUE "V".
            05  TXN-XFER-ACCT     PIC 9(8).
+      *    Original transaction id this entry reverses. Zero unless
+      *    TXN-TYPE is Reversal.
+           05  TXN-REF-ID         PIC 9(10).
+      *    Operator who keyed the transaction at a teller terminal.
+      *    Spaces for transactions posted by a batch job or console tool.
+           05  TXN-OPERATOR-ID    PIC X(8).
+      *    Currency the transaction was posted in - copied from the
+      *    owning account (TXN-ACCT-NO) at post time.
+           05  TXN-CURRENCY       PIC X(3).
+      *    Category/memo code for subtotaling on statements and the
+      *    daily reconciliation report. Free-entry, defaults to MISC
+      *    when left blank.
+           05  TXN-CATEGORY       PIC X(4).
+               88  TXN-CAT-PAYROLL    VALUE "PAYR".
+               88  TXN-CAT-UTILITIES  VALUE "UTIL".
+               88  TXN-CAT-GROCERIES  VALUE "GROC".
+               88  TXN-CAT-RENT       VALUE "RENT".
+               88  TXN-CAT-FEE        VALUE "FEE ".
+               88  TXN-CAT-INTEREST   VALUE "INT ".
+               88  TXN-CAT-TRANSFER   VALUE "XFER".
+               88  TXN-CAT-MISC       VALUE "MISC".
