@@ -0,0 +1,20 @@
+      *================================================================*
+      * AUDIT-REC.cpy - Account Maintenance Audit Log Record Layout    *
+      * Independent of the transaction journal; captures who did what  *
+      * to an account (open/close/hold/etc.), not balance movements.   *
+      * Record Length: 68 bytes                                        *
+      *================================================================*
+       01  AUDIT-REC.
+           05  AUDIT-DATE         PIC 9(8).
+           05  AUDIT-TIME         PIC 9(6).
+           05  AUDIT-OPERATOR-ID  PIC X(8).
+           05  AUDIT-ACTION       PIC X(8).
+               88  AUDIT-IS-CREATE      VALUE "CREATE".
+               88  AUDIT-IS-CLOSE       VALUE "CLOSE".
+               88  AUDIT-IS-REOPEN      VALUE "REOPEN".
+               88  AUDIT-IS-HOLD        VALUE "HOLD".
+               88  AUDIT-IS-RELEASE     VALUE "RELEASE".
+               88  AUDIT-IS-CONVERT     VALUE "CONVERT".
+               88  AUDIT-IS-MODIFY      VALUE "MODIFY".
+           05  AUDIT-ACCT-NO      PIC 9(8).
+           05  AUDIT-DETAIL       PIC X(30).
