@@ -1,6 +1,6 @@
       *================================================================*
       * ACCT-REC.cpy - Account Master Record Layout                    *
-      * Record Length: 59 bytes                                        *
+      * Record Length: 139 bytes                                       *
       *================================================================*
        01  ACCT-REC.
            05  ACCT-NO            PIC 9(8).
@@ -9,7 +9,44 @@
            05  ACCT-TYPE          PIC X(1).
                88  ACCT-IS-CHECKING   VALUE "C".
                88  ACCT-IS-SAVINGS    VALUE "S".
+               88  ACCT-IS-CD         VALUE "D".
+               88  ACCT-IS-MMKT       VALUE "M".
            05  ACCT-STATUS        PIC X(1).
                88  ACCT-IS-ACTIVE     VALUE "A".
                88  ACCT-IS-CLOSED     VALUE "X".
+               88  ACCT-IS-HOLD       VALUE "H".
            05  ACCT-OPEN-DT       PIC 9(8).
+      *    Annual interest rate, percent, e.g. 01.5000 = 1.5%.
+      *    Zero for non-interest-bearing (checking) accounts.
+           05  ACCT-INT-RATE      PIC 9(2)V9(4).
+      *    Approved overdraft limit, checking accounts only. Balance
+      *    may go as low as -ACCT-OD-LIMIT before a withdrawal or
+      *    transfer is declined. Zero for savings accounts.
+           05  ACCT-OD-LIMIT      PIC 9(7)V99.
+      *    ISO currency code the account's balance is denominated in.
+           05  ACCT-CURRENCY      PIC X(3).
+               88  ACCT-CCY-USD       VALUE "USD".
+               88  ACCT-CCY-EUR       VALUE "EUR".
+               88  ACCT-CCY-GBP       VALUE "GBP".
+      *    Daily withdrawal velocity limits. Zero means unlimited.
+      *    Count is withdrawals per calendar day, Amt is the dollar
+      *    total of withdrawals per calendar day, for this account.
+           05  ACCT-MAX-W-COUNT   PIC 9(3).
+           05  ACCT-MAX-W-AMT     PIC 9(7)V99.
+      *    Home branch, for multi-branch reporting. "0001" is the
+      *    main branch; defaulted there for accounts opened before
+      *    this field existed.
+           05  ACCT-BRANCH        PIC X(4).
+      *    Optional second holder on a joint account. Spaces when the
+      *    account has a single holder.
+           05  ACCT-JOINT-NAME    PIC X(30).
+      *    Maturity date, certificate-of-deposit accounts only. Zero
+      *    for every other account type. Withdrawals and transfers out
+      *    are rejected while ACCT-MATURITY-DT is in the future.
+           05  ACCT-MATURITY-DT   PIC 9(8).
+      *    Linked savings account for automatic overdraft sweeps,
+      *    checking accounts only. Zero if no account is linked. When
+      *    a withdrawal or transfer-out would otherwise be declined
+      *    for insufficient funds, the shortfall is pulled from this
+      *    account first.
+           05  ACCT-LINKED-ACCT   PIC 9(8).
