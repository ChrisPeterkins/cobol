@@ -0,0 +1,20 @@
+      *================================================================*
+      * STORD-REC.cpy - Standing Order Master Record Layout            *
+      * A standing order is a recurring transfer between two accounts, *
+      * run automatically by the STORDRUN nightly batch job.           *
+      * Record Length: 73 bytes                                        *
+      *================================================================*
+       01  STORD-REC.
+           05  STORD-ID           PIC 9(10).
+           05  STORD-FROM-ACCT    PIC 9(8).
+           05  STORD-TO-ACCT      PIC 9(8).
+           05  STORD-AMOUNT       PIC 9(7)V99.
+           05  STORD-FREQ         PIC X(1).
+               88  STORD-IS-WEEKLY    VALUE "W".
+               88  STORD-IS-MONTHLY   VALUE "M".
+           05  STORD-NEXT-DATE    PIC 9(8).
+           05  STORD-LAST-RUN-DATE PIC 9(8).
+           05  STORD-DESC         PIC X(20).
+           05  STORD-STATUS       PIC X(1).
+               88  STORD-IS-ACTIVE    VALUE "A".
+               88  STORD-IS-CANCELLED VALUE "X".
