@@ -0,0 +1,46 @@
+      *================================================================*
+      * CTRL-REC.cpy - Persisted Next-ID Control Record                *
+      * Holds the next transaction id so TXNPROC/BANKUI don't have to  *
+      * rescan the whole transaction log at every startup.             *
+      * Also carries the shared operating parameters that used to be   *
+      * hardcoded per-program (starting account number, minimum        *
+      * deposit/withdrawal amounts, report page size, minimum-balance  *
+      * service fee), so they can be tuned in one place without        *
+      * recompiling every consumer.                                    *
+      * Record Length: 79 bytes                                        *
+      *================================================================*
+       01  CTRL-REC.
+           05  CTRL-KEY           PIC X(1).
+           05  CTRL-NEXT-TXN-ID   PIC 9(10).
+           05  CTRL-PARAMS.
+               10  CTRL-ACCT-START-BASE     PIC 9(7).
+               10  CTRL-MIN-DEPOSIT         PIC 9(5)V99.
+               10  CTRL-MIN-WITHDRAWAL      PIC 9(5)V99.
+               10  CTRL-RPT-LINES-PER-PAGE  PIC 9(3).
+      *        Minimum-balance service charge (SVCFEE batch job):
+      *        accounts at or below CTRL-SVC-MIN-BALANCE are assessed
+      *        CTRL-SVC-FEE-AMT. Zero balance disables the fee.
+               10  CTRL-SVC-MIN-BALANCE     PIC 9(7)V99.
+               10  CTRL-SVC-FEE-AMT         PIC 9(5)V99.
+      *        Per-transaction cash withdrawal cap for the ATM/
+      *        external-channel feed (ATMFEED) - the machine's cash
+      *        dispense limit, separate from and normally well below
+      *        the large-transaction pending threshold. Zero disables
+      *        the cap (every withdrawal falls through to the normal
+      *        large-transaction/balance/velocity checks instead).
+               10  CTRL-ATM-MAX-WITHDRAWAL  PIC 9(5)V99.
+      *    Restart checkpoint for the DAYEND batch job. CTRL-DAYEND-
+      *    CKPT-DATE holds the run date of an in-progress or
+      *    interrupted DAYEND run; CTRL-DAYEND-CKPT-ACCT holds the
+      *    highest account number fully reconciled so far for that
+      *    date. Both are reset to zero once a run completes normally,
+      *    so a zero date always means "no restart pending".
+           05  CTRL-DAYEND-CKPT-DATE       PIC 9(8).
+           05  CTRL-DAYEND-CKPT-ACCT       PIC 9(8).
+      *    Count of balance discrepancies logged so far in the
+      *    in-progress or interrupted run identified by CTRL-DAYEND-
+      *    CKPT-DATE, so a restart's reconciliation summary still
+      *    reflects discrepancies found before the interruption.
+      *    Reset to zero along with the rest of the checkpoint once
+      *    a run completes normally.
+           05  CTRL-DAYEND-CKPT-DISCR      PIC 9(5).
