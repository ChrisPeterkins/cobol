@@ -0,0 +1,15 @@
+      *================================================================*
+      * ATMACK-REC.cpy - ATM/External-Channel Response Record Layout   *
+      * One line per ATM-REC processed, written back for the switch to *
+      * relay to the terminal: approved or declined, a reason when     *
+      * declined, and the resulting account balance.                   *
+      * Record Length: 66 bytes                                        *
+      *================================================================*
+       01  ATMACK-REC.
+           05  ATMACK-TERM-ID     PIC X(8).
+           05  ATMACK-SEQ-NO      PIC 9(6).
+           05  ATMACK-RESULT      PIC X(1).
+               88  ATMACK-IS-APPROVED  VALUE "A".
+               88  ATMACK-IS-DECLINED  VALUE "D".
+           05  ATMACK-REASON      PIC X(40).
+           05  ATMACK-BALANCE     PIC S9(9)V99.
