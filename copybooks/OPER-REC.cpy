@@ -0,0 +1,11 @@
+      *================================================================*
+      * OPER-REC.cpy - Teller Operator Record Layout                   *
+      * Record Length: 33 bytes                                        *
+      *================================================================*
+       01  OPER-REC.
+           05  OPER-ID            PIC X(8).
+           05  OPER-NAME          PIC X(20).
+           05  OPER-PIN           PIC X(4).
+           05  OPER-STATUS        PIC X(1).
+               88  OPER-IS-ACTIVE     VALUE "A".
+               88  OPER-IS-LOCKED     VALUE "L".
