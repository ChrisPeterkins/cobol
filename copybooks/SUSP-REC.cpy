@@ -0,0 +1,19 @@
+      *================================================================*
+      * SUSP-REC.cpy - Transaction Suspense/Error Record Layout        *
+      * Captures a transaction whose account update succeeded but      *
+      * whose entry in the transaction journal (TXNL-REC) could not be  *
+      * written, so the posting isn't silently lost - it can be        *
+      * reconstructed and re-journaled by hand from this file.          *
+      * Record Length: 77 bytes                                        *
+      *================================================================*
+       01  SUSP-REC.
+           05  SUSP-DATE          PIC 9(8).
+           05  SUSP-TIME          PIC 9(6).
+           05  SUSP-ACCT-NO       PIC 9(8).
+           05  SUSP-TXN-TYPE      PIC X(1).
+               88  SUSP-IS-DEPOSIT       VALUE "D".
+               88  SUSP-IS-WITHDRAWAL    VALUE "W".
+               88  SUSP-IS-TRANSFER      VALUE "T".
+           05  SUSP-AMOUNT        PIC 9(7)V99.
+           05  SUSP-OPERATOR-ID   PIC X(8).
+           05  SUSP-REASON        PIC X(37).
