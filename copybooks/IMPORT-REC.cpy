@@ -0,0 +1,17 @@
+      *================================================================*
+      * IMPORT-REC.cpy - Batch Transaction Import Record Layout        *
+      * One line per transaction in a fixed-width feed from an         *
+      * external system, consumed by the TXNIMP batch job.             *
+      * Record Length: 50 bytes                                        *
+      *================================================================*
+       01  IMPORT-REC.
+           05  IMPORT-TYPE        PIC X(1).
+               88  IMPORT-IS-DEPOSIT     VALUE "D".
+               88  IMPORT-IS-WITHDRAWAL  VALUE "W".
+               88  IMPORT-IS-TRANSFER    VALUE "T".
+           05  IMPORT-ACCT-NO     PIC 9(8).
+           05  IMPORT-XFER-ACCT   PIC 9(8).
+           05  IMPORT-AMOUNT      PIC 9(7)V99.
+           05  IMPORT-DESC        PIC X(20).
+      *    Category/memo code. Blank defaults to MISC at posting time.
+           05  IMPORT-CATEGORY    PIC X(4).
